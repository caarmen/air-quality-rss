@@ -11,20 +11,66 @@
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
        01 LS-POLLUTANT-NAME-DISPLAY     PIC X(16).
-       01 LS-POLLUTANT-INDEX-DISPLAY    PIC X(11).
+       01 LS-POLLUTANT-INDEX-DISPLAY    PIC X(35).
        01 LS-POLLUTANT-AVERAGE-DISPLAY  PIC ZZ9.9.
+       01 LS-POLLUTANT-AQI-VALUE        PIC 999.
+       01 LS-POLLUTANT-AQI-DISPLAY      PIC ZZ9.
+      *> LS-POLLUTANT-VALUE-TEXT/LS-POLLUTANT-UNIT-LABEL: the value
+      *> and unit actually rendered for this pollutant, set from
+      *> either LS-POLLUTANT-AVERAGE-DISPLAY or LS-POLLUTANT-AQI-
+      *> DISPLAY depending on IN-UNITS, so the stale-EN/stale-FR/
+      *> not-stale STRING blocks below don't need a units branch
+      *> of their own.
+       01 LS-POLLUTANT-VALUE-TEXT       PIC X(10) VALUE SPACES.
+       01 LS-POLLUTANT-UNIT-LABEL       PIC X(8) VALUE SPACES.
        01 LS-LATITUDE-DISPLAY           PIC -ZZ9.999999.
        01 LS-LONGITUDE-DISPLAY          PIC -ZZ9.999999.
        01 LS-AUTHOR                     PIC X(100) VALUE "PREV'AIR".
-       01 LS-FEED-TITLE                 PIC X(100)
-                                        VALUE "Polluants aujourd'hui".
-       01 LS-ENTRY-TITLE                PIC X(100)
-                                        VALUE "Rapport de polluants".
+       01 LS-FEED-TITLE                 PIC X(100) VALUE SPACES.
+       01 LS-ENTRY-TITLE                PIC X(100) VALUE SPACES.
        01 LS-POLLUTANT-UPDATED-AT       PIC X(24).
-       01 LS-POLLUTANT-OUTPUT           PIC X(10000) VALUE SPACES.
        01 LS-POLLUTANT-REPORT-ID        PIC X(100) VALUE SPACES.
        01 LS-DATA-URL                   PIC X(1000).
        01 LS-FEED-URL                   PIC X(1000).
+      *> LS-DEDUP-FEED-KEY/LS-DEDUP-DATE: let CONTENT-HASH-DEDUP pick
+      *> the date stamped onto <updated> based on whether this
+      *> report's content actually changed since the last render for
+      *> this location, instead of always using today's date.
+       01 LS-DEDUP-FEED-KEY             PIC X(42) VALUE SPACES.
+       01 LS-DEDUP-DATE-IN              PIC X(10) VALUE SPACES.
+       01 LS-DEDUP-DATE-OUT             PIC X(10) VALUE SPACES.
+       01 LS-HAS-LOCATION               PIC X(01) VALUE "Y".
+      *> Set to "Y" as soon as any pollutant in this report reaches
+      *> index 5 or 6 (the red/purple squares in POLLUTANT-INDEX-
+      *> DISPLAY), so feed readers can filter for bad-air days.
+       01 LS-HAS-ALERT                  PIC X(01) VALUE "N".
+      *> LS-POLLUTANT-ENTRY-LINE: one pollutant's formatted line,
+      *> staged here first so its length can be checked against the
+      *> room left in LS-POLLUTANT-OUTPUT before it is appended,
+      *> instead of letting STRING silently cut it off mid-tag.
+       01 LS-POLLUTANT-ENTRY-LINE       PIC X(100) VALUE SPACES.
+      *> One RENDER-RSS-ITEM fragment per pollutant species, staged
+      *> here and concatenated into LS-POLLUTANT-ENTRIES, so the feed
+      *> reader gets "NO2: 2" and "O3: 1" as separate <item>/<entry>
+      *> elements rather than one flattened <content> block.
+       01 LS-POLLUTANT-ITEM-ID          PIC X(100) VALUE SPACES.
+       01 LS-POLLUTANT-ITEM-TITLE       PIC X(100) VALUE SPACES.
+       01 LS-POLLUTANT-ITEM             PIC X(10000) VALUE SPACES.
+       01 LS-POLLUTANT-ITEM-HAS-ALERT   PIC X(01) VALUE "N".
+       01 LS-POLLUTANT-ENTRIES          PIC X(10000) VALUE SPACES.
+      *> LS-NO-DATA-TITLE/LS-NO-DATA-TEXT: the single item rendered
+      *> when POLLUTANT-COUNT comes back zero (the station was
+      *> offline that day), instead of leaving the feed's content
+      *> block blank with no explanation.
+       01 LS-NO-DATA-TITLE              PIC X(32) VALUE SPACES.
+       01 LS-NO-DATA-TEXT               PIC X(64) VALUE SPACES.
+      *> LS-DISTANCE-KM/LS-DISTANCE-TEXT: how far the station whose
+      *> reading was actually returned is from the requested point,
+      *> since CREATE-PREVAIR-DATA-URL's bounding box can match a
+      *> station some distance away from it.
+       01 LS-DISTANCE-KM                PIC 9(4)V9(2) VALUE 0.
+       01 LS-DISTANCE-DISPLAY           PIC ZZZ9.9.
+       01 LS-DISTANCE-TEXT              PIC X(40) VALUE SPACES.
 
        LINKAGE SECTION.
        01 IN-URL                        PIC X(100).
@@ -32,6 +78,22 @@
        01 IN-LONGITUDE-DEGREES          PIC S9(3)V9(8).
        01  IN-DATE-STR                  PIC X(8).
        COPY pollutant-data IN "pollutant/service/prevair".
+       01 IN-FORMAT                     PIC X(4) VALUE "ATOM".
+       *> IN-LANG: "FR" (default) or "EN", selected via the router's
+       *> "lang" query parameter.
+       01 IN-LANG                       PIC X(2) VALUE "FR".
+       *> IN-STALE: "Y" marks this render as a replay of the last
+       *> known-good data (the live fetch failed), so a notice is
+       *> prefixed onto the entry content instead of silently serving
+       *> old data as if it were fresh.
+       01 IN-STALE                      PIC X(01) VALUE "N".
+       *> IN-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected via
+       *> the router's "icon" query parameter.
+       01 IN-ICON-STYLE                 PIC X(6) VALUE "SQUARE".
+       *> IN-UNITS: "UGM3" (default, raw European µg/m³ concentration)
+       *> or "AQI" (EPA-style 0-500 scale), selected via the router's
+       *> "units" query parameter.
+       01 IN-UNITS                      PIC X(4) VALUE "UGM3".
        01 OUT-POLLUTANT-RSS             PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
@@ -40,18 +102,87 @@
            IN-LATITUDE-DEGREES
            IN-LONGITUDE-DEGREES
            POLLUTANT-GRP
+           IN-FORMAT
+           IN-LANG
+           IN-STALE
+           IN-ICON-STYLE
+           IN-UNITS
            OUT-POLLUTANT-RSS.
 
            *> Add the date to the report id.
            MOVE IN-DATE-STR TO LS-POLLUTANT-REPORT-ID
 
-           STRING
-               IN-DATE-STR(1:4) "-"
-               IN-DATE-STR(5:2) "-"
-               IN-DATE-STR(7:2) "T00:00:00Z"
-               INTO LS-POLLUTANT-UPDATED-AT
-           END-STRING
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "Air pollutants today" TO LS-FEED-TITLE
+               MOVE "Pollutant report" TO LS-ENTRY-TITLE
+               MOVE "No data" TO LS-NO-DATA-TITLE
+               MOVE "No data available for this location today"
+                   TO LS-NO-DATA-TEXT
+           ELSE
+               MOVE "Polluants aujourd'hui" TO LS-FEED-TITLE
+               MOVE "Rapport de polluants" TO LS-ENTRY-TITLE
+               MOVE "Pas de donnees" TO LS-NO-DATA-TITLE
+               MOVE "Aucune donnee disponible pour ce lieu "
+                   & "aujourd'hui" TO LS-NO-DATA-TEXT
+           END-IF
+
+           *> Build the data url up front, so each pollutant's own
+           *> RENDER-RSS-ITEM call below has a source url to use.
+           CALL "CREATE-PREVAIR-DATA-URL" USING
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE LS-DATA-URL
 
+           IF POLLUTANT-COUNT = 0
+           THEN
+               STRING
+                   FUNCTION TRIM(LS-POLLUTANT-REPORT-ID) ","
+                   FUNCTION TRIM(LS-NO-DATA-TITLE)
+                   INTO LS-POLLUTANT-REPORT-ID
+               END-STRING
+               STRING
+                   FUNCTION TRIM(IN-DATE-STR) "-no-data"
+                   INTO LS-POLLUTANT-ITEM-ID
+               END-STRING
+               CALL "RENDER-RSS-ITEM" USING
+                   BY REFERENCE LS-POLLUTANT-ITEM-ID
+                   BY REFERENCE LS-DATA-URL
+                   BY REFERENCE IN-DATE-STR
+                   BY REFERENCE LS-AUTHOR
+                   BY REFERENCE LS-NO-DATA-TITLE
+                   BY REFERENCE LS-NO-DATA-TEXT
+                   BY REFERENCE IN-FORMAT
+                   BY REFERENCE IN-LATITUDE-DEGREES
+                   BY REFERENCE IN-LONGITUDE-DEGREES
+                   BY REFERENCE LS-HAS-LOCATION
+                   BY REFERENCE LS-POLLUTANT-ITEM-HAS-ALERT
+                   BY REFERENCE LS-POLLUTANT-ITEM
+               END-CALL
+               MOVE FUNCTION TRIM(LS-POLLUTANT-ITEM)
+                   TO LS-POLLUTANT-ENTRIES
+           ELSE
+               CALL "HAVERSINE-DISTANCE-KM" USING
+                   BY REFERENCE IN-LATITUDE-DEGREES
+                   BY REFERENCE IN-LONGITUDE-DEGREES
+                   BY REFERENCE STATION-LATITUDE-DEGREES
+                   BY REFERENCE STATION-LONGITUDE-DEGREES
+                   BY REFERENCE LS-DISTANCE-KM
+               MOVE LS-DISTANCE-KM TO LS-DISTANCE-DISPLAY
+               IF IN-LANG = "EN"
+               THEN
+                   STRING
+                       FUNCTION TRIM(LS-DISTANCE-DISPLAY)
+                       " km from reporting station"
+                       INTO LS-DISTANCE-TEXT
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(LS-DISTANCE-DISPLAY)
+                       " km de la station de mesure"
+                       INTO LS-DISTANCE-TEXT
+                   END-STRING
+               END-IF
 
            PERFORM VARYING IDX-POLLUTANT-NAME FROM 1 BY 1
                UNTIL IDX-POLLUTANT-NAME > POLLUTANT-COUNT
@@ -63,9 +194,39 @@
                    LS-POLLUTANT-NAME-DISPLAY
                MOVE POLLUTANT-AVERAGES(IDX-POLLUTANT-NAME)
                    TO LS-POLLUTANT-AVERAGE-DISPLAY
+
+               *> Convert to the requested scale before rendering.
+               IF IN-UNITS = "AQI"
+               THEN
+                   CALL "POLLUTANT-AQI-FROM-CONCENTRATION" USING
+                       BY REFERENCE
+                           POLLUTANT-NAMES(IDX-POLLUTANT-NAME)
+                       BY REFERENCE
+                           POLLUTANT-AVERAGES(IDX-POLLUTANT-NAME)
+                       BY REFERENCE LS-POLLUTANT-AQI-VALUE
+                   MOVE LS-POLLUTANT-AQI-VALUE
+                       TO LS-POLLUTANT-AQI-DISPLAY
+                   MOVE FUNCTION TRIM(LS-POLLUTANT-AQI-DISPLAY)
+                       TO LS-POLLUTANT-VALUE-TEXT
+                   MOVE "AQI" TO LS-POLLUTANT-UNIT-LABEL
+               ELSE
+                   MOVE FUNCTION TRIM(LS-POLLUTANT-AVERAGE-DISPLAY)
+                       TO LS-POLLUTANT-VALUE-TEXT
+                   MOVE "µg/m³" TO LS-POLLUTANT-UNIT-LABEL
+               END-IF
+
                CALL "POLLUTANT-INDEX-DISPLAY" USING
                    POLLUTANT-INDICES(IDX-POLLUTANT-NAME)
                    LS-POLLUTANT-INDEX-DISPLAY
+                   IN-ICON-STYLE
+
+               MOVE "N" TO LS-POLLUTANT-ITEM-HAS-ALERT
+               IF POLLUTANT-INDICES(IDX-POLLUTANT-NAME) = 5
+                   OR POLLUTANT-INDICES(IDX-POLLUTANT-NAME) = 6
+               THEN
+                   MOVE "Y" TO LS-HAS-ALERT
+                   MOVE "Y" TO LS-POLLUTANT-ITEM-HAS-ALERT
+               END-IF
 
                *> Add the pollutant name and index to the report id.
                STRING
@@ -75,18 +236,116 @@
                    INTO LS-POLLUTANT-REPORT-ID
                END-STRING
 
-               *> Format the pollutant output
+               *> Format this pollutant's own line, one per species, so
+               *> a feed reader can show it as its own list entry with
+               *> its own read/unread state rather than one flattened
+               *> text block.
+               IF IN-STALE = "Y"
+               THEN
+                   IF IN-LANG = "EN"
+                   THEN
+                       STRING
+                           "[Stale data - last successful update] "
+                           FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                           ": "
+                           FUNCTION TRIM(LS-POLLUTANT-VALUE-TEXT)
+                           " " FUNCTION TRIM(LS-POLLUTANT-UNIT-LABEL)
+                           " ("
+                           FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
+                           "), " FUNCTION TRIM(LS-DISTANCE-TEXT)
+                           INTO LS-POLLUTANT-ENTRY-LINE
+                       END-STRING
+                   ELSE
+                       STRING
+                           "[Donnees potentiellement obsoletes] "
+                           FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                           ": "
+                           FUNCTION TRIM(LS-POLLUTANT-VALUE-TEXT)
+                           " " FUNCTION TRIM(LS-POLLUTANT-UNIT-LABEL)
+                           " ("
+                           FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
+                           "), " FUNCTION TRIM(LS-DISTANCE-TEXT)
+                           INTO LS-POLLUTANT-ENTRY-LINE
+                       END-STRING
+                   END-IF
+               ELSE
+                   STRING
+                       FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                       ": " FUNCTION TRIM(LS-POLLUTANT-VALUE-TEXT)
+                       " " FUNCTION TRIM(LS-POLLUTANT-UNIT-LABEL)
+                       " ("
+                       FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
+                       "), " FUNCTION TRIM(LS-DISTANCE-TEXT)
+                       INTO LS-POLLUTANT-ENTRY-LINE
+                   END-STRING
+               END-IF
+
+               MOVE FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                   TO LS-POLLUTANT-ITEM-TITLE
                STRING
-                   FUNCTION TRIM(LS-POLLUTANT-OUTPUT)
+                   FUNCTION TRIM(IN-DATE-STR) "-"
                    FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
-                   ": " FUNCTION TRIM(LS-POLLUTANT-AVERAGE-DISPLAY)
-                   " µg/m³ ("
-                   FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
-                   ")" X"0A"
-                   INTO LS-POLLUTANT-OUTPUT
+                   INTO LS-POLLUTANT-ITEM-ID
+               END-STRING
+
+               CALL "RENDER-RSS-ITEM" USING
+                   BY REFERENCE LS-POLLUTANT-ITEM-ID
+                   BY REFERENCE LS-DATA-URL
+                   BY REFERENCE IN-DATE-STR
+                   BY REFERENCE LS-AUTHOR
+                   BY REFERENCE LS-POLLUTANT-ITEM-TITLE
+                   BY REFERENCE LS-POLLUTANT-ENTRY-LINE
+                   BY REFERENCE IN-FORMAT
+                   BY REFERENCE IN-LATITUDE-DEGREES
+                   BY REFERENCE IN-LONGITUDE-DEGREES
+                   BY REFERENCE LS-HAS-LOCATION
+                   BY REFERENCE LS-POLLUTANT-ITEM-HAS-ALERT
+                   BY REFERENCE LS-POLLUTANT-ITEM
+               END-CALL
+
+               *> Only append this pollutant's item if it still fits
+               *> within LS-POLLUTANT-ENTRIES; a mid-tag truncation
+               *> would otherwise leave the rendered feed malformed.
+               IF FUNCTION LENGTH(FUNCTION TRIM(LS-POLLUTANT-ENTRIES))
+                       + FUNCTION LENGTH(
+                           FUNCTION TRIM(LS-POLLUTANT-ITEM))
+                       > LENGTH OF LS-POLLUTANT-ENTRIES
+               THEN
+                   DISPLAY "WARNING: pollutant output exceeds "
+                       LENGTH OF LS-POLLUTANT-ENTRIES
+                       " bytes, dropping remaining pollutant entries"
+                   EXIT PERFORM
+               END-IF
+               STRING
+                   FUNCTION TRIM(LS-POLLUTANT-ENTRIES)
+                   FUNCTION TRIM(LS-POLLUTANT-ITEM)
+                   INTO LS-POLLUTANT-ENTRIES
                END-STRING
 
            END-PERFORM
+           END-IF
+
+           *> Pick the date to stamp onto <updated>: the last date
+           *> this exact report content was seen for this location,
+           *> not necessarily today's date.
+           CALL "CACHE-KEY-FOR-LATLONG" USING
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE LS-DEDUP-FEED-KEY
+           END-CALL
+           MOVE IN-DATE-STR TO LS-DEDUP-DATE-IN
+           CALL "GET-DEDUP-DATE" USING
+               BY REFERENCE LS-DEDUP-FEED-KEY
+               BY REFERENCE LS-POLLUTANT-REPORT-ID
+               BY REFERENCE LS-DEDUP-DATE-IN
+               BY REFERENCE LS-DEDUP-DATE-OUT
+           END-CALL
+           STRING
+               LS-DEDUP-DATE-OUT(1:4) "-"
+               LS-DEDUP-DATE-OUT(5:2) "-"
+               LS-DEDUP-DATE-OUT(7:2) "T00:00:00Z"
+               INTO LS-POLLUTANT-UPDATED-AT
+           END-STRING
 
            *> Build the RSS feed url
            ACCEPT LS-FEED-URL FROM ENVIRONMENT "BASE_FEED_URL"
@@ -99,22 +358,14 @@
                INTO LS-FEED-URL
            END-STRING
 
-           *> Build the data url
-           CALL "CREATE-PREVAIR-DATA-URL" USING
-               BY REFERENCE IN-LATITUDE-DEGREES
-               BY REFERENCE IN-LONGITUDE-DEGREES
-               BY REFERENCE LS-DATA-URL
-
-           *> Render the RSS feed
-           CALL "RENDER-RSS" USING
-               BY REFERENCE LS-POLLUTANT-REPORT-ID
-               BY REFERENCE LS-DATA-URL
+           *> Render the RSS feed, one <item>/<entry> per pollutant
+           *> species (LS-POLLUTANT-ENTRIES), wrapped in its envelope.
+           CALL "RENDER-RSS-FEED" USING
                BY REFERENCE LS-FEED-URL
                BY REFERENCE LS-POLLUTANT-UPDATED-AT
-               BY REFERENCE LS-AUTHOR
                BY REFERENCE LS-FEED-TITLE
-               BY REFERENCE LS-ENTRY-TITLE
-               BY REFERENCE LS-POLLUTANT-OUTPUT
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE LS-POLLUTANT-ENTRIES
                BY REFERENCE OUT-POLLUTANT-RSS
            END-CALL
            GOBACK.
@@ -210,3 +461,230 @@
            GOBACK.
 
        END PROGRAM PREVAIR-POLLUTANT-DISPLAY-NAME.
+
+      *> ===============================================================
+      *> PROGRAM: POLLUTANT-AQI-FROM-CONCENTRATION
+      *> PURPOSE: Convert a PREV'AIR pollutant concentration (µg/m³)
+      *>          to an EPA-style 0-500 Air Quality Index value, using
+      *>          the standard breakpoint table for each pollutant
+      *>          species and linear interpolation within the
+      *>          matching breakpoint range. NO2 and O3 are first
+      *>          converted from µg/m³ to ppb, the units the EPA
+      *>          breakpoints are defined in, using the standard
+      *>          conversion factors at reference temperature and
+      *>          pressure.
+      *> ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLLUTANT-AQI-FROM-CONCENTRATION.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 LS-CONCENTRATION-FOR-LOOKUP  PIC S9(5)V9(4).
+       01 LS-BP-CONC-LOW               PIC S9(5)V9(4).
+       01 LS-BP-CONC-HIGH              PIC S9(5)V9(4).
+       01 LS-BP-AQI-LOW                PIC S9(3).
+       01 LS-BP-AQI-HIGH               PIC S9(3).
+
+       LINKAGE SECTION.
+       01 IN-POLLUTANT-NAME            PIC X(4).
+       01 IN-CONCENTRATION             PIC 9(3)V9(1).
+       01 OUT-AQI                      PIC 999.
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-POLLUTANT-NAME
+           BY REFERENCE IN-CONCENTRATION
+           BY REFERENCE OUT-AQI.
+
+           MOVE 0 TO OUT-AQI
+
+           EVALUATE FUNCTION TRIM(IN-POLLUTANT-NAME)
+               WHEN "PM25"
+                   MOVE IN-CONCENTRATION TO LS-CONCENTRATION-FOR-LOOKUP
+                   PERFORM FIND-PM25-BREAKPOINTS
+               WHEN "PM10"
+                   MOVE IN-CONCENTRATION TO LS-CONCENTRATION-FOR-LOOKUP
+                   PERFORM FIND-PM10-BREAKPOINTS
+               WHEN "O3"
+                   *> ppb = µg/m³ / 1.96 (O3 at 25°C, 1 atm)
+                   COMPUTE LS-CONCENTRATION-FOR-LOOKUP =
+                       IN-CONCENTRATION / 1.96
+                   PERFORM FIND-O3-BREAKPOINTS
+               WHEN "NO2"
+                   *> ppb = µg/m³ / 1.88 (NO2 at 25°C, 1 atm)
+                   COMPUTE LS-CONCENTRATION-FOR-LOOKUP =
+                       IN-CONCENTRATION / 1.88
+                   PERFORM FIND-NO2-BREAKPOINTS
+               WHEN OTHER
+                   GOBACK
+           END-EVALUATE
+
+           PERFORM INTERPOLATE-AQI
+
+           GOBACK.
+
+       FIND-PM25-BREAKPOINTS.
+           EVALUATE TRUE
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 12.0
+                   MOVE 0.0 TO LS-BP-CONC-LOW
+                   MOVE 12.0 TO LS-BP-CONC-HIGH
+                   MOVE 0 TO LS-BP-AQI-LOW
+                   MOVE 50 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 35.4
+                   MOVE 12.1 TO LS-BP-CONC-LOW
+                   MOVE 35.4 TO LS-BP-CONC-HIGH
+                   MOVE 51 TO LS-BP-AQI-LOW
+                   MOVE 100 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 55.4
+                   MOVE 35.5 TO LS-BP-CONC-LOW
+                   MOVE 55.4 TO LS-BP-CONC-HIGH
+                   MOVE 101 TO LS-BP-AQI-LOW
+                   MOVE 150 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 150.4
+                   MOVE 55.5 TO LS-BP-CONC-LOW
+                   MOVE 150.4 TO LS-BP-CONC-HIGH
+                   MOVE 151 TO LS-BP-AQI-LOW
+                   MOVE 200 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 250.4
+                   MOVE 150.5 TO LS-BP-CONC-LOW
+                   MOVE 250.4 TO LS-BP-CONC-HIGH
+                   MOVE 201 TO LS-BP-AQI-LOW
+                   MOVE 300 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 350.4
+                   MOVE 250.5 TO LS-BP-CONC-LOW
+                   MOVE 350.4 TO LS-BP-CONC-HIGH
+                   MOVE 301 TO LS-BP-AQI-LOW
+                   MOVE 400 TO LS-BP-AQI-HIGH
+               WHEN OTHER
+                   MOVE 350.5 TO LS-BP-CONC-LOW
+                   MOVE 500.4 TO LS-BP-CONC-HIGH
+                   MOVE 401 TO LS-BP-AQI-LOW
+                   MOVE 500 TO LS-BP-AQI-HIGH
+           END-EVALUATE.
+
+       FIND-PM10-BREAKPOINTS.
+           EVALUATE TRUE
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 54
+                   MOVE 0 TO LS-BP-CONC-LOW
+                   MOVE 54 TO LS-BP-CONC-HIGH
+                   MOVE 0 TO LS-BP-AQI-LOW
+                   MOVE 50 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 154
+                   MOVE 55 TO LS-BP-CONC-LOW
+                   MOVE 154 TO LS-BP-CONC-HIGH
+                   MOVE 51 TO LS-BP-AQI-LOW
+                   MOVE 100 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 254
+                   MOVE 155 TO LS-BP-CONC-LOW
+                   MOVE 254 TO LS-BP-CONC-HIGH
+                   MOVE 101 TO LS-BP-AQI-LOW
+                   MOVE 150 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 354
+                   MOVE 255 TO LS-BP-CONC-LOW
+                   MOVE 354 TO LS-BP-CONC-HIGH
+                   MOVE 151 TO LS-BP-AQI-LOW
+                   MOVE 200 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 424
+                   MOVE 355 TO LS-BP-CONC-LOW
+                   MOVE 424 TO LS-BP-CONC-HIGH
+                   MOVE 201 TO LS-BP-AQI-LOW
+                   MOVE 300 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 504
+                   MOVE 425 TO LS-BP-CONC-LOW
+                   MOVE 504 TO LS-BP-CONC-HIGH
+                   MOVE 301 TO LS-BP-AQI-LOW
+                   MOVE 400 TO LS-BP-AQI-HIGH
+               WHEN OTHER
+                   MOVE 505 TO LS-BP-CONC-LOW
+                   MOVE 604 TO LS-BP-CONC-HIGH
+                   MOVE 401 TO LS-BP-AQI-LOW
+                   MOVE 500 TO LS-BP-AQI-HIGH
+           END-EVALUATE.
+
+       FIND-O3-BREAKPOINTS.
+           EVALUATE TRUE
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 54
+                   MOVE 0 TO LS-BP-CONC-LOW
+                   MOVE 54 TO LS-BP-CONC-HIGH
+                   MOVE 0 TO LS-BP-AQI-LOW
+                   MOVE 50 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 70
+                   MOVE 55 TO LS-BP-CONC-LOW
+                   MOVE 70 TO LS-BP-CONC-HIGH
+                   MOVE 51 TO LS-BP-AQI-LOW
+                   MOVE 100 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 85
+                   MOVE 71 TO LS-BP-CONC-LOW
+                   MOVE 85 TO LS-BP-CONC-HIGH
+                   MOVE 101 TO LS-BP-AQI-LOW
+                   MOVE 150 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 105
+                   MOVE 86 TO LS-BP-CONC-LOW
+                   MOVE 105 TO LS-BP-CONC-HIGH
+                   MOVE 151 TO LS-BP-AQI-LOW
+                   MOVE 200 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 200
+                   MOVE 106 TO LS-BP-CONC-LOW
+                   MOVE 200 TO LS-BP-CONC-HIGH
+                   MOVE 201 TO LS-BP-AQI-LOW
+                   MOVE 300 TO LS-BP-AQI-HIGH
+               WHEN OTHER
+                   MOVE 201 TO LS-BP-CONC-LOW
+                   MOVE 604 TO LS-BP-CONC-HIGH
+                   MOVE 301 TO LS-BP-AQI-LOW
+                   MOVE 500 TO LS-BP-AQI-HIGH
+           END-EVALUATE.
+
+       FIND-NO2-BREAKPOINTS.
+           EVALUATE TRUE
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 53
+                   MOVE 0 TO LS-BP-CONC-LOW
+                   MOVE 53 TO LS-BP-CONC-HIGH
+                   MOVE 0 TO LS-BP-AQI-LOW
+                   MOVE 50 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 100
+                   MOVE 54 TO LS-BP-CONC-LOW
+                   MOVE 100 TO LS-BP-CONC-HIGH
+                   MOVE 51 TO LS-BP-AQI-LOW
+                   MOVE 100 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 360
+                   MOVE 101 TO LS-BP-CONC-LOW
+                   MOVE 360 TO LS-BP-CONC-HIGH
+                   MOVE 101 TO LS-BP-AQI-LOW
+                   MOVE 150 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 649
+                   MOVE 361 TO LS-BP-CONC-LOW
+                   MOVE 649 TO LS-BP-CONC-HIGH
+                   MOVE 151 TO LS-BP-AQI-LOW
+                   MOVE 200 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 1249
+                   MOVE 650 TO LS-BP-CONC-LOW
+                   MOVE 1249 TO LS-BP-CONC-HIGH
+                   MOVE 201 TO LS-BP-AQI-LOW
+                   MOVE 300 TO LS-BP-AQI-HIGH
+               WHEN LS-CONCENTRATION-FOR-LOOKUP <= 1649
+                   MOVE 1250 TO LS-BP-CONC-LOW
+                   MOVE 1649 TO LS-BP-CONC-HIGH
+                   MOVE 301 TO LS-BP-AQI-LOW
+                   MOVE 400 TO LS-BP-AQI-HIGH
+               WHEN OTHER
+                   MOVE 1650 TO LS-BP-CONC-LOW
+                   MOVE 2049 TO LS-BP-CONC-HIGH
+                   MOVE 401 TO LS-BP-AQI-LOW
+                   MOVE 500 TO LS-BP-AQI-HIGH
+           END-EVALUATE.
+
+       INTERPOLATE-AQI.
+           COMPUTE OUT-AQI ROUNDED =
+               ((LS-BP-AQI-HIGH - LS-BP-AQI-LOW) /
+                   (LS-BP-CONC-HIGH - LS-BP-CONC-LOW))
+               * (LS-CONCENTRATION-FOR-LOOKUP - LS-BP-CONC-LOW)
+               + LS-BP-AQI-LOW
+               ON SIZE ERROR
+                   MOVE 500 TO OUT-AQI
+           END-COMPUTE
+           IF OUT-AQI > 500
+           THEN
+               MOVE 500 TO OUT-AQI
+           END-IF.
+
+       END PROGRAM POLLUTANT-AQI-FROM-CONCENTRATION.
