@@ -0,0 +1,33 @@
+      *> ===============================================================
+      *> COPYBOOK: pollutant-data
+      *> PURPOSE: Shared record layout for a set of pollutant readings
+      *>          (name, average concentration and air-quality index),
+      *>          passed by reference between the pollutant service and
+      *>          pollutant provider-specific C data-fetching functions,
+      *>          and between the service and the render programs.
+      *> ===============================================================
+       01  C-POLLUTANT-MAX-COUNT        CONSTANT AS 10.
+       01  IDX-POLLUTANT-NAME           PIC 9(2) VALUE 0.
+       01  POLLUTANT-GRP.
+           05  POLLUTANT-COUNT          PIC 9(2) VALUE 0.
+           05  POLLUTANT-NAMES-GRP.
+               10  POLLUTANT-NAMES OCCURS 1 TO 10 TIMES
+                   DEPENDING ON POLLUTANT-COUNT
+                   INDEXED BY POLLUTANT-NAME-INDEX
+                   PIC X(4).
+           05  POLLUTANT-AVERAGES-GRP.
+               10  POLLUTANT-AVERAGES OCCURS 1 TO 10 TIMES
+                   DEPENDING ON POLLUTANT-COUNT
+                   INDEXED BY POLLUTANT-AVERAGE-INDEX
+                   PIC 9(3)V9(1).
+           05  POLLUTANT-INDICES-GRP.
+               10  POLLUTANT-INDICES OCCURS 1 TO 10 TIMES
+                   DEPENDING ON POLLUTANT-COUNT
+                   INDEXED BY POLLUTANT-INDEX-INDEX
+                   PIC 9(9) COMP-5.
+      *> The PREV'AIR reading is for the nearest station inside the
+      *> requested point's bounding box, not the requested point
+      *> itself; these carry that station's own coordinates so callers
+      *> can report how far away it actually is.
+           05  STATION-LATITUDE-DEGREES     PIC S9(3)V9(8).
+           05  STATION-LONGITUDE-DEGREES    PIC S9(3)V9(8).
