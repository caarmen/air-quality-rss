@@ -1,9 +1,12 @@
       *> ===============================================================
       *> PROGRAM: POLLUTANT-INDEX-DISPLAY
-      *> PURPOSE: Chooses an emoji, suitable for xml encoding,
-      *>          of a square whose color corresponds to the given
-      *>          air quality index.
-      *>          Returns the index and emoji separated by a space.
+      *> PURPOSE: Chooses an emoji, suitable for xml encoding, whose
+      *>          color corresponds to the given air quality index,
+      *>          either a colored square (the default) or, when
+      *>          IN-ICON-STYLE is "CIRCLE", the colored circle style
+      *>          INDEX-EMOJI already provides.
+      *>          Returns the index, emoji and text label (see
+      *>          INDEX-LABEL) separated by a space.
       *> ===============================================================
        PROGRAM-ID. POLLUTANT-INDEX-DISPLAY.
        DATA DIVISION.
@@ -18,32 +21,49 @@
        LOCAL-STORAGE SECTION.
        01  LS-INDEX-NUMBER-DISP              PIC 9(1).
        01  LS-EMOJI                          PIC X(9) VALUE SPACES.
+       01  LS-INDEX-LABEL                    PIC X(20) VALUE SPACES.
 
        LINKAGE SECTION.
        01  IN-INDEX-NUMERIC                  PIC 9(9) COMP-5.
-       01  OUT-INDEX-DISPLAY                 PIC X(11) VALUE SPACES.
+       01  OUT-INDEX-DISPLAY                 PIC X(35) VALUE SPACES.
+      *> IN-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected via
+      *> the router's "icon" query parameter.
+       01  IN-ICON-STYLE                     PIC X(6) VALUE "SQUARE".
        PROCEDURE DIVISION USING
            IN-INDEX-NUMERIC,
-           OUT-INDEX-DISPLAY.
+           OUT-INDEX-DISPLAY,
+           IN-ICON-STYLE.
 
            MOVE IN-INDEX-NUMERIC TO LS-INDEX-NUMBER-DISP
-           EVALUATE IN-INDEX-NUMERIC
-               WHEN 1
-                   MOVE C-BLUE-SQUARE TO LS-EMOJI
-               WHEN 2
-                   MOVE C-GREEN-SQUARE TO LS-EMOJI
-               WHEN 3
-                   MOVE C-YELLOW-SQUARE TO LS-EMOJI
-               WHEN 4
-                   MOVE C-ORANGE-SQUARE TO LS-EMOJI
-               WHEN 5
-                   MOVE C-RED-SQUARE TO LS-EMOJI
-               WHEN 6
-                   MOVE C-PURPLE-SQUARE TO LS-EMOJI
-           END-EVALUATE
+           IF IN-ICON-STYLE = "CIRCLE"
+           THEN
+               CALL "INDEX-EMOJI" USING
+                   LS-INDEX-NUMBER-DISP
+                   LS-EMOJI
+           ELSE
+               EVALUATE IN-INDEX-NUMERIC
+                   WHEN 1
+                       MOVE C-BLUE-SQUARE TO LS-EMOJI
+                   WHEN 2
+                       MOVE C-GREEN-SQUARE TO LS-EMOJI
+                   WHEN 3
+                       MOVE C-YELLOW-SQUARE TO LS-EMOJI
+                   WHEN 4
+                       MOVE C-ORANGE-SQUARE TO LS-EMOJI
+                   WHEN 5
+                       MOVE C-RED-SQUARE TO LS-EMOJI
+                   WHEN 6
+                       MOVE C-PURPLE-SQUARE TO LS-EMOJI
+               END-EVALUATE
+           END-IF
+
+           CALL "INDEX-LABEL" USING
+               IN-INDEX-NUMERIC
+               LS-INDEX-LABEL
 
            STRING
-               LS-INDEX-NUMBER-DISP " " LS-EMOJI
+               LS-INDEX-NUMBER-DISP " " LS-EMOJI " "
+               FUNCTION TRIM(LS-INDEX-LABEL)
                INTO OUT-INDEX-DISPLAY
            END-STRING
            .
