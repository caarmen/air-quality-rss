@@ -12,17 +12,20 @@
        LINKAGE SECTION.
        01 IN-URL                           PIC X(100).
        01 IN-CODE-ZONE                     PIC X(5).
+       01 IN-FORMAT                        PIC X(4) VALUE "ATOM".
        01 OUT-POLLUTANT-RSS                PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
            IN-URL
            IN-CODE-ZONE
+           IN-FORMAT
            OUT-POLLUTANT-RSS.
 
            CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
                IN-URL
                IN-CODE-ZONE
                C-API-ADMIN-VALUE
+               IN-FORMAT
                OUT-POLLUTANT-RSS
            .
 
@@ -42,17 +45,20 @@
        LINKAGE SECTION.
        01 IN-URL                           PIC X(100).
        01 IN-CODE-ZONE                     PIC X(5).
+       01 IN-FORMAT                        PIC X(4) VALUE "ATOM".
        01 OUT-POLLUTANT-RSS                PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
            IN-URL
            IN-CODE-ZONE
+           IN-FORMAT
            OUT-POLLUTANT-RSS.
 
            CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
                IN-URL
                IN-CODE-ZONE
                C-API-TABULAR-VALUE
+               IN-FORMAT
                OUT-POLLUTANT-RSS
            .
 
@@ -68,27 +74,164 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATMO-FRANCE-POLLUTANT-SERVICE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Append-only history of every successfully fetched Atmo France
+      *> pollutant reading, one fixed-length record per fetch, read
+      *> back later for a pollutant trend report.
+           SELECT ATMO-FRANCE-HISTORY-FILE ASSIGN TO
+                   "atmo-france-pollutant-history.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AFH-FILE-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  ATMO-FRANCE-HISTORY-FILE.
+       COPY pollutant-history IN "pollutant/service/atmo-france".
+
+       *> WORKING-STORAGE persists across calls within the same
+       *> run-unit, unlike LOCAL-STORAGE, so the last successfully
+       *> rendered feed survives here to be replayed if a later
+       *> request's upstream fetch returns no data.
+       WORKING-STORAGE SECTION.
+       01  WS-AFH-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-HAS-CACHED-POLLUTANT-DATA PIC X(01) VALUE "N".
+       01  WS-CACHED-DATE-STR           PIC X(10) VALUE SPACES.
+
+      *> Pre-fetch cache: one slot per watched code_zone (see the
+      *> nightly AIR-QUALITY-PREFETCH-BATCH job), holding the last
+      *> rendered feed for that exact code_zone so a matching live
+      *> request can answer instantly without an upstream call.
+       01  WS-PREFETCH-COUNT            PIC 9(1) VALUE 0.
+       01  WS-PREFETCH-SLOT OCCURS 3 TIMES INDEXED BY WS-PREFETCH-IDX.
+           05  WS-PREFETCH-CODE-ZONE    PIC X(5).
+           05  WS-PREFETCH-RSS          PIC X(10000).
+       COPY "watched-locations" IN "air-quality/batch".
+
+       COPY "pollutant-data" IN "pollutant/service/atmo-france"
+           REPLACING ==POLLUTANT-GRP== BY ==WS-C-POLLUTANT-GRP==
+                     ==POLLUTANT-COUNT== BY ==WS-C-POLLUTANT-CT==
+                     ==POLLUTANT-NAMES-GRP== BY
+                         ==WS-C-POLLUTANT-NAMES-GRP==
+                     ==POLLUTANT-NAMES== BY ==WS-C-POLLUTANT-NAMES==
+                     ==POLLUTANT-NAME-INDEX== BY
+                         ==WS-C-POLLUTANT-NAME-IDX==
+                     ==POLLUTANT-AVERAGES-GRP== BY
+                         ==WS-C-POLLUTANT-AVGS-GRP==
+                     ==POLLUTANT-AVERAGES== BY ==WS-C-POLLUTANT-AVGS==
+                     ==POLLUTANT-AVERAGE-INDEX== BY
+                         ==WS-C-POLLUTANT-AVG-IDX==
+                     ==POLLUTANT-INDICES-GRP== BY
+                         ==WS-C-POLLUTANT-IDXS-GRP==
+                     ==POLLUTANT-INDICES== BY ==WS-C-POLLUTANT-IDXS==
+                     ==POLLUTANT-INDEX-INDEX== BY
+                         ==WS-C-POLLUTANT-IDX-IDX==
+                     ==C-POLLUTANT-MAX-COUNT== BY
+                         ==WS-C-POLLUTANT-MAX==.
+
        LOCAL-STORAGE SECTION.
        01  LS-CURRENT-DATE-AND-TIME.
            05  LS-CDT-YEAR                 PIC 9(4).
            05  LS-CDT-MONTH                PIC 9(2). *> 01-12
            05  LS-CDT-DAY                  PIC 9(2). *> 01-31
        01  LS-DATE-STR                     PIC X(10).
+       01  C-STALE                         PIC X(01) VALUE "Y".
+       01  C-NOT-STALE                     PIC X(01) VALUE "N".
+       01  LS-PREFETCH-SLOT-FOUND          USAGE BINARY-LONG VALUE 0.
+       01  C-PREFETCH-FORMAT               PIC X(4) VALUE "ATOM".
+       01  C-PREFETCH-LANG                 PIC X(2) VALUE "FR".
+       01  C-PREFETCH-ICON-STYLE           PIC X(6) VALUE "SQUARE".
+       01  LS-AFH-INDEX                    PIC 9(2) VALUE 0.
+      *> On-disk cache of the rendered feed for this exact code_zone,
+      *> format and language, so a zone outside the nightly batch
+      *> job's watched list still avoids a live fetch when polled
+      *> repeatedly within the TTL window.
+       01  LS-CACHE-KEY                    PIC X(42).
+       01  LS-CACHE-TTL-SEC                USAGE BINARY-LONG.
+       01  LS-CACHE-RESPONSE-LENGTH        PIC 9(5) COMP-5.
+       01  LS-CACHE-API-DISPLAY            PIC 9(1).
        COPY "pollutant-data" IN "pollutant/service/atmo-france".
 
        LINKAGE SECTION.
        01 IN-URL                           PIC X(100).
        01 IN-CODE-ZONE                     PIC X(5).
        01 IN-ATMO-FRANCE-API               PIC S9(9) COMP-5.
+       01 IN-FORMAT                        PIC X(4) VALUE "ATOM".
+      *> IN-LANG: "FR" (default) or "EN", selected via the router's
+      *> "lang" query parameter.
+       01 IN-LANG                          PIC X(2) VALUE "FR".
+      *> IN-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected via
+      *> the router's "icon" query parameter.
+       01 IN-ICON-STYLE                    PIC X(6) VALUE "SQUARE".
+      *> IN-LIMIT: 0 (the default, meaning "no cap") or a
+      *> subscriber-supplied ceiling on how many pollutant entries
+      *> ATMO-FRANCE-POLLUTANT-RENDER includes in one response,
+      *> selected via the router's "limit" query parameter.
+       01 IN-LIMIT                         PIC 9(2) VALUE 0.
        01 OUT-POLLUTANT-RSS                PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
            IN-URL
            IN-CODE-ZONE
            IN-ATMO-FRANCE-API
+           IN-FORMAT
+           IN-LANG
+           IN-ICON-STYLE
+           IN-LIMIT
            OUT-POLLUTANT-RSS.
 
+      *> The pre-fetch cache only ever holds the nightly batch job's
+      *> own rendering format, language and icon style, so a request
+      *> asking for a different format (format=rss2 or format=json), a
+      *> different language, or a different icon style always goes
+      *> live rather than risk handing back the wrong shape of
+      *> document.
+           IF IN-FORMAT = C-PREFETCH-FORMAT
+               AND IN-LANG = C-PREFETCH-LANG
+               AND IN-ICON-STYLE = C-PREFETCH-ICON-STYLE
+               AND IN-LIMIT = 0
+           THEN
+               PERFORM FIND-PREFETCHED-POLLUTANT-RSS
+               IF LS-PREFETCH-SLOT-FOUND NOT = 0
+               THEN
+                   MOVE WS-PREFETCH-RSS(LS-PREFETCH-SLOT-FOUND)
+                       TO OUT-POLLUTANT-RSS
+                   MOVE 0 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
+      *> Fall back to the on-disk response cache, which covers any
+      *> zone/format/language/API combination, not just the nightly
+      *> batch job's own watched zones.
+           CALL "CACHE-KEY-FOR-ZONE" USING
+               BY REFERENCE IN-CODE-ZONE
+               BY REFERENCE LS-CACHE-KEY
+           MOVE IN-ATMO-FRANCE-API TO LS-CACHE-API-DISPLAY
+           STRING
+               FUNCTION TRIM(LS-CACHE-KEY) ":"
+               LS-CACHE-API-DISPLAY IN-FORMAT IN-LANG
+               ":" FUNCTION TRIM(IN-ICON-STYLE)
+               ":" IN-LIMIT
+               INTO LS-CACHE-KEY
+           END-STRING
+           CALL "GET-RESPONSE-CACHE-TTL-S" USING
+               BY REFERENCE LS-CACHE-TTL-SEC
+           CALL "CACHE-GET" USING
+               BY REFERENCE LS-CACHE-KEY
+               BY REFERENCE LS-CACHE-TTL-SEC
+               BY REFERENCE OUT-POLLUTANT-RSS
+               BY REFERENCE LS-CACHE-RESPONSE-LENGTH
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               DISPLAY "Serving cached Atmo France pollutant feed"
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE
                TO LS-CURRENT-DATE-AND-TIME
 
@@ -105,14 +248,166 @@
                POLLUTANT-NAMES-GRP
                POLLUTANT-INDICES-GRP
 
+           IF POLLUTANT-COUNT = 0
+           THEN
+               DISPLAY "No Atmo France pollutant data fetched"
+               PERFORM SERVE-CACHED-POLLUTANT-RSS-OR-FAIL
+               GOBACK
+           END-IF
+
+           PERFORM WRITE-ATMO-FRANCE-HISTORY-RECORD
+
            CALL "ATMO-FRANCE-POLLUTANT-RENDER" USING
                LS-DATE-STR
                IN-URL
                IN-CODE-ZONE
                POLLUTANT-GRP
+               IN-FORMAT
+               IN-LANG
+               C-NOT-STALE
+               IN-ICON-STYLE
+               IN-LIMIT
                OUT-POLLUTANT-RSS
 
+      *> Remember this successful fetch so it can be replayed, marked
+      *> as stale, if a later request's fetch returns no data.
+           MOVE LS-DATE-STR TO WS-CACHED-DATE-STR
+           MOVE POLLUTANT-GRP TO WS-C-POLLUTANT-GRP
+           MOVE "Y" TO WS-HAS-CACHED-POLLUTANT-DATA
+
+           IF IN-FORMAT = C-PREFETCH-FORMAT
+               AND IN-LANG = C-PREFETCH-LANG
+               AND IN-ICON-STYLE = C-PREFETCH-ICON-STYLE
+               AND IN-LIMIT = 0
+           THEN
+               PERFORM STORE-PREFETCHED-POLLUTANT-RSS
+           END-IF
+
+           COMPUTE LS-CACHE-RESPONSE-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(OUT-POLLUTANT-RSS))
+           CALL "CACHE-PUT" USING
+               BY REFERENCE LS-CACHE-KEY
+               BY REFERENCE OUT-POLLUTANT-RSS
+               BY REFERENCE LS-CACHE-RESPONSE-LENGTH
+
            MOVE 0 TO RETURN-CODE
            GOBACK.
 
+      *> ===============================================================
+      *> PARAGRAPH: SERVE-CACHED-POLLUTANT-RSS-OR-FAIL
+      *> PURPOSE: Called when the upstream fetch returned no data.
+      *>          Falls back to the last successfully fetched data, if
+      *>          any is available, re-rendered with a stale-data
+      *>          notice, instead of failing the request outright.
+      *> ===============================================================
+       SERVE-CACHED-POLLUTANT-RSS-OR-FAIL.
+           IF WS-HAS-CACHED-POLLUTANT-DATA = "Y"
+           THEN
+               DISPLAY "Serving last-known-good pollutant feed"
+               MOVE WS-C-POLLUTANT-GRP TO POLLUTANT-GRP
+               CALL "ATMO-FRANCE-POLLUTANT-RENDER" USING
+                   WS-CACHED-DATE-STR
+                   IN-URL
+                   IN-CODE-ZONE
+                   POLLUTANT-GRP
+                   IN-FORMAT
+                   IN-LANG
+                   C-STALE
+                   IN-ICON-STYLE
+                   IN-LIMIT
+                   OUT-POLLUTANT-RSS
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: WRITE-ATMO-FRANCE-HISTORY-RECORD
+      *> PURPOSE: Append one dated record for this successful fetch to
+      *>          ATMO-FRANCE-HISTORY-FILE, for a later trend report.
+      *>          Opens the file for EXTEND (append); if it doesn't
+      *>          exist yet, falls back to OUTPUT to create it first.
+      *> ===============================================================
+       WRITE-ATMO-FRANCE-HISTORY-RECORD.
+           OPEN EXTEND ATMO-FRANCE-HISTORY-FILE
+           IF WS-AFH-FILE-STATUS = "35"
+           THEN
+               OPEN OUTPUT ATMO-FRANCE-HISTORY-FILE
+           END-IF
+           IF WS-AFH-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "WARNING: could not open Atmo France history "
+                   "file, status " WS-AFH-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-DATE-STR TO AFH-DATE-STR
+           MOVE IN-CODE-ZONE TO AFH-CODE-ZONE
+           MOVE POLLUTANT-COUNT TO AFH-COUNT
+           PERFORM VARYING LS-AFH-INDEX FROM 1 BY 1
+               UNTIL LS-AFH-INDEX > C-PH-HISTORY-MAX-COUNT
+               IF LS-AFH-INDEX <= POLLUTANT-COUNT
+               THEN
+                   MOVE POLLUTANT-NAMES(LS-AFH-INDEX)
+                       TO AFH-NAME(LS-AFH-INDEX)
+                   MOVE POLLUTANT-AVERAGES(LS-AFH-INDEX)
+                       TO AFH-AVERAGE(LS-AFH-INDEX)
+                   MOVE POLLUTANT-INDICES(LS-AFH-INDEX)
+                       TO AFH-INDEX(LS-AFH-INDEX)
+               ELSE
+                   MOVE SPACES TO AFH-NAME(LS-AFH-INDEX)
+                   MOVE 0 TO AFH-AVERAGE(LS-AFH-INDEX)
+                   MOVE 0 TO AFH-INDEX(LS-AFH-INDEX)
+               END-IF
+           END-PERFORM
+
+           WRITE AFH-RECORD
+           CLOSE ATMO-FRANCE-HISTORY-FILE.
+
+      *> ===============================================================
+      *> PARAGRAPH: FIND-PREFETCHED-POLLUTANT-RSS
+      *> PURPOSE: Sets LS-PREFETCH-SLOT-FOUND to the pre-fetch slot
+      *>          matching the requested code_zone, or 0 if no slot
+      *>          matches.
+      *> ===============================================================
+       FIND-PREFETCHED-POLLUTANT-RSS.
+           MOVE 0 TO LS-PREFETCH-SLOT-FOUND
+           PERFORM VARYING WS-PREFETCH-IDX FROM 1 BY 1
+               UNTIL WS-PREFETCH-IDX > WS-PREFETCH-COUNT
+               IF WS-PREFETCH-CODE-ZONE(WS-PREFETCH-IDX) = IN-CODE-ZONE
+               THEN
+                   SET LS-PREFETCH-SLOT-FOUND TO WS-PREFETCH-IDX
+               END-IF
+           END-PERFORM.
+
+      *> ===============================================================
+      *> PARAGRAPH: STORE-PREFETCHED-POLLUTANT-RSS
+      *> PURPOSE: If the just-rendered code_zone is one of the watched
+      *>          zones the nightly batch job pre-fetches, save the
+      *>          rendered feed so the next matching request is served
+      *>          from memory instead of hitting the upstream feed.
+      *> ===============================================================
+       STORE-PREFETCHED-POLLUTANT-RSS.
+           PERFORM VARYING WL-ZONE-INDEX FROM 1 BY 1
+               UNTIL WL-ZONE-INDEX > C-WATCHED-ZONE-MAX-COUNT
+               IF WL-ZONE-ENTRY(WL-ZONE-INDEX) = IN-CODE-ZONE
+               THEN
+                   PERFORM FIND-PREFETCHED-POLLUTANT-RSS
+                   IF LS-PREFETCH-SLOT-FOUND = 0
+                       AND WS-PREFETCH-COUNT < C-WATCHED-ZONE-MAX-COUNT
+                   THEN
+                       ADD 1 TO WS-PREFETCH-COUNT
+                       SET LS-PREFETCH-SLOT-FOUND TO WS-PREFETCH-COUNT
+                   END-IF
+                   IF LS-PREFETCH-SLOT-FOUND NOT = 0
+                   THEN
+                       MOVE IN-CODE-ZONE
+                           TO WS-PREFETCH-CODE-ZONE(
+                               LS-PREFETCH-SLOT-FOUND)
+                       MOVE OUT-POLLUTANT-RSS
+                           TO WS-PREFETCH-RSS(LS-PREFETCH-SLOT-FOUND)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        END PROGRAM ATMO-FRANCE-POLLUTANT-SERVICE.
