@@ -11,23 +11,78 @@
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
        01 LS-POLLUTANT-NAME-DISPLAY     PIC X(16).
-       01 LS-POLLUTANT-INDEX-DISPLAY    PIC X(11).
+       01 LS-POLLUTANT-INDEX-DISPLAY    PIC X(35).
        01 LS-AUTHOR                     PIC X(100) VALUE "Atmo France".
-       01 LS-FEED-TITLE                 PIC X(100)
-                                        VALUE "Polluants aujourd'hui".
-       01 LS-ENTRY-TITLE                PIC X(100)
-                                        VALUE "Rapport de polluants".
+       01 LS-FEED-TITLE                 PIC X(100) VALUE SPACES.
+       01 LS-ENTRY-TITLE                PIC X(100) VALUE SPACES.
        01 LS-POLLUTANT-UPDATED-AT       PIC X(24).
-       01 LS-POLLUTANT-OUTPUT           PIC X(10000) VALUE SPACES.
        01 LS-POLLUTANT-REPORT-ID        PIC X(100) VALUE SPACES.
        01 LS-DATA-URL                   PIC X(1000).
        01 LS-FEED-URL                   PIC X(1000).
+      *> LS-DEDUP-FEED-KEY/LS-DEDUP-DATE-*: let CONTENT-HASH-DEDUP
+      *> pick the date stamped onto <updated> based on whether this
+      *> report's content actually changed since the last render for
+      *> this zone, instead of always using today's date.
+       01 LS-DEDUP-FEED-KEY             PIC X(42) VALUE SPACES.
+       01 LS-DEDUP-DATE-IN              PIC X(10) VALUE SPACES.
+       01 LS-DEDUP-DATE-OUT             PIC X(10) VALUE SPACES.
+      *> No latitude/longitude is available here: Atmo France is
+      *> keyed by code_zone, not coordinates.
+       01 LS-NO-LATITUDE-DEGREES        PIC S9(3)V9(8) VALUE 0.
+       01 LS-NO-LONGITUDE-DEGREES       PIC S9(3)V9(8) VALUE 0.
+       01 LS-HAS-LOCATION               PIC X(01) VALUE "N".
+      *> Set to "Y" as soon as any pollutant in this report reaches
+      *> index 5 or 6 (the red/purple squares in POLLUTANT-INDEX-
+      *> DISPLAY), so feed readers can filter for bad-air days.
+       01 LS-HAS-ALERT                  PIC X(01) VALUE "N".
+      *> LS-POLLUTANT-ENTRY-LINE: one pollutant's formatted line,
+      *> staged here first so its length can be checked against the
+      *> room left in LS-POLLUTANT-OUTPUT before it is appended,
+      *> instead of letting STRING silently cut it off mid-tag.
+       01 LS-POLLUTANT-ENTRY-LINE       PIC X(100) VALUE SPACES.
+      *> One RENDER-RSS-ITEM fragment per pollutant species, staged
+      *> here and concatenated into LS-POLLUTANT-ENTRIES, so the feed
+      *> reader gets "NO2: 2" and "O3: 1" as separate <item>/<entry>
+      *> elements rather than one flattened <content> block.
+       01 LS-POLLUTANT-ITEM-ID          PIC X(100) VALUE SPACES.
+       01 LS-POLLUTANT-ITEM-TITLE       PIC X(100) VALUE SPACES.
+       01 LS-POLLUTANT-ITEM             PIC X(10000) VALUE SPACES.
+       01 LS-POLLUTANT-ITEM-HAS-ALERT   PIC X(01) VALUE "N".
+       01 LS-POLLUTANT-ENTRIES          PIC X(10000) VALUE SPACES.
+      *> LS-NO-DATA-TITLE/LS-NO-DATA-TEXT: the single item rendered
+      *> when POLLUTANT-COUNT comes back zero (the station was
+      *> offline that day), instead of leaving the feed's content
+      *> block blank with no explanation.
+       01 LS-NO-DATA-TITLE              PIC X(32) VALUE SPACES.
+       01 LS-NO-DATA-TEXT               PIC X(64) VALUE SPACES.
+      *> LS-POLLUTANT-ENTRY-LIMIT: the number of pollutant entries
+      *> actually rendered this call - IN-LIMIT when it is set and
+      *> smaller than POLLUTANT-COUNT, otherwise POLLUTANT-COUNT
+      *> itself (no cap).
+       01 LS-POLLUTANT-ENTRY-LIMIT      PIC 9(2).
 
        LINKAGE SECTION.
        01 IN-URL                        PIC X(100).
        01 IN-CODE-ZONE                  PIC X(5).
        01 IN-DATE-STR                   PIC X(10).
        COPY pollutant-data IN "pollutant/service/atmo-france".
+       01 IN-FORMAT                     PIC X(4) VALUE "ATOM".
+       *> IN-LANG: "FR" (default) or "EN", selected via the router's
+       *> "lang" query parameter.
+       01 IN-LANG                       PIC X(2) VALUE "FR".
+       *> IN-STALE: "Y" marks this render as a replay of the last
+       *> known-good data (the live fetch failed), so a notice is
+       *> prefixed onto the entry content instead of silently serving
+       *> old data as if it were fresh.
+       01 IN-STALE                      PIC X(01) VALUE "N".
+       *> IN-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected via
+       *> the router's "icon" query parameter.
+       01 IN-ICON-STYLE                 PIC X(6) VALUE "SQUARE".
+      *> IN-LIMIT: 0 (the default, meaning "no cap") or a
+      *> subscriber-supplied ceiling on how many pollutant entries
+      *> are included in this response, selected via the router's
+      *> "limit" query parameter.
+       01 IN-LIMIT                      PIC 9(2) VALUE 0.
        01 OUT-POLLUTANT-RSS             PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
@@ -35,15 +90,30 @@
            IN-URL
            IN-CODE-ZONE
            POLLUTANT-GRP
+           IN-FORMAT
+           IN-LANG
+           IN-STALE
+           IN-ICON-STYLE
+           IN-LIMIT
            OUT-POLLUTANT-RSS.
 
            *> Add the date to the report id.
            MOVE IN-DATE-STR TO LS-POLLUTANT-REPORT-ID
 
-           STRING
-               IN-DATE-STR(1:10) "T00:00:00Z"
-               INTO LS-POLLUTANT-UPDATED-AT
-           END-STRING
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "Air pollutants today" TO LS-FEED-TITLE
+               MOVE "Pollutant report" TO LS-ENTRY-TITLE
+               MOVE "No data" TO LS-NO-DATA-TITLE
+               MOVE "No data available for this zone today"
+                   TO LS-NO-DATA-TEXT
+           ELSE
+               MOVE "Polluants aujourd'hui" TO LS-FEED-TITLE
+               MOVE "Rapport de polluants" TO LS-ENTRY-TITLE
+               MOVE "Pas de donnees" TO LS-NO-DATA-TITLE
+               MOVE "Aucune donnee disponible pour cette zone "
+                   & "aujourd'hui" TO LS-NO-DATA-TEXT
+           END-IF
 
            STRING
                "https://explore.data.gouv.fr/fr/datasets/"
@@ -52,8 +122,41 @@
                "#/resources/d2b9e8e6-8b0b-4bb6-9851-b4fa2efc8201"
                INTO LS-DATA-URL
            END-STRING
+           IF POLLUTANT-COUNT = 0
+           THEN
+               STRING
+                   FUNCTION TRIM(LS-POLLUTANT-REPORT-ID) ","
+                   FUNCTION TRIM(LS-NO-DATA-TITLE)
+                   INTO LS-POLLUTANT-REPORT-ID
+               END-STRING
+               STRING
+                   FUNCTION TRIM(IN-DATE-STR) "-no-data"
+                   INTO LS-POLLUTANT-ITEM-ID
+               END-STRING
+               CALL "RENDER-RSS-ITEM" USING
+                   BY REFERENCE LS-POLLUTANT-ITEM-ID
+                   BY REFERENCE LS-DATA-URL
+                   BY REFERENCE IN-DATE-STR
+                   BY REFERENCE LS-AUTHOR
+                   BY REFERENCE LS-NO-DATA-TITLE
+                   BY REFERENCE LS-NO-DATA-TEXT
+                   BY REFERENCE IN-FORMAT
+                   BY REFERENCE LS-NO-LATITUDE-DEGREES
+                   BY REFERENCE LS-NO-LONGITUDE-DEGREES
+                   BY REFERENCE LS-HAS-LOCATION
+                   BY REFERENCE LS-POLLUTANT-ITEM-HAS-ALERT
+                   BY REFERENCE LS-POLLUTANT-ITEM
+               END-CALL
+               MOVE FUNCTION TRIM(LS-POLLUTANT-ITEM)
+                   TO LS-POLLUTANT-ENTRIES
+           ELSE
+           MOVE POLLUTANT-COUNT TO LS-POLLUTANT-ENTRY-LIMIT
+           IF IN-LIMIT > 0 AND IN-LIMIT < POLLUTANT-COUNT
+           THEN
+               MOVE IN-LIMIT TO LS-POLLUTANT-ENTRY-LIMIT
+           END-IF
            PERFORM VARYING IDX-POLLUTANT-NAME FROM 1 BY 1
-               UNTIL IDX-POLLUTANT-NAME > POLLUTANT-COUNT
+               UNTIL IDX-POLLUTANT-NAME > LS-POLLUTANT-ENTRY-LIMIT
 
                *> Get display values for pollutant name and index.
                CALL "ATMO-FRANCE-POLLUTANT-DISP-NAME" USING
@@ -62,6 +165,15 @@
                CALL "POLLUTANT-INDEX-DISPLAY" USING
                    POLLUTANT-INDICES(IDX-POLLUTANT-NAME)
                    LS-POLLUTANT-INDEX-DISPLAY
+                   IN-ICON-STYLE
+
+               MOVE "N" TO LS-POLLUTANT-ITEM-HAS-ALERT
+               IF POLLUTANT-INDICES(IDX-POLLUTANT-NAME) = 5
+                   OR POLLUTANT-INDICES(IDX-POLLUTANT-NAME) = 6
+               THEN
+                   MOVE "Y" TO LS-HAS-ALERT
+                   MOVE "Y" TO LS-POLLUTANT-ITEM-HAS-ALERT
+               END-IF
 
                *> Add the pollutant name and index to the report id.
                STRING
@@ -71,16 +183,102 @@
                    INTO LS-POLLUTANT-REPORT-ID
                END-STRING
 
-               *> Format the pollutant output
+               *> Format this pollutant's own line, one per species, so
+               *> a feed reader can show it as its own list entry with
+               *> its own read/unread state rather than one flattened
+               *> text block.
+               IF IN-STALE = "Y"
+               THEN
+                   IF IN-LANG = "EN"
+                   THEN
+                       STRING
+                           "[Stale data - last successful update] "
+                           FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                           ": "
+                           FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
+                           INTO LS-POLLUTANT-ENTRY-LINE
+                       END-STRING
+                   ELSE
+                       STRING
+                           "[Donnees potentiellement obsoletes] "
+                           FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                           ": "
+                           FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
+                           INTO LS-POLLUTANT-ENTRY-LINE
+                       END-STRING
+                   END-IF
+               ELSE
+                   STRING
+                       FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                       ": "
+                       FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY)
+                       INTO LS-POLLUTANT-ENTRY-LINE
+                   END-STRING
+               END-IF
+
+               MOVE FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
+                   TO LS-POLLUTANT-ITEM-TITLE
                STRING
-                   FUNCTION TRIM(LS-POLLUTANT-OUTPUT)
+                   FUNCTION TRIM(IN-DATE-STR) "-"
                    FUNCTION TRIM(LS-POLLUTANT-NAME-DISPLAY)
-                   ": "
-                   FUNCTION TRIM(LS-POLLUTANT-INDEX-DISPLAY) X"0A"
-                   INTO LS-POLLUTANT-OUTPUT
+                   INTO LS-POLLUTANT-ITEM-ID
+               END-STRING
+
+               CALL "RENDER-RSS-ITEM" USING
+                   BY REFERENCE LS-POLLUTANT-ITEM-ID
+                   BY REFERENCE LS-DATA-URL
+                   BY REFERENCE IN-DATE-STR
+                   BY REFERENCE LS-AUTHOR
+                   BY REFERENCE LS-POLLUTANT-ITEM-TITLE
+                   BY REFERENCE LS-POLLUTANT-ENTRY-LINE
+                   BY REFERENCE IN-FORMAT
+                   BY REFERENCE LS-NO-LATITUDE-DEGREES
+                   BY REFERENCE LS-NO-LONGITUDE-DEGREES
+                   BY REFERENCE LS-HAS-LOCATION
+                   BY REFERENCE LS-POLLUTANT-ITEM-HAS-ALERT
+                   BY REFERENCE LS-POLLUTANT-ITEM
+               END-CALL
+
+               *> Only append this pollutant's item if it still fits
+               *> within LS-POLLUTANT-ENTRIES; a mid-tag truncation
+               *> would otherwise leave the rendered feed malformed.
+               IF FUNCTION LENGTH(FUNCTION TRIM(LS-POLLUTANT-ENTRIES))
+                       + FUNCTION LENGTH(
+                           FUNCTION TRIM(LS-POLLUTANT-ITEM))
+                       > LENGTH OF LS-POLLUTANT-ENTRIES
+               THEN
+                   DISPLAY "WARNING: pollutant output exceeds "
+                       LENGTH OF LS-POLLUTANT-ENTRIES
+                       " bytes, dropping remaining pollutant entries"
+                   EXIT PERFORM
+               END-IF
+               STRING
+                   FUNCTION TRIM(LS-POLLUTANT-ENTRIES)
+                   FUNCTION TRIM(LS-POLLUTANT-ITEM)
+                   INTO LS-POLLUTANT-ENTRIES
                END-STRING
 
            END-PERFORM
+           END-IF
+
+           *> Pick the date to stamp onto <updated>: the last date
+           *> this exact report content was seen for this zone, not
+           *> necessarily today's date.
+           CALL "CACHE-KEY-FOR-ZONE" USING
+               BY REFERENCE IN-CODE-ZONE
+               BY REFERENCE LS-DEDUP-FEED-KEY
+           END-CALL
+           MOVE IN-DATE-STR TO LS-DEDUP-DATE-IN
+           CALL "GET-DEDUP-DATE" USING
+               BY REFERENCE LS-DEDUP-FEED-KEY
+               BY REFERENCE LS-POLLUTANT-REPORT-ID
+               BY REFERENCE LS-DEDUP-DATE-IN
+               BY REFERENCE LS-DEDUP-DATE-OUT
+           END-CALL
+           STRING
+               LS-DEDUP-DATE-OUT(1:10) "T00:00:00Z"
+               INTO LS-POLLUTANT-UPDATED-AT
+           END-STRING
 
            *> Build the RSS feed url
            ACCEPT LS-FEED-URL FROM ENVIRONMENT "BASE_FEED_URL"
@@ -90,16 +288,14 @@
                INTO LS-FEED-URL
            END-STRING
 
-           *> Render the RSS feed
-           CALL "RENDER-RSS" USING
-               BY REFERENCE LS-POLLUTANT-REPORT-ID
-               BY REFERENCE LS-DATA-URL
+           *> Render the RSS feed, one <item>/<entry> per pollutant
+           *> species (LS-POLLUTANT-ENTRIES), wrapped in its envelope.
+           CALL "RENDER-RSS-FEED" USING
                BY REFERENCE LS-FEED-URL
                BY REFERENCE LS-POLLUTANT-UPDATED-AT
-               BY REFERENCE LS-AUTHOR
                BY REFERENCE LS-FEED-TITLE
-               BY REFERENCE LS-ENTRY-TITLE
-               BY REFERENCE LS-POLLUTANT-OUTPUT
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE LS-POLLUTANT-ENTRIES
                BY REFERENCE OUT-POLLUTANT-RSS
            END-CALL
            GOBACK.
