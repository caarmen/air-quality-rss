@@ -0,0 +1,18 @@
+      *> ===============================================================
+      *> COPYBOOK: pollutant-history
+      *> PURPOSE: Fixed-length append-only history record for one
+      *>          successful Atmo France pollutant fetch, written by
+      *>          ATMO-FRANCE-POLLUTANT-SERVICE to
+      *>          ATMO-FRANCE-HISTORY-FILE. One record per fetch, so a
+      *>          week-over-week pollutant trend report can later be
+      *>          built by reading the file back from the start.
+      *> ===============================================================
+       01  C-PH-HISTORY-MAX-COUNT       CONSTANT AS 10.
+       01  AFH-RECORD.
+           05  AFH-DATE-STR             PIC X(10).
+           05  AFH-CODE-ZONE            PIC X(5).
+           05  AFH-COUNT                PIC 9(2).
+           05  AFH-ENTRY OCCURS 10 TIMES.
+               10  AFH-NAME             PIC X(4).
+               10  AFH-AVERAGE          PIC 9(3)V9(1).
+               10  AFH-INDEX            PIC 9(9).
