@@ -9,29 +9,178 @@
        PROGRAM-ID. POLLUTANT-SERVICE.
 
        DATA DIVISION.
+       *> WORKING-STORAGE persists across calls within the same
+       *> run-unit, unlike LOCAL-STORAGE, so the last successfully
+       *> rendered feed survives here to be replayed if a later
+       *> request's upstream fetch returns no data.
+       WORKING-STORAGE SECTION.
+       01  WS-HAS-CACHED-POLLUTANT-DATA PIC X(01) VALUE "N".
+       01  WS-CACHED-DATE-STR           PIC X(8) VALUE SPACES.
+
+      *> Pre-fetch cache: one slot per watched location (see the
+      *> nightly AIR-QUALITY-PREFETCH-BATCH job), holding the last
+      *> rendered feed for that exact latitude/longitude so a matching
+      *> live request can answer instantly without an upstream call.
+       01  WS-PREFETCH-COUNT            PIC 9(1) VALUE 0.
+       01  WS-PREFETCH-SLOT OCCURS 3 TIMES INDEXED BY WS-PREFETCH-IDX.
+           05  WS-PREFETCH-LATITUDE     PIC S9(3)V9(8).
+           05  WS-PREFETCH-LONGITUDE    PIC S9(3)V9(8).
+           05  WS-PREFETCH-RSS          PIC X(10000).
+       COPY "watched-locations" IN "air-quality/batch".
+
+       COPY "pollutant-data" IN "pollutant/service"
+           REPLACING ==POLLUTANT-GRP== BY ==WS-C-POLLUTANT-GRP==
+                     ==POLLUTANT-COUNT== BY ==WS-C-POLLUTANT-CT==
+                     ==POLLUTANT-NAMES-GRP== BY
+                         ==WS-C-POLLUTANT-NAMES-GRP==
+                     ==POLLUTANT-NAMES== BY ==WS-C-POLLUTANT-NAMES==
+                     ==POLLUTANT-NAME-INDEX== BY
+                         ==WS-C-POLLUTANT-NAME-IDX==
+                     ==POLLUTANT-AVERAGES-GRP== BY
+                         ==WS-C-POLLUTANT-AVGS-GRP==
+                     ==POLLUTANT-AVERAGES== BY ==WS-C-POLLUTANT-AVGS==
+                     ==POLLUTANT-AVERAGE-INDEX== BY
+                         ==WS-C-POLLUTANT-AVG-IDX==
+                     ==POLLUTANT-INDICES-GRP== BY
+                         ==WS-C-POLLUTANT-IDXS-GRP==
+                     ==POLLUTANT-INDICES== BY ==WS-C-POLLUTANT-IDXS==
+                     ==POLLUTANT-INDEX-INDEX== BY
+                         ==WS-C-POLLUTANT-IDX-IDX==
+                     ==C-POLLUTANT-MAX-COUNT== BY
+                         ==WS-C-POLLUTANT-MAX==
+                     ==STATION-LATITUDE-DEGREES== BY
+                         ==WS-C-STATION-LATITUDE-DEGREES==
+                     ==STATION-LONGITUDE-DEGREES== BY
+                         ==WS-C-STATION-LONGITUDE-DEGREES==.
+
        LOCAL-STORAGE SECTION.
        01  LS-CURRENT-DATE-AND-TIME.
            05  LS-CDT-YEAR                 PIC 9(4).
            05  LS-CDT-MONTH                PIC 9(2). *> 01-12
            05  LS-CDT-DAY                  PIC 9(2). *> 01-31
        01  LS-DATE-STR                     PIC X(8).
+      *> Used only when IN-FORECAST = "Y", to roll LS-CURRENT-DATE-AND
+      *> -TIME forward by one day before LS-DATE-STR is built below.
+       01  LS-TODAY-YYYYMMDD               PIC 9(8).
+       01  LS-TOMORROW-YYYYMMDD            PIC 9(8).
+       01  LS-DATE-ORDINAL                 PIC S9(9) COMP-5.
+       01  C-STALE                         PIC X(01) VALUE "Y".
+       01  C-NOT-STALE                     PIC X(01) VALUE "N".
+       01  LS-PREFETCH-SLOT-FOUND          USAGE BINARY-LONG VALUE 0.
+       01  C-PREFETCH-FORMAT               PIC X(4) VALUE "ATOM".
+       01  C-PREFETCH-LANG                 PIC X(2) VALUE "FR".
+       01  C-PREFETCH-ICON-STYLE           PIC X(6) VALUE "SQUARE".
+       01  C-PREFETCH-UNITS                PIC X(4) VALUE "UGM3".
+      *> On-disk cache of the rendered feed for this exact location,
+      *> format, language and forecast flag, so a location outside
+      *> the nightly batch job's watched list still avoids a live
+      *> fetch when polled repeatedly within the TTL window.
+       01  LS-CACHE-KEY                    PIC X(42).
+       01  LS-CACHE-TTL-SEC                USAGE BINARY-LONG.
+       01  LS-CACHE-RESPONSE-LENGTH        PIC 9(5) COMP-5.
        COPY "pollutant-data" IN "pollutant/service".
 
        LINKAGE SECTION.
        01 IN-URL                   PIC X(100).
        01 IN-LATITUDE-DEGREES      PIC S9(3)V9(8).
        01 IN-LONGITUDE-DEGREES     PIC S9(3)V9(8).
+       01 IN-FORMAT                PIC X(4) VALUE "ATOM".
+      *> IN-LANG: "FR" (default) or "EN", selected via the router's
+      *> "lang" query parameter.
+       01 IN-LANG                  PIC X(2) VALUE "FR".
+      *> IN-FORECAST: "Y" for the /pollutant-rss/prevair/forecast
+      *> route, which reports tomorrow's PREV'AIR levels instead of
+      *> today's; "N" for the plain /pollutant-rss/prevair route.
+       01 IN-FORECAST              PIC X(01) VALUE "N".
+      *> IN-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected via
+      *> the router's "icon" query parameter.
+       01 IN-ICON-STYLE            PIC X(6) VALUE "SQUARE".
+      *> IN-UNITS: "UGM3" (default, raw European µg/m³ concentration)
+      *> or "AQI" (EPA-style 0-500 scale), selected via the router's
+      *> "units" query parameter.
+       01 IN-UNITS                 PIC X(4) VALUE "UGM3".
        01 OUT-POLLUTANT-RSS        PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
            IN-URL
            IN-LATITUDE-DEGREES
            IN-LONGITUDE-DEGREES
+           IN-FORMAT
+           IN-LANG
+           IN-FORECAST
+           IN-ICON-STYLE
+           IN-UNITS
            OUT-POLLUTANT-RSS.
 
+      *> The pre-fetch cache only ever holds the nightly batch job's
+      *> own rendering format, language and icon style, and only ever
+      *> holds today's date, so a request asking for a different
+      *> format (format=rss2 or format=json), a different language, a
+      *> different icon style, or for tomorrow's forecast always goes
+      *> live rather than risk handing back the wrong shape, language,
+      *> or day of document.
+           IF IN-FORMAT = C-PREFETCH-FORMAT AND IN-FORECAST = "N"
+               AND IN-LANG = C-PREFETCH-LANG
+               AND IN-ICON-STYLE = C-PREFETCH-ICON-STYLE
+               AND IN-UNITS = C-PREFETCH-UNITS
+           THEN
+               PERFORM FIND-PREFETCHED-POLLUTANT-RSS
+               IF LS-PREFETCH-SLOT-FOUND NOT = 0
+               THEN
+                   MOVE WS-PREFETCH-RSS(LS-PREFETCH-SLOT-FOUND)
+                       TO OUT-POLLUTANT-RSS
+                   MOVE 0 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
+      *> Fall back to the on-disk response cache, which covers any
+      *> location/format/language/forecast combination, not just the
+      *> nightly batch job's own watched locations.
+           CALL "CACHE-KEY-FOR-LATLONG" USING
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE LS-CACHE-KEY
+           STRING
+               FUNCTION TRIM(LS-CACHE-KEY) ":"
+               IN-FORMAT IN-LANG IN-FORECAST
+               ":" FUNCTION TRIM(IN-ICON-STYLE)
+               ":" FUNCTION TRIM(IN-UNITS)
+               INTO LS-CACHE-KEY
+           END-STRING
+           CALL "GET-RESPONSE-CACHE-TTL-S" USING
+               BY REFERENCE LS-CACHE-TTL-SEC
+           CALL "CACHE-GET" USING
+               BY REFERENCE LS-CACHE-KEY
+               BY REFERENCE LS-CACHE-TTL-SEC
+               BY REFERENCE OUT-POLLUTANT-RSS
+               BY REFERENCE LS-CACHE-RESPONSE-LENGTH
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               DISPLAY "Serving cached PREV'AIR pollutant feed"
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE
                TO LS-CURRENT-DATE-AND-TIME
 
+           IF IN-FORECAST = "Y"
+           THEN
+               COMPUTE LS-TODAY-YYYYMMDD =
+                   LS-CDT-YEAR * 10000 + LS-CDT-MONTH * 100 + LS-CDT-DAY
+               COMPUTE LS-DATE-ORDINAL =
+                   FUNCTION INTEGER-OF-DATE(LS-TODAY-YYYYMMDD) + 1
+               COMPUTE LS-TOMORROW-YYYYMMDD =
+                   FUNCTION DATE-OF-INTEGER(LS-DATE-ORDINAL)
+               COMPUTE LS-CDT-YEAR = LS-TOMORROW-YYYYMMDD / 10000
+               COMPUTE LS-CDT-MONTH =
+                   FUNCTION MOD(LS-TOMORROW-YYYYMMDD / 100, 100)
+               COMPUTE LS-CDT-DAY =
+                   FUNCTION MOD(LS-TOMORROW-YYYYMMDD, 100)
+           END-IF
+
            STRING
                LS-CDT-YEAR LS-CDT-MONTH LS-CDT-DAY
                INTO LS-DATE-STR
@@ -45,16 +194,137 @@
                POLLUTANT-NAMES-GRP
                POLLUTANT-AVERAGES-GRP
                POLLUTANT-INDICES-GRP
+               STATION-LATITUDE-DEGREES
+               STATION-LONGITUDE-DEGREES
+
+           IF POLLUTANT-COUNT = 0
+           THEN
+               DISPLAY "No PREV'AIR pollutant data fetched"
+               PERFORM SERVE-CACHED-POLLUTANT-RSS-OR-FAIL
+               GOBACK
+           END-IF
 
-           CALL "POLLUTANT-RENDER" USING
+           CALL "PREVAIR-POLLUTANT-RENDER" USING
                LS-DATE-STR
                IN-URL
                IN-LATITUDE-DEGREES
                IN-LONGITUDE-DEGREES
                POLLUTANT-GRP
+               IN-FORMAT
+               IN-LANG
+               C-NOT-STALE
+               IN-ICON-STYLE
+               IN-UNITS
                OUT-POLLUTANT-RSS
 
+      *> Remember this successful fetch so it can be replayed, marked
+      *> as stale, if a later request's fetch returns no data.
+           MOVE LS-DATE-STR TO WS-CACHED-DATE-STR
+           MOVE POLLUTANT-GRP TO WS-C-POLLUTANT-GRP
+           MOVE "Y" TO WS-HAS-CACHED-POLLUTANT-DATA
+
+           IF IN-FORMAT = C-PREFETCH-FORMAT AND IN-FORECAST = "N"
+               AND IN-LANG = C-PREFETCH-LANG
+               AND IN-ICON-STYLE = C-PREFETCH-ICON-STYLE
+               AND IN-UNITS = C-PREFETCH-UNITS
+           THEN
+               PERFORM STORE-PREFETCHED-POLLUTANT-RSS
+           END-IF
+
+           COMPUTE LS-CACHE-RESPONSE-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(OUT-POLLUTANT-RSS))
+           CALL "CACHE-PUT" USING
+               BY REFERENCE LS-CACHE-KEY
+               BY REFERENCE OUT-POLLUTANT-RSS
+               BY REFERENCE LS-CACHE-RESPONSE-LENGTH
+
            MOVE 0 TO RETURN-CODE
            GOBACK.
 
+      *> ===============================================================
+      *> PARAGRAPH: SERVE-CACHED-POLLUTANT-RSS-OR-FAIL
+      *> PURPOSE: Called when the upstream fetch returned no data.
+      *>          Falls back to the last successfully fetched data, if
+      *>          any is available, re-rendered with a stale-data
+      *>          notice, instead of failing the request outright.
+      *> ===============================================================
+       SERVE-CACHED-POLLUTANT-RSS-OR-FAIL.
+           IF WS-HAS-CACHED-POLLUTANT-DATA = "Y"
+           THEN
+               DISPLAY "Serving last-known-good pollutant feed"
+               MOVE WS-C-POLLUTANT-GRP TO POLLUTANT-GRP
+               CALL "PREVAIR-POLLUTANT-RENDER" USING
+                   WS-CACHED-DATE-STR
+                   IN-URL
+                   IN-LATITUDE-DEGREES
+                   IN-LONGITUDE-DEGREES
+                   POLLUTANT-GRP
+                   IN-FORMAT
+                   IN-LANG
+                   C-STALE
+                   IN-ICON-STYLE
+                   IN-UNITS
+                   OUT-POLLUTANT-RSS
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: FIND-PREFETCHED-POLLUTANT-RSS
+      *> PURPOSE: Sets LS-PREFETCH-SLOT-FOUND to the pre-fetch slot
+      *>          matching the requested latitude/longitude, or 0 if
+      *>          no slot matches.
+      *> ===============================================================
+       FIND-PREFETCHED-POLLUTANT-RSS.
+           MOVE 0 TO LS-PREFETCH-SLOT-FOUND
+           PERFORM VARYING WS-PREFETCH-IDX FROM 1 BY 1
+               UNTIL WS-PREFETCH-IDX > WS-PREFETCH-COUNT
+               IF WS-PREFETCH-LATITUDE(WS-PREFETCH-IDX)
+                       = IN-LATITUDE-DEGREES
+                   AND WS-PREFETCH-LONGITUDE(WS-PREFETCH-IDX)
+                       = IN-LONGITUDE-DEGREES
+               THEN
+                   SET LS-PREFETCH-SLOT-FOUND TO WS-PREFETCH-IDX
+               END-IF
+           END-PERFORM.
+
+      *> ===============================================================
+      *> PARAGRAPH: STORE-PREFETCHED-POLLUTANT-RSS
+      *> PURPOSE: If the just-rendered location is one of the watched
+      *>          locations the nightly batch job pre-fetches, save the
+      *>          rendered feed so the next matching request is served
+      *>          from memory instead of hitting the upstream feed.
+      *> ===============================================================
+       STORE-PREFETCHED-POLLUTANT-RSS.
+           PERFORM VARYING WL-LATLONG-INDEX FROM 1 BY 1
+               UNTIL WL-LATLONG-INDEX > C-WATCHED-LATLONG-MAX-COUNT
+               IF FUNCTION NUMVAL(WL-LATITUDE-STR(WL-LATLONG-INDEX))
+                       = IN-LATITUDE-DEGREES
+                   AND FUNCTION NUMVAL(
+                       WL-LONGITUDE-STR(WL-LATLONG-INDEX))
+                       = IN-LONGITUDE-DEGREES
+               THEN
+                   PERFORM FIND-PREFETCHED-POLLUTANT-RSS
+                   IF LS-PREFETCH-SLOT-FOUND = 0
+                       AND WS-PREFETCH-COUNT
+                           < C-WATCHED-LATLONG-MAX-COUNT
+                   THEN
+                       ADD 1 TO WS-PREFETCH-COUNT
+                       SET LS-PREFETCH-SLOT-FOUND TO WS-PREFETCH-COUNT
+                   END-IF
+                   IF LS-PREFETCH-SLOT-FOUND NOT = 0
+                   THEN
+                       MOVE IN-LATITUDE-DEGREES
+                           TO WS-PREFETCH-LATITUDE(
+                               LS-PREFETCH-SLOT-FOUND)
+                       MOVE IN-LONGITUDE-DEGREES
+                           TO WS-PREFETCH-LONGITUDE(
+                               LS-PREFETCH-SLOT-FOUND)
+                       MOVE OUT-POLLUTANT-RSS
+                           TO WS-PREFETCH-RSS(LS-PREFETCH-SLOT-FOUND)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        END PROGRAM POLLUTANT-SERVICE.
