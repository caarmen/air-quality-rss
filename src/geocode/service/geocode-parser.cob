@@ -0,0 +1,115 @@
+
+      *> ===============================================================
+      *> PROGRAM: GEOCODE-PARSER
+      *> PURPOSE: Parses a JSON string containing geocoding results and
+      *>          fills in the latitude/longitude of the first result.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOCODE-PARSER.
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+       01 JSON-ERROR-PTR               USAGE POINTER.
+       01 JSON-ERROR-MSG               PIC X(10000).
+       01 JSON-ROOT-PTR                USAGE POINTER.
+       01 JSON-FIRST-RESULT-PTR        USAGE POINTER.
+       01 LS-LATITUDE-STR              PIC X(50).
+       01 LS-LONGITUDE-STR             PIC X(50).
+       01 LATITUDE-ATTRIBUTE           PIC X(50) VALUE "lat" & X"00".
+       01 LONGITUDE-ATTRIBUTE          PIC X(50) VALUE "lon" & X"00".
+
+       LINKAGE SECTION.
+       01 GEOCODE-JSON-INPUT           PIC X(10000).
+       01 OUT-LATITUDE-DEGREES         PIC S9(3)V9(8).
+       01 OUT-LONGITUDE-DEGREES        PIC S9(3)V9(8).
+
+       PROCEDURE DIVISION WITH C LINKAGE USING
+           BY REFERENCE GEOCODE-JSON-INPUT
+           BY REFERENCE OUT-LATITUDE-DEGREES
+           BY REFERENCE OUT-LONGITUDE-DEGREES.
+
+      *> ===============================================================
+      *> The json input looks like this:
+      *>   [
+      *>     {
+      *>       "lat": "45.1875602",
+      *>       "lon": "5.7357819",
+      *>       ...
+      *>     }
+      *>   ]
+      *> It actually has many more fields, but these are the ones we're
+      *> interested in for now.
+      *> ===============================================================
+
+           MOVE 0 TO OUT-LATITUDE-DEGREES
+           MOVE 0 TO OUT-LONGITUDE-DEGREES
+
+      *> Parse the raw txt and get a handle to the JSON root element,
+      *> which is itself an array of results.
+           CALL "cJSON_Parse" USING
+               BY CONTENT FUNCTION TRIM(GEOCODE-JSON-INPUT)
+               RETURNING JSON-ROOT-PTR
+           PERFORM CHECK-JSON-ERROR
+
+      *> Get the first result (the best match, per the source's own
+      *> ranking, since the request is made with limit=1).
+           CALL "cJSON_GetArrayItem" USING
+               BY VALUE JSON-ROOT-PTR
+               0
+               RETURNING JSON-FIRST-RESULT-PTR
+           PERFORM CHECK-JSON-ERROR
+
+           IF JSON-FIRST-RESULT-PTR = NULL
+           THEN
+               *> No results found, exit.
+               DISPLAY "No geocoding results found."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "JSON-GET-PROPERTY-STRING-VALUE" USING
+               BY VALUE JSON-FIRST-RESULT-PTR
+               BY REFERENCE LATITUDE-ATTRIBUTE
+               BY REFERENCE LS-LATITUDE-STR
+           PERFORM CHECK-JSON-ERROR
+
+           CALL "JSON-GET-PROPERTY-STRING-VALUE" USING
+               BY VALUE JSON-FIRST-RESULT-PTR
+               BY REFERENCE LONGITUDE-ATTRIBUTE
+               BY REFERENCE LS-LONGITUDE-STR
+           PERFORM CHECK-JSON-ERROR
+
+           MOVE FUNCTION NUMVAL(LS-LATITUDE-STR) TO OUT-LATITUDE-DEGREES
+           MOVE FUNCTION NUMVAL(LS-LONGITUDE-STR)
+               TO OUT-LONGITUDE-DEGREES
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: CHECK-JSON-ERROR
+      *> PURPOSE: Check if the cJSON library has "raised an error".
+      *>          This is done by setting the JSON-ERROR-PTR to a
+      *>          position in the json input where the error starts.
+      *>          If this happens:
+      *>            - log the error information,
+      *>            - set an error RETURN-CODE,
+      *>            - Stop execution of the GEOCODE-PARSER program.
+      *> ===============================================================
+       CHECK-JSON-ERROR.
+           CALL "cJSON_GetErrorPtr"
+               RETURNING JSON-ERROR-PTR
+           IF JSON-ERROR-PTR NOT = NULL
+           THEN
+               DISPLAY "Json error occurred"
+               CALL "C-STRING" USING
+                   BY VALUE     JSON-ERROR-PTR
+                   BY REFERENCE JSON-ERROR-MSG
+               DISPLAY "Json error ptr: " FUNCTION TRIM (JSON-ERROR-MSG)
+               MOVE 1 to RETURN-CODE
+               GOBACK
+           END-IF.
+
+       END PROGRAM GEOCODE-PARSER.
