@@ -0,0 +1,55 @@
+
+      *> ===============================================================
+      *> PROGRAM: GEOCODE-SERVICE
+      *> PURPOSE: Resolves a city name to a latitude/longitude pair, so
+      *>          AIR-QUALITY-ROUTER can accept a "city" query param
+      *>          instead of requiring the caller to already know
+      *>          decimal coordinates.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOCODE-SERVICE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 LS-BUFFER                PIC X(10000).
+
+       LINKAGE SECTION.
+       01 IN-CITY-NAME             PIC X(100).
+       01 OUT-LATITUDE-DEGREES     PIC S9(3)V9(8).
+       01 OUT-LONGITUDE-DEGREES    PIC S9(3)V9(8).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-CITY-NAME
+           BY REFERENCE OUT-LATITUDE-DEGREES
+           BY REFERENCE OUT-LONGITUDE-DEGREES.
+
+           CALL "GEOCODE-DATA-SOURCE" USING
+               BY REFERENCE IN-CITY-NAME
+               BY REFERENCE LS-BUFFER
+               RETURNING RETURN-CODE
+           IF RETURN-CODE NOT = 0
+           THEN
+               DISPLAY "Error fetching geocoding data for city "
+                   FUNCTION TRIM(IN-CITY-NAME)
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "GEOCODE-PARSER" USING
+               BY REFERENCE LS-BUFFER
+               BY REFERENCE OUT-LATITUDE-DEGREES
+               BY REFERENCE OUT-LONGITUDE-DEGREES
+               RETURNING RETURN-CODE
+           IF RETURN-CODE NOT = 0
+           THEN
+               DISPLAY "Error parsing geocoding data for city "
+                   FUNCTION TRIM(IN-CITY-NAME)
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       END PROGRAM GEOCODE-SERVICE.
