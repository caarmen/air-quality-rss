@@ -0,0 +1,101 @@
+
+      *> ===============================================================
+      *> PROGRAM: GEOCODE-DATA-SOURCE
+      *> PURPOSE: For a given city name, return the raw JSON data
+      *>          fetched from the geocoding source.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOCODE-DATA-SOURCE.
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+           COPY remote-service-response IN "support/http".
+           01  LS-DATA-URL                    PIC X(1000) VALUE SPACES.
+
+       LINKAGE SECTION.
+           01  CITY-NAME                      PIC X(100).
+           01  RESPONSE-BODY                  PIC X(10000).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE CITY-NAME
+           BY REFERENCE RESPONSE-BODY.
+
+           CALL "GEOCODE-SOURCE-URL" USING
+               BY REFERENCE CITY-NAME
+               BY REFERENCE LS-DATA-URL
+           DISPLAY "Fetching geocoding data from " LS-DATA-URL
+
+           CALL "HTTP-CLIENT-GET" USING
+               BY REFERENCE LS-DATA-URL
+               BY REFERENCE OUT-RESPONSE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE NOT = 0
+           THEN
+               DISPLAY "Error fetching geocoding data, curl code "
+                   RETURN-CODE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE OUT-RESPONSE-DATA(1:OUT-RESPONSE-LENGTH-BYTES)
+               TO RESPONSE-BODY
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       END PROGRAM GEOCODE-DATA-SOURCE.
+
+      *> ===============================================================
+      *> PROGRAM: GEOCODE-SOURCE-URL
+      *> PURPOSE: For a given city name, return the URL for the
+      *>          geocoding data source.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOCODE-SOURCE-URL.
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+           01  LS-BASE-URL                    PIC X(100).
+           01  C-BASE-URL-DEFAULT             PIC X(100) VALUE
+                   "https://nominatim.openstreetmap.org".
+           01  LS-ENCODED-CITY-NAME           PIC X(100) VALUE SPACES.
+           01  LS-CITY-NAME-LENGTH            PIC 9(3) VALUE 0.
+
+       LINKAGE SECTION.
+           01  CITY-NAME                      PIC X(100).
+           01  DATA-URL-OUT                   PIC X(1000).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE CITY-NAME
+           BY REFERENCE DATA-URL-OUT.
+
+      *> Get the geocoding source host from the environment. This is
+      *> useful for testing purposes.
+           ACCEPT LS-BASE-URL FROM ENVIRONMENT "GEOCODE_BASE_URL"
+           IF FUNCTION TRIM(LS-BASE-URL) = ""
+           THEN
+               MOVE C-BASE-URL-DEFAULT TO LS-BASE-URL
+           END-IF
+
+      *> The geocoding source expects spaces in the city name to be
+      *> encoded as "+" in the query string. Only the significant
+      *> (trimmed) portion is converted, so the field's trailing pad
+      *> spaces are left alone instead of turning into trailing "+"s.
+           MOVE FUNCTION TRIM(CITY-NAME) TO LS-ENCODED-CITY-NAME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CITY-NAME))
+               TO LS-CITY-NAME-LENGTH
+           INSPECT LS-ENCODED-CITY-NAME(1:LS-CITY-NAME-LENGTH)
+               REPLACING ALL SPACE BY "+"
+
+           STRING FUNCTION TRIM(LS-BASE-URL)
+               "/search?q=" FUNCTION TRIM(LS-ENCODED-CITY-NAME)
+               "&format=json&limit=1"
+               INTO DATA-URL-OUT
+           END-STRING
+
+           GOBACK.
+
+       END PROGRAM GEOCODE-SOURCE-URL.
