@@ -1,4 +1,4 @@
-       01  C-POLLEN-MAX-CODES           CONSTANT AS 10.
+       01  C-POLLEN-MAX-CODES           CONSTANT AS 30.
        01  POLLEN-GRP.
            05  POLLEN-DATE-MAJ          PIC X(24) VALUE SPACES.
            05  POLLEN-RESPONSIBLE       PIC X(64) VALUE SPACES.
@@ -6,7 +6,7 @@
            *> Can't use the C-POLLEN-MAX-CODES constant in the OCCURS
            *> clause. :/ Still good to have the constant to reference it
            *> elsewhere.
-           05  POLLEN-CODES OCCURS 1 TO 10 TIMES
+           05  POLLEN-CODES OCCURS 1 TO 30 TIMES
                DEPENDING ON POLLEN-CODE-COUNT
                INDEXED BY POLLEN-CODE-INDEX.
                10  POLLEN-CODE-NAME       PIC X(16).
