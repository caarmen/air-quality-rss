@@ -9,44 +9,253 @@
        PROGRAM-ID. POLLEN-SERVICE.
 
        DATA DIVISION.
+       *> WORKING-STORAGE persists across calls within the same
+       *> run-unit, unlike LOCAL-STORAGE, so the last successfully
+       *> rendered feed survives here to be replayed if a later
+       *> request's upstream fetch or parse fails.
+       WORKING-STORAGE SECTION.
+       01 WS-HAS-CACHED-POLLEN-DATA PIC X(01) VALUE "N".
+       01 WS-CACHED-DATA-URL       PIC X(1000) VALUE SPACES.
+
+      *> Pre-fetch cache: one slot per watched location (see the
+      *> nightly AIR-QUALITY-PREFETCH-BATCH job), holding the last
+      *> rendered feed for that exact latitude/longitude so a matching
+      *> live request can answer instantly without an upstream call.
+       01 WS-PREFETCH-COUNT        PIC 9(1) VALUE 0.
+       01 WS-PREFETCH-SLOT OCCURS 3 TIMES INDEXED BY WS-PREFETCH-IDX.
+           05 WS-PREFETCH-LATITUDE  PIC S9(3)V9(8).
+           05 WS-PREFETCH-LONGITUDE PIC S9(3)V9(8).
+           05 WS-PREFETCH-RSS       PIC X(10000).
+       COPY "watched-locations" IN "air-quality/batch".
+
+       COPY "pollen-data" IN "pollen/service"
+           REPLACING ==POLLEN-GRP== BY ==WS-C-POLLEN-GRP==
+                     ==POLLEN-DATE-MAJ== BY ==WS-C-POLLEN-DATE-MAJ==
+                     ==POLLEN-RESPONSIBLE== BY ==WS-C-POLLEN-RESP==
+                     ==POLLEN-CODE-COUNT== BY ==WS-C-POLLEN-CODE-CT==
+                     ==POLLEN-CODES== BY ==WS-C-POLLEN-CODES==
+                     ==POLLEN-CODE-INDEX== BY ==WS-C-POLLEN-CODE-IDX==
+                     ==POLLEN-CODE-NAME== BY ==WS-C-POLLEN-CODE-NAME==
+                     ==POLLEN-CODE-VALUE== BY ==WS-C-POLLEN-CODE-VAL==
+                     ==C-POLLEN-MAX-CODES== BY ==WS-C-POLLEN-MAX==.
+
        LOCAL-STORAGE SECTION.
        01 LS-BUFFER                PIC X(10000).
        01 LS-DATA-URL              PIC X(1000) VALUE SPACES.
+       01 C-STALE                  PIC X(01) VALUE "Y".
+       01 C-NOT-STALE              PIC X(01) VALUE "N".
+       01 C-PREFETCH-FORMAT        PIC X(4) VALUE "ATOM".
+       01 C-PREFETCH-LANG          PIC X(2) VALUE "FR".
+       01 LS-PREFETCH-SLOT-FOUND   USAGE BINARY-LONG VALUE 0.
+       *> LS-HAS-LOCATION: the opposite of IN-HAS-CODE-ZONE. A
+       *> code_zone-keyed request has no real latitude/longitude to
+       *> report, so POLLEN-RENDER is told not to emit a
+       *> <georss:point> for it.
+       01 LS-HAS-LOCATION          PIC X(01) VALUE "Y".
        COPY "pollen-data" IN "pollen/service".
 
        LINKAGE SECTION.
        01 IN-LATITUDE-DEGREES      PIC S9(3)V9(8).
        01 IN-LONGITUDE-DEGREES     PIC S9(3)V9(8).
+       01 IN-CODE-ZONE             PIC X(5) VALUE SPACES.
+       *> IN-HAS-CODE-ZONE: "Y" when the caller supplied a code_zone
+       *> instead of latitude/longitude; IN-LATITUDE-DEGREES and
+       *> IN-LONGITUDE-DEGREES are ignored in that case.
+       01 IN-HAS-CODE-ZONE         PIC X(01) VALUE "N".
+       *> IN-REGION: "METRO" (the default, also selected by SPACES) or
+       *> an overseas territory code, overriding the auto-detection
+       *> POLLEN-DATA-SOURCE otherwise does from IN-LATITUDE-DEGREES/
+       *> IN-LONGITUDE-DEGREES.
+       01 IN-REGION                PIC X(12) VALUE SPACES.
+       01 IN-FORMAT                PIC X(4) VALUE "ATOM".
+       01 IN-LANG                  PIC X(2) VALUE "FR".
+       *> IN-LIMIT: 0 (the default, meaning "no cap") or a
+       *> subscriber-supplied ceiling on how many pollen species
+       *> entries POLLEN-RENDER includes in one response, selected via
+       *> the router's "limit" query parameter.
+       01 IN-LIMIT                 PIC 9(2) VALUE 0.
        01 OUT-POLLEN-RSS           PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-LATITUDE-DEGREES
            BY REFERENCE IN-LONGITUDE-DEGREES
+           BY REFERENCE IN-CODE-ZONE
+           BY REFERENCE IN-HAS-CODE-ZONE
+           BY REFERENCE IN-REGION
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-LANG
+           BY REFERENCE IN-LIMIT
            BY REFERENCE OUT-POLLEN-RSS.
 
+           IF IN-HAS-CODE-ZONE = "Y"
+           THEN
+               MOVE "N" TO LS-HAS-LOCATION
+           ELSE
+               MOVE "Y" TO LS-HAS-LOCATION
+           END-IF
+
+      *> The pre-fetch cache only ever holds the nightly batch job's
+      *> own rendering format and language, and is only ever keyed by
+      *> latitude/longitude, so a code_zone request always goes live
+      *> too, the same as a request in a format other than Atom or a
+      *> language other than French.
+           IF IN-FORMAT = C-PREFETCH-FORMAT AND IN-HAS-CODE-ZONE = "N"
+               AND IN-LANG = C-PREFETCH-LANG
+               AND FUNCTION TRIM(IN-REGION) = SPACES
+               AND IN-LIMIT = 0
+           THEN
+               PERFORM FIND-PREFETCHED-POLLEN-RSS
+               IF LS-PREFETCH-SLOT-FOUND NOT = 0
+               THEN
+                   MOVE WS-PREFETCH-RSS(LS-PREFETCH-SLOT-FOUND)
+                       TO OUT-POLLEN-RSS
+                   MOVE 0 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
            CALL "POLLEN-DATA-SOURCE" USING
                BY REFERENCE IN-LATITUDE-DEGREES
                BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE IN-CODE-ZONE
+               BY REFERENCE IN-HAS-CODE-ZONE
+               BY REFERENCE IN-REGION
                BY REFERENCE LS-DATA-URL
                BY REFERENCE LS-BUFFER
+               RETURNING RETURN-CODE
+           IF RETURN-CODE NOT = 0
+           THEN
+               PERFORM SERVE-CACHED-POLLEN-RSS-OR-FAIL
+               GOBACK
+           END-IF
 
            CALL "POLLEN-PARSER" USING
                BY REFERENCE LS-BUFFER
                POLLEN-GRP
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
                RETURNING RETURN-CODE
            IF RETURN-CODE NOT = 0
            THEN
                DISPLAY "Error parsing pollen data"
-               MOVE 1 TO RETURN-CODE
+               PERFORM SERVE-CACHED-POLLEN-RSS-OR-FAIL
                GOBACK
            END-IF
 
            CALL "POLLEN-RENDER" USING
                BY REFERENCE LS-DATA-URL
                BY REFERENCE POLLEN-GRP
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE IN-CODE-ZONE
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE C-NOT-STALE
+               BY REFERENCE LS-HAS-LOCATION
+               BY REFERENCE IN-LANG
+               BY REFERENCE IN-LIMIT
                BY REFERENCE OUT-POLLEN-RSS
 
+      *> Remember this successful fetch so it can be replayed, marked
+      *> as stale, if a later request's fetch or parse fails.
+           MOVE LS-DATA-URL TO WS-CACHED-DATA-URL
+           MOVE POLLEN-GRP TO WS-C-POLLEN-GRP
+           MOVE "Y" TO WS-HAS-CACHED-POLLEN-DATA
+
+           IF IN-FORMAT = C-PREFETCH-FORMAT AND IN-HAS-CODE-ZONE = "N"
+               AND IN-LANG = C-PREFETCH-LANG
+               AND FUNCTION TRIM(IN-REGION) = SPACES
+               AND IN-LIMIT = 0
+           THEN
+               PERFORM STORE-PREFETCHED-POLLEN-RSS
+           END-IF
+
            MOVE 0 TO RETURN-CODE
            GOBACK.
 
+      *> ===============================================================
+      *> PARAGRAPH: SERVE-CACHED-POLLEN-RSS-OR-FAIL
+      *> PURPOSE: Called when the upstream fetch or parse has failed.
+      *>          Falls back to the last successfully fetched data, if
+      *>          any is available, re-rendered with a stale-data
+      *>          notice, instead of failing the request outright.
+      *> ===============================================================
+       SERVE-CACHED-POLLEN-RSS-OR-FAIL.
+           IF WS-HAS-CACHED-POLLEN-DATA = "Y"
+           THEN
+               DISPLAY "Serving last-known-good pollen feed"
+               MOVE WS-C-POLLEN-GRP TO POLLEN-GRP
+               CALL "POLLEN-RENDER" USING
+                   BY REFERENCE WS-CACHED-DATA-URL
+                   BY REFERENCE POLLEN-GRP
+                   BY REFERENCE IN-LATITUDE-DEGREES
+                   BY REFERENCE IN-LONGITUDE-DEGREES
+                   BY REFERENCE IN-CODE-ZONE
+                   BY REFERENCE IN-FORMAT
+                   BY REFERENCE C-STALE
+                   BY REFERENCE LS-HAS-LOCATION
+                   BY REFERENCE IN-LANG
+                   BY REFERENCE IN-LIMIT
+                   BY REFERENCE OUT-POLLEN-RSS
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: FIND-PREFETCHED-POLLEN-RSS
+      *> PURPOSE: Sets LS-PREFETCH-SLOT-FOUND to the pre-fetch slot
+      *>          matching the requested latitude/longitude, or 0 if
+      *>          no slot matches.
+      *> ===============================================================
+       FIND-PREFETCHED-POLLEN-RSS.
+           MOVE 0 TO LS-PREFETCH-SLOT-FOUND
+           PERFORM VARYING WS-PREFETCH-IDX FROM 1 BY 1
+               UNTIL WS-PREFETCH-IDX > WS-PREFETCH-COUNT
+               IF WS-PREFETCH-LATITUDE(WS-PREFETCH-IDX)
+                       = IN-LATITUDE-DEGREES
+                   AND WS-PREFETCH-LONGITUDE(WS-PREFETCH-IDX)
+                       = IN-LONGITUDE-DEGREES
+               THEN
+                   SET LS-PREFETCH-SLOT-FOUND TO WS-PREFETCH-IDX
+               END-IF
+           END-PERFORM.
+
+      *> ===============================================================
+      *> PARAGRAPH: STORE-PREFETCHED-POLLEN-RSS
+      *> PURPOSE: If the just-rendered location is one of the watched
+      *>          locations the nightly batch job pre-fetches, save the
+      *>          rendered feed so the next matching request is served
+      *>          from memory instead of hitting the upstream feed.
+      *> ===============================================================
+       STORE-PREFETCHED-POLLEN-RSS.
+           PERFORM VARYING WL-LATLONG-INDEX FROM 1 BY 1
+               UNTIL WL-LATLONG-INDEX > C-WATCHED-LATLONG-MAX-COUNT
+               IF FUNCTION NUMVAL(WL-LATITUDE-STR(WL-LATLONG-INDEX))
+                       = IN-LATITUDE-DEGREES
+                   AND FUNCTION NUMVAL(
+                       WL-LONGITUDE-STR(WL-LATLONG-INDEX))
+                       = IN-LONGITUDE-DEGREES
+               THEN
+                   PERFORM FIND-PREFETCHED-POLLEN-RSS
+                   IF LS-PREFETCH-SLOT-FOUND = 0
+                       AND WS-PREFETCH-COUNT
+                           < C-WATCHED-LATLONG-MAX-COUNT
+                   THEN
+                       ADD 1 TO WS-PREFETCH-COUNT
+                       SET LS-PREFETCH-SLOT-FOUND TO WS-PREFETCH-COUNT
+                   END-IF
+                   IF LS-PREFETCH-SLOT-FOUND NOT = 0
+                   THEN
+                       MOVE IN-LATITUDE-DEGREES
+                           TO WS-PREFETCH-LATITUDE(
+                               LS-PREFETCH-SLOT-FOUND)
+                       MOVE IN-LONGITUDE-DEGREES
+                           TO WS-PREFETCH-LONGITUDE(
+                               LS-PREFETCH-SLOT-FOUND)
+                       MOVE OUT-POLLEN-RSS
+                           TO WS-PREFETCH-RSS(LS-PREFETCH-SLOT-FOUND)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        END PROGRAM POLLEN-SERVICE.
