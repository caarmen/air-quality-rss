@@ -0,0 +1,13 @@
+      *> ===============================================================
+      *> COPYBOOK: pollen-dead-letter
+      *> PURPOSE: Fixed-length append-only record for one malformed
+      *>          upstream payload, written by POLLEN-PARSER's
+      *>          CHECK-JSON-ERROR to POLLEN-DEAD-LETTER-FILE whenever
+      *>          cJSON trips over the Atmo France WMS response, so the
+      *>          raw payload survives for after-the-fact diagnosis of
+      *>          an upstream schema change.
+      *> ===============================================================
+       01  PDL-RECORD.
+           05  PDL-TIMESTAMP            PIC X(21).
+           05  PDL-ERROR-MSG            PIC X(200).
+           05  PDL-RAW-PAYLOAD          PIC X(10000).
