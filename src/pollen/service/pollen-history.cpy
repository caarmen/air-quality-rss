@@ -0,0 +1,16 @@
+      *> ===============================================================
+      *> COPYBOOK: pollen-history
+      *> PURPOSE: Fixed-length append-only history record for one
+      *>          successful pollen fetch, written by POLLEN-PARSER to
+      *>          POLLEN-HISTORY-FILE. One record per fetch, so a
+      *>          week-over-week pollen trend report can later be built
+      *>          by reading the file back from the start.
+      *> ===============================================================
+       01  C-POLLEN-HISTORY-MAX-CODES   CONSTANT AS 30.
+       01  PH-RECORD.
+           05  PH-DATE-MAJ              PIC X(24).
+           05  PH-RESPONSIBLE           PIC X(64).
+           05  PH-CODE-COUNT            PIC 9(2).
+           05  PH-CODE-ENTRY OCCURS 30 TIMES.
+               10  PH-CODE-NAME         PIC X(16).
+               10  PH-CODE-VALUE        PIC 9(1).
