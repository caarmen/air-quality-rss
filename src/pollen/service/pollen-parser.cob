@@ -1,12 +1,9 @@
+
       *> ===============================================================
       *> PROGRAM: POLLEN-PARSER
-      *> PURPOSE: This program parses a JSON string containing pollen
-      *>          data and writes the relevant information to a file.
-      *>          We write to a file because the number of pollen
-      *>          records is unknown.
-      *>
-      *>          TODO: maybe the number of pollen records is indeed
-      *>          known. If so, we can use a table instead of a file.
+      *> PURPOSE: Parses a JSON string containing pollen data and fills
+      *>          in the given POLLEN-GRP table with the relevant
+      *>          information.
       *> ===============================================================
 
        IDENTIFICATION DIVISION.
@@ -15,14 +12,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT POLLEN-FILE ASSIGN TO "pollen.dat"
-               ORGANIZATION IS SEQUENTIAL.
+      *> Append-only history of every successfully parsed pollen
+      *> fetch, one fixed-length record per fetch, read back later for
+      *> a pollen trend report.
+           SELECT POLLEN-HISTORY-FILE ASSIGN TO "pollen-history.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+      *> Append-only log of every malformed upstream payload that
+      *> tripped CHECK-JSON-ERROR, one record per failure, so a
+      *> schema change on the Atmo France WMS side can be diagnosed
+      *> from the raw payload after the fact.
+           SELECT POLLEN-DEAD-LETTER-FILE ASSIGN TO
+                   "pollen-dead-letter.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEAD-LETTER-FILE-STATUS.
 
        DATA DIVISION.
+
        FILE SECTION.
-       COPY pollen-data IN "pollen/service".
+       FD  POLLEN-HISTORY-FILE.
+       COPY pollen-history IN "pollen/service".
+
+       FD  POLLEN-DEAD-LETTER-FILE.
+       COPY pollen-dead-letter IN "pollen/service".
 
        LOCAL-STORAGE SECTION.
+       01 WS-HISTORY-FILE-STATUS       PIC X(02) VALUE SPACES.
+       01 WS-DEAD-LETTER-FILE-STATUS   PIC X(02) VALUE SPACES.
+       01 LS-DEAD-LETTER-TIMESTAMP     PIC X(21) VALUE SPACES.
        01 JSON-ERROR-PTR               USAGE POINTER.
        01 JSON-ERROR-MSG               PIC X(10000).
        01 JSON-ROOT-PTR                USAGE POINTER.
@@ -36,18 +54,59 @@
        01 PROPERTY-NAME-VAL            PIC X(50).
        01 JSON-PROPERTIES-SIZE         USAGE BINARY-LONG.
        01 FEATURES-ATTRIBUTE           PIC X(50) VALUE "features".
-       01 PROPERTIES-ATTRIBUTE         PIC X(50) 
+       01 PROPERTIES-ATTRIBUTE         PIC X(50)
                                            VALUE "properties" & X"00".
-       01 DATE-MAJ-ATTRIBUTE           PIC X(50) 
+       01 DATE-MAJ-ATTRIBUTE           PIC X(50)
                                            VALUE "date_maj" & X"00".
-       01 POLLEN-RESP-ATTRIBUTE        PIC X(50) 
+       01 POLLEN-RESP-ATTRIBUTE        PIC X(50)
                                            VALUE "pollen_resp" & X"00".
 
+      *> Fields used to pick, among all the features the WMS bounding
+      *> box returned, the one whose station is physically closest to
+      *> the requested latitude/longitude (see MEASURE-FEATURE-
+      *> DISTANCE below).
+       01 GEOMETRY-ATTRIBUTE           PIC X(50)
+                                           VALUE "geometry" & X"00".
+       01 COORDINATES-ATTRIBUTE        PIC X(50) VALUE "coordinates".
+       01 JSON-FEATURES-SIZE           USAGE BINARY-LONG.
+       01 FEATURE-INDEX                PIC 999 VALUE 0.
+       01 NEAREST-FEATURE-INDEX        PIC 999 VALUE 0.
+       01 FEATURE-ATTR-PTR             USAGE POINTER.
+       01 JSON-GEOMETRY-PTR            USAGE POINTER.
+       01 JSON-COORDINATES-PTR         USAGE POINTER.
+       01 JSON-LON-ITEM-PTR            USAGE POINTER.
+       01 JSON-LAT-ITEM-PTR            USAGE POINTER.
+       01 JSON-LON-VALUE               USAGE COMP-2.
+       01 JSON-LAT-VALUE               USAGE COMP-2.
+       01 LS-NEAREST-FOUND             PIC X(01) VALUE "N".
+       01 LS-FEATURE-LATITUDE          PIC S9(3)V9(8).
+       01 LS-FEATURE-LONGITUDE         PIC S9(3)V9(8).
+       01 LS-REQUEST-X-METERS          PIC S9(7)V9(8).
+       01 LS-REQUEST-Y-METERS          PIC S9(7)V9(8).
+       01 LS-FEATURE-X-METERS          PIC S9(7)V9(8).
+       01 LS-FEATURE-Y-METERS          PIC S9(7)V9(8).
+       01 LS-DISTANCE-SQUARED-METERS   PIC S9(15)V9(4).
+       01 LS-NEAREST-DISTANCE-SQUARED  PIC S9(15)V9(4).
+
+      *> Reconciliation range for a pollen code's value: Atmo France's
+      *> own documented scale runs 0 (no pollen) to 5 (very high). A
+      *> value outside this range is treated as suspect rather than
+      *> rendered straight into the feed (see ADD-POLLEN-CODE).
+       01 C-POLLEN-CODE-MIN-VALUE      PIC 9(1) VALUE 0.
+       01 C-POLLEN-CODE-MAX-VALUE      PIC 9(1) VALUE 5.
+       01 LS-RAW-CODE-VALUE            PIC S9(4) VALUE 0.
+
        LINKAGE SECTION.
        01 POLLEN-JSON-INPUT            PIC X(10000).
+       COPY pollen-data IN "pollen/service".
+       01 IN-LATITUDE-DEGREES          PIC S9(3)V9(8).
+       01 IN-LONGITUDE-DEGREES         PIC S9(3)V9(8).
 
        PROCEDURE DIVISION WITH C LINKAGE USING
-           BY REFERENCE POLLEN-JSON-INPUT.
+           BY REFERENCE POLLEN-JSON-INPUT
+           BY REFERENCE POLLEN-GRP
+           BY REFERENCE IN-LATITUDE-DEGREES
+           BY REFERENCE IN-LONGITUDE-DEGREES.
 
       *> ===============================================================
       *> The json input looks like this:
@@ -73,6 +132,10 @@
       *> interested in for now.
       *> ===============================================================
 
+           MOVE SPACES TO POLLEN-DATE-MAJ
+           MOVE SPACES TO POLLEN-RESPONSIBLE
+           MOVE 0 TO POLLEN-CODE-COUNT
+
       *> Parse the raw txt and get a handle to the JSON root element.
            CALL "cJSON_Parse" USING
                BY CONTENT FUNCTION TRIM(POLLEN-JSON-INPUT)
@@ -86,10 +149,56 @@
                BY REFERENCE JSON-FEATURES-PTR
            PERFORM CHECK-JSON-ERROR
 
-      *> Get the first feature (there's only ever one it seems).
+      *> The bounding box around the requested point can come back
+      *> with more than one station's feature in it. Measure each one
+      *> against the requested latitude/longitude and keep the
+      *> feature belonging to the nearest station.
+           CALL "cJSON_GetArraySize" USING
+               BY VALUE JSON-FEATURES-PTR
+               RETURNING JSON-FEATURES-SIZE
+           PERFORM CHECK-JSON-ERROR
+
+           IF JSON-FEATURES-SIZE = 0
+           THEN
+                *> No features found, exit.
+                DISPLAY "No features found in JSON data."
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+           END-IF
+
+           CALL "LAT-LONG-TO-WEB-MERCATOR" USING
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE LS-REQUEST-X-METERS
+               BY REFERENCE LS-REQUEST-Y-METERS
+
+           MOVE "N" TO LS-NEAREST-FOUND
+           MOVE 0 TO NEAREST-FEATURE-INDEX
+           PERFORM VARYING FEATURE-INDEX FROM 0 BY 1
+               UNTIL FEATURE-INDEX = JSON-FEATURES-SIZE
+
+               CALL "cJSON_GetArrayItem" USING
+                   BY VALUE JSON-FEATURES-PTR
+                   FEATURE-INDEX
+                   RETURNING FEATURE-ATTR-PTR
+               PERFORM CHECK-JSON-ERROR
+
+               PERFORM MEASURE-FEATURE-DISTANCE
+
+               IF LS-NEAREST-FOUND = "N"
+                   OR LS-DISTANCE-SQUARED-METERS
+                       < LS-NEAREST-DISTANCE-SQUARED
+               THEN
+                   MOVE "Y" TO LS-NEAREST-FOUND
+                   MOVE FEATURE-INDEX TO NEAREST-FEATURE-INDEX
+                   MOVE LS-DISTANCE-SQUARED-METERS
+                       TO LS-NEAREST-DISTANCE-SQUARED
+               END-IF
+           END-PERFORM
+
            CALL "cJSON_GetArrayItem" USING
                BY VALUE JSON-FEATURES-PTR
-               0
+               NEAREST-FEATURE-INDEX
                RETURNING JSON-FIRST-FEATURE-PTR
            PERFORM CHECK-JSON-ERROR
 
@@ -109,8 +218,6 @@
 
            IF JSON-PROPERTIES-PTR NOT = NULL
            THEN
-               OPEN OUTPUT POLLEN-FILE
-
                *> Get the "date_maj" attribute, which is a datetime
                *> string. We don't have any datetime logic for
                *> this attribute. We just store it as a string
@@ -118,9 +225,8 @@
                CALL "JSON-GET-PROPERTY-STRING-VALUE" USING
                    BY VALUE JSON-PROPERTIES-PTR
                    BY REFERENCE DATE-MAJ-ATTRIBUTE
-                   BY REFERENCE DATE-MAJ
+                   BY REFERENCE POLLEN-DATE-MAJ
                PERFORM CHECK-JSON-ERROR
-               WRITE DATE-MAJ
 
                *> Get the "pollen_resp" attribute, which is a
                *> string containing potentially multiple pollen
@@ -129,9 +235,8 @@
                CALL "JSON-GET-PROPERTY-STRING-VALUE" USING
                    BY VALUE JSON-PROPERTIES-PTR
                    BY REFERENCE POLLEN-RESP-ATTRIBUTE
-                   BY REFERENCE RESPONSIBLE-POLLEN
+                   BY REFERENCE POLLEN-RESPONSIBLE
                PERFORM CHECK-JSON-ERROR
-               WRITE RESPONSIBLE-POLLEN
 
                CALL "cJSON_GetArraySize" USING
                    BY VALUE JSON-PROPERTIES-PTR
@@ -141,7 +246,7 @@
                *> Iterate over all the properties, looking for
                *> the ones prefixed with code_. These are the pollen
                *> codes (except for code_qual and code_zone).
-               PERFORM VARYING PROPERTY-ATTR-INDEX FROM 0 BY 1 
+               PERFORM VARYING PROPERTY-ATTR-INDEX FROM 0 BY 1
                    UNTIL PROPERTY-ATTR-INDEX = JSON-PROPERTIES-SIZE
                        MOVE " " TO PROPERTY-NAME-VAL
                        *> PROPERTY-ATTR-PTR points to an object
@@ -163,25 +268,166 @@
                        *> aren't pollen codes. All other code_
                        *> attributes are pollen codes.
                        IF PROPERTY-NAME-VAL(1:5) = "code_"
-                           AND PROPERTY-NAME-VAL(1:9) 
+                           AND PROPERTY-NAME-VAL(1:9)
                                NOT = "code_qual"
-                           AND PROPERTY-NAME-VAL(1:9) 
+                           AND PROPERTY-NAME-VAL(1:9)
                                NOT = "code_zone"
                        THEN
-                           MOVE PROPERTY-NAME-VAL TO POLLEN-NAME
-                           *> POLLEN-CODE will be like 2
-                           CALL "cJSON_GetIntValue" USING
-                               BY VALUE PROPERTY-ATTR-PTR
-                               RETURNING POLLEN-CODE
-                       PERFORM CHECK-JSON-ERROR
-                           WRITE POLLEN-RECORD
+                           PERFORM ADD-POLLEN-CODE
                        END-IF
                END-PERFORM
-               CLOSE POLLEN-FILE
+               PERFORM WRITE-POLLEN-HISTORY-RECORD
            END-IF
            MOVE 0 TO RETURN-CODE
            GOBACK.
 
+      *> ===============================================================
+      *> PARAGRAPH: ADD-POLLEN-CODE
+      *> PURPOSE: Append the pollen code that PROPERTY-ATTR-PTR points
+      *>          to onto the end of the POLLEN-CODES table, after
+      *>          reconciling its value against Atmo France's known
+      *>          valid range (0-5). A value outside that range is
+      *>          suspect - logged and dropped rather than rendered
+      *>          straight into the feed as a bogus number.
+      *> ===============================================================
+       ADD-POLLEN-CODE.
+           IF POLLEN-CODE-COUNT >= C-POLLEN-MAX-CODES
+           THEN
+               DISPLAY "WARNING: POLLEN-CODES table full at "
+                   C-POLLEN-MAX-CODES " entries, dropping code "
+                   FUNCTION TRIM(PROPERTY-NAME-VAL)
+               EXIT PARAGRAPH
+           END-IF
+
+           *> LS-RAW-CODE-VALUE will be like 2
+           CALL "cJSON_GetIntValue" USING
+               BY VALUE PROPERTY-ATTR-PTR
+               RETURNING LS-RAW-CODE-VALUE
+           PERFORM CHECK-JSON-ERROR
+
+           IF LS-RAW-CODE-VALUE < C-POLLEN-CODE-MIN-VALUE
+               OR LS-RAW-CODE-VALUE > C-POLLEN-CODE-MAX-VALUE
+           THEN
+               DISPLAY "WARNING: suspect pollen code value "
+                   LS-RAW-CODE-VALUE " for "
+                   FUNCTION TRIM(PROPERTY-NAME-VAL)
+                   " is outside the known 0-5 range, dropping it"
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO POLLEN-CODE-COUNT
+           MOVE PROPERTY-NAME-VAL
+               TO POLLEN-CODE-NAME(POLLEN-CODE-COUNT)
+           MOVE LS-RAW-CODE-VALUE
+               TO POLLEN-CODE-VALUE(POLLEN-CODE-COUNT).
+
+      *> ===============================================================
+      *> PARAGRAPH: MEASURE-FEATURE-DISTANCE
+      *> PURPOSE: Sets LS-DISTANCE-SQUARED-METERS to the squared
+      *>          distance between the requested latitude/longitude
+      *>          and the station location given by FEATURE-ATTR-
+      *>          PTR's "geometry.coordinates" (a GeoJSON
+      *>          [longitude, latitude] pair). If a feature has no
+      *>          geometry/coordinates, it is given an out-of-range
+      *>          distance so it sorts behind any feature that does.
+      *> ===============================================================
+       MEASURE-FEATURE-DISTANCE.
+           MOVE 999999999999.9999 TO LS-DISTANCE-SQUARED-METERS
+
+           CALL "cJSON_GetObjectItem" USING
+               BY VALUE FEATURE-ATTR-PTR
+               BY CONTENT GEOMETRY-ATTRIBUTE
+               RETURNING JSON-GEOMETRY-PTR
+           PERFORM CHECK-JSON-ERROR
+           IF JSON-GEOMETRY-PTR = NULL
+               EXIT PARAGRAPH
+           END-IF
+
+      *> cJSON_GetObjectItem doesn't find array-valued attributes
+      *> (see JSON-GET-OBJECT's own purpose comment), and "coordinates"
+      *> is an array, so it has to be looked up the same way "features"
+      *> is above.
+           CALL "JSON-GET-OBJECT" USING
+               COORDINATES-ATTRIBUTE
+               BY VALUE JSON-GEOMETRY-PTR
+               BY REFERENCE JSON-COORDINATES-PTR
+           IF JSON-COORDINATES-PTR = NULL
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "cJSON_GetArrayItem" USING
+               BY VALUE JSON-COORDINATES-PTR
+               0
+               RETURNING JSON-LON-ITEM-PTR
+           PERFORM CHECK-JSON-ERROR
+           CALL "cJSON_GetArrayItem" USING
+               BY VALUE JSON-COORDINATES-PTR
+               1
+               RETURNING JSON-LAT-ITEM-PTR
+           PERFORM CHECK-JSON-ERROR
+           IF JSON-LON-ITEM-PTR = NULL OR JSON-LAT-ITEM-PTR = NULL
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "cJSON_GetNumberValue" USING
+               BY VALUE JSON-LON-ITEM-PTR
+               RETURNING JSON-LON-VALUE
+           CALL "cJSON_GetNumberValue" USING
+               BY VALUE JSON-LAT-ITEM-PTR
+               RETURNING JSON-LAT-VALUE
+           MOVE JSON-LAT-VALUE TO LS-FEATURE-LATITUDE
+           MOVE JSON-LON-VALUE TO LS-FEATURE-LONGITUDE
+
+           CALL "LAT-LONG-TO-WEB-MERCATOR" USING
+               BY REFERENCE LS-FEATURE-LATITUDE
+               BY REFERENCE LS-FEATURE-LONGITUDE
+               BY REFERENCE LS-FEATURE-X-METERS
+               BY REFERENCE LS-FEATURE-Y-METERS
+
+           COMPUTE LS-DISTANCE-SQUARED-METERS =
+               (LS-FEATURE-X-METERS - LS-REQUEST-X-METERS) ** 2
+               + (LS-FEATURE-Y-METERS - LS-REQUEST-Y-METERS) ** 2.
+
+      *> ===============================================================
+      *> PARAGRAPH: WRITE-POLLEN-HISTORY-RECORD
+      *> PURPOSE: Append one dated record for this successful fetch to
+      *>          POLLEN-HISTORY-FILE, for a later trend report. Opens
+      *>          the file for EXTEND (append); if it doesn't exist
+      *>          yet, falls back to OUTPUT to create it first.
+      *> ===============================================================
+       WRITE-POLLEN-HISTORY-RECORD.
+           OPEN EXTEND POLLEN-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = "35"
+           THEN
+               OPEN OUTPUT POLLEN-HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "WARNING: could not open pollen history file, "
+                   "status " WS-HISTORY-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE POLLEN-DATE-MAJ TO PH-DATE-MAJ
+           MOVE POLLEN-RESPONSIBLE TO PH-RESPONSIBLE
+           MOVE POLLEN-CODE-COUNT TO PH-CODE-COUNT
+           PERFORM VARYING PROPERTY-ATTR-INDEX FROM 1 BY 1
+               UNTIL PROPERTY-ATTR-INDEX > C-POLLEN-HISTORY-MAX-CODES
+               IF PROPERTY-ATTR-INDEX <= POLLEN-CODE-COUNT
+               THEN
+                   MOVE POLLEN-CODE-NAME(PROPERTY-ATTR-INDEX)
+                       TO PH-CODE-NAME(PROPERTY-ATTR-INDEX)
+                   MOVE POLLEN-CODE-VALUE(PROPERTY-ATTR-INDEX)
+                       TO PH-CODE-VALUE(PROPERTY-ATTR-INDEX)
+               ELSE
+                   MOVE SPACES TO PH-CODE-NAME(PROPERTY-ATTR-INDEX)
+                   MOVE 0 TO PH-CODE-VALUE(PROPERTY-ATTR-INDEX)
+               END-IF
+           END-PERFORM
+
+           WRITE PH-RECORD
+           CLOSE POLLEN-HISTORY-FILE.
+
       *> ===============================================================
       *> PARAGRAPH: CHECK-JSON-ERROR
       *> PURPOSE: Check if the cJSON library has "raised an error".
@@ -202,8 +448,38 @@
                    BY VALUE     JSON-ERROR-PTR
                    BY REFERENCE JSON-ERROR-MSG
                DISPLAY "Json error ptr: " FUNCTION TRIM (JSON-ERROR-MSG)
+               PERFORM WRITE-DEAD-LETTER-RECORD
                MOVE 1 to RETURN-CODE
                GOBACK
            END-IF.
 
+      *> ===============================================================
+      *> PARAGRAPH: WRITE-DEAD-LETTER-RECORD
+      *> PURPOSE: Append the raw POLLEN-JSON-INPUT that just broke
+      *>          parsing, alongside the cJSON error message, to
+      *>          POLLEN-DEAD-LETTER-FILE. Opens the file for EXTEND
+      *>          (append); if it doesn't exist yet, falls back to
+      *>          OUTPUT to create it first.
+      *> ===============================================================
+       WRITE-DEAD-LETTER-RECORD.
+           OPEN EXTEND POLLEN-DEAD-LETTER-FILE
+           IF WS-DEAD-LETTER-FILE-STATUS = "35"
+           THEN
+               OPEN OUTPUT POLLEN-DEAD-LETTER-FILE
+           END-IF
+           IF WS-DEAD-LETTER-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "WARNING: could not open pollen dead-letter "
+                   "file, status " WS-DEAD-LETTER-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-DEAD-LETTER-TIMESTAMP
+           MOVE LS-DEAD-LETTER-TIMESTAMP TO PDL-TIMESTAMP
+           MOVE FUNCTION TRIM(JSON-ERROR-MSG) TO PDL-ERROR-MSG
+           MOVE POLLEN-JSON-INPUT TO PDL-RAW-PAYLOAD
+
+           WRITE PDL-RECORD
+           CLOSE POLLEN-DEAD-LETTER-FILE.
+
        END PROGRAM POLLEN-PARSER.
