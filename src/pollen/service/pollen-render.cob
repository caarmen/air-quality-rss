@@ -1,99 +1,275 @@
 
       *> ===============================================================
       *> PROGRAM: POLLEN-RENDER
-      *> PURPOSE: Read data from the pollen.dat file and render it to a
-      *>          string in the format of an RSS feed.
+      *> PURPOSE: Render the given POLLEN-GRP table to a string in the
+      *>          format of an RSS feed.
       *> ===============================================================
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID. POLLEN-RENDER.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FD-POLLEN-FILE ASSIGN TO "pollen.dat"
-               ORGANIZATION IS SEQUENTIAL.
-
        DATA DIVISION.
-       FILE SECTION.
-       COPY pollen-data IN "pollen/service".
 
        LOCAL-STORAGE SECTION.
-       01 LS-RESPONSE                 PIC X(10000) VALUE SPACES.
+       01 LS-AUTHOR                   PIC X(100) VALUE "Atmo France".
+       01 LS-FEED-TITLE               PIC X(100) VALUE SPACES.
+       01 LS-ENTRY-TITLE              PIC X(100) VALUE SPACES.
+       01 LS-FEED-URL                 PIC X(1000) VALUE SPACES.
        01 LS-POLLEN-UPDATED-AT        PIC X(24).
        01 LS-POLLEN-DISPLAY-NAME      PIC X(16).
-       01 LS-POLLEN-OUTPUT            PIC X(10000) VALUE SPACES.
+       01 LS-POLLEN-CODE-INDEX        PIC 9(2).
+      *> LS-POLLEN-ENTRY-LIMIT: the number of pollen species entries
+      *> actually rendered this call - IN-LIMIT when it is set and
+      *> smaller than POLLEN-CODE-COUNT, otherwise POLLEN-CODE-COUNT
+      *> itself (no cap).
+       01 LS-POLLEN-ENTRY-LIMIT       PIC 9(2).
        *> LS-POLLEN-DATA-HASH: string which is unique for each
        *> combination of pollen data fields: date_maj (day component
-       *> only), and the code and value of each pollen.
+       *> only) and the requested location, used as the base for each
+       *> item's own <id>/<guid> below.
        01 LS-POLLEN-DATA-HASH         PIC X(100) VALUE SPACES.
+      *> Pollen readings have no index-based alert threshold, so
+      *> RENDER-RSS never gets told this entry is an alert.
+       01 LS-HAS-ALERT                PIC X(01) VALUE "N".
+      *> LS-POLLEN-ENTRY-LINE: one pollen's formatted line, staged
+      *> here first so its length can be checked against the room
+      *> left in LS-POLLEN-ENTRIES before it is appended, instead of
+      *> letting STRING silently cut it off mid-tag.
+       01 LS-POLLEN-ENTRY-LINE        PIC X(100) VALUE SPACES.
+      *> One RENDER-RSS-ITEM fragment per pollen species (plus one for
+      *> the "responsible pollen" summary), staged here and
+      *> concatenated into LS-POLLEN-ENTRIES, so the feed reader gets
+      *> each pollen as its own <item>/<entry> rather than one
+      *> flattened <content> block.
+       01 LS-POLLEN-ITEM-ID           PIC X(100) VALUE SPACES.
+       01 LS-POLLEN-ITEM-TITLE        PIC X(100) VALUE SPACES.
+       01 LS-POLLEN-ITEM              PIC X(10000) VALUE SPACES.
+       01 LS-POLLEN-ENTRIES           PIC X(10000) VALUE SPACES.
 
        LINKAGE SECTION.
        01 IN-DATA-URL                 PIC X(1000) VALUE SPACES.
+       COPY pollen-data IN "pollen/service".
+       01 IN-LATITUDE-DEGREES         PIC S9(3)V9(8).
+       01 IN-LONGITUDE-DEGREES        PIC S9(3)V9(8).
+       01 IN-CODE-ZONE                PIC X(5) VALUE SPACES.
+       01 IN-FORMAT                   PIC X(4) VALUE "ATOM".
+       *> IN-STALE: "Y" marks this render as a replay of the last
+       *> known-good data (the live fetch failed), so a notice is
+       *> prefixed onto the entry content instead of silently serving
+       *> old data as if it were fresh.
+       01 IN-STALE                    PIC X(01) VALUE "N".
+       *> IN-HAS-LOCATION: "N" when this report was requested by
+       *> code_zone rather than latitude/longitude, so no
+       *> <georss:point> is available to include.
+       01 IN-HAS-LOCATION             PIC X(01) VALUE "Y".
+       *> IN-LANG: "FR" (default) or "EN", selected via the router's
+       *> "lang" query parameter.
+       01 IN-LANG                     PIC X(2) VALUE "FR".
+       *> IN-LIMIT: 0 (the default, meaning "no cap") or a
+       *> subscriber-supplied ceiling on how many pollen species
+       *> entries are included in this response, selected via the
+       *> router's "limit" query parameter.
+       01 IN-LIMIT                    PIC 9(2) VALUE 0.
        01 OUT-POLLEN-RSS              PIC X(10000) VALUE SPACES.
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-DATA-URL
+           BY REFERENCE POLLEN-GRP
+           BY REFERENCE IN-LATITUDE-DEGREES
+           BY REFERENCE IN-LONGITUDE-DEGREES
+           BY REFERENCE IN-CODE-ZONE
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-STALE
+           BY REFERENCE IN-HAS-LOCATION
+           BY REFERENCE IN-LANG
+           BY REFERENCE IN-LIMIT
            BY REFERENCE OUT-POLLEN-RSS.
 
-           OPEN INPUT FD-POLLEN-FILE
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "Pollen today" TO LS-FEED-TITLE
+               MOVE "Pollen report" TO LS-ENTRY-TITLE
+           ELSE
+               MOVE "Pollens aujourd'hui" TO LS-FEED-TITLE
+               MOVE "Rapport de pollens" TO LS-ENTRY-TITLE
+           END-IF
 
-           *> First read the responsible-pollen
-           *> Then read all of the pollen-records until the end of file
-           READ FD-POLLEN-FILE INTO F-DATE-MAJ
-           STRING F-DATE-MAJ INTO LS-POLLEN-UPDATED-AT
+           STRING POLLEN-DATE-MAJ INTO LS-POLLEN-UPDATED-AT
            END-STRING
-           *> Add the date to the pollen data hash.
+           *> Add the date and the requested location (latitude and
+           *> longitude, or code_zone) to the pollen data hash, so
+           *> that two locations reported on the same day never
+           *> collide onto the same RSS entry <id>.
            STRING
-               F-DATE-MAJ(1:10)
+               POLLEN-DATE-MAJ(1:10)
+               IN-LATITUDE-DEGREES
+               IN-LONGITUDE-DEGREES
+               FUNCTION TRIM(IN-CODE-ZONE)
                INTO LS-POLLEN-DATA-HASH
            END-STRING
 
-           READ FD-POLLEN-FILE INTO F-RESPONSIBLE-POLLEN
+           *> The "responsible pollen" summary gets its own item, so a
+           *> feed reader can show it as its own list entry alongside
+           *> each individual pollen species below.
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "Responsible pollen" TO LS-POLLEN-ITEM-TITLE
+               IF IN-STALE = "Y"
+               THEN
+                   STRING
+                       "[Stale data - last successful update] "
+                       "Responsible pollen: "
+                       FUNCTION TRIM(POLLEN-RESPONSIBLE)
+                       INTO LS-POLLEN-ENTRY-LINE
+                   END-STRING
+               ELSE
+                   STRING
+                       "Responsible pollen: "
+                       FUNCTION TRIM(POLLEN-RESPONSIBLE)
+                       INTO LS-POLLEN-ENTRY-LINE
+                   END-STRING
+               END-IF
+           ELSE
+               MOVE "Pollen responsable" TO LS-POLLEN-ITEM-TITLE
+               IF IN-STALE = "Y"
+               THEN
+                   STRING
+                       "[Donnees potentiellement obsoletes] "
+                       "Pollen responsable: "
+                       FUNCTION TRIM(POLLEN-RESPONSIBLE)
+                       INTO LS-POLLEN-ENTRY-LINE
+                   END-STRING
+               ELSE
+                   STRING
+                       "Pollen responsable: "
+                       FUNCTION TRIM(POLLEN-RESPONSIBLE)
+                       INTO LS-POLLEN-ENTRY-LINE
+                   END-STRING
+               END-IF
+           END-IF
+           STRING
+               FUNCTION TRIM(LS-POLLEN-DATA-HASH) "-responsible"
+               INTO LS-POLLEN-ITEM-ID
+           END-STRING
+           CALL "RENDER-RSS-ITEM" USING
+               BY REFERENCE LS-POLLEN-ITEM-ID
+               BY REFERENCE IN-DATA-URL
+               BY REFERENCE LS-POLLEN-UPDATED-AT
+               BY REFERENCE LS-AUTHOR
+               BY REFERENCE LS-POLLEN-ITEM-TITLE
+               BY REFERENCE LS-POLLEN-ENTRY-LINE
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE IN-HAS-LOCATION
+               BY REFERENCE LS-HAS-ALERT
+               BY REFERENCE LS-POLLEN-ITEM
+           END-CALL
            STRING
-               "Pollen responsable: "
-               FUNCTION TRIM(F-RESPONSIBLE-POLLEN) X"0A"
-               INTO LS-POLLEN-OUTPUT
+               FUNCTION TRIM(LS-POLLEN-ENTRIES)
+               FUNCTION TRIM(LS-POLLEN-ITEM)
+               INTO LS-POLLEN-ENTRIES
            END-STRING
 
-           PERFORM UNTIL EXIT
-               READ FD-POLLEN-FILE INTO F-POLLEN-RECORD
-                   AT END
-                       EXIT PERFORM
-                   NOT AT END
-                       CALL "POLLEN-DISPLAY-NAME" USING
-                           BY REFERENCE F-POLLEN-NAME
-                           BY REFERENCE LS-POLLEN-DISPLAY-NAME
-                       END-CALL
+           MOVE POLLEN-CODE-COUNT TO LS-POLLEN-ENTRY-LIMIT
+           IF IN-LIMIT > 0 AND IN-LIMIT < POLLEN-CODE-COUNT
+           THEN
+               MOVE IN-LIMIT TO LS-POLLEN-ENTRY-LIMIT
+           END-IF
+
+           PERFORM VARYING LS-POLLEN-CODE-INDEX FROM 1 BY 1
+               UNTIL LS-POLLEN-CODE-INDEX > LS-POLLEN-ENTRY-LIMIT
+               CALL "POLLEN-DISPLAY-NAME" USING
+                   BY REFERENCE POLLEN-CODE-NAME(LS-POLLEN-CODE-INDEX)
+                   BY REFERENCE IN-LANG
+                   BY REFERENCE LS-POLLEN-DISPLAY-NAME
+               END-CALL
+
+               IF IN-STALE = "Y"
+               THEN
+                   IF IN-LANG = "EN"
+                   THEN
                        STRING
-                           FUNCTION TRIM(LS-POLLEN-OUTPUT)
+                           "[Stale data - last successful update] "
                            FUNCTION TRIM(LS-POLLEN-DISPLAY-NAME)
                            ": "
-                           F-POLLEN-CODE X"0A"
-                           INTO LS-POLLEN-OUTPUT
+                           POLLEN-CODE-VALUE(LS-POLLEN-CODE-INDEX)
+                           INTO LS-POLLEN-ENTRY-LINE
                        END-STRING
-                       *> Add the pollen name and code to the pollen
-                       *> data hash.
+                   ELSE
                        STRING
-                           FUNCTION TRIM(LS-POLLEN-DATA-HASH)
-                           FUNCTION TRIM(F-POLLEN-NAME)
-                           F-POLLEN-CODE
-                           INTO LS-POLLEN-DATA-HASH
+                           "[Donnees potentiellement obsoletes] "
+                           FUNCTION TRIM(LS-POLLEN-DISPLAY-NAME)
+                           ": "
+                           POLLEN-CODE-VALUE(LS-POLLEN-CODE-INDEX)
+                           INTO LS-POLLEN-ENTRY-LINE
                        END-STRING
-               END-READ
+                   END-IF
+               ELSE
+                   STRING
+                       FUNCTION TRIM(LS-POLLEN-DISPLAY-NAME)
+                       ": "
+                       POLLEN-CODE-VALUE(LS-POLLEN-CODE-INDEX)
+                       INTO LS-POLLEN-ENTRY-LINE
+                   END-STRING
+               END-IF
+
+               MOVE FUNCTION TRIM(LS-POLLEN-DISPLAY-NAME)
+                   TO LS-POLLEN-ITEM-TITLE
+               STRING
+                   FUNCTION TRIM(LS-POLLEN-DATA-HASH) "-"
+                   FUNCTION TRIM(POLLEN-CODE-NAME(LS-POLLEN-CODE-INDEX))
+                   INTO LS-POLLEN-ITEM-ID
+               END-STRING
+
+               CALL "RENDER-RSS-ITEM" USING
+                   BY REFERENCE LS-POLLEN-ITEM-ID
+                   BY REFERENCE IN-DATA-URL
+                   BY REFERENCE LS-POLLEN-UPDATED-AT
+                   BY REFERENCE LS-AUTHOR
+                   BY REFERENCE LS-POLLEN-ITEM-TITLE
+                   BY REFERENCE LS-POLLEN-ENTRY-LINE
+                   BY REFERENCE IN-FORMAT
+                   BY REFERENCE IN-LATITUDE-DEGREES
+                   BY REFERENCE IN-LONGITUDE-DEGREES
+                   BY REFERENCE IN-HAS-LOCATION
+                   BY REFERENCE LS-HAS-ALERT
+                   BY REFERENCE LS-POLLEN-ITEM
+               END-CALL
+
+               *> Only append this pollen's item if it still fits
+               *> within LS-POLLEN-ENTRIES; a mid-tag truncation would
+               *> otherwise leave the rendered feed malformed.
+               IF FUNCTION LENGTH(FUNCTION TRIM(LS-POLLEN-ENTRIES))
+                       + FUNCTION LENGTH(
+                           FUNCTION TRIM(LS-POLLEN-ITEM))
+                       > LENGTH OF LS-POLLEN-ENTRIES
+               THEN
+                   DISPLAY "WARNING: pollen output exceeds "
+                       LENGTH OF LS-POLLEN-ENTRIES
+                       " bytes, dropping remaining pollen entries"
+                   EXIT PERFORM
+               END-IF
+               STRING
+                   FUNCTION TRIM(LS-POLLEN-ENTRIES)
+                   FUNCTION TRIM(LS-POLLEN-ITEM)
+                   INTO LS-POLLEN-ENTRIES
+               END-STRING
            END-PERFORM
 
-           CLOSE FD-POLLEN-FILE
-
-           INSPECT LS-POLLEN-OUTPUT
+           INSPECT LS-POLLEN-ENTRIES
                REPLACING ALL X"00" BY SPACE
 
-           CALL "RENDER-RSS" USING
-               *> Use the pollen data hash as the RSS ID
-               BY REFERENCE LS-POLLEN-DATA-HASH
-               BY REFERENCE IN-DATA-URL
+           ACCEPT LS-FEED-URL FROM ENVIRONMENT "POLLEN_FEED_URL"
+
+           *> Render the RSS feed, one <item>/<entry> per pollen
+           *> species (LS-POLLEN-ENTRIES), wrapped in its envelope.
+           CALL "RENDER-RSS-FEED" USING
+               BY REFERENCE LS-FEED-URL
                BY REFERENCE LS-POLLEN-UPDATED-AT
-               BY REFERENCE LS-POLLEN-OUTPUT
+               BY REFERENCE LS-FEED-TITLE
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE LS-POLLEN-ENTRIES
                BY REFERENCE OUT-POLLEN-RSS
            END-CALL
 
@@ -107,123 +283,139 @@
       *>          of the pollen.
       *> ===============================================================
 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. POLLEN-DISPLAY-NAME.
 
        DATA DIVISION.
        LINKAGE SECTION.
        01 IN-POLLEN-NAME                   PIC X(16).
+       *> IN-LANG: "FR" (default) or "EN", selected via the router's
+       *> "lang" query parameter.
+       01 IN-LANG                          PIC X(2) VALUE "FR".
        01 OUT-POLLEN-DISPLAY-NAME          PIC X(16).
 
        PROCEDURE DIVISION USING
            BY REFERENCE IN-POLLEN-NAME,
+           BY REFERENCE IN-LANG,
            BY REFERENCE OUT-POLLEN-DISPLAY-NAME.
 
-           IF IN-POLLEN-NAME(1:9) = "code_ambr"
-           THEN
-               MOVE "Ambroise" TO OUT-POLLEN-DISPLAY-NAME
-           ELSE IF IN-POLLEN-NAME(1:8) = "code_arm"
-               THEN
-                   MOVE "Armoise" TO OUT-POLLEN-DISPLAY-NAME
-           ELSE IF IN-POLLEN-NAME(1:8) = "code_aul"
-               THEN
-                   MOVE "Aulne" TO OUT-POLLEN-DISPLAY-NAME
-           ELSE IF IN-POLLEN-NAME(1:9) = "code_boul"
-               THEN
-                   MOVE "Bouleau" TO OUT-POLLEN-DISPLAY-NAME
-           ELSE IF IN-POLLEN-NAME(1:9) = "code_gram"
-               THEN
-                   MOVE "GraminÃ©es" TO OUT-POLLEN-DISPLAY-NAME
-           ELSE IF IN-POLLEN-NAME(1:9) = "code_oliv"
-               THEN
-                   MOVE "Olivier" TO OUT-POLLEN-DISPLAY-NAME
-           ELSE
-               MOVE IN-POLLEN-NAME TO OUT-POLLEN-DISPLAY-NAME
-           END-IF
+           EVALUATE TRUE
+               WHEN IN-POLLEN-NAME(1:9) = "code_ambr"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Ragweed" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Ambroise" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_arm"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Mugwort" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Armoise" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_aul"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Alder" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Aulne" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_boul"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Birch" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Bouleau" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_gram"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Grasses" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Graminees" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_oliv"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Olive" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Olivier" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_pla"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Plane" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Platane" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_urti"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Nettle" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Urticacees" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_cypr"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Cypress" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Cypres" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_noi"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Hazel" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Noisetier" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_sau"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Willow" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Saule" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_peu"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Poplar" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Peuplier" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_fre"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Ash" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Frene" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_char"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Hornbeam" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Charme" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:9) = "code_chen"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Oak" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Chene" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN IN-POLLEN-NAME(1:8) = "code_til"
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "Linden" TO OUT-POLLEN-DISPLAY-NAME
+                   ELSE
+                       MOVE "Tilleul" TO OUT-POLLEN-DISPLAY-NAME
+                   END-IF
+               WHEN OTHER
+                   MOVE IN-POLLEN-NAME TO OUT-POLLEN-DISPLAY-NAME
+           END-EVALUATE
 
            GOBACK.
 
        END PROGRAM POLLEN-DISPLAY-NAME.
-
-      *> ===============================================================
-      *> PROGRAM: RENDER-RSS
-      *> PURPOSE: Render the given FEED-CONTENT to an RSS feed format.
-      *>          The SOURCE-URL is escaped to be used in the RSS feed.
-      *>          The DATE-MAJ is used to set the updated date of the
-      *>          feed.
-      *> ===============================================================
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RENDER-RSS.
-
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       01 LS-FEED-URL               PIC X(1000).
-       01 LS-ESCAPED-SOURCE-URL     PIC X(1000) VALUE SPACES.
-       01 LS-ESCAPED-FEED-URL       PIC X(1000) VALUE SPACES.
-
-       01 LS-UPDATED-AT             PIC X(24).
-
-       LINKAGE SECTION.
-       01 IN-ID                     PIC X(100).
-       01 IN-SOURCE-URL             PIC X(1000).
-       01 IN-DATE-MAJ               PIC X(24).
-       01 IN-FEED-CONTENT           PIC X(10000) VALUE SPACES.
-       01 OUT-RSS-CONTENT           PIC X(10000) VALUE SPACES.
-
-       PROCEDURE DIVISION USING
-           BY REFERENCE IN-ID
-           BY REFERENCE IN-SOURCE-URL
-           BY REFERENCE IN-DATE-MAJ
-           BY REFERENCE IN-FEED-CONTENT
-           BY REFERENCE OUT-RSS-CONTENT.
-
-           ACCEPT LS-FEED-URL FROM ENVIRONMENT "POLLEN_FEED_URL"
-
-           *> Escape & from the URL
-           CALL "XML-ENCODE" USING
-               BY REFERENCE IN-SOURCE-URL
-               BY REFERENCE LS-ESCAPED-SOURCE-URL
-           END-CALL
-           CALL "XML-ENCODE" USING
-               BY REFERENCE LS-FEED-URL
-               BY REFERENCE LS-ESCAPED-FEED-URL
-           END-CALL
-
-           STRING IN-DATE-MAJ(1:10) "T00:00:00.000Z"
-                INTO LS-UPDATED-AT
-           END-STRING
-
-           STRING
-               '<?xml version="1.0" encoding="utf-8"?>'            X"0A"
-               '<feed xmlns="http://www.w3.org/2005/Atom"'         X"0A"
-               ' xmlns:dc="http://purl.org/dc/elements/1.1/">'     X"0A"
-               " <updated>" LS-UPDATED-AT "</updated>"             X"0A"
-               " <dc:date>" LS-UPDATED-AT "</dc:date>"             X"0A"
-               " <title>Pollens aujourd'hui</title>"               X"0A"
-               " <subtitle>Pollens aujourd'hui</subtitle>"         X"0A"
-               ' <link rel="alternate" '                           X"0A"
-               '  href="' FUNCTION TRIM(LS-ESCAPED-FEED-URL)
-               '" />'                                              X"0A"
-               " <id>" FUNCTION TRIM(LS-ESCAPED-FEED-URL) "</id>"  X"0A"
-               " <entry>"                                          X"0A"
-               "  <title>Rapport de pollens</title>"               X"0A"
-               '  <link rel="alternate" '                          X"0A"
-               '   href="' FUNCTION TRIM(LS-ESCAPED-SOURCE-URL)
-               '"/>'                                               X"0A"
-               "  <id>" FUNCTION TRIM(IN-ID) "</id>"               X"0A"
-               '  <content type="text/plain">'                     X"0A"
-                   FUNCTION TRIM(IN-FEED-CONTENT)
-               "  </content>"                                      X"0A"
-               "  <author><name>Atmo France</name></author>"       X"0A"
-               "  <dc:creator>Atmo France</dc:creator>"            X"0A"
-               "  <published>" LS-UPDATED-AT "</published>"        X"0A"
-               "  <updated>" LS-UPDATED-AT "</updated>"            X"0A"
-               "  <dc:date>" LS-UPDATED-AT "</dc:date>"            X"0A"
-               " </entry>"                                         X"0A"
-               "</feed>"
-               INTO OUT-RSS-CONTENT
-           END-STRING
-
-           GOBACK.
-
-       END PROGRAM RENDER-RSS.
