@@ -15,31 +15,97 @@
 
        LOCAL-STORAGE SECTION.
            COPY remote-service-response IN "support/http".
+           01  LS-CACHE-KEY                   PIC X(42).
+           01  LS-CACHE-TTL-SEC               USAGE BINARY-LONG.
 
        LINKAGE SECTION.
            01  LATITUDE                       PIC S9(3)V9(8).
            01  LONGITUDE                      PIC S9(3)V9(8).
+           01  CODE-ZONE                      PIC X(5).
+           *> HAS-CODE-ZONE: "Y" when CODE-ZONE was supplied by the
+           *> caller, so the WMS request is filtered by code_zone
+           *> instead of centered on LATITUDE/LONGITUDE.
+           01  HAS-CODE-ZONE                  PIC X(01) VALUE "N".
+           *> REGION: "METRO" (default, also selected by SPACES) or an
+           *> overseas territory code such as "REUNION", "GUADELOUPE",
+           *> "MARTINIQUE", "GUYANE", or "MAYOTTE", overriding the
+           *> latitude/longitude auto-detection in SOURCE-URL. The only
+           *> way to reach an overseas territory's data for a
+           *> code_zone-keyed request, since that case carries no real
+           *> coordinates to auto-detect from.
+           01  REGION                         PIC X(12) VALUE SPACES.
            01  DATA-URL                       PIC X(1000) VALUE SPACES.
            01  RESPONSE-BODY                  PIC X(10000).
 
        PROCEDURE DIVISION USING
            BY REFERENCE LATITUDE
            BY REFERENCE LONGITUDE
+           BY REFERENCE CODE-ZONE
+           BY REFERENCE HAS-CODE-ZONE
+           BY REFERENCE REGION
            BY REFERENCE DATA-URL
            BY REFERENCE RESPONSE-BODY.
 
            CALL "SOURCE-URL" USING
                BY REFERENCE LATITUDE
                BY REFERENCE LONGITUDE
+               BY REFERENCE CODE-ZONE
+               BY REFERENCE HAS-CODE-ZONE
+               BY REFERENCE REGION
                BY REFERENCE DATA-URL
+
+      *> Reuse the last fetch for this exact location, if it is still
+      *> within its TTL, instead of re-hitting the upstream WMS server.
+           IF HAS-CODE-ZONE = "Y"
+           THEN
+               CALL "CACHE-KEY-FOR-ZONE" USING
+                   BY REFERENCE CODE-ZONE
+                   BY REFERENCE LS-CACHE-KEY
+           ELSE
+               CALL "CACHE-KEY-FOR-LATLONG" USING
+                   BY REFERENCE LATITUDE
+                   BY REFERENCE LONGITUDE
+                   BY REFERENCE LS-CACHE-KEY
+           END-IF
+           CALL "GET-RESPONSE-CACHE-TTL-S" USING
+               BY REFERENCE LS-CACHE-TTL-SEC
+           CALL "CACHE-GET" USING
+               BY REFERENCE LS-CACHE-KEY
+               BY REFERENCE LS-CACHE-TTL-SEC
+               BY REFERENCE OUT-RESPONSE-DATA
+               BY REFERENCE OUT-RESPONSE-LENGTH-BYTES
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               DISPLAY "Serving cached pollen data for " DATA-URL
+               MOVE OUT-RESPONSE-DATA(1:OUT-RESPONSE-LENGTH-BYTES)
+                   TO RESPONSE-BODY
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            DISPLAY "Fetching data from " DATA-URL
 
            CALL "HTTP-CLIENT-GET" USING
                BY REFERENCE DATA-URL
-               BY REFERENCE RESPONSE
+               BY REFERENCE OUT-RESPONSE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE NOT = 0
+           THEN
+               DISPLAY "Error fetching pollen data, curl code "
+                   RETURN-CODE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "CACHE-PUT" USING
+               BY REFERENCE LS-CACHE-KEY
+               BY REFERENCE OUT-RESPONSE-DATA
+               BY REFERENCE OUT-RESPONSE-LENGTH-BYTES
 
-           MOVE RESPONSE-DATA(1:RESPONSE-LENGTH-BYTES)
+           MOVE OUT-RESPONSE-DATA(1:OUT-RESPONSE-LENGTH-BYTES)
                TO RESPONSE-BODY
+           MOVE 0 TO RETURN-CODE
            GOBACK.
 
        END PROGRAM POLLEN-DATA-SOURCE.
@@ -58,6 +124,8 @@
        LOCAL-STORAGE SECTION.
            01  DATE-FORMAT                     PIC X(10)
                                                VALUE "YYYY-MM-DD".
+           01  ZONE-FORMAT                      PIC X(5)
+                                               VALUE "ZZZZZ".
            01  LS-CURRENT-DATE-AND-TIME.
                05  LS-CDT-YEAR                 PIC 9(4).
                05  LS-CDT-MONTH                PIC 9(2). *> 01-12
@@ -66,29 +134,111 @@
            01  LS-BASE-URL                     PIC X(100).
            01  C-BASE-URL-DEFAULT              PIC X(100) VALUE
                    "https://data.atmo-france.org/geoserver/ind_pol/ows".
-           01  C-QUERY-STRING                  PIC X(1000) VALUE
+      *> Everything up to, but not including, the LAYERS/QUERY_LAYERS
+      *> parameters, which name a different WMS layer per region (see
+      *> LS-LAYERS-PARAM below) and so can no longer be part of this
+      *> fixed literal.
+           01  C-QUERY-STRING-HEAD             PIC X(1000) VALUE
                "?REQUEST=GetFeatureInfo&SERVICE=WMS&SRS=EPSG%3A3857" &
                "&STYLES=&VERSION=1.3&FILTER=%3CPropertyIsEqualTo" &
                "%20matchCase%3D%22true%22%3E" &
                "%3CPropertyName%3Edate_ech%3C" &
                "%2FPropertyName%3E%3CLiteral" &
                "%3EYYYY-MM-DD%3C%2FLiteral%3E" &
-               "%3C%2FPropertyIsEqualTo%3E&SORTBY=date_dif%20D" &
-               "&LAYERS=ind_pol%3Aind_national_pol" &
-               "&QUERY_LAYERS=ind_pol%3Aind_national_pol" &
-               "&INFO_FORMAT=application%2Fjson" &
-               "&X=535&Y=284".
+               "%3C%2FPropertyIsEqualTo%3E&SORTBY=date_dif%20D".
+      *> Same as C-QUERY-STRING-HEAD, except the spatial click point is
+      *> irrelevant: the <And> filter narrows the GetFeatureInfo
+      *> result down to the requested code_zone's own feature
+      *> directly, the same way date_ech already narrows it down to
+      *> today regardless of which pixel was clicked.
+           01  C-QUERY-STRING-BY-ZONE-HEAD     PIC X(1000) VALUE
+               "?REQUEST=GetFeatureInfo&SERVICE=WMS&SRS=EPSG%3A3857" &
+               "&STYLES=&VERSION=1.3&FILTER=%3CAnd%3E" &
+               "%3CPropertyIsEqualTo%20matchCase%3D%22true%22%3E" &
+               "%3CPropertyName%3Edate_ech%3C" &
+               "%2FPropertyName%3E%3CLiteral" &
+               "%3EYYYY-MM-DD%3C%2FLiteral%3E" &
+               "%3C%2FPropertyIsEqualTo%3E" &
+               "%3CPropertyIsEqualTo%20matchCase%3D%22true%22%3E" &
+               "%3CPropertyName%3Ecode_zone%3C" &
+               "%2FPropertyName%3E%3CLiteral%3EZZZZZ%3C%2FLiteral%3E" &
+               "%3C%2FPropertyIsEqualTo%3E%3C%2FAnd%3E" &
+               "&SORTBY=date_dif%20D".
+      *> Shared by both query strings above: everything from
+      *> LAYERS/QUERY_LAYERS (built dynamically into LS-LAYERS-PARAM)
+      *> onward never varies by region.
+           01  C-QUERY-STRING-TAIL             PIC X(200) VALUE
+               "&INFO_FORMAT=application%2Fjson&X=535&Y=284".
+
+      *> The WMS layer for each region, all published in the same
+      *> ind_pol workspace as the metropolitan layer.
+           01  C-LAYER-METRO                   PIC X(32) VALUE
+                   "ind_national_pol".
+           01  C-LAYER-REUNION                 PIC X(32) VALUE
+                   "ind_reunion_pol".
+           01  C-LAYER-GUADELOUPE              PIC X(32) VALUE
+                   "ind_guadeloupe_pol".
+           01  C-LAYER-MARTINIQUE              PIC X(32) VALUE
+                   "ind_martinique_pol".
+           01  C-LAYER-GUYANE                  PIC X(32) VALUE
+                   "ind_guyane_pol".
+           01  C-LAYER-MAYOTTE                 PIC X(32) VALUE
+                   "ind_mayotte_pol".
+           01  LS-REGION-CODE                  PIC X(12) VALUE SPACES.
+           01  LS-LAYER-NAME                   PIC X(32) VALUE SPACES.
+      *> Built fresh for every request from LS-LAYER-NAME, since the
+      *> INSPECT ... REPLACING trick used for DATE-FORMAT/ZONE-FORMAT
+      *> above only works when the placeholder and its replacement are
+      *> the same width, which a region's layer name generally is not.
+           01  LS-LAYERS-PARAM                 PIC X(100) VALUE SPACES.
+
+      *> Used only to anchor the bounding box when the request is
+      *> keyed by code_zone rather than latitude/longitude: a point
+      *> roughly in the middle of the region, since the code_zone
+      *> filter above, not this point, is what selects the feature.
+           01  C-DEFAULT-LATITUDE             PIC S9(3)V9(8)
+                                               VALUE 46.60000000.
+           01  C-DEFAULT-LONGITUDE            PIC S9(3)V9(8)
+                                               VALUE 2.50000000.
+           01  C-REUNION-LATITUDE             PIC S9(3)V9(8)
+                                               VALUE -21.10000000.
+           01  C-REUNION-LONGITUDE            PIC S9(3)V9(8)
+                                               VALUE 55.50000000.
+           01  C-GUADELOUPE-LATITUDE          PIC S9(3)V9(8)
+                                               VALUE 16.25000000.
+           01  C-GUADELOUPE-LONGITUDE         PIC S9(3)V9(8)
+                                               VALUE -61.55000000.
+           01  C-MARTINIQUE-LATITUDE          PIC S9(3)V9(8)
+                                               VALUE 14.60000000.
+           01  C-MARTINIQUE-LONGITUDE         PIC S9(3)V9(8)
+                                               VALUE -61.00000000.
+           01  C-GUYANE-LATITUDE              PIC S9(3)V9(8)
+                                               VALUE 4.00000000.
+           01  C-GUYANE-LONGITUDE             PIC S9(3)V9(8)
+                                               VALUE -53.00000000.
+           01  C-MAYOTTE-LATITUDE             PIC S9(3)V9(8)
+                                               VALUE -12.80000000.
+           01  C-MAYOTTE-LONGITUDE            PIC S9(3)V9(8)
+                                               VALUE 45.20000000.
+           01  LS-ANCHOR-LATITUDE             PIC S9(3)V9(8).
+           01  LS-ANCHOR-LONGITUDE            PIC S9(3)V9(8).
 
            01  LS-BBOX                        PIC X(1000) VALUE SPACES.
 
        LINKAGE SECTION.
            01  LATITUDE                       PIC S9(3)V9(8).
            01  LONGITUDE                      PIC S9(3)V9(8).
+           01  CODE-ZONE                      PIC X(5).
+           01  HAS-CODE-ZONE                  PIC X(01) VALUE "N".
+           01  REGION                         PIC X(12) VALUE SPACES.
            01  DATA-URL-OUT                   PIC X(1000).
 
        PROCEDURE DIVISION USING
            BY REFERENCE LATITUDE
            BY REFERENCE LONGITUDE
+           BY REFERENCE CODE-ZONE
+           BY REFERENCE HAS-CODE-ZONE
+           BY REFERENCE REGION
            BY REFERENCE DATA-URL-OUT.
 
            MOVE FUNCTION CURRENT-DATE
@@ -99,11 +249,6 @@
                INTO LS-DATE-AND-TIME-STR
            END-STRING
 
-           CALL "BOUNDING-BOX-STR" USING
-               BY REFERENCE LATITUDE
-               BY REFERENCE LONGITUDE
-               BY REFERENCE LS-BBOX
-
       *> Get the pollen source host from the environment.
       *> This is useful for testing purposes.
            ACCEPT LS-BASE-URL FROM ENVIRONMENT "POLLEN_BASE_URL"
@@ -111,11 +256,75 @@
            THEN
                MOVE C-BASE-URL-DEFAULT TO LS-BASE-URL
            END-IF
-           STRING FUNCTION TRIM(LS-BASE-URL)
-               C-QUERY-STRING
-               INTO DATA-URL-OUT
+
+      *> Pick the region's WMS layer - either the caller's explicit
+      *> override, or auto-detected from LATITUDE/LONGITUDE.
+           CALL "POLLEN-REGION-FOR-LOCATION" USING
+               BY REFERENCE LATITUDE
+               BY REFERENCE LONGITUDE
+               BY REFERENCE REGION
+               BY REFERENCE LS-REGION-CODE
+
+           EVALUATE LS-REGION-CODE
+               WHEN "REUNION"
+                   MOVE C-LAYER-REUNION TO LS-LAYER-NAME
+                   MOVE C-REUNION-LATITUDE TO LS-ANCHOR-LATITUDE
+                   MOVE C-REUNION-LONGITUDE TO LS-ANCHOR-LONGITUDE
+               WHEN "GUADELOUPE"
+                   MOVE C-LAYER-GUADELOUPE TO LS-LAYER-NAME
+                   MOVE C-GUADELOUPE-LATITUDE TO LS-ANCHOR-LATITUDE
+                   MOVE C-GUADELOUPE-LONGITUDE TO LS-ANCHOR-LONGITUDE
+               WHEN "MARTINIQUE"
+                   MOVE C-LAYER-MARTINIQUE TO LS-LAYER-NAME
+                   MOVE C-MARTINIQUE-LATITUDE TO LS-ANCHOR-LATITUDE
+                   MOVE C-MARTINIQUE-LONGITUDE TO LS-ANCHOR-LONGITUDE
+               WHEN "GUYANE"
+                   MOVE C-LAYER-GUYANE TO LS-LAYER-NAME
+                   MOVE C-GUYANE-LATITUDE TO LS-ANCHOR-LATITUDE
+                   MOVE C-GUYANE-LONGITUDE TO LS-ANCHOR-LONGITUDE
+               WHEN "MAYOTTE"
+                   MOVE C-LAYER-MAYOTTE TO LS-LAYER-NAME
+                   MOVE C-MAYOTTE-LATITUDE TO LS-ANCHOR-LATITUDE
+                   MOVE C-MAYOTTE-LONGITUDE TO LS-ANCHOR-LONGITUDE
+               WHEN OTHER
+                   MOVE C-LAYER-METRO TO LS-LAYER-NAME
+                   MOVE C-DEFAULT-LATITUDE TO LS-ANCHOR-LATITUDE
+                   MOVE C-DEFAULT-LONGITUDE TO LS-ANCHOR-LONGITUDE
+           END-EVALUATE
+
+           STRING
+               "&LAYERS=ind_pol%3A" FUNCTION TRIM(LS-LAYER-NAME)
+               "&QUERY_LAYERS=ind_pol%3A" FUNCTION TRIM(LS-LAYER-NAME)
+               INTO LS-LAYERS-PARAM
            END-STRING
 
+           IF HAS-CODE-ZONE = "Y"
+           THEN
+               CALL "BOUNDING-BOX-STR" USING
+                   BY REFERENCE LS-ANCHOR-LATITUDE
+                   BY REFERENCE LS-ANCHOR-LONGITUDE
+                   BY REFERENCE LS-BBOX
+               STRING FUNCTION TRIM(LS-BASE-URL)
+                   FUNCTION TRIM(C-QUERY-STRING-BY-ZONE-HEAD)
+                   FUNCTION TRIM(LS-LAYERS-PARAM)
+                   FUNCTION TRIM(C-QUERY-STRING-TAIL)
+                   INTO DATA-URL-OUT
+               END-STRING
+               INSPECT DATA-URL-OUT
+                   REPLACING ALL ZONE-FORMAT BY CODE-ZONE
+           ELSE
+               CALL "BOUNDING-BOX-STR" USING
+                   BY REFERENCE LATITUDE
+                   BY REFERENCE LONGITUDE
+                   BY REFERENCE LS-BBOX
+               STRING FUNCTION TRIM(LS-BASE-URL)
+                   FUNCTION TRIM(C-QUERY-STRING-HEAD)
+                   FUNCTION TRIM(LS-LAYERS-PARAM)
+                   FUNCTION TRIM(C-QUERY-STRING-TAIL)
+                   INTO DATA-URL-OUT
+               END-STRING
+           END-IF
+
       *> Replace the date in the URL with the current date.
            INSPECT DATA-URL-OUT
                REPLACING ALL DATE-FORMAT BY LS-DATE-AND-TIME-STR
@@ -183,3 +392,71 @@
            GOBACK.
 
        END PROGRAM BOUNDING-BOX-STR.
+
+      *> ===============================================================
+      *> PROGRAM: POLLEN-REGION-FOR-LOCATION
+      *> PURPOSE: Decide which French air-quality region a pollen
+      *>          request falls in: metropolitan France or one of the
+      *>          overseas territories served by their own WMS layer.
+      *>          An explicit REGION-OVERRIDE always wins, since a
+      *>          code_zone-keyed request carries no real latitude/
+      *>          longitude to auto-detect from; otherwise the region
+      *>          is auto-detected from LATITUDE/LONGITUDE.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLLEN-REGION-FOR-LOCATION.
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+           01  LATITUDE                       PIC S9(3)V9(8).
+           01  LONGITUDE                      PIC S9(3)V9(8).
+           01  REGION-OVERRIDE                PIC X(12).
+           01  REGION-CODE-OUT                PIC X(12).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE LATITUDE
+           BY REFERENCE LONGITUDE
+           BY REFERENCE REGION-OVERRIDE
+           BY REFERENCE REGION-CODE-OUT.
+
+           IF FUNCTION TRIM(REGION-OVERRIDE) NOT = SPACES
+           THEN
+               MOVE FUNCTION TRIM(REGION-OVERRIDE) TO REGION-CODE-OUT
+               GOBACK
+           END-IF
+
+           EVALUATE TRUE
+               WHEN LATITUDE >= -21.50000000 AND LATITUDE <=
+                       -20.80000000
+                   AND LONGITUDE >= 55.10000000 AND LONGITUDE <=
+                       55.90000000
+                   MOVE "REUNION" TO REGION-CODE-OUT
+               WHEN LATITUDE >= 15.80000000 AND LATITUDE <=
+                       16.60000000
+                   AND LONGITUDE >= -61.90000000 AND LONGITUDE <=
+                       -61.00000000
+                   MOVE "GUADELOUPE" TO REGION-CODE-OUT
+               WHEN LATITUDE >= 14.30000000 AND LATITUDE <=
+                       15.00000000
+                   AND LONGITUDE >= -61.30000000 AND LONGITUDE <=
+                       -60.70000000
+                   MOVE "MARTINIQUE" TO REGION-CODE-OUT
+               WHEN LATITUDE >= 2.00000000 AND LATITUDE <=
+                       5.80000000
+                   AND LONGITUDE >= -54.60000000 AND LONGITUDE <=
+                       -51.50000000
+                   MOVE "GUYANE" TO REGION-CODE-OUT
+               WHEN LATITUDE >= -13.10000000 AND LATITUDE <=
+                       -12.60000000
+                   AND LONGITUDE >= 44.90000000 AND LONGITUDE <=
+                       45.40000000
+                   MOVE "MAYOTTE" TO REGION-CODE-OUT
+               WHEN OTHER
+                   MOVE "METRO" TO REGION-CODE-OUT
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM POLLEN-REGION-FOR-LOCATION.
