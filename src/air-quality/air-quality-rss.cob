@@ -7,11 +7,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AIR-QUALITY-RSS.
 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SECONDS-SINCE-PREFETCH    USAGE BINARY-LONG VALUE 0.
+       01  C-PREFETCH-INTERVAL-SECONDS  CONSTANT AS 86400.
+
+       01  WS-DAEMON-PTR                USAGE POINTER.
+       01  WS-SHUTDOWN-REQUESTED        PIC X(1) VALUE "N".
+       01  WS-RELOAD-REQUESTED          PIC X(1) VALUE "N".
+
        PROCEDURE DIVISION.
 
-           CALL "AIR-QUALITY-SERVER".
+           CALL "AIR-QUALITY-SERVER" USING
+               BY REFERENCE WS-DAEMON-PTR.
+
+           *> Warm the watched-location cache as soon as the server
+           *> comes up, then repeat every 24 hours.
+           CALL "AIR-QUALITY-PREFETCH-BATCH".
+
+           *> Check the same watched locations for any pollutant index
+           *> that has crossed the alert threshold, on the same
+           *> schedule as the cache warm-up.
+           CALL "AIR-QUALITY-ALERT-BATCH".
 
-           *> Wait for incoming connections
-           PERFORM FOREVER
+           *> Wait for incoming connections, until AIR-QUALITY-SERVER's
+           *> SIGTERM/SIGINT handler records a shutdown request.
+           PERFORM UNTIL WS-SHUTDOWN-REQUESTED = "Y"
                CALL "sleep" USING BY VALUE 1
+               CALL "IS-SHUTDOWN-REQUESTED" USING
+                   BY REFERENCE WS-SHUTDOWN-REQUESTED
+               IF WS-SHUTDOWN-REQUESTED NOT = "Y"
+               THEN
+                   *> A SIGHUP since the last check means
+                   *> AQRSS_PORT/AQRSS_THREAD_POOL_SIZE should be
+                   *> re-read and the HTTP daemon bounced onto them.
+                   CALL "IS-CONFIG-RELOAD-REQUESTED" USING
+                       BY REFERENCE WS-RELOAD-REQUESTED
+                   IF WS-RELOAD-REQUESTED = "Y"
+                   THEN
+                       CALL "RELOAD-AQRSS-DAEMON" USING
+                           BY REFERENCE WS-DAEMON-PTR
+                   END-IF
+
+                   ADD 1 TO WS-SECONDS-SINCE-PREFETCH
+                   IF WS-SECONDS-SINCE-PREFETCH
+                           >= C-PREFETCH-INTERVAL-SECONDS
+                   THEN
+                       CALL "AIR-QUALITY-PREFETCH-BATCH"
+                       CALL "AIR-QUALITY-ALERT-BATCH"
+                       MOVE 0 TO WS-SECONDS-SINCE-PREFETCH
+                   END-IF
+               END-IF
            END-PERFORM.
+
+           *> Stop accepting new connections and let in-flight
+           *> AIR-QUALITY-ROUTER calls finish before the process exits.
+           DISPLAY "Shutdown requested, stopping air quality server..."
+           CALL "MHD_stop_daemon" USING BY VALUE WS-DAEMON-PTR.
+
+           GOBACK.
