@@ -0,0 +1,127 @@
+      *> ===============================================================
+      *> PROGRAM: AIR-QUALITY-PREFETCH-BATCH
+      *> PURPOSE: Nightly pre-fetch job. Calls each data service once
+      *>          per watched location so its per-process prefetch
+      *>          cache is warm before a live request ever arrives.
+      *>          Called from AIR-QUALITY-RSS's main loop; not reachable
+      *>          from the HTTP router.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AIR-QUALITY-PREFETCH-BATCH.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-LATITUDE-DEGREES          PIC S9(3)V9(8).
+       01  LS-LONGITUDE-DEGREES         PIC S9(3)V9(8).
+       01  LS-FORMAT                    PIC X(4) VALUE "ATOM".
+      *> The nightly batch always pre-fetches the French edition; a
+      *> lang=en request simply goes live instead of hitting the cache
+      *> (see each service's prefetch-cache language gate).
+       01  LS-LANG                      PIC X(2) VALUE "FR".
+       01  LS-ATMO-FRANCE-API           PIC S9(9) COMP-5 VALUE 0.
+      *> The nightly batch always pre-fetches the square-emoji style;
+      *> an icon=circle request simply goes live instead of hitting
+      *> the cache (see each service's prefetch-cache icon-style gate).
+       01  LS-ICON-STYLE                 PIC X(6) VALUE "SQUARE".
+      *> The nightly batch always pre-fetches the raw µg/m³ reading;
+      *> a units=aqi request simply goes live instead of hitting the
+      *> cache (see POLLUTANT-SERVICE's prefetch-cache units gate).
+       01  LS-UNITS                      PIC X(4) VALUE "UGM3".
+       01  LS-POLLEN-URL                PIC X(100)
+                                         VALUE "/pollen-rss".
+       01  LS-PREVAIR-URL               PIC X(100)
+                                         VALUE "/pollutant-rss/prevair".
+       01  LS-ATMO-FRANCE-URL           PIC X(100)
+                                  VALUE "/pollutant-rss/atmo-france".
+       01  LS-DISCARDED-RSS             PIC X(10000).
+       *> The nightly batch only ever pre-fetches watched
+       *> latitude/longitude pairs, never a code_zone.
+       01  LS-POLLEN-NO-CODE-ZONE       PIC X(5) VALUE SPACES.
+       01  LS-POLLEN-NOT-CODE-ZONE      PIC X(01) VALUE "N".
+      *> The nightly batch never overrides the region: every watched
+      *> location has real coordinates for POLLEN-DATA-SOURCE to
+      *> auto-detect from.
+       01  LS-POLLEN-NO-REGION          PIC X(12) VALUE SPACES.
+      *> The nightly batch only ever pre-fetches today's PREV'AIR
+      *> levels, never tomorrow's forecast.
+       01  LS-PREVAIR-NOT-FORECAST      PIC X(01) VALUE "N".
+      *> The nightly batch always pre-fetches the full, uncapped
+      *> feed, so the stored slot matches what a plain request with
+      *> no "limit" query parameter would get.
+       01  LS-NO-LIMIT                  PIC 9(2) VALUE 0.
+       COPY "watched-locations" IN "air-quality/batch".
+
+       PROCEDURE DIVISION.
+
+           PERFORM VARYING WL-LATLONG-INDEX FROM 1 BY 1
+               UNTIL WL-LATLONG-INDEX > C-WATCHED-LATLONG-MAX-COUNT
+
+               MOVE FUNCTION NUMVAL(WL-LATITUDE-STR(WL-LATLONG-INDEX))
+                   TO LS-LATITUDE-DEGREES
+               MOVE FUNCTION NUMVAL(WL-LONGITUDE-STR(WL-LATLONG-INDEX))
+                   TO LS-LONGITUDE-DEGREES
+
+               MOVE SPACES TO LS-DISCARDED-RSS
+               CALL "POLLEN-SERVICE" USING
+                   BY REFERENCE LS-LATITUDE-DEGREES
+                   BY REFERENCE LS-LONGITUDE-DEGREES
+                   BY REFERENCE LS-POLLEN-NO-CODE-ZONE
+                   BY REFERENCE LS-POLLEN-NOT-CODE-ZONE
+                   BY REFERENCE LS-POLLEN-NO-REGION
+                   BY REFERENCE LS-FORMAT
+                   BY REFERENCE LS-LANG
+                   BY REFERENCE LS-NO-LIMIT
+                   BY REFERENCE LS-DISCARDED-RSS
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE NOT = 0
+               THEN
+                   DISPLAY "Pre-fetch: pollen fetch failed for "
+                       LS-LATITUDE-DEGREES " " LS-LONGITUDE-DEGREES
+               END-IF
+
+               MOVE SPACES TO LS-DISCARDED-RSS
+               CALL "POLLUTANT-SERVICE" USING
+                   BY REFERENCE LS-PREVAIR-URL
+                   BY REFERENCE LS-LATITUDE-DEGREES
+                   BY REFERENCE LS-LONGITUDE-DEGREES
+                   BY REFERENCE LS-FORMAT
+                   BY REFERENCE LS-LANG
+                   BY REFERENCE LS-PREVAIR-NOT-FORECAST
+                   BY REFERENCE LS-ICON-STYLE
+                   BY REFERENCE LS-UNITS
+                   BY REFERENCE LS-DISCARDED-RSS
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE NOT = 0
+               THEN
+                   DISPLAY "Pre-fetch: PREV'AIR fetch failed for "
+                       LS-LATITUDE-DEGREES " " LS-LONGITUDE-DEGREES
+               END-IF
+
+           END-PERFORM
+
+           PERFORM VARYING WL-ZONE-INDEX FROM 1 BY 1
+               UNTIL WL-ZONE-INDEX > C-WATCHED-ZONE-MAX-COUNT
+
+               MOVE SPACES TO LS-DISCARDED-RSS
+               CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
+                   BY REFERENCE LS-ATMO-FRANCE-URL
+                   BY REFERENCE WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                   BY REFERENCE LS-ATMO-FRANCE-API
+                   BY REFERENCE LS-FORMAT
+                   BY REFERENCE LS-LANG
+                   BY REFERENCE LS-ICON-STYLE
+                   BY REFERENCE LS-NO-LIMIT
+                   BY REFERENCE LS-DISCARDED-RSS
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE NOT = 0
+               THEN
+                   DISPLAY "Pre-fetch: Atmo France fetch failed for "
+                       WL-ZONE-ENTRY(WL-ZONE-INDEX)
+               END-IF
+
+           END-PERFORM.
+
+           GOBACK.
+
+       END PROGRAM AIR-QUALITY-PREFETCH-BATCH.
