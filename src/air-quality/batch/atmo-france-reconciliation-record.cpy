@@ -0,0 +1,19 @@
+      *> ===============================================================
+      *> COPYBOOK: atmo-france-reconciliation-record
+      *> PURPOSE: One discrepancy row written by ATMO-FRANCE-
+      *>          RECONCILIATION-BATCH: a single code_zone/pollutant
+      *>          pairing where the admin and tabular Atmo France APIs
+      *>          disagree, either on the reported index or on whether
+      *>          the pollutant was reported at all.
+      *> ===============================================================
+       01  RRB-RECORD.
+           05  RRB-TIMESTAMP             PIC X(21).
+           05  RRB-CODE-ZONE             PIC X(5).
+           05  RRB-POLLUTANT-NAME        PIC X(4).
+           05  RRB-ADMIN-INDEX           PIC 9(9).
+           05  RRB-TABULAR-INDEX         PIC 9(9).
+      *> RRB-DISCREPANCY-TYPE: "INDEX_DIFFERS" (both APIs report the
+      *> pollutant but with different index values), "ADMIN_ONLY" (only
+      *> the admin API reported it) or "TABULAR_ONLY" (only the
+      *> tabular API reported it).
+           05  RRB-DISCREPANCY-TYPE      PIC X(13).
