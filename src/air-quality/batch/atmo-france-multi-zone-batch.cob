@@ -0,0 +1,229 @@
+      *> ===============================================================
+      *> PROGRAM: ATMO-FRANCE-MULTI-ZONE-BATCH
+      *> PURPOSE: Reads a flat file of Atmo France code_zone values,
+      *>          calls ATMO-FRANCE-POLLUTANT-SERVICE once per zone,
+      *>          and writes a single combined report (one row per
+      *>          zone) instead of requiring one request per zone to
+      *>          be stitched together by hand for a regional bulletin.
+      *>          Called from AIR-QUALITY-RSS's main loop, the same way
+      *>          AIR-QUALITY-PREFETCH-BATCH is; not reachable from the
+      *>          HTTP router.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMO-FRANCE-MULTI-ZONE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZONE-LIST-FILE ASSIGN TO "atmo-france-zones.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ZL-FILE-STATUS.
+
+           SELECT MULTI-ZONE-REPORT-FILE ASSIGN TO
+                   "atmo-france-multi-zone-report.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MZR-FILE-STATUS.
+
+      *> Checkpoint file: records the last code_zone this batch
+      *> finished processing, so a run that dies partway through (say,
+      *> a curl timeout on zone #40 of 100) resumes from zone #41 on
+      *> the next run instead of starting over from zone #1.
+           SELECT RESTART-FILE ASSIGN TO
+                   "atmo-france-multi-zone-restart.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RF-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ZONE-LIST-FILE.
+       01  ZL-CODE-ZONE                 PIC X(5).
+
+       FD  MULTI-ZONE-REPORT-FILE.
+       COPY atmo-france-batch-record IN "air-quality/batch".
+
+       FD  RESTART-FILE.
+       COPY atmo-france-restart-record IN "air-quality/batch".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ZL-FILE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-MZR-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-RF-FILE-STATUS            PIC X(02) VALUE SPACES.
+       01  WS-ZONE-COUNT                PIC 9(5) VALUE 0.
+       01  WS-OK-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-FAILED-COUNT              PIC 9(5) VALUE 0.
+       01  WS-HAS-RESUME-POINT          PIC X(01) VALUE "N".
+       01  WS-RESUME-CODE-ZONE          PIC X(5) VALUE SPACES.
+       01  WS-RESUME-POINT-FOUND        PIC X(01) VALUE "N".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-URL                       PIC X(100)
+                                  VALUE "/pollutant-rss/atmo-france".
+       01  LS-API                       PIC S9(9) COMP-5 VALUE 0.
+       01  LS-FORMAT                    PIC X(4) VALUE "ATOM".
+       01  LS-LANG                      PIC X(2) VALUE "FR".
+       01  LS-ICON-STYLE                PIC X(6) VALUE "SQUARE".
+      *> This batch always renders the full pollutant section, never a
+      *> capped subset.
+       01  LS-NO-LIMIT                  PIC 9(2) VALUE 0.
+       01  LS-RSS                       PIC X(10000).
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT ZONE-LIST-FILE
+           IF WS-ZL-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY
+                   "Multi-zone batch: no atmo-france-zones.dat found"
+               GOBACK
+           END-IF
+
+           PERFORM READ-RESTART-POINT
+
+           IF WS-HAS-RESUME-POINT = "Y"
+           THEN
+               DISPLAY "Multi-zone batch: resuming after code_zone "
+                   WS-RESUME-CODE-ZONE
+               PERFORM SKIP-TO-RESUME-POINT
+               OPEN EXTEND MULTI-ZONE-REPORT-FILE
+           ELSE
+               OPEN OUTPUT MULTI-ZONE-REPORT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-ZL-FILE-STATUS = "10"
+               READ ZONE-LIST-FILE
+                   AT END
+                       MOVE "10" TO WS-ZL-FILE-STATUS
+                   NOT AT END
+                       PERFORM PROCESS-ONE-ZONE
+                       PERFORM WRITE-RESTART-POINT
+               END-READ
+           END-PERFORM
+
+           CLOSE ZONE-LIST-FILE
+           CLOSE MULTI-ZONE-REPORT-FILE
+
+      *> The full list finished without dying partway through, so
+      *> clear the checkpoint: the next scheduled run should start
+      *> over from zone #1, not resume from the last zone of this run.
+           MOVE "N" TO WS-HAS-RESUME-POINT
+           MOVE SPACES TO WS-RESUME-CODE-ZONE
+           PERFORM WRITE-RESTART-POINT
+
+           DISPLAY "Multi-zone batch: " WS-ZONE-COUNT " zones, "
+               WS-OK-COUNT " ok, " WS-FAILED-COUNT " failed"
+
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: READ-RESTART-POINT
+      *> PURPOSE: Sets WS-HAS-RESUME-POINT/WS-RESUME-CODE-ZONE from the
+      *>          checkpoint file left by a previous run, if any. No
+      *>          checkpoint file at all (first-ever run) is treated
+      *>          the same as a checkpoint recording no resume point.
+      *> ===============================================================
+       READ-RESTART-POINT.
+           MOVE "N" TO WS-HAS-RESUME-POINT
+           MOVE SPACES TO WS-RESUME-CODE-ZONE
+
+           OPEN INPUT RESTART-FILE
+           IF WS-RF-FILE-STATUS = "00"
+           THEN
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RF-HAS-RESUME-POINT TO WS-HAS-RESUME-POINT
+                       MOVE RF-LAST-CODE-ZONE TO WS-RESUME-CODE-ZONE
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: WRITE-RESTART-POINT
+      *> PURPOSE: Overwrites the checkpoint file with the current
+      *>          resume state. Called after every zone is processed
+      *>          (so a crash resumes after the last zone actually
+      *>          attempted), and once more at the end of a completed
+      *>          run (to clear the checkpoint for the next run).
+      *> ===============================================================
+       WRITE-RESTART-POINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-HAS-RESUME-POINT TO RF-HAS-RESUME-POINT
+           MOVE WS-RESUME-CODE-ZONE TO RF-LAST-CODE-ZONE
+           WRITE RF-RECORD
+           CLOSE RESTART-FILE.
+
+      *> ===============================================================
+      *> PARAGRAPH: SKIP-TO-RESUME-POINT
+      *> PURPOSE: Reads and discards ZONE-LIST-FILE records up to and
+      *>          including the last code_zone the previous run
+      *>          finished, so the PERFORM UNTIL loop in the main
+      *>          paragraph picks up with the next unprocessed zone.
+      *>          If the checkpointed zone is no longer in the list
+      *>          (it was edited since), the whole file is skipped and
+      *>          a warning is logged, rather than silently
+      *>          reprocessing everything from the top.
+      *> ===============================================================
+       SKIP-TO-RESUME-POINT.
+           MOVE "N" TO WS-RESUME-POINT-FOUND
+           PERFORM UNTIL WS-ZL-FILE-STATUS = "10"
+               OR WS-RESUME-POINT-FOUND = "Y"
+               READ ZONE-LIST-FILE
+                   AT END
+                       MOVE "10" TO WS-ZL-FILE-STATUS
+                   NOT AT END
+                       IF ZL-CODE-ZONE = WS-RESUME-CODE-ZONE
+                           MOVE "Y" TO WS-RESUME-POINT-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-RESUME-POINT-FOUND = "N"
+           THEN
+               DISPLAY "Multi-zone batch: checkpointed code_zone "
+                   WS-RESUME-CODE-ZONE
+                   " not found in zone list, nothing left to resume"
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: PROCESS-ONE-ZONE
+      *> PURPOSE: Fetches and renders one zone's pollutant feed via the
+      *>          normal ATMO-FRANCE-POLLUTANT-SERVICE entry point, and
+      *>          appends one row to MULTI-ZONE-REPORT-FILE recording
+      *>          whether it succeeded.
+      *> ===============================================================
+       PROCESS-ONE-ZONE.
+           ADD 1 TO WS-ZONE-COUNT
+           MOVE SPACES TO LS-RSS
+           CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
+               BY REFERENCE LS-URL
+               BY REFERENCE ZL-CODE-ZONE
+               BY REFERENCE LS-API
+               BY REFERENCE LS-FORMAT
+               BY REFERENCE LS-LANG
+               BY REFERENCE LS-ICON-STYLE
+               BY REFERENCE LS-NO-LIMIT
+               BY REFERENCE LS-RSS
+               RETURNING RETURN-CODE
+
+           MOVE ZL-CODE-ZONE TO MZB-CODE-ZONE
+           IF RETURN-CODE = 0
+           THEN
+               ADD 1 TO WS-OK-COUNT
+               MOVE "Y" TO MZB-STATUS
+               MOVE LS-RSS TO MZB-RSS
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+               DISPLAY "Multi-zone batch: fetch failed for "
+                   ZL-CODE-ZONE
+               MOVE "N" TO MZB-STATUS
+               MOVE SPACES TO MZB-RSS
+           END-IF
+
+           WRITE MZB-RECORD
+
+      *> This zone has now been processed (fetched and recorded
+      *> either way) - it is the new checkpoint.
+           MOVE "Y" TO WS-HAS-RESUME-POINT
+           MOVE ZL-CODE-ZONE TO WS-RESUME-CODE-ZONE.
+
+       END PROGRAM ATMO-FRANCE-MULTI-ZONE-BATCH.
