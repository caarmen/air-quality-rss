@@ -0,0 +1,247 @@
+      *> ===============================================================
+      *> PROGRAM: ATMO-FRANCE-RECONCILIATION-BATCH
+      *> PURPOSE: Scheduled job that fetches the same watched code_zone
+      *>          entries from both Atmo France APIs (admin and
+      *>          tabular, the same two sources AF-POLLUTANT-SVC-ADMIN
+      *>          and AF-POLLUTANT-SVC-TABULAR wrap) and records any
+      *>          discrepancy in the reported pollutant names or
+      *>          indices, so a drift between the two data sources is
+      *>          caught here instead of being noticed by a subscriber
+      *>          first.
+      *>          Goes straight to get_atmo_france_pollutant_data for
+      *>          both API values, the same way AIR-QUALITY-ALERT-BATCH
+      *>          does, because ATMO-FRANCE-POLLUTANT-SERVICE only
+      *>          exposes a rendered feed to its caller, not the parsed
+      *>          POLLUTANT-GRP this comparison needs.
+      *>          Called from AIR-QUALITY-RSS's main loop; not
+      *>          reachable from the HTTP router.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMO-FRANCE-RECONCILIATION-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Append-only log of every discrepancy this job has ever found,
+      *> one row per pollutant/zone pairing that disagreed.
+           SELECT RECONCILIATION-REPORT-FILE ASSIGN TO
+                   "atmo-france-reconciliation-report.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RRF-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  RECONCILIATION-REPORT-FILE.
+       COPY atmo-france-reconciliation-record IN "air-quality/batch".
+
+       WORKING-STORAGE SECTION.
+       01  WS-RRF-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01  WS-ZONE-COUNT                PIC 9(5) VALUE 0.
+       01  WS-DISCREPANCY-COUNT         PIC 9(5) VALUE 0.
+       01  C-API-ADMIN-VALUE            PIC S9(9) COMP-5 VALUE 0.
+       01  C-API-TABULAR-VALUE          PIC S9(9) COMP-5 VALUE 1.
+
+      *> The admin API's readings for the zone currently being
+      *> compared.
+       COPY "pollutant-data" IN "pollutant/service/atmo-france"
+           REPLACING ==POLLUTANT-GRP== BY ==ADM-POLLUTANT-GRP==
+                     ==POLLUTANT-COUNT== BY ==ADM-POLLUTANT-COUNT==
+                     ==POLLUTANT-NAMES-GRP== BY
+                         ==ADM-POLLUTANT-NAMES-GRP==
+                     ==POLLUTANT-NAMES== BY ==ADM-POLLUTANT-NAMES==
+                     ==POLLUTANT-NAME-INDEX== BY
+                         ==ADM-POLLUTANT-NAME-IDX==
+                     ==POLLUTANT-AVERAGES-GRP== BY
+                         ==ADM-POLLUTANT-AVGS-GRP==
+                     ==POLLUTANT-AVERAGES== BY
+                         ==ADM-POLLUTANT-AVGS==
+                     ==POLLUTANT-AVERAGE-INDEX== BY
+                         ==ADM-POLLUTANT-AVG-IDX==
+                     ==POLLUTANT-INDICES-GRP== BY
+                         ==ADM-POLLUTANT-INDICES-GRP==
+                     ==POLLUTANT-INDICES== BY ==ADM-POLLUTANT-INDICES==
+                     ==POLLUTANT-INDEX-INDEX== BY
+                         ==ADM-POLLUTANT-INDEX-IDX==
+                     ==C-POLLUTANT-MAX-COUNT== BY
+                         ==ADM-C-POLLUTANT-MAX-COUNT==
+                     ==IDX-POLLUTANT-NAME== BY
+                         ==ADM-IDX-POLLUTANT-NAME==.
+
+      *> The tabular API's readings for the same zone.
+       COPY "pollutant-data" IN "pollutant/service/atmo-france"
+           REPLACING ==POLLUTANT-GRP== BY ==TAB-POLLUTANT-GRP==
+                     ==POLLUTANT-COUNT== BY ==TAB-POLLUTANT-COUNT==
+                     ==POLLUTANT-NAMES-GRP== BY
+                         ==TAB-POLLUTANT-NAMES-GRP==
+                     ==POLLUTANT-NAMES== BY ==TAB-POLLUTANT-NAMES==
+                     ==POLLUTANT-NAME-INDEX== BY
+                         ==TAB-POLLUTANT-NAME-IDX==
+                     ==POLLUTANT-AVERAGES-GRP== BY
+                         ==TAB-POLLUTANT-AVGS-GRP==
+                     ==POLLUTANT-AVERAGES== BY
+                         ==TAB-POLLUTANT-AVGS==
+                     ==POLLUTANT-AVERAGE-INDEX== BY
+                         ==TAB-POLLUTANT-AVG-IDX==
+                     ==POLLUTANT-INDICES-GRP== BY
+                         ==TAB-POLLUTANT-INDICES-GRP==
+                     ==POLLUTANT-INDICES== BY ==TAB-POLLUTANT-INDICES==
+                     ==POLLUTANT-INDEX-INDEX== BY
+                         ==TAB-POLLUTANT-INDEX-IDX==
+                     ==C-POLLUTANT-MAX-COUNT== BY
+                         ==TAB-C-POLLUTANT-MAX-COUNT==
+                     ==IDX-POLLUTANT-NAME== BY
+                         ==TAB-IDX-POLLUTANT-NAME==.
+
+       COPY "watched-locations" IN "air-quality/batch".
+
+       LOCAL-STORAGE SECTION.
+       01  LS-DATE-STR                  PIC X(10).
+       01  LS-CURRENT-DATE-AND-TIME.
+           05  LS-CDT-YEAR              PIC 9(4).
+           05  LS-CDT-MONTH             PIC 9(2). *> 01-12
+           05  LS-CDT-DAY               PIC 9(2). *> 01-31
+       01  LS-TIMESTAMP                 PIC X(21) VALUE SPACES.
+       01  LS-MATCH-FOUND-IDX           USAGE BINARY-LONG VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           OPEN EXTEND RECONCILIATION-REPORT-FILE
+           IF WS-RRF-FILE-STATUS = "35"
+           THEN
+               OPEN OUTPUT RECONCILIATION-REPORT-FILE
+           END-IF
+           IF WS-RRF-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "Reconciliation batch: could not open "
+                   "atmo-france-reconciliation-report.dat, status "
+                   WS-RRF-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE-AND-TIME
+           STRING
+               LS-CDT-YEAR "-" LS-CDT-MONTH "-" LS-CDT-DAY
+               INTO LS-DATE-STR
+           END-STRING
+           MOVE FUNCTION CURRENT-DATE TO LS-TIMESTAMP
+
+           PERFORM VARYING WL-ZONE-INDEX FROM 1 BY 1
+               UNTIL WL-ZONE-INDEX > C-WATCHED-ZONE-MAX-COUNT
+
+               ADD 1 TO WS-ZONE-COUNT
+
+               CALL "get_atmo_france_pollutant_data" USING
+                   LS-DATE-STR
+                   WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                   C-API-ADMIN-VALUE
+                   ADM-POLLUTANT-COUNT
+                   ADM-POLLUTANT-NAMES-GRP
+                   ADM-POLLUTANT-INDICES-GRP
+
+               CALL "get_atmo_france_pollutant_data" USING
+                   LS-DATE-STR
+                   WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                   C-API-TABULAR-VALUE
+                   TAB-POLLUTANT-COUNT
+                   TAB-POLLUTANT-NAMES-GRP
+                   TAB-POLLUTANT-INDICES-GRP
+
+               PERFORM COMPARE-ZONE-READINGS
+
+           END-PERFORM
+
+           CLOSE RECONCILIATION-REPORT-FILE
+
+           DISPLAY "Reconciliation batch: " WS-ZONE-COUNT " zones, "
+               WS-DISCREPANCY-COUNT " discrepancies"
+
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: COMPARE-ZONE-READINGS
+      *> PURPOSE: For the zone just fetched from both APIs (held in
+      *>          ADM-POLLUTANT-GRP and TAB-POLLUTANT-GRP), writes one
+      *>          RECONCILIATION-REPORT-FILE row for every pollutant
+      *>          reported by one API with a different index than the
+      *>          other, or not reported by the other API at all.
+      *> ===============================================================
+       COMPARE-ZONE-READINGS.
+           PERFORM VARYING ADM-IDX-POLLUTANT-NAME FROM 1 BY 1
+               UNTIL ADM-IDX-POLLUTANT-NAME > ADM-POLLUTANT-COUNT
+
+               MOVE 0 TO LS-MATCH-FOUND-IDX
+               PERFORM VARYING TAB-IDX-POLLUTANT-NAME FROM 1 BY 1
+                   UNTIL TAB-IDX-POLLUTANT-NAME > TAB-POLLUTANT-COUNT
+                   IF TAB-POLLUTANT-NAMES(TAB-IDX-POLLUTANT-NAME)
+                       = ADM-POLLUTANT-NAMES(ADM-IDX-POLLUTANT-NAME)
+                   THEN
+                       MOVE TAB-IDX-POLLUTANT-NAME
+                           TO LS-MATCH-FOUND-IDX
+                   END-IF
+               END-PERFORM
+
+               IF LS-MATCH-FOUND-IDX = 0
+               THEN
+                   MOVE LS-TIMESTAMP TO RRB-TIMESTAMP
+                   MOVE WL-ZONE-ENTRY(WL-ZONE-INDEX) TO RRB-CODE-ZONE
+                   MOVE ADM-POLLUTANT-NAMES(ADM-IDX-POLLUTANT-NAME)
+                       TO RRB-POLLUTANT-NAME
+                   MOVE ADM-POLLUTANT-INDICES(ADM-IDX-POLLUTANT-NAME)
+                       TO RRB-ADMIN-INDEX
+                   MOVE 0 TO RRB-TABULAR-INDEX
+                   MOVE "ADMIN_ONLY" TO RRB-DISCREPANCY-TYPE
+                   WRITE RRB-RECORD
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               ELSE
+                   IF TAB-POLLUTANT-INDICES(LS-MATCH-FOUND-IDX) NOT =
+                       ADM-POLLUTANT-INDICES(ADM-IDX-POLLUTANT-NAME)
+                   THEN
+                       MOVE LS-TIMESTAMP TO RRB-TIMESTAMP
+                       MOVE WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                           TO RRB-CODE-ZONE
+                       MOVE ADM-POLLUTANT-NAMES(ADM-IDX-POLLUTANT-NAME)
+                           TO RRB-POLLUTANT-NAME
+                       MOVE
+                           ADM-POLLUTANT-INDICES(ADM-IDX-POLLUTANT-NAME)
+                           TO RRB-ADMIN-INDEX
+                       MOVE TAB-POLLUTANT-INDICES(LS-MATCH-FOUND-IDX)
+                           TO RRB-TABULAR-INDEX
+                       MOVE "INDEX_DIFFERS" TO RRB-DISCREPANCY-TYPE
+                       WRITE RRB-RECORD
+                       ADD 1 TO WS-DISCREPANCY-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING TAB-IDX-POLLUTANT-NAME FROM 1 BY 1
+               UNTIL TAB-IDX-POLLUTANT-NAME > TAB-POLLUTANT-COUNT
+
+               MOVE 0 TO LS-MATCH-FOUND-IDX
+               PERFORM VARYING ADM-IDX-POLLUTANT-NAME FROM 1 BY 1
+                   UNTIL ADM-IDX-POLLUTANT-NAME > ADM-POLLUTANT-COUNT
+                   IF ADM-POLLUTANT-NAMES(ADM-IDX-POLLUTANT-NAME)
+                       = TAB-POLLUTANT-NAMES(TAB-IDX-POLLUTANT-NAME)
+                   THEN
+                       MOVE ADM-IDX-POLLUTANT-NAME
+                           TO LS-MATCH-FOUND-IDX
+                   END-IF
+               END-PERFORM
+
+               IF LS-MATCH-FOUND-IDX = 0
+               THEN
+                   MOVE LS-TIMESTAMP TO RRB-TIMESTAMP
+                   MOVE WL-ZONE-ENTRY(WL-ZONE-INDEX) TO RRB-CODE-ZONE
+                   MOVE TAB-POLLUTANT-NAMES(TAB-IDX-POLLUTANT-NAME)
+                       TO RRB-POLLUTANT-NAME
+                   MOVE 0 TO RRB-ADMIN-INDEX
+                   MOVE TAB-POLLUTANT-INDICES(TAB-IDX-POLLUTANT-NAME)
+                       TO RRB-TABULAR-INDEX
+                   MOVE "TABULAR_ONLY" TO RRB-DISCREPANCY-TYPE
+                   WRITE RRB-RECORD
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM ATMO-FRANCE-RECONCILIATION-BATCH.
