@@ -0,0 +1,12 @@
+      *> ===============================================================
+      *> COPYBOOK: atmo-france-batch-record
+      *> PURPOSE: One row of ATMO-FRANCE-MULTI-ZONE-BATCH's combined
+      *>          report: the zone it processed, whether the fetch
+      *>          succeeded, and (on success) the feed rendered for
+      *>          that zone, so a regional bulletin can be distributed
+      *>          as a single file instead of one feed per zone.
+      *> ===============================================================
+       01  MZB-RECORD.
+           05  MZB-CODE-ZONE            PIC X(5).
+           05  MZB-STATUS               PIC X(01).
+           05  MZB-RSS                  PIC X(10000).
