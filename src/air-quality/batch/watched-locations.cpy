@@ -0,0 +1,36 @@
+      *> ===============================================================
+      *> COPYBOOK: WATCHED-LOCATIONS
+      *> PURPOSE: The fixed list of locations the nightly pre-fetch
+      *>          batch job warms the cache for. Latitude/longitude
+      *>          pairs feed the pollen and PREV'AIR pollutant
+      *>          services; code_zone values feed the Atmo France
+      *>          pollutant service.
+      *>
+      *>          There is no configuration file or admin UI for this
+      *>          list yet, so it is seeded here the same way small
+      *>          fixed reference tables have always been seeded in
+      *>          this shop: a block of FILLER literals redefined as
+      *>          an OCCURS table.
+      *> ===============================================================
+       01  C-WATCHED-LATLONG-MAX-COUNT  CONSTANT AS 3.
+       01  WL-LATLONG-LITERALS.
+           05  FILLER                   PIC X(20) VALUE
+               "48.8566   2.3522    ".
+           05  FILLER                   PIC X(20) VALUE
+               "45.7578   4.8320    ".
+           05  FILLER                   PIC X(20) VALUE
+               "43.2965   5.3698    ".
+       01  WL-LATLONG-TABLE REDEFINES WL-LATLONG-LITERALS.
+           05  WL-LATLONG-ENTRY OCCURS 3 TIMES
+               INDEXED BY WL-LATLONG-INDEX.
+               10  WL-LATITUDE-STR      PIC X(10).
+               10  WL-LONGITUDE-STR     PIC X(10).
+
+       01  C-WATCHED-ZONE-MAX-COUNT     CONSTANT AS 3.
+       01  WL-ZONE-LITERALS.
+           05  FILLER                   PIC X(5) VALUE "75101".
+           05  FILLER                   PIC X(5) VALUE "69123".
+           05  FILLER                   PIC X(5) VALUE "13055".
+       01  WL-ZONE-TABLE REDEFINES WL-ZONE-LITERALS.
+           05  WL-ZONE-ENTRY            PIC X(5) OCCURS 3 TIMES
+               INDEXED BY WL-ZONE-INDEX.
