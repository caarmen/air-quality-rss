@@ -0,0 +1,205 @@
+      *> ===============================================================
+      *> PROGRAM: AIR-QUALITY-ALERT-BATCH
+      *> PURPOSE: Nightly alert job. Fetches the raw PREV'AIR and Atmo
+      *>          France pollutant readings for every watched location,
+      *>          same as AIR-QUALITY-PREFETCH-BATCH, and pushes a
+      *>          webhook notification for each pollutant whose index
+      *>          has reached the configured alert threshold.
+      *>          Called from AIR-QUALITY-RSS's main loop; not reachable
+      *>          from the HTTP router.
+      *>
+      *>          This goes straight to the provider-specific C fetch
+      *>          functions rather than through POLLUTANT-SERVICE or
+      *>          ATMO-FRANCE-POLLUTANT-SERVICE, because neither of
+      *>          those exposes its parsed POLLUTANT-GRP to its caller
+      *>          - only the rendered RSS text.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AIR-QUALITY-ALERT-BATCH.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01  LS-CURRENT-DATE-AND-TIME.
+           05  LS-CDT-YEAR                 PIC 9(4).
+           05  LS-CDT-MONTH                PIC 9(2). *> 01-12
+           05  LS-CDT-DAY                  PIC 9(2). *> 01-31
+      *> get_prevair_pollutant_data and get_atmo_france_pollutant_data
+      *> expect their date argument in different formats, the same as
+      *> each provider's own service program builds it.
+       01  LS-PREVAIR-DATE-STR             PIC X(8).
+       01  LS-ATMO-FRANCE-DATE-STR         PIC X(10).
+
+       01  LS-LATITUDE-DEGREES             PIC S9(3)V9(8).
+       01  LS-LONGITUDE-DEGREES            PIC S9(3)V9(8).
+      *> Discarded: this batch only checks alert thresholds, it has no
+      *> use for how far the reporting station is from the watched
+      *> point.
+       01  LS-DISCARDED-STATION-LATITUDE   PIC S9(3)V9(8).
+       01  LS-DISCARDED-STATION-LONGITUDE  PIC S9(3)V9(8).
+
+       01  LS-ALERT-THRESHOLD              PIC 9(1).
+       01  LS-WEBHOOK-URL                  PIC X(1000).
+       01  LS-LOCATION-LABEL               PIC X(21) VALUE SPACES.
+       01  LS-POLLUTANT-DISPLAY-NAME       PIC X(16).
+       01  LS-WEBHOOK-BODY                 PIC X(2000) VALUE SPACES.
+       01  LS-WEBHOOK-CURL-CODE            USAGE BINARY-LONG.
+
+       COPY "watched-locations" IN "air-quality/batch".
+
+      *> Readings for the watched latitude/longitude pairs.
+       COPY "pollutant-data" IN "pollutant/service".
+
+      *> Readings for the watched code_zone entries. Same layout as
+      *> above, but renamed so both can be held at once - the same
+      *> REPLACING trick POLLUTANT-SERVICE already uses for its own
+      *> live vs. cached copies.
+       COPY "pollutant-data" IN "pollutant/service/atmo-france"
+           REPLACING ==POLLUTANT-GRP== BY ==AFB-POLLUTANT-GRP==
+                     ==POLLUTANT-COUNT== BY ==AFB-POLLUTANT-COUNT==
+                     ==POLLUTANT-NAMES-GRP== BY
+                         ==AFB-POLLUTANT-NAMES-GRP==
+                     ==POLLUTANT-NAMES== BY ==AFB-POLLUTANT-NAMES==
+                     ==POLLUTANT-NAME-INDEX== BY
+                         ==AFB-POLLUTANT-NAME-IDX==
+                     ==POLLUTANT-AVERAGES-GRP== BY
+                         ==AFB-POLLUTANT-AVERAGES-GRP==
+                     ==POLLUTANT-AVERAGES== BY
+                         ==AFB-POLLUTANT-AVERAGES==
+                     ==POLLUTANT-AVERAGE-INDEX== BY
+                         ==AFB-POLLUTANT-AVERAGE-IDX==
+                     ==POLLUTANT-INDICES-GRP== BY
+                         ==AFB-POLLUTANT-INDICES-GRP==
+                     ==POLLUTANT-INDICES== BY ==AFB-POLLUTANT-INDICES==
+                     ==POLLUTANT-INDEX-INDEX== BY
+                         ==AFB-POLLUTANT-INDEX-IDX==
+                     ==C-POLLUTANT-MAX-COUNT== BY
+                         ==AFB-C-POLLUTANT-MAX-COUNT==
+                     ==IDX-POLLUTANT-NAME== BY
+                         ==AFB-IDX-POLLUTANT-NAME==.
+
+       PROCEDURE DIVISION.
+
+           CALL "GET-WEBHOOK-URL" USING
+               BY REFERENCE LS-WEBHOOK-URL
+           IF FUNCTION TRIM(LS-WEBHOOK-URL) = SPACES
+           THEN
+               DISPLAY "Alert batch: no webhook URL configured, "
+                   "skipping"
+               GOBACK
+           END-IF
+
+           CALL "GET-ALERT-THRESHOLD" USING
+               BY REFERENCE LS-ALERT-THRESHOLD
+
+           MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE-AND-TIME
+           STRING
+               LS-CDT-YEAR LS-CDT-MONTH LS-CDT-DAY
+               INTO LS-PREVAIR-DATE-STR
+           END-STRING
+           STRING
+               LS-CDT-YEAR "-" LS-CDT-MONTH "-" LS-CDT-DAY
+               INTO LS-ATMO-FRANCE-DATE-STR
+           END-STRING
+
+           PERFORM VARYING WL-LATLONG-INDEX FROM 1 BY 1
+               UNTIL WL-LATLONG-INDEX > C-WATCHED-LATLONG-MAX-COUNT
+
+               MOVE FUNCTION NUMVAL(WL-LATITUDE-STR(WL-LATLONG-INDEX))
+                   TO LS-LATITUDE-DEGREES
+               MOVE FUNCTION NUMVAL(WL-LONGITUDE-STR(WL-LATLONG-INDEX))
+                   TO LS-LONGITUDE-DEGREES
+
+               CALL "get_prevair_pollutant_data" USING
+                   LS-PREVAIR-DATE-STR
+                   LS-LATITUDE-DEGREES
+                   LS-LONGITUDE-DEGREES
+                   C-POLLUTANT-MAX-COUNT
+                   POLLUTANT-COUNT
+                   POLLUTANT-NAMES-GRP
+                   POLLUTANT-AVERAGES-GRP
+                   POLLUTANT-INDICES-GRP
+                   LS-DISCARDED-STATION-LATITUDE
+                   LS-DISCARDED-STATION-LONGITUDE
+
+               STRING
+                   FUNCTION TRIM(WL-LATITUDE-STR(WL-LATLONG-INDEX)) ","
+                   FUNCTION TRIM(WL-LONGITUDE-STR(WL-LATLONG-INDEX))
+                   INTO LS-LOCATION-LABEL
+               END-STRING
+
+               PERFORM VARYING IDX-POLLUTANT-NAME FROM 1 BY 1
+                   UNTIL IDX-POLLUTANT-NAME > POLLUTANT-COUNT
+                   IF POLLUTANT-INDICES(IDX-POLLUTANT-NAME)
+                           >= LS-ALERT-THRESHOLD
+                   THEN
+                       CALL "PREVAIR-POLLUTANT-DISPLAY-NAME" USING
+                           POLLUTANT-NAMES(IDX-POLLUTANT-NAME)
+                           LS-POLLUTANT-DISPLAY-NAME
+                       PERFORM SEND-ALERT-WEBHOOK
+                   END-IF
+               END-PERFORM
+
+           END-PERFORM
+
+           PERFORM VARYING WL-ZONE-INDEX FROM 1 BY 1
+               UNTIL WL-ZONE-INDEX > C-WATCHED-ZONE-MAX-COUNT
+
+               CALL "get_atmo_france_pollutant_data" USING
+                   LS-ATMO-FRANCE-DATE-STR
+                   WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                   0
+                   AFB-POLLUTANT-COUNT
+                   AFB-POLLUTANT-NAMES-GRP
+                   AFB-POLLUTANT-INDICES-GRP
+
+               MOVE SPACES TO LS-LOCATION-LABEL
+               MOVE WL-ZONE-ENTRY(WL-ZONE-INDEX) TO LS-LOCATION-LABEL
+
+               PERFORM VARYING AFB-IDX-POLLUTANT-NAME FROM 1 BY 1
+                   UNTIL AFB-IDX-POLLUTANT-NAME > AFB-POLLUTANT-COUNT
+                   IF AFB-POLLUTANT-INDICES(AFB-IDX-POLLUTANT-NAME)
+                           >= LS-ALERT-THRESHOLD
+                   THEN
+                       CALL "ATMO-FRANCE-POLLUTANT-DISP-NAME" USING
+                           AFB-POLLUTANT-NAMES(AFB-IDX-POLLUTANT-NAME)
+                           LS-POLLUTANT-DISPLAY-NAME
+                       PERFORM SEND-ALERT-WEBHOOK
+                   END-IF
+               END-PERFORM
+
+           END-PERFORM.
+
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: SEND-ALERT-WEBHOOK
+      *> PURPOSE: Build the JSON alert body for LS-LOCATION-LABEL /
+      *>          LS-POLLUTANT-DISPLAY-NAME and POST it to the
+      *>          configured webhook URL. Delivery is best-effort: a
+      *>          failed POST is logged and the batch carries on to the
+      *>          next location rather than aborting.
+      *> ===============================================================
+       SEND-ALERT-WEBHOOK.
+           STRING
+               '{"location":"' FUNCTION TRIM(LS-LOCATION-LABEL)
+               '","pollutant":"'
+               FUNCTION TRIM(LS-POLLUTANT-DISPLAY-NAME)
+               '","threshold":' LS-ALERT-THRESHOLD
+               ',"date":"' FUNCTION TRIM(LS-PREVAIR-DATE-STR) '"}'
+               INTO LS-WEBHOOK-BODY
+           END-STRING
+
+           CALL "HTTP-CLIENT-POST" USING
+               BY REFERENCE LS-WEBHOOK-URL
+               BY REFERENCE LS-WEBHOOK-BODY
+               RETURNING LS-WEBHOOK-CURL-CODE
+
+           IF LS-WEBHOOK-CURL-CODE NOT = 0
+           THEN
+               DISPLAY "Alert batch: webhook POST failed for "
+                   FUNCTION TRIM(LS-LOCATION-LABEL) " / "
+                   FUNCTION TRIM(LS-POLLUTANT-DISPLAY-NAME)
+           END-IF.
+
+       END PROGRAM AIR-QUALITY-ALERT-BATCH.
