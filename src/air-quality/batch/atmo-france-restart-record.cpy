@@ -0,0 +1,10 @@
+      *> ===============================================================
+      *> COPYBOOK: atmo-france-restart-record
+      *> PURPOSE: Single-record checkpoint for ATMO-FRANCE-MULTI-ZONE-
+      *>          BATCH, so a run that dies partway through the zone
+      *>          list can resume from the next zone instead of
+      *>          reprocessing the whole list from the top.
+      *> ===============================================================
+       01  RF-RECORD.
+           05  RF-HAS-RESUME-POINT      PIC X(01).
+           05  RF-LAST-CODE-ZONE        PIC X(5).
