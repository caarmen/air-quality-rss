@@ -0,0 +1,43 @@
+      *> ===============================================================
+      *> PROGRAM: CONFIG-RELOAD-FLAG
+      *> PURPOSE: Shared config-reload flag for AIR-QUALITY-RSS, so the
+      *>          SIGHUP handler (which cannot safely do much more than
+      *>          flip a flag) and the main wait loop (which decides
+      *>          when to actually re-read configuration and bounce the
+      *>          daemon) can agree on reload state without either
+      *>          needing to know how the other is implemented. Mirrors
+      *>          SHUTDOWN-FLAG's SIGTERM/SIGINT handling exactly.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONFIG-RELOAD-FLAG.
+
+       DATA DIVISION.
+
+      *> WORKING-STORAGE persists across calls within the same
+      *> run-unit, so the flag set by REQUEST-CONFIG-RELOAD is still
+      *> there the next time IS-CONFIG-RELOAD-REQUESTED is called.
+       WORKING-STORAGE SECTION.
+           01  WS-RELOAD-REQUESTED        PIC X(1) VALUE "N".
+
+       LINKAGE SECTION.
+           01  OUT-RELOAD-REQUESTED       PIC X(1).
+
+       PROCEDURE DIVISION.
+
+      *> Record that server-level configuration should be reloaded.
+       ENTRY "REQUEST-CONFIG-RELOAD".
+           MOVE "Y" TO WS-RELOAD-REQUESTED
+           GOBACK.
+
+      *> Report whether REQUEST-CONFIG-RELOAD has been called, and
+      *> clear the flag - the main wait loop calls this once per
+      *> second, same as IS-SHUTDOWN-REQUESTED, so a reload is only
+      *> ever acted on once per SIGHUP.
+       ENTRY "IS-CONFIG-RELOAD-REQUESTED" USING
+           BY REFERENCE OUT-RELOAD-REQUESTED.
+           MOVE WS-RELOAD-REQUESTED TO OUT-RELOAD-REQUESTED
+           MOVE "N" TO WS-RELOAD-REQUESTED
+           GOBACK.
+
+       END PROGRAM CONFIG-RELOAD-FLAG.
