@@ -0,0 +1,24 @@
+
+      *> ===============================================================
+      *> PROGRAM: AQRSS-SIGNAL-HANDLER
+      *> PURPOSE: C-callable SIGTERM/SIGINT handler registered with the
+      *>          "signal" library call by AIR-QUALITY-SERVER. Keeps
+      *>          itself to the one thing it is safe to do from a
+      *>          signal handler: recording that a shutdown was
+      *>          requested, so the main wait loop can act on it.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AQRSS-SIGNAL-HANDLER.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01  IN-SIGNAL-NUMBER           USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION WITH C LINKAGE USING
+           BY VALUE IN-SIGNAL-NUMBER.
+
+           CALL "REQUEST-SHUTDOWN"
+
+           GOBACK.
+       END PROGRAM AQRSS-SIGNAL-HANDLER.
