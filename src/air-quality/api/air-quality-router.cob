@@ -10,15 +10,121 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AIR-QUALITY-ROUTER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Append-only audit trail of every incoming request, one record
+      *> per request, read back later to reconcile subscriber traffic
+      *> against how many calls were actually made against the Atmo
+      *> France/PREV'AIR APIs.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "air-quality-audit.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY audit-log IN "air-quality/api".
+
        LOCAL-STORAGE SECTION.
+           01  LS-AUDIT-FILE-STATUS       PIC X(02) VALUE SPACES.
+      *> LS-AUDIT-UPSTREAM-CALL: the program name of whichever service
+      *> this request triggered a live upstream fetch through, or
+      *> "NONE" for a request that never got that far (a bad request,
+      *> or a route with no upstream provider such as /healthz).
+           01  LS-AUDIT-UPSTREAM-CALL     PIC X(32) VALUE "NONE".
+           01  LS-AUDIT-QUERY-PARAMS      PIC X(200) VALUE SPACES.
+           01  LS-AUDIT-TIMESTAMP         PIC X(21) VALUE SPACES.
            01  LS-LATITUDE-DEGREES        PIC S9(3)V9(8).
            01  LS-LONGITUDE-DEGREES       PIC S9(3)V9(8).
            01  LS-CODE-ZONE               PIC X(5).
+           01  LS-ATMO-FRANCE-API         PIC S9(9) COMP-5 VALUE 0.
            01  LS-QUERY-PARAM-LATITUDE    PIC X(16) VALUE "latitude".
            01  LS-QUERY-PARAM-LONGITUDE   PIC X(16) VALUE "longitude".
            01  LS-QUERY-PARAM-CODE-ZONE   PIC X(16) VALUE "code_zone".
+           01  LS-HAS-CODE-ZONE           PIC X(01) VALUE "N".
+           *> LS-HAS-CITY: "Y" once the optional "city" query parameter
+           *> has been resolved to LS-LATITUDE-DEGREES/LS-LONGITUDE-
+           *> DEGREES via GEOCODE-SERVICE, so the routes below skip
+           *> their own latitude/longitude query parsing.
+           01  LS-QUERY-PARAM-CITY        PIC X(16) VALUE "city".
+           01  LS-CITY-PARAM-VALUE        PIC X(100) VALUE SPACES.
+           01  LS-HAS-CITY                PIC X(01) VALUE "N".
+           01  LS-QUERY-PARAM-FORMAT      PIC X(16) VALUE "format".
+           01  LS-QUERY-PARAM-API         PIC X(16) VALUE "api".
+           01  LS-API-PARAM-VALUE         PIC X(100) VALUE SPACES.
+           01  C-API-ADMIN-VALUE          PIC S9(9) COMP-5 VALUE 0.
+           01  C-API-TABULAR-VALUE        PIC S9(9) COMP-5 VALUE 1.
+           01  C-PREVAIR-FORECAST         PIC X(01) VALUE "Y".
+           01  C-PREVAIR-NOT-FORECAST     PIC X(01) VALUE "N".
+           01  LS-FORMAT-PARAM-VALUE      PIC X(100) VALUE SPACES.
+           *> LS-FORMAT: "ATOM" (default), "RSS2", or "JSON", selected
+           *> via the optional "format" query parameter on each data
+           *> route.
+           01  LS-FORMAT                  PIC X(4) VALUE "ATOM".
+           01  C-CONTENT-TYPE-ATOM        PIC X(32)
+                                           VALUE "application/atom+xml".
+           01  C-CONTENT-TYPE-RSS2        PIC X(32)
+                                           VALUE "application/rss+xml".
+           01  C-CONTENT-TYPE-JSON        PIC X(32)
+                                           VALUE "application/json".
+           01  C-CONTENT-TYPE-TEXT-PLAIN  PIC X(32)
+                                           VALUE "text/plain".
+           01  LS-AQRSS-VERSION           PIC X(32) VALUE SPACES.
+           *> Per-route enable/disable flags, read fresh from
+           *> ENV-CONFIG on every request so an upstream provider can
+           *> be taken out of service for planned maintenance (or put
+           *> back) without a code deployment.
+           01  LS-POLLEN-ROUTE-ENABLED    PIC X(01) VALUE "Y".
+           01  LS-PREVAIR-ROUTE-ENABLED   PIC X(01) VALUE "Y".
+           01  LS-ATMO-FRANCE-ROUTE-ENABLED PIC X(01) VALUE "Y".
+           01  LS-QUERY-PARAM-LANG        PIC X(16) VALUE "lang".
+           01  LS-LANG-PARAM-VALUE        PIC X(100) VALUE SPACES.
+           *> LS-LANG: "FR" (default) or "EN", selected via the
+           *> optional "lang" query parameter on each data route.
+           *> Threaded down into every render program that emits
+           *> French-language feed titles or pollen/pollutant names,
+           *> so subscribers who don't read French can ask for an
+           *> English edition of the same feed.
+           01  LS-LANG                    PIC X(2) VALUE "FR".
+           01  LS-QUERY-PARAM-ICON        PIC X(16) VALUE "icon".
+           01  LS-ICON-PARAM-VALUE        PIC X(100) VALUE SPACES.
+           *> LS-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected
+           *> via the optional "icon" query parameter on each route
+           *> that renders a per-pollutant air-quality-index emoji.
+           01  LS-ICON-STYLE              PIC X(6) VALUE "SQUARE".
+           01  LS-QUERY-PARAM-REGION      PIC X(16) VALUE "region".
+           01  LS-REGION-PARAM-VALUE      PIC X(100) VALUE SPACES.
+           *> LS-REGION: SPACES (the default, meaning auto-detect from
+           *> latitude/longitude) or an overseas territory code,
+           *> selected via the optional "region" query parameter on
+           *> /pollen-rss. Needed for a code_zone-keyed request, which
+           *> carries no coordinates for POLLEN-DATA-SOURCE to
+           *> auto-detect the region from.
+           01  LS-REGION                  PIC X(12) VALUE SPACES.
+           01  LS-QUERY-PARAM-UNITS       PIC X(16) VALUE "units".
+           01  LS-UNITS-PARAM-VALUE       PIC X(100) VALUE SPACES.
+           *> LS-UNITS: "UGM3" (default, raw European µg/m³
+           *> concentration) or "AQI" (EPA-style 0-500 scale), selected
+           *> via the optional "units" query parameter on the PREV'AIR
+           *> pollutant routes.
+           01  LS-UNITS                   PIC X(4) VALUE "UGM3".
+           01  LS-QUERY-PARAM-LIMIT       PIC X(16) VALUE "limit".
+           01  LS-LIMIT-PARAM-VALUE       PIC X(100) VALUE SPACES.
+           *> LS-LIMIT: 0 (the default, meaning "no cap") or a
+           *> subscriber-supplied ceiling, clamped to
+           *> C-LIMIT-MAX-COUNT, on how many per-species/per-pollutant
+           *> entries POLLEN-RENDER/ATMO-FRANCE-POLLUTANT-RENDER pack
+           *> into one response, selected via the optional "limit"
+           *> query parameter on the multi-item data routes.
+           01  LS-LIMIT                   PIC 9(2) VALUE 0.
+           01  C-LIMIT-MAX-COUNT          PIC 9(2) VALUE 30.
+      *> LS-LIMIT-RAW holds the parsed "limit" value before it is
+      *> range-checked and capped to C-LIMIT-MAX-COUNT, so a value
+      *> wider than LS-LIMIT's two digits is rejected instead of
+      *> silently truncated by the final MOVE into LS-LIMIT.
+           01  LS-LIMIT-RAW               PIC 9(7) VALUE 0.
 
        LINKAGE SECTION.
            01  IN-CONNECTION-PTR          USAGE POINTER.
@@ -26,6 +132,7 @@
            01  IN-URL                     PIC X(100).
            01  OUT-RESPONSE.
                05  OUT-STATUS-CODE        PIC 999.
+               05  OUT-CONTENT-TYPE       PIC X(32)        VALUE SPACES.
                05  OUT-BODY               PIC X(10000)     VALUE SPACES.
 
        PROCEDURE DIVISION
@@ -38,65 +145,547 @@
            DISPLAY "Incoming " IN-HTTP-METHOD " request for "
                IN-URL ".".
 
-           EVALUATE FUNCTION TRIM(IN-HTTP-METHOD)
-               ALSO FUNCTION TRIM(IN-URL)
-           WHEN "GET" ALSO "/pollen-rss"
-           WHEN "GET" ALSO "/pollutant-rss/prevair"
-               MOVE 200 TO OUT-STATUS-CODE
+           *> Parse the optional "format" query parameter. Any route
+           *> below may be asked to render as Atom (the default) or
+           *> as RSS 2.0.
+           MOVE "ATOM" TO LS-FORMAT
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-FORMAT
+               BY REFERENCE LS-FORMAT-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                       LS-FORMAT-PARAM-VALUE))
+               WHEN "ATOM"
+                   MOVE "ATOM" TO LS-FORMAT
+               WHEN "RSS2"
+                   MOVE "RSS2" TO LS-FORMAT
+               WHEN "JSON"
+                   MOVE "JSON" TO LS-FORMAT
+               WHEN OTHER
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: format must be atom, rss2 or json"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-EVALUATE
+           END-IF
+           EVALUATE LS-FORMAT
+           WHEN "RSS2"
+               MOVE C-CONTENT-TYPE-RSS2 TO OUT-CONTENT-TYPE
+           WHEN "JSON"
+               MOVE C-CONTENT-TYPE-JSON TO OUT-CONTENT-TYPE
+           WHEN OTHER
+               MOVE C-CONTENT-TYPE-ATOM TO OUT-CONTENT-TYPE
+           END-EVALUATE
+
+           *> Parse the optional "lang" query parameter. Any route
+           *> below may be asked to render its French-language titles
+           *> and pollen/pollutant names in English instead.
+           MOVE "FR" TO LS-LANG
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-LANG
+               BY REFERENCE LS-LANG-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                       LS-LANG-PARAM-VALUE))
+               WHEN "FR"
+                   MOVE "FR" TO LS-LANG
+               WHEN "EN"
+                   MOVE "EN" TO LS-LANG
+               WHEN OTHER
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: lang must be fr or en"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-EVALUATE
+           END-IF
 
-               *> Parse the latitude query parameter
+           *> Parse the optional "icon" query parameter. Any route
+           *> below that renders a pollutant air-quality index may be
+           *> asked to render it as a colored square (the default, see
+           *> POLLUTANT-INDEX-DISPLAY) or a colored circle (see
+           *> INDEX-EMOJI) instead.
+           MOVE "SQUARE" TO LS-ICON-STYLE
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-ICON
+               BY REFERENCE LS-ICON-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                       LS-ICON-PARAM-VALUE))
+               WHEN "SQUARE"
+                   MOVE "SQUARE" TO LS-ICON-STYLE
+               WHEN "CIRCLE"
+                   MOVE "CIRCLE" TO LS-ICON-STYLE
+               WHEN OTHER
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: icon must be square or circle"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-EVALUATE
+           END-IF
 
-               CALL "PARSE-NUMERIC-QUERY-PARAM" USING
-                   BY VALUE     IN-CONNECTION-PTR
-                   BY REFERENCE LS-QUERY-PARAM-LATITUDE
+           *> Parse the optional "units" query parameter. Only the
+           *> PREV'AIR pollutant routes read LS-UNITS, since pollen and
+           *> Atmo France don't report a numeric concentration to
+           *> convert.
+           MOVE "UGM3" TO LS-UNITS
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-UNITS
+               BY REFERENCE LS-UNITS-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                       LS-UNITS-PARAM-VALUE))
+               WHEN "UGM3"
+                   MOVE "UGM3" TO LS-UNITS
+               WHEN "AQI"
+                   MOVE "AQI" TO LS-UNITS
+               WHEN OTHER
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: units must be ugm3 or aqi"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-EVALUATE
+           END-IF
+
+           *> Parse the optional "region" query parameter. Only
+           *> /pollen-rss reads LS-REGION, since PREV'AIR and Atmo
+           *> France have no overseas-territory data to select between.
+           MOVE SPACES TO LS-REGION
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-REGION
+               BY REFERENCE LS-REGION-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                       LS-REGION-PARAM-VALUE))
+               WHEN "METRO"
+                   MOVE "METRO" TO LS-REGION
+               WHEN "REUNION"
+                   MOVE "REUNION" TO LS-REGION
+               WHEN "GUADELOUPE"
+                   MOVE "GUADELOUPE" TO LS-REGION
+               WHEN "MARTINIQUE"
+                   MOVE "MARTINIQUE" TO LS-REGION
+               WHEN "GUYANE"
+                   MOVE "GUYANE" TO LS-REGION
+               WHEN "MAYOTTE"
+                   MOVE "MAYOTTE" TO LS-REGION
+               WHEN OTHER
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: region must be metro, reunion, "
+                       & "guadeloupe, martinique, guyane, or mayotte"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-EVALUATE
+           END-IF
+
+           *> Parse the optional "city" query parameter, shared by
+           *> every route below that otherwise requires a latitude/
+           *> longitude pair. Resolving it here, before any route's own
+           *> PARSE-NUMERIC-QUERY-PARAM calls, lets a caller pass
+           *> ?city=Grenoble instead of already knowing decimal
+           *> coordinates.
+           MOVE "N" TO LS-HAS-CITY
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-CITY
+               BY REFERENCE LS-CITY-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               CALL "GEOCODE-SERVICE" USING
+                   BY REFERENCE LS-CITY-PARAM-VALUE
                    BY REFERENCE LS-LATITUDE-DEGREES
+                   BY REFERENCE LS-LONGITUDE-DEGREES
                    RETURNING RETURN-CODE
                IF RETURN-CODE NOT = 0
                THEN
                    MOVE 400 TO OUT-STATUS-CODE
-                   MOVE "Bad Request: missing latitude query param"
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: could not geocode city"
                        TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
                    GOBACK
                END-IF
+               MOVE "Y" TO LS-HAS-CITY
+           END-IF
 
-               *> Parse the longitude query parameter
+           *> Parse the optional "limit" query parameter, shared by
+           *> every multi-item route below (/pollen-rss,
+           *> /pollutant-rss/atmo-france), so a frequently-read
+           *> location isn't forced to download every species/
+           *> pollutant entry on every poll.
+           MOVE 0 TO LS-LIMIT
+           CALL "PARSE-QUERY-PARAM" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-QUERY-PARAM-LIMIT
+               BY REFERENCE LS-LIMIT-PARAM-VALUE
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               IF FUNCTION TRIM(LS-LIMIT-PARAM-VALUE) IS NOT NUMERIC
+               THEN
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: limit must be a positive integer"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-IF
+               MOVE FUNCTION NUMVAL(LS-LIMIT-PARAM-VALUE)
+                   TO LS-LIMIT-RAW
+               IF LS-LIMIT-RAW < 1
+               THEN
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: limit must be a positive integer"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-IF
+               IF LS-LIMIT-RAW > C-LIMIT-MAX-COUNT
+               THEN
+                   MOVE C-LIMIT-MAX-COUNT TO LS-LIMIT
+               ELSE
+                   MOVE LS-LIMIT-RAW TO LS-LIMIT
+               END-IF
+           END-IF
 
-               CALL "PARSE-NUMERIC-QUERY-PARAM" USING
+           EVALUATE FUNCTION TRIM(IN-HTTP-METHOD)
+               ALSO FUNCTION TRIM(IN-URL)
+           WHEN "GET" ALSO "/pollen-rss"
+               CALL "GET-POLLEN-ROUTE-ENABLED" USING
+                   BY REFERENCE LS-POLLEN-ROUTE-ENABLED
+               IF LS-POLLEN-ROUTE-ENABLED = "N"
+               THEN
+                   MOVE 503 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Service Unavailable: the pollen route is "
+                       & "temporarily disabled for maintenance"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-IF
+               MOVE 200 TO OUT-STATUS-CODE
+
+               *> Unlike the other routes below, /pollen-rss accepts
+               *> either a code_zone or a latitude/longitude pair:
+               *> code_zone is tried first, and latitude/longitude is
+               *> only required when no code_zone was supplied.
+               MOVE "N" TO LS-HAS-CODE-ZONE
+               CALL "PARSE-QUERY-PARAM" USING
                    BY VALUE     IN-CONNECTION-PTR
-                   BY REFERENCE LS-QUERY-PARAM-LONGITUDE
+                   BY REFERENCE LS-QUERY-PARAM-CODE-ZONE
+                   BY REFERENCE LS-CODE-ZONE
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE = 0
+               THEN
+                   IF LS-CODE-ZONE IS NOT NUMERIC
+                   THEN
+                       MOVE 400 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Bad Request: invalid code_zone"
+                           TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-IF
+                   MOVE "Y" TO LS-HAS-CODE-ZONE
+                   MOVE 0 TO LS-LATITUDE-DEGREES
+                   MOVE 0 TO LS-LONGITUDE-DEGREES
+               ELSE
+                   IF LS-HAS-CITY = "N"
+                   THEN
+                       CALL "PARSE-NUMERIC-QUERY-PARAM" USING
+                           BY VALUE     IN-CONNECTION-PTR
+                           BY REFERENCE LS-QUERY-PARAM-LATITUDE
+                           BY REFERENCE LS-LATITUDE-DEGREES
+                           RETURNING RETURN-CODE
+                       IF RETURN-CODE NOT = 0
+                       THEN
+                           MOVE 400 TO OUT-STATUS-CODE
+                           MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                               TO OUT-CONTENT-TYPE
+                           MOVE "Bad Request: missing code_zone, city, "
+                               & "or latitude, query param" TO OUT-BODY
+                           PERFORM WRITE-AUDIT-LOG-RECORD
+                           GOBACK
+                       END-IF
+
+                       CALL "PARSE-NUMERIC-QUERY-PARAM" USING
+                           BY VALUE     IN-CONNECTION-PTR
+                           BY REFERENCE LS-QUERY-PARAM-LONGITUDE
+                           BY REFERENCE LS-LONGITUDE-DEGREES
+                           RETURNING RETURN-CODE
+                       IF RETURN-CODE NOT = 0
+                       THEN
+                           MOVE 400 TO OUT-STATUS-CODE
+                           MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                               TO OUT-CONTENT-TYPE
+                           MOVE "Bad Request: missing code_zone, city, "
+                               & "or longitude, query param" TO OUT-BODY
+                           PERFORM WRITE-AUDIT-LOG-RECORD
+                           GOBACK
+                       END-IF
+
+                       IF LS-LATITUDE-DEGREES < -90
+                               OR LS-LATITUDE-DEGREES > 90
+                       THEN
+                           MOVE 400 TO OUT-STATUS-CODE
+                           MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                               TO OUT-CONTENT-TYPE
+                           MOVE "Bad Request: latitude out of range"
+                               TO OUT-BODY
+                           PERFORM WRITE-AUDIT-LOG-RECORD
+                           GOBACK
+                       END-IF
+
+                       IF LS-LONGITUDE-DEGREES < -180
+                               OR LS-LONGITUDE-DEGREES > 180
+                       THEN
+                           MOVE 400 TO OUT-STATUS-CODE
+                           MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                               TO OUT-CONTENT-TYPE
+                           MOVE "Bad Request: longitude out of range"
+                               TO OUT-BODY
+                           PERFORM WRITE-AUDIT-LOG-RECORD
+                           GOBACK
+                       END-IF
+                   END-IF
+               END-IF
+
+               CALL "POLLEN-SERVICE" USING
+                   BY REFERENCE LS-LATITUDE-DEGREES
                    BY REFERENCE LS-LONGITUDE-DEGREES
+                   BY REFERENCE LS-CODE-ZONE
+                   BY REFERENCE LS-HAS-CODE-ZONE
+                   BY REFERENCE LS-REGION
+                   BY REFERENCE LS-FORMAT
+                   BY REFERENCE LS-LANG
+                   BY REFERENCE LS-LIMIT
+                   BY REFERENCE OUT-BODY
+                   RETURNING RETURN-CODE
+               MOVE "POLLEN-SERVICE" TO LS-AUDIT-UPSTREAM-CALL
                IF RETURN-CODE NOT = 0
                THEN
-                   MOVE 400 TO OUT-STATUS-CODE
-                   MOVE "Bad Request: missing longitude query param"
-                       TO OUT-BODY
-                   GOBACK
+                   *> POLLEN-SERVICE only fails this way when the
+                   *> live upstream fetch/parse failed and no cached
+                   *> fallback was available, so this is an upstream
+                   *> outage, not a bug here.
+                   MOVE 502 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   STRING "Bad Gateway: "
+                       FUNCTION TRIM(IN-URL) " failed" INTO OUT-BODY
+                   END-STRING
+               END-IF
+           WHEN "GET" ALSO "/pollutant-rss/prevair"
+           WHEN "GET" ALSO "/pollutant-rss/prevair/forecast"
+           WHEN "GET" ALSO "/air-quality-rss"
+               *> The combined /air-quality-rss digest still renders
+               *> its pollen/Atmo France sections even when PREV'AIR
+               *> is disabled, so the route-enabled check below only
+               *> applies to the two PREV'AIR-only routes.
+               IF FUNCTION TRIM(IN-URL) NOT = "/air-quality-rss"
+               THEN
+                   CALL "GET-PREVAIR-ROUTE-ENABLED" USING
+                       BY REFERENCE LS-PREVAIR-ROUTE-ENABLED
+                   IF LS-PREVAIR-ROUTE-ENABLED = "N"
+                   THEN
+                       MOVE 503 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Service Unavailable: the PREV'AIR route "
+                           & "is temporarily disabled for maintenance"
+                           TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-IF
+               END-IF
+               MOVE 200 TO OUT-STATUS-CODE
+
+               *> If a "city" query param was already resolved to
+               *> coordinates above, skip the latitude/longitude query
+               *> params entirely.
+               IF LS-HAS-CITY = "N"
+               THEN
+                   *> Parse the latitude query parameter
+
+                   CALL "PARSE-NUMERIC-QUERY-PARAM" USING
+                       BY VALUE     IN-CONNECTION-PTR
+                       BY REFERENCE LS-QUERY-PARAM-LATITUDE
+                       BY REFERENCE LS-LATITUDE-DEGREES
+                       RETURNING RETURN-CODE
+                   IF RETURN-CODE NOT = 0
+                   THEN
+                       MOVE 400 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Bad Request: missing city or latitude "
+                           & "query param" TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-IF
+
+                   *> Parse the longitude query parameter
+
+                   CALL "PARSE-NUMERIC-QUERY-PARAM" USING
+                       BY VALUE     IN-CONNECTION-PTR
+                       BY REFERENCE LS-QUERY-PARAM-LONGITUDE
+                       BY REFERENCE LS-LONGITUDE-DEGREES
+                       RETURNING RETURN-CODE
+                   IF RETURN-CODE NOT = 0
+                   THEN
+                       MOVE 400 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Bad Request: missing city or longitude "
+                           & "query param" TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-IF
+
+                   IF LS-LATITUDE-DEGREES < -90
+                           OR LS-LATITUDE-DEGREES > 90
+                   THEN
+                       MOVE 400 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Bad Request: latitude out of range"
+                           TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-IF
+
+                   IF LS-LONGITUDE-DEGREES < -180
+                           OR LS-LONGITUDE-DEGREES > 180
+                   THEN
+                       MOVE 400 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Bad Request: longitude out of range"
+                           TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-IF
                END-IF
 
                EVALUATE FUNCTION TRIM(IN-URL)
-                   WHEN "/pollen-rss"
-                       CALL "POLLEN-SERVICE" USING
+                   WHEN "/pollutant-rss/prevair"
+                       CALL "POLLUTANT-SERVICE" USING
                            BY REFERENCE IN-URL
                            BY REFERENCE LS-LATITUDE-DEGREES
                            BY REFERENCE LS-LONGITUDE-DEGREES
+                           BY REFERENCE LS-FORMAT
+                           BY REFERENCE LS-LANG
+                           BY REFERENCE C-PREVAIR-NOT-FORECAST
+                           BY REFERENCE LS-ICON-STYLE
+                           BY REFERENCE LS-UNITS
                            BY REFERENCE OUT-BODY
                            RETURNING RETURN-CODE
-                   WHEN "/pollutant-rss/prevair"
-                       CALL "PREVAIR-POLLUTANT-SERVICE" USING
+                       MOVE "POLLUTANT-SERVICE"
+                           TO LS-AUDIT-UPSTREAM-CALL
+                   WHEN "/pollutant-rss/prevair/forecast"
+                       CALL "POLLUTANT-SERVICE" USING
                            BY REFERENCE IN-URL
                            BY REFERENCE LS-LATITUDE-DEGREES
                            BY REFERENCE LS-LONGITUDE-DEGREES
+                           BY REFERENCE LS-FORMAT
+                           BY REFERENCE LS-LANG
+                           BY REFERENCE C-PREVAIR-FORECAST
+                           BY REFERENCE LS-ICON-STYLE
+                           BY REFERENCE LS-UNITS
                            BY REFERENCE OUT-BODY
                            RETURNING RETURN-CODE
+                       MOVE "POLLUTANT-SERVICE"
+                           TO LS-AUDIT-UPSTREAM-CALL
+                   WHEN "/air-quality-rss"
+                       *> The code_zone query param is optional here:
+                       *> when present it adds an Atmo France section
+                       *> to the digest, when absent the digest simply
+                       *> covers pollen and PREV'AIR pollutant levels.
+                       MOVE "N" TO LS-HAS-CODE-ZONE
+                       CALL "PARSE-QUERY-PARAM" USING
+                           BY VALUE     IN-CONNECTION-PTR
+                           BY REFERENCE LS-QUERY-PARAM-CODE-ZONE
+                           BY REFERENCE LS-CODE-ZONE
+                           RETURNING RETURN-CODE
+                       IF RETURN-CODE = 0
+                       THEN
+                           IF LS-CODE-ZONE IS NOT NUMERIC
+                           THEN
+                               MOVE 400 TO OUT-STATUS-CODE
+                               MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                                   TO OUT-CONTENT-TYPE
+                               MOVE "Bad Request: invalid code_zone"
+                                   TO OUT-BODY
+                               PERFORM WRITE-AUDIT-LOG-RECORD
+                               GOBACK
+                           END-IF
+                           MOVE "Y" TO LS-HAS-CODE-ZONE
+                       END-IF
+                       CALL "AIR-QUALITY-DIGEST-SERVICE" USING
+                           BY REFERENCE IN-URL
+                           BY REFERENCE LS-LATITUDE-DEGREES
+                           BY REFERENCE LS-LONGITUDE-DEGREES
+                           BY REFERENCE LS-CODE-ZONE
+                           BY REFERENCE LS-HAS-CODE-ZONE
+                           BY REFERENCE LS-FORMAT
+                           BY REFERENCE LS-LANG
+                           BY REFERENCE LS-ICON-STYLE
+                           BY REFERENCE LS-UNITS
+                           BY REFERENCE OUT-BODY
+                           RETURNING RETURN-CODE
+                       MOVE "AIR-QUALITY-DIGEST-SERVICE"
+                           TO LS-AUDIT-UPSTREAM-CALL
                END-EVALUATE
                IF RETURN-CODE NOT = 0
                THEN
-                   MOVE 500 TO OUT-STATUS-CODE
-                   STRING "Internal Server Error: "
+                   *> PREVAIR-POLLUTANT-SERVICE only fails this way
+                   *> when the live PREV'AIR fetch returned no data
+                   *> and no cached fallback was available, so this
+                   *> is an upstream outage, not a bug here.
+                   MOVE 502 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   STRING "Bad Gateway: "
                        FUNCTION TRIM(IN-URL) " failed" INTO OUT-BODY
                    END-STRING
                END-IF
            WHEN "GET" ALSO "/pollutant-rss/atmo-france"
+               CALL "GET-ATMO-FRANCE-ROUTE-ENABLED" USING
+                   BY REFERENCE LS-ATMO-FRANCE-ROUTE-ENABLED
+               IF LS-ATMO-FRANCE-ROUTE-ENABLED = "N"
+               THEN
+                   MOVE 503 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Service Unavailable: the Atmo France route "
+                       & "is temporarily disabled for maintenance"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-IF
                MOVE 200 TO OUT-STATUS-CODE
                CALL "PARSE-QUERY-PARAM" USING
                    BY VALUE     IN-CONNECTION-PTR
@@ -106,27 +695,234 @@
                IF RETURN-CODE NOT = 0
                THEN
                    MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
                    MOVE "Bad Request: missing code_zone query param"
                        TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
                    GOBACK
                END-IF
+               IF LS-CODE-ZONE IS NOT NUMERIC
+               THEN
+                   MOVE 400 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   MOVE "Bad Request: invalid code_zone"
+                       TO OUT-BODY
+                   PERFORM WRITE-AUDIT-LOG-RECORD
+                   GOBACK
+               END-IF
+
+               *> Parse the optional "api" query parameter, selecting
+               *> which Atmo France API to call first (admin is the
+               *> default). Whichever one is tried first, a failure
+               *> falls back to the other API before giving up.
+               MOVE C-API-ADMIN-VALUE TO LS-ATMO-FRANCE-API
+               CALL "PARSE-QUERY-PARAM" USING
+                   BY VALUE     IN-CONNECTION-PTR
+                   BY REFERENCE LS-QUERY-PARAM-API
+                   BY REFERENCE LS-API-PARAM-VALUE
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE = 0
+               THEN
+                   EVALUATE FUNCTION TRIM(FUNCTION UPPER-CASE(
+                           LS-API-PARAM-VALUE))
+                   WHEN "ADMIN"
+                       MOVE C-API-ADMIN-VALUE TO LS-ATMO-FRANCE-API
+                   WHEN "TABULAR"
+                       MOVE C-API-TABULAR-VALUE TO LS-ATMO-FRANCE-API
+                   WHEN OTHER
+                       MOVE 400 TO OUT-STATUS-CODE
+                       MOVE C-CONTENT-TYPE-TEXT-PLAIN
+                           TO OUT-CONTENT-TYPE
+                       MOVE "Bad Request: api must be admin or tabular"
+                           TO OUT-BODY
+                       PERFORM WRITE-AUDIT-LOG-RECORD
+                       GOBACK
+                   END-EVALUATE
+               END-IF
+
                CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
                    BY REFERENCE IN-URL
                    BY REFERENCE LS-CODE-ZONE
+                   BY REFERENCE LS-ATMO-FRANCE-API
+                   BY REFERENCE LS-FORMAT
+                   BY REFERENCE LS-LANG
+                   BY REFERENCE LS-ICON-STYLE
+                   BY REFERENCE LS-LIMIT
                    BY REFERENCE OUT-BODY
                    RETURNING RETURN-CODE
+               MOVE "ATMO-FRANCE-POLLUTANT-SERVICE"
+                   TO LS-AUDIT-UPSTREAM-CALL
                IF RETURN-CODE NOT = 0
                THEN
-                   MOVE 500 TO OUT-STATUS-CODE
-                   STRING "Internal Server Error: "
+                   *> Fall back to the other Atmo France API before
+                   *> giving up on this request entirely.
+                   IF LS-ATMO-FRANCE-API = C-API-ADMIN-VALUE
+                   THEN
+                       MOVE C-API-TABULAR-VALUE TO LS-ATMO-FRANCE-API
+                   ELSE
+                       MOVE C-API-ADMIN-VALUE TO LS-ATMO-FRANCE-API
+                   END-IF
+                   CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
+                       BY REFERENCE IN-URL
+                       BY REFERENCE LS-CODE-ZONE
+                       BY REFERENCE LS-ATMO-FRANCE-API
+                       BY REFERENCE LS-FORMAT
+                       BY REFERENCE LS-LANG
+                       BY REFERENCE LS-ICON-STYLE
+                       BY REFERENCE LS-LIMIT
+                       BY REFERENCE OUT-BODY
+                       RETURNING RETURN-CODE
+               END-IF
+               IF RETURN-CODE NOT = 0
+               THEN
+                   *> ATMO-FRANCE-POLLUTANT-SERVICE only fails this
+                   *> way once both the admin and tabular API fetches
+                   *> have failed, so this is an upstream outage, not
+                   *> a bug here.
+                   MOVE 502 TO OUT-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+                   STRING "Bad Gateway: "
                        FUNCTION TRIM(IN-URL) " failed" INTO OUT-BODY
                    END-STRING
                END-IF
 
+           WHEN "GET" ALSO "/air-quality-rss/weekly-summary"
+               *> Built entirely from the local pollen/pollutant
+               *> history archives, so there is no upstream provider
+               *> to fail over to and no lat/long or code_zone to
+               *> require.
+               MOVE 200 TO OUT-STATUS-CODE
+               CALL "WEEKLY-SUMMARY-SERVICE" USING
+                   BY REFERENCE IN-URL
+                   BY REFERENCE LS-FORMAT
+                   BY REFERENCE LS-LANG
+                   BY REFERENCE OUT-BODY
+
+           WHEN "GET" ALSO "/healthz"
+               *> No upstream provider is touched here, so a
+               *> monitoring probe can confirm the service is alive
+               *> without triggering a real Atmo France/PREV'AIR
+               *> fetch.
+               MOVE 200 TO OUT-STATUS-CODE
+               MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+               MOVE "OK" TO OUT-BODY
+
+           WHEN "GET" ALSO "/version"
+               MOVE 200 TO OUT-STATUS-CODE
+               MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
+               CALL "GET-AQRSS-VERSION" USING
+                   BY REFERENCE LS-AQRSS-VERSION
+               MOVE FUNCTION TRIM(LS-AQRSS-VERSION) TO OUT-BODY
+
            WHEN OTHER
                MOVE 404 TO OUT-STATUS-CODE
+               MOVE C-CONTENT-TYPE-TEXT-PLAIN TO OUT-CONTENT-TYPE
                MOVE "Not Found" TO OUT-BODY
            END-EVALUATE.
 
+           PERFORM WRITE-AUDIT-LOG-RECORD
            GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-AUDIT-QUERY-PARAMS
+      *> PURPOSE: Summarize whichever query parameters this request
+      *>          actually carried into LS-AUDIT-QUERY-PARAMS, for the
+      *>          audit log record.
+      *> ===============================================================
+       BUILD-AUDIT-QUERY-PARAMS.
+           MOVE SPACES TO LS-AUDIT-QUERY-PARAMS
+           IF LS-FORMAT-PARAM-VALUE NOT = SPACES
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "format=" FUNCTION TRIM(LS-FORMAT-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-LANG-PARAM-VALUE NOT = SPACES
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "lang=" FUNCTION TRIM(LS-LANG-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-HAS-CITY = "Y"
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "city=" FUNCTION TRIM(LS-CITY-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-HAS-CODE-ZONE = "Y"
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "code_zone=" FUNCTION TRIM(LS-CODE-ZONE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-API-PARAM-VALUE NOT = SPACES
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "api=" FUNCTION TRIM(LS-API-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-ICON-PARAM-VALUE NOT = SPACES
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "icon=" FUNCTION TRIM(LS-ICON-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-REGION-PARAM-VALUE NOT = SPACES
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "region=" FUNCTION TRIM(LS-REGION-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-UNITS-PARAM-VALUE NOT = SPACES
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "units=" FUNCTION TRIM(LS-UNITS-PARAM-VALUE) " "
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF
+           IF LS-HAS-CITY = "N" AND LS-HAS-CODE-ZONE = "N"
+               AND (LS-LATITUDE-DEGREES NOT = 0
+                   OR LS-LONGITUDE-DEGREES NOT = 0)
+           THEN
+               STRING FUNCTION TRIM(LS-AUDIT-QUERY-PARAMS)
+                   "latitude=" LS-LATITUDE-DEGREES
+                   " longitude=" LS-LONGITUDE-DEGREES
+                   INTO LS-AUDIT-QUERY-PARAMS
+               END-STRING
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: WRITE-AUDIT-LOG-RECORD
+      *> PURPOSE: Append one record to AUDIT-LOG-FILE covering this
+      *>          request: method, URL, query params, the status code
+      *>          about to be returned, and which upstream service (if
+      *>          any) it triggered a live fetch through.
+      *>          Opens the file for EXTEND (append); if it doesn't
+      *>          exist yet, falls back to OUTPUT to create it first.
+      *> ===============================================================
+       WRITE-AUDIT-LOG-RECORD.
+           PERFORM BUILD-AUDIT-QUERY-PARAMS
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF LS-AUDIT-FILE-STATUS = "35"
+           THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF LS-AUDIT-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "WARNING: could not open audit log file, "
+                   "status " LS-AUDIT-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO LS-AUDIT-TIMESTAMP
+           MOVE LS-AUDIT-TIMESTAMP TO AL-TIMESTAMP
+           MOVE IN-HTTP-METHOD TO AL-METHOD
+           MOVE IN-URL TO AL-URL
+           MOVE LS-AUDIT-QUERY-PARAMS TO AL-QUERY-PARAMS
+           MOVE OUT-STATUS-CODE TO AL-STATUS-CODE
+           MOVE LS-AUDIT-UPSTREAM-CALL TO AL-UPSTREAM-CALL
+
+           WRITE AL-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM AIR-QUALITY-ROUTER.
