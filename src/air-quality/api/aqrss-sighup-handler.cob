@@ -0,0 +1,23 @@
+      *> ===============================================================
+      *> PROGRAM: AQRSS-SIGHUP-HANDLER
+      *> PURPOSE: C-callable SIGHUP handler registered with the
+      *>          "signal" library call by AIR-QUALITY-SERVER. Keeps
+      *>          itself to the one thing it is safe to do from a
+      *>          signal handler: recording that a config reload was
+      *>          requested, so the main wait loop can act on it.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AQRSS-SIGHUP-HANDLER.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01  IN-SIGNAL-NUMBER           USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION WITH C LINKAGE USING
+           BY VALUE IN-SIGNAL-NUMBER.
+
+           CALL "REQUEST-CONFIG-RELOAD"
+
+           GOBACK.
+       END PROGRAM AQRSS-SIGHUP-HANDLER.
