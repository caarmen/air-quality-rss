@@ -0,0 +1,39 @@
+
+      *> ===============================================================
+      *> PROGRAM: SHUTDOWN-FLAG
+      *> PURPOSE: Shared shutdown flag for AIR-QUALITY-RSS, so the
+      *>          SIGTERM/SIGINT handler (which cannot safely do much
+      *>          more than flip a flag) and the main wait loop (which
+      *>          decides when to actually stop the server) can agree
+      *>          on shutdown state without either needing to know how
+      *>          the other is implemented.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHUTDOWN-FLAG.
+
+       DATA DIVISION.
+
+      *> WORKING-STORAGE persists across calls within the same
+      *> run-unit, so the flag set by REQUEST-SHUTDOWN is still there
+      *> the next time IS-SHUTDOWN-REQUESTED is called.
+       WORKING-STORAGE SECTION.
+           01  WS-SHUTDOWN-REQUESTED      PIC X(1) VALUE "N".
+
+       LINKAGE SECTION.
+           01  OUT-SHUTDOWN-REQUESTED     PIC X(1).
+
+       PROCEDURE DIVISION.
+
+      *> Record that the process should shut down.
+       ENTRY "REQUEST-SHUTDOWN".
+           MOVE "Y" TO WS-SHUTDOWN-REQUESTED
+           GOBACK.
+
+      *> Report whether REQUEST-SHUTDOWN has been called.
+       ENTRY "IS-SHUTDOWN-REQUESTED" USING
+           BY REFERENCE OUT-SHUTDOWN-REQUESTED.
+           MOVE WS-SHUTDOWN-REQUESTED TO OUT-SHUTDOWN-REQUESTED
+           GOBACK.
+
+       END PROGRAM SHUTDOWN-FLAG.
