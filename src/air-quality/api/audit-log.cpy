@@ -0,0 +1,15 @@
+      *> ===============================================================
+      *> COPYBOOK: audit-log
+      *> PURPOSE: Fixed-length append-only record for one incoming
+      *>          request, written by AIR-QUALITY-ROUTER to AUDIT-LOG-
+      *>          FILE. One record per request, so subscriber traffic
+      *>          can later be reconciled against how many calls were
+      *>          actually made against the Atmo France/PREV'AIR APIs.
+      *> ===============================================================
+       01  AL-RECORD.
+           05  AL-TIMESTAMP             PIC X(21).
+           05  AL-METHOD                PIC X(8).
+           05  AL-URL                   PIC X(100).
+           05  AL-QUERY-PARAMS          PIC X(200).
+           05  AL-STATUS-CODE           PIC 999.
+           05  AL-UPSTREAM-CALL         PIC X(32).
