@@ -11,29 +11,138 @@
        LOCAL-STORAGE SECTION.
            01  C-MHD-USE-SELECT-INTERNALLY   CONSTANT AS 8.
            01  C-MHD-OPTION-END              CONSTANT AS 0.
-           01  C-PORT_NUMBER                 CONSTANT AS 8888.
+           01  C-MHD-OPTION-THREAD-POOL-SIZE CONSTANT AS 14.
+           01  C-SIGINT                      CONSTANT AS 2.
+           01  C-SIGTERM                     CONSTANT AS 15.
+           01  C-SIGHUP                      CONSTANT AS 1.
 
            01  LS-DAEMON-PTR                 USAGE POINTER.
            01  LS-CONNECTION-HANDLER-ENTRY   USAGE PROGRAM-POINTER.
+           01  LS-SIGNAL-HANDLER-ENTRY       USAGE PROGRAM-POINTER.
+           01  LS-SIGHUP-HANDLER-ENTRY       USAGE PROGRAM-POINTER.
+           01  LS-OLD-SIGNAL-HANDLER-PTR     USAGE POINTER.
            01  LS-SERVER-COMMAND             PIC X(80).
 
-       PROCEDURE DIVISION.
-           SET LS-CONNECTION-HANDLER-ENTRY TO
-               ENTRY "MICROHTTPD-ACCESS-HANDLER".
+      *> Read from AQRSS_PORT/AQRSS_THREAD_POOL_SIZE via ENV-CONFIG,
+      *> the same way every other piece of this system's configuration
+      *> is read, so the port can change and worker threads can be
+      *> added under load without a recompile, and so that a SIGHUP
+      *> reload (see RELOAD-AQRSS-DAEMON below) always starts the new
+      *> daemon against the current values of both settings.
+           01  LS-PORT-NUMBER                USAGE BINARY-LONG.
+           01  LS-THREAD-POOL-SIZE           USAGE BINARY-LONG.
+
+       LINKAGE SECTION.
+           01  OUT-DAEMON-PTR                USAGE POINTER.
+           01  IN-OUT-DAEMON-PTR             USAGE POINTER.
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE OUT-DAEMON-PTR.
+           PERFORM START-AQRSS-DAEMON
+           MOVE LS-DAEMON-PTR TO OUT-DAEMON-PTR
+
+      *> Register the shutdown handler so AIR-QUALITY-RSS's wait loop
+      *> can stop the daemon cleanly on SIGTERM/SIGINT (e.g. during a
+      *> deploy) instead of the process being killed mid-connection.
+           SET LS-SIGNAL-HANDLER-ENTRY TO
+               ENTRY "AQRSS-SIGNAL-HANDLER".
 
-           CALL "MHD_start_daemon" USING
-               BY VALUE    C-MHD-USE-SELECT-INTERNALLY
-               BY VALUE    C-PORT_NUMBER
-               BY VALUE    0
-               BY VALUE    0
-               BY VALUE    LS-CONNECTION-HANDLER-ENTRY
-               BY VALUE    0
-               BY VALUE    C-MHD-OPTION-END
-               RETURNING   LS-DAEMON-PTR
+           CALL "signal" USING
+               BY VALUE    C-SIGTERM
+               BY VALUE    LS-SIGNAL-HANDLER-ENTRY
+               RETURNING   LS-OLD-SIGNAL-HANDLER-PTR
            END-CALL
+
+           CALL "signal" USING
+               BY VALUE    C-SIGINT
+               BY VALUE    LS-SIGNAL-HANDLER-ENTRY
+               RETURNING   LS-OLD-SIGNAL-HANDLER-PTR
+           END-CALL
+
+      *> Register the reload handler so AIR-QUALITY-RSS's wait loop
+      *> can re-read server-level configuration and bounce the daemon
+      *> on SIGHUP, without a full process restart.
+           SET LS-SIGHUP-HANDLER-ENTRY TO
+               ENTRY "AQRSS-SIGHUP-HANDLER".
+
+           CALL "signal" USING
+               BY VALUE    C-SIGHUP
+               BY VALUE    LS-SIGHUP-HANDLER-ENTRY
+               RETURNING   LS-OLD-SIGNAL-HANDLER-PTR
+           END-CALL
+
            DISPLAY "Air quality server started, waiting for requests..."
 
            GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: RELOAD-AQRSS-DAEMON
+      *> PURPOSE: Called from AIR-QUALITY-RSS's wait loop once a SIGHUP
+      *>          has been recorded by AQRSS-SIGHUP-HANDLER. Stops the
+      *>          running daemon and starts a fresh one against
+      *>          whatever AQRSS_PORT/AQRSS_THREAD_POOL_SIZE are set to
+      *>          now - libmicrohttpd has no API to resize a running
+      *>          daemon's thread pool in place, so "reload without a
+      *>          full restart" is applied at the daemon level: the OS
+      *>          process itself, and every in-flight connection's
+      *>          handler, are left untouched.
+      *> ===============================================================
+       ENTRY "RELOAD-AQRSS-DAEMON" USING
+           BY REFERENCE IN-OUT-DAEMON-PTR.
+
+           DISPLAY "Config reload requested, restarting HTTP daemon..."
+           CALL "MHD_stop_daemon" USING BY VALUE IN-OUT-DAEMON-PTR
+
+           PERFORM START-AQRSS-DAEMON
+           MOVE LS-DAEMON-PTR TO IN-OUT-DAEMON-PTR
+
+           DISPLAY "HTTP daemon restarted on port " LS-PORT-NUMBER
+
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: START-AQRSS-DAEMON
+      *> PURPOSE: Reads the current port/thread-pool-size settings and
+      *>          starts an MHD daemon against them, leaving its
+      *>          pointer in LS-DAEMON-PTR. Shared by the main entry
+      *>          (process start-up) and RELOAD-AQRSS-DAEMON (SIGHUP).
+      *> ===============================================================
+       START-AQRSS-DAEMON.
+           CALL "GET-AQRSS-PORT" USING
+               BY REFERENCE LS-PORT-NUMBER
+           CALL "GET-AQRSS-THREAD-POOL-SIZE" USING
+               BY REFERENCE LS-THREAD-POOL-SIZE
+
+           SET LS-CONNECTION-HANDLER-ENTRY TO
+               ENTRY "MICROHTTPD-ACCESS-HANDLER".
+
+           IF LS-THREAD-POOL-SIZE > 0
+           THEN
+               CALL "MHD_start_daemon" USING
+                   BY VALUE    C-MHD-USE-SELECT-INTERNALLY
+                   BY VALUE    LS-PORT-NUMBER
+                   BY VALUE    0
+                   BY VALUE    0
+                   BY VALUE    LS-CONNECTION-HANDLER-ENTRY
+                   BY VALUE    0
+                   BY VALUE    C-MHD-OPTION-THREAD-POOL-SIZE
+                   BY VALUE    LS-THREAD-POOL-SIZE
+                   BY VALUE    C-MHD-OPTION-END
+                   RETURNING   LS-DAEMON-PTR
+               END-CALL
+           ELSE
+               CALL "MHD_start_daemon" USING
+                   BY VALUE    C-MHD-USE-SELECT-INTERNALLY
+                   BY VALUE    LS-PORT-NUMBER
+                   BY VALUE    0
+                   BY VALUE    0
+                   BY VALUE    LS-CONNECTION-HANDLER-ENTRY
+                   BY VALUE    0
+                   BY VALUE    C-MHD-OPTION-END
+                   RETURNING   LS-DAEMON-PTR
+               END-CALL
+           END-IF.
+
        END PROGRAM AIR-QUALITY-SERVER.
 
       *> ===============================================================
@@ -49,13 +158,14 @@
 
        LOCAL-STORAGE SECTION.
            01  C-MHD-HTTP-OK             CONSTANT AS 200.
+           01  C-MHD-HTTP-TOO-MANY-REQUESTS CONSTANT AS 429.
            01  C-MHD-RESPMEM-PERSISTENT  CONSTANT AS 0.
-
-           01  C-CONTENT-TYPE-TEXT-PLAIN CONSTANT "text/plain".
-           01  C-CONTENT-TYPE-RSS        CONSTANT "application/rss+xml".
+           01  C-CONTENT-TYPE-TEXT-PLAIN PIC X(32)
+                                           VALUE "text/plain".
 
            01  LS-RESPONSE.
                05  LS-STATUS-CODE         PIC 999.
+               05  LS-CONTENT-TYPE        PIC X(32) VALUE SPACES.
                05  LS-BODY                PIC X(10000) VALUE SPACES.
 
            01  LS-RESPONSE-PTR            USAGE POINTER.
@@ -63,7 +173,17 @@
 
            01  LS-HTTP-METHOD             PIC X(8).
            01  LS-URL                     PIC X(100).
-           01  LS-CONTENT-TYPE            PIC X(20).
+
+      *> Read via ENV-CONFIG for each response, the same way
+      *> HTTP-CLIENT-GET reads its request timeout on every call.
+           01  LS-CORS-ORIGIN             PIC X(100) VALUE SPACES.
+
+      *> LS-CLIENT-IP: the connecting peer's address, resolved once
+      *> per request and handed to RATE-LIMITER before AIR-QUALITY-
+      *> ROUTER ever sees the request, so a misbehaving client is
+      *> turned back before it can generate an upstream Atmo France/
+      *> PREV'AIR call.
+           01  LS-CLIENT-IP               PIC X(15) VALUE SPACES.
 
        LINKAGE SECTION.
            01  UNUSED-CLS-PTR              USAGE POINTER.
@@ -93,13 +213,47 @@
                BY VALUE     IN-URL-PTR
                BY REFERENCE LS-URL
 
+           MOVE SPACES TO LS-CLIENT-IP
+           CALL "MHD-CLIENT-IP" USING
+               BY VALUE     IN-CONNECTION-PTR
+               BY REFERENCE LS-CLIENT-IP
+               RETURNING RETURN-CODE
+
+      *> An unresolvable address (e.g. an IPv6 peer) cannot be
+      *> tracked, so it is let through rather than blocked.
+           IF RETURN-CODE = 0
+           THEN
+               CALL "RATE-LIMITER" USING
+                   BY REFERENCE LS-CLIENT-IP
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE NOT = 0
+               THEN
+                   MOVE C-MHD-HTTP-TOO-MANY-REQUESTS TO LS-STATUS-CODE
+                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO LS-CONTENT-TYPE
+                   MOVE "Too Many Requests" TO LS-BODY
+                   PERFORM SEND-RESPONSE
+                   GOBACK
+               END-IF
+           END-IF
+
            CALL "AIR-QUALITY-ROUTER" USING
                BY VALUE     IN-CONNECTION-PTR
                BY REFERENCE LS-HTTP-METHOD
                BY REFERENCE LS-URL
                BY REFERENCE LS-RESPONSE
 
+           PERFORM SEND-RESPONSE
 
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: SEND-RESPONSE
+      *> PURPOSE: Queues LS-RESPONSE (status/content-type/body) as the
+      *>          reply for the current connection, whether it came
+      *>          from AIR-QUALITY-ROUTER or was generated directly by
+      *>          this handler (e.g. a rate-limit rejection).
+      *> ===============================================================
+       SEND-RESPONSE.
            CALL "MHD_create_response_from_buffer" USING
                BY VALUE    LENGTH OF FUNCTION TRIM(LS-BODY)
                BY VALUE    FUNCTION TRIM(LS-BODY)
@@ -107,19 +261,25 @@
                RETURNING   LS-RESPONSE-PTR
            END-CALL
 
-           EVALUATE LS-STATUS-CODE
-               WHEN GREATER THAN OR EQUAL TO 200 AND LESS THAN 300
-                   MOVE C-CONTENT-TYPE-RSS TO LS-CONTENT-TYPE
-               WHEN OTHER
-                   MOVE C-CONTENT-TYPE-TEXT-PLAIN TO LS-CONTENT-TYPE
-           END-EVALUATE
-
+           *> LS-CONTENT-TYPE was filled in by AIR-QUALITY-ROUTER
+           *> to match whatever body format it actually rendered.
            CALL "MHD_add_response_header" USING
                BY VALUE    LS-RESPONSE-PTR
                BY VALUE    "Content-Type"
                BY VALUE    LS-CONTENT-TYPE
            END-CALL
 
+           *> Every route this handler serves is a read-only GET, so
+           *> the dashboard's origin is allowed on every response
+           *> rather than only on specific routes.
+           CALL "GET-AQRSS-CORS-ORIGIN" USING
+               BY REFERENCE LS-CORS-ORIGIN
+           CALL "MHD_add_response_header" USING
+               BY VALUE    LS-RESPONSE-PTR
+               BY VALUE    "Access-Control-Allow-Origin"
+               BY VALUE    FUNCTION TRIM(LS-CORS-ORIGIN)
+           END-CALL
+
            CALL "MHD_queue_response" USING
                BY VALUE    IN-CONNECTION-PTR
                BY VALUE    LS-STATUS-CODE
@@ -131,7 +291,6 @@
                BY VALUE    LS-RESPONSE-PTR
            END-CALL
 
-           MOVE LS-MHD-RESULT TO RETURN-CODE
+           MOVE LS-MHD-RESULT TO RETURN-CODE.
 
-           GOBACK.
        END PROGRAM MICROHTTPD-ACCESS-HANDLER.
