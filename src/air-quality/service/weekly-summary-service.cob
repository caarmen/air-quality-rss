@@ -0,0 +1,688 @@
+
+      *> ===============================================================
+      *> PROGRAM: WEEKLY-SUMMARY-SERVICE
+      *> PURPOSE: Reads the pollen and Atmo France pollutant history
+      *>          archives (written by POLLEN-PARSER and ATMO-FRANCE-
+      *>          POLLUTANT-SERVICE respectively) and renders one RSS
+      *>          entry per location summarising the last seven days:
+      *>          each species' worst reading, best reading, and
+      *>          whether it trended up, down, or held steady over the
+      *>          window - instead of a subscriber comparing seven
+      *>          days of individual feed entries by hand.
+      *>
+      *>          Pollen history carries no location key (see
+      *>          POLLEN-HISTORY-FILE's own record layout), so its
+      *>          entry is a single national summary. Atmo France
+      *>          history is keyed by code_zone, so it gets one entry
+      *>          per watched zone, the same fixed list the nightly
+      *>          batch jobs already use. PREV'AIR has no history
+      *>          archive of its own, so it has no entry here.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEKLY-SUMMARY-SERVICE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLLEN-HISTORY-FILE ASSIGN TO "pollen-history.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PH-FILE-STATUS.
+
+           SELECT ATMO-FRANCE-HISTORY-FILE ASSIGN TO
+                   "atmo-france-pollutant-history.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AFH-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  POLLEN-HISTORY-FILE.
+       COPY pollen-history IN "pollen/service".
+
+       FD  ATMO-FRANCE-HISTORY-FILE.
+       COPY pollutant-history IN "pollutant/service/atmo-france".
+
+       WORKING-STORAGE SECTION.
+       01  WS-PH-FILE-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-AFH-FILE-STATUS            PIC X(02) VALUE SPACES.
+
+      *> The reporting window: only history records dated on or after
+      *> this day (YYYY-MM-DD) are folded into the summary below.
+       01  WS-TODAY-DATE                 PIC 9(8) VALUE 0.
+       01  WS-TODAY-INT                  USAGE BINARY-LONG VALUE 0.
+       01  WS-CUTOFF-INT                 USAGE BINARY-LONG VALUE 0.
+       01  WS-CUTOFF-DATE                PIC 9(8) VALUE 0.
+       01  WS-CUTOFF-DATE-STR            PIC X(10) VALUE SPACES.
+
+       01  WS-PH-CODE-INDEX              PIC 9(2) VALUE 0.
+       01  WS-PH-CURRENT-DATE            PIC X(10) VALUE SPACES.
+
+      *> One slot per distinct pollen code seen within the window,
+      *> tracking its worst (max) and best (min) day, plus the first
+      *> and last values seen so a trend direction can be derived.
+       01  WS-POLLEN-SPECIES-COUNT       PIC 9(2) VALUE 0.
+       01  WS-PS-SEARCH-INDEX            PIC 9(2) VALUE 0.
+       01  WS-POLLEN-SPECIES-TABLE.
+           05  WS-PS-ENTRY OCCURS 30 TIMES.
+               10  WS-PS-NAME             PIC X(16).
+               10  WS-PS-MAX-VALUE        PIC 9(1).
+               10  WS-PS-MAX-DATE         PIC X(10).
+               10  WS-PS-MIN-VALUE        PIC 9(1).
+               10  WS-PS-MIN-DATE         PIC X(10).
+               10  WS-PS-FIRST-VALUE      PIC 9(1).
+               10  WS-PS-LAST-VALUE       PIC 9(1).
+
+       01  WS-AFH-ENTRY-INDEX            PIC 9(2) VALUE 0.
+
+      *> One slot per (code_zone, pollutant name) combination seen
+      *> within the window, across every watched zone at once - flat
+      *> rather than a zone-indexed table of tables, the way
+      *> POLLUTANT-GRP and WATCHED-LOCATIONS are already flat tables.
+       01  C-ZONE-SPECIES-MAX-COUNT      CONSTANT AS 30.
+       01  WS-ZONE-SPECIES-COUNT         PIC 9(2) VALUE 0.
+       01  WS-ZS-SEARCH-INDEX            PIC 9(2) VALUE 0.
+       01  WS-ZONE-SPECIES-TABLE.
+           05  WS-ZS-ENTRY OCCURS 30 TIMES.
+               10  WS-ZS-CODE-ZONE        PIC X(5).
+               10  WS-ZS-NAME             PIC X(4).
+               10  WS-ZS-MAX-VALUE        PIC 9(9).
+               10  WS-ZS-MAX-DATE         PIC X(10).
+               10  WS-ZS-MIN-VALUE        PIC 9(9).
+               10  WS-ZS-MIN-DATE         PIC X(10).
+               10  WS-ZS-FIRST-VALUE      PIC 9(9).
+               10  WS-ZS-LAST-VALUE       PIC 9(9).
+
+       COPY watched-locations IN "air-quality/batch".
+
+       LOCAL-STORAGE SECTION.
+       01 LS-AUTHOR                    PIC X(100) VALUE SPACES.
+       01 LS-FEED-TITLE                PIC X(100) VALUE SPACES.
+       01 LS-ITEM-TITLE                PIC X(100) VALUE SPACES.
+       01 LS-FEED-URL                  PIC X(1000) VALUE SPACES.
+       01 LS-UPDATED-AT                PIC X(24) VALUE SPACES.
+       01 LS-CURRENT-DATE-AND-TIME.
+           05 LS-CDT-YEAR               PIC 9(4).
+           05 LS-CDT-MONTH              PIC 9(2).
+           05 LS-CDT-DAY                PIC 9(2).
+       01 LS-ITEM-ID                    PIC X(100) VALUE SPACES.
+       01 LS-ITEM                       PIC X(10000) VALUE SPACES.
+       01 LS-ENTRIES                    PIC X(10000) VALUE SPACES.
+       01 LS-CONTENT                    PIC X(4000) VALUE SPACES.
+       01 LS-ENTRY-LINE                 PIC X(100) VALUE SPACES.
+       01 LS-DISPLAY-NAME               PIC X(16) VALUE SPACES.
+       01 LS-TREND-TEXT                 PIC X(16) VALUE SPACES.
+      *> Weekly summary entries have neither a single location (the
+      *> pollen entry is national, the zone entries are code_zone-
+      *> keyed) nor a single pollutant index to flag as an alert.
+       01 LS-NO-LATITUDE-DEGREES        PIC S9(3)V9(8) VALUE 0.
+       01 LS-NO-LONGITUDE-DEGREES       PIC S9(3)V9(8) VALUE 0.
+       01 LS-HAS-LOCATION               PIC X(01) VALUE "N".
+       01 LS-HAS-ALERT                  PIC X(01) VALUE "N".
+
+       LINKAGE SECTION.
+       01 IN-URL                        PIC X(100).
+       01 IN-FORMAT                     PIC X(4) VALUE "ATOM".
+      *> IN-LANG: "FR" (default) or "EN", selected via the router's
+      *> "lang" query parameter.
+       01 IN-LANG                       PIC X(2) VALUE "FR".
+       01 OUT-WEEKLY-SUMMARY-RSS        PIC X(10000) VALUE SPACES.
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-URL
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-LANG
+           BY REFERENCE OUT-WEEKLY-SUMMARY-RSS.
+
+           MOVE 0 TO WS-POLLEN-SPECIES-COUNT
+           MOVE 0 TO WS-ZONE-SPECIES-COUNT
+           MOVE SPACES TO LS-ENTRIES
+
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "Air quality weekly summary" TO LS-AUTHOR
+               MOVE "Weekly air quality summary" TO LS-FEED-TITLE
+           ELSE
+               MOVE "Synthese hebdomadaire qualite de l'air"
+                   TO LS-AUTHOR
+               MOVE "Synthese hebdomadaire de la qualite de l'air"
+                   TO LS-FEED-TITLE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - 7
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT)
+           STRING
+               WS-CUTOFF-DATE(1:4) "-" WS-CUTOFF-DATE(5:2) "-"
+               WS-CUTOFF-DATE(7:2)
+               INTO WS-CUTOFF-DATE-STR
+           END-STRING
+
+           MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE-AND-TIME
+           STRING
+               LS-CDT-YEAR "-" LS-CDT-MONTH "-" LS-CDT-DAY
+               "T00:00:00Z"
+               INTO LS-UPDATED-AT
+           END-STRING
+
+           PERFORM READ-POLLEN-HISTORY
+           PERFORM READ-ATMO-FRANCE-HISTORY
+
+           PERFORM BUILD-POLLEN-SUMMARY-ITEM
+
+           PERFORM VARYING WL-ZONE-INDEX FROM 1 BY 1
+               UNTIL WL-ZONE-INDEX > C-WATCHED-ZONE-MAX-COUNT
+               PERFORM BUILD-ZONE-SUMMARY-ITEM
+           END-PERFORM
+
+           INSPECT LS-ENTRIES
+               REPLACING ALL X"00" BY SPACE
+
+           ACCEPT LS-FEED-URL FROM ENVIRONMENT "AIR_QUALITY_FEED_URL"
+           STRING FUNCTION TRIM(LS-FEED-URL)
+               FUNCTION TRIM(IN-URL)
+               INTO LS-FEED-URL
+           END-STRING
+
+           CALL "RENDER-RSS-FEED" USING
+               BY REFERENCE LS-FEED-URL
+               BY REFERENCE LS-UPDATED-AT
+               BY REFERENCE LS-FEED-TITLE
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE LS-ENTRIES
+               BY REFERENCE OUT-WEEKLY-SUMMARY-RSS
+           END-CALL
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: READ-POLLEN-HISTORY
+      *> PURPOSE: Read every pollen-history.dat record dated within the
+      *>          reporting window, folding each of its codes into
+      *>          WS-POLLEN-SPECIES-TABLE. A missing file is simply
+      *>          an empty report, not an error - the archive may not
+      *>          exist yet on a fresh install.
+      *> ===============================================================
+       READ-POLLEN-HISTORY.
+           OPEN INPUT POLLEN-HISTORY-FILE
+           IF WS-PH-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY
+                   "Weekly summary: no pollen-history.dat found"
+           ELSE
+               PERFORM UNTIL WS-PH-FILE-STATUS = "10"
+                   READ POLLEN-HISTORY-FILE
+                       AT END
+                           MOVE "10" TO WS-PH-FILE-STATUS
+                       NOT AT END
+                           IF PH-DATE-MAJ(1:10) >= WS-CUTOFF-DATE-STR
+                           THEN
+                               PERFORM ACCUMULATE-POLLEN-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE POLLEN-HISTORY-FILE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: ACCUMULATE-POLLEN-RECORD
+      *> PURPOSE: Fold every code on one in-window pollen-history.dat
+      *>          record into WS-POLLEN-SPECIES-TABLE.
+      *> ===============================================================
+       ACCUMULATE-POLLEN-RECORD.
+           MOVE PH-DATE-MAJ(1:10) TO WS-PH-CURRENT-DATE
+           PERFORM VARYING WS-PH-CODE-INDEX FROM 1 BY 1
+               UNTIL WS-PH-CODE-INDEX > PH-CODE-COUNT
+               PERFORM UPDATE-POLLEN-SPECIES-SLOT
+           END-PERFORM.
+
+      *> ===============================================================
+      *> PARAGRAPH: UPDATE-POLLEN-SPECIES-SLOT
+      *> PURPOSE: Find (or add) the WS-POLLEN-SPECIES-TABLE slot for
+      *>          PH-CODE-NAME(WS-PH-CODE-INDEX) and fold today's value
+      *>          into its max/min/first/last. A table already at its
+      *>          30-entry ceiling just drops any further new species
+      *>          and logs a warning, the same "drop and warn" rule
+      *>          RENDER-RSS-FEED's own callers already use when their
+      *>          output buffer runs out of room.
+      *> ===============================================================
+       UPDATE-POLLEN-SPECIES-SLOT.
+           PERFORM VARYING WS-PS-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-PS-SEARCH-INDEX > WS-POLLEN-SPECIES-COUNT
+                   OR WS-PS-NAME(WS-PS-SEARCH-INDEX) =
+                       PH-CODE-NAME(WS-PH-CODE-INDEX)
+           END-PERFORM
+
+           IF WS-PS-SEARCH-INDEX > WS-POLLEN-SPECIES-COUNT
+           THEN
+               IF WS-POLLEN-SPECIES-COUNT < 30
+               THEN
+                   ADD 1 TO WS-POLLEN-SPECIES-COUNT
+                   MOVE WS-POLLEN-SPECIES-COUNT TO WS-PS-SEARCH-INDEX
+                   MOVE PH-CODE-NAME(WS-PH-CODE-INDEX)
+                       TO WS-PS-NAME(WS-PS-SEARCH-INDEX)
+                   MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       TO WS-PS-MAX-VALUE(WS-PS-SEARCH-INDEX)
+                   MOVE WS-PH-CURRENT-DATE
+                       TO WS-PS-MAX-DATE(WS-PS-SEARCH-INDEX)
+                   MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       TO WS-PS-MIN-VALUE(WS-PS-SEARCH-INDEX)
+                   MOVE WS-PH-CURRENT-DATE
+                       TO WS-PS-MIN-DATE(WS-PS-SEARCH-INDEX)
+                   MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       TO WS-PS-FIRST-VALUE(WS-PS-SEARCH-INDEX)
+                   MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       TO WS-PS-LAST-VALUE(WS-PS-SEARCH-INDEX)
+               ELSE
+                   DISPLAY "WARNING: weekly summary pollen species "
+                       "table full, dropping "
+                       PH-CODE-NAME(WS-PH-CODE-INDEX)
+               END-IF
+           ELSE
+               IF PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       > WS-PS-MAX-VALUE(WS-PS-SEARCH-INDEX)
+               THEN
+                   MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       TO WS-PS-MAX-VALUE(WS-PS-SEARCH-INDEX)
+                   MOVE WS-PH-CURRENT-DATE
+                       TO WS-PS-MAX-DATE(WS-PS-SEARCH-INDEX)
+               END-IF
+               IF PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       < WS-PS-MIN-VALUE(WS-PS-SEARCH-INDEX)
+               THEN
+                   MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                       TO WS-PS-MIN-VALUE(WS-PS-SEARCH-INDEX)
+                   MOVE WS-PH-CURRENT-DATE
+                       TO WS-PS-MIN-DATE(WS-PS-SEARCH-INDEX)
+               END-IF
+               MOVE PH-CODE-VALUE(WS-PH-CODE-INDEX)
+                   TO WS-PS-LAST-VALUE(WS-PS-SEARCH-INDEX)
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: READ-ATMO-FRANCE-HISTORY
+      *> PURPOSE: Read every atmo-france-pollutant-history.dat record
+      *>          dated within the reporting window and for one of the
+      *>          watched code_zone entries, folding each of its
+      *>          pollutants into WS-ZONE-SPECIES-TABLE. A missing file
+      *>          is simply an empty report, not an error.
+      *> ===============================================================
+       READ-ATMO-FRANCE-HISTORY.
+           OPEN INPUT ATMO-FRANCE-HISTORY-FILE
+           IF WS-AFH-FILE-STATUS NOT = "00"
+           THEN
+               DISPLAY "Weekly summary: no "
+                   "atmo-france-pollutant-history.dat found"
+           ELSE
+               PERFORM UNTIL WS-AFH-FILE-STATUS = "10"
+                   READ ATMO-FRANCE-HISTORY-FILE
+                       AT END
+                           MOVE "10" TO WS-AFH-FILE-STATUS
+                       NOT AT END
+                           IF AFH-DATE-STR >= WS-CUTOFF-DATE-STR
+                           THEN
+                               PERFORM ACCUMULATE-ATMO-FRANCE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ATMO-FRANCE-HISTORY-FILE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: ACCUMULATE-ATMO-FRANCE-RECORD
+      *> PURPOSE: Fold every pollutant on one in-window atmo-france-
+      *>          pollutant-history.dat record into WS-ZONE-SPECIES-
+      *>          TABLE, when its code_zone is one of the watched
+      *>          zones; records for any other zone are skipped, the
+      *>          same scope AIR-QUALITY-ALERT-BATCH already applies
+      *>          to its own watched-zone loop.
+      *> ===============================================================
+       ACCUMULATE-ATMO-FRANCE-RECORD.
+           PERFORM VARYING WL-ZONE-INDEX FROM 1 BY 1
+               UNTIL WL-ZONE-INDEX > C-WATCHED-ZONE-MAX-COUNT
+                   OR WL-ZONE-ENTRY(WL-ZONE-INDEX) = AFH-CODE-ZONE
+           END-PERFORM
+           IF WL-ZONE-INDEX <= C-WATCHED-ZONE-MAX-COUNT
+           THEN
+               PERFORM VARYING WS-AFH-ENTRY-INDEX FROM 1 BY 1
+                   UNTIL WS-AFH-ENTRY-INDEX > AFH-COUNT
+                   PERFORM UPDATE-ZONE-SPECIES-SLOT
+               END-PERFORM
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: UPDATE-ZONE-SPECIES-SLOT
+      *> PURPOSE: Find (or add) the WS-ZONE-SPECIES-TABLE slot for
+      *>          (AFH-CODE-ZONE, AFH-NAME(WS-AFH-ENTRY-INDEX)) and
+      *>          fold today's index value into its max/min/first/
+      *>          last, the same "drop and warn once full" rule
+      *>          UPDATE-POLLEN-SPECIES-SLOT uses.
+      *> ===============================================================
+       UPDATE-ZONE-SPECIES-SLOT.
+           PERFORM VARYING WS-ZS-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-ZS-SEARCH-INDEX > WS-ZONE-SPECIES-COUNT
+                   OR (WS-ZS-CODE-ZONE(WS-ZS-SEARCH-INDEX) =
+                           AFH-CODE-ZONE
+                       AND WS-ZS-NAME(WS-ZS-SEARCH-INDEX) =
+                           AFH-NAME(WS-AFH-ENTRY-INDEX))
+           END-PERFORM
+
+           IF WS-ZS-SEARCH-INDEX > WS-ZONE-SPECIES-COUNT
+           THEN
+               IF WS-ZONE-SPECIES-COUNT < C-ZONE-SPECIES-MAX-COUNT
+               THEN
+                   ADD 1 TO WS-ZONE-SPECIES-COUNT
+                   MOVE WS-ZONE-SPECIES-COUNT TO WS-ZS-SEARCH-INDEX
+                   MOVE AFH-CODE-ZONE
+                       TO WS-ZS-CODE-ZONE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-NAME(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-NAME(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-MAX-VALUE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-DATE-STR
+                       TO WS-ZS-MAX-DATE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-MIN-VALUE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-DATE-STR
+                       TO WS-ZS-MIN-DATE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-FIRST-VALUE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-LAST-VALUE(WS-ZS-SEARCH-INDEX)
+               ELSE
+                   DISPLAY "WARNING: weekly summary zone species "
+                       "table full, dropping " AFH-CODE-ZONE "/"
+                       AFH-NAME(WS-AFH-ENTRY-INDEX)
+               END-IF
+           ELSE
+               IF AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       > WS-ZS-MAX-VALUE(WS-ZS-SEARCH-INDEX)
+               THEN
+                   MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-MAX-VALUE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-DATE-STR
+                       TO WS-ZS-MAX-DATE(WS-ZS-SEARCH-INDEX)
+               END-IF
+               IF AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       < WS-ZS-MIN-VALUE(WS-ZS-SEARCH-INDEX)
+               THEN
+                   MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                       TO WS-ZS-MIN-VALUE(WS-ZS-SEARCH-INDEX)
+                   MOVE AFH-DATE-STR
+                       TO WS-ZS-MIN-DATE(WS-ZS-SEARCH-INDEX)
+               END-IF
+               MOVE AFH-INDEX(WS-AFH-ENTRY-INDEX)
+                   TO WS-ZS-LAST-VALUE(WS-ZS-SEARCH-INDEX)
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-POLLEN-SUMMARY-ITEM
+      *> PURPOSE: Render WS-POLLEN-SPECIES-TABLE as the single national
+      *>          pollen item and append it to LS-ENTRIES.
+      *> ===============================================================
+       BUILD-POLLEN-SUMMARY-ITEM.
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "Pollen - last 7 days" TO LS-ITEM-TITLE
+           ELSE
+               MOVE "Pollen - 7 derniers jours" TO LS-ITEM-TITLE
+           END-IF
+
+           MOVE SPACES TO LS-CONTENT
+           IF WS-POLLEN-SPECIES-COUNT = 0
+           THEN
+               IF IN-LANG = "EN"
+               THEN
+                   MOVE "(no pollen history in the last 7 days)"
+                       TO LS-CONTENT
+               ELSE
+                   MOVE "(pas d'historique pollen sur 7 jours)"
+                       TO LS-CONTENT
+               END-IF
+           ELSE
+               PERFORM VARYING WS-PS-SEARCH-INDEX FROM 1 BY 1
+                   UNTIL WS-PS-SEARCH-INDEX > WS-POLLEN-SPECIES-COUNT
+                   CALL "POLLEN-DISPLAY-NAME" USING
+                       BY REFERENCE WS-PS-NAME(WS-PS-SEARCH-INDEX)
+                       BY REFERENCE IN-LANG
+                       BY REFERENCE LS-DISPLAY-NAME
+                   END-CALL
+                   EVALUATE TRUE
+                       WHEN WS-PS-LAST-VALUE(WS-PS-SEARCH-INDEX)
+                               > WS-PS-FIRST-VALUE(WS-PS-SEARCH-INDEX)
+                           IF IN-LANG = "EN"
+                           THEN
+                               MOVE "rising" TO LS-TREND-TEXT
+                           ELSE
+                               MOVE "en hausse" TO LS-TREND-TEXT
+                           END-IF
+                       WHEN WS-PS-LAST-VALUE(WS-PS-SEARCH-INDEX)
+                               < WS-PS-FIRST-VALUE(WS-PS-SEARCH-INDEX)
+                           IF IN-LANG = "EN"
+                           THEN
+                               MOVE "falling" TO LS-TREND-TEXT
+                           ELSE
+                               MOVE "en baisse" TO LS-TREND-TEXT
+                           END-IF
+                       WHEN OTHER
+                           IF IN-LANG = "EN"
+                           THEN
+                               MOVE "steady" TO LS-TREND-TEXT
+                           ELSE
+                               MOVE "stable" TO LS-TREND-TEXT
+                           END-IF
+                   END-EVALUATE
+                   IF IN-LANG = "EN"
+                   THEN
+                       STRING
+                           FUNCTION TRIM(LS-DISPLAY-NAME)
+                           ": worst " WS-PS-MAX-DATE(WS-PS-SEARCH-INDEX)
+                           " (" WS-PS-MAX-VALUE(WS-PS-SEARCH-INDEX)
+                           "), best "
+                           WS-PS-MIN-DATE(WS-PS-SEARCH-INDEX)
+                           " (" WS-PS-MIN-VALUE(WS-PS-SEARCH-INDEX)
+                           "), trend " FUNCTION TRIM(LS-TREND-TEXT)
+                           INTO LS-ENTRY-LINE
+                       END-STRING
+                   ELSE
+                       STRING
+                           FUNCTION TRIM(LS-DISPLAY-NAME)
+                           " : pire jour "
+                           WS-PS-MAX-DATE(WS-PS-SEARCH-INDEX)
+                           " (" WS-PS-MAX-VALUE(WS-PS-SEARCH-INDEX)
+                           "), meilleur jour "
+                           WS-PS-MIN-DATE(WS-PS-SEARCH-INDEX)
+                           " (" WS-PS-MIN-VALUE(WS-PS-SEARCH-INDEX)
+                           "), tendance "
+                           FUNCTION TRIM(LS-TREND-TEXT)
+                           INTO LS-ENTRY-LINE
+                       END-STRING
+                   END-IF
+                   IF FUNCTION TRIM(LS-CONTENT) = SPACES
+                   THEN
+                       MOVE FUNCTION TRIM(LS-ENTRY-LINE) TO LS-CONTENT
+                   ELSE
+                       STRING
+                           FUNCTION TRIM(LS-CONTENT) X"0A"
+                           FUNCTION TRIM(LS-ENTRY-LINE)
+                           INTO LS-CONTENT
+                       END-STRING
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           STRING FUNCTION TRIM(IN-URL) "-pollen-weekly"
+               INTO LS-ITEM-ID
+           END-STRING
+           CALL "RENDER-RSS-ITEM" USING
+               BY REFERENCE LS-ITEM-ID
+               BY REFERENCE IN-URL
+               BY REFERENCE LS-UPDATED-AT
+               BY REFERENCE LS-AUTHOR
+               BY REFERENCE LS-ITEM-TITLE
+               BY REFERENCE LS-CONTENT
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE LS-NO-LATITUDE-DEGREES
+               BY REFERENCE LS-NO-LONGITUDE-DEGREES
+               BY REFERENCE LS-HAS-LOCATION
+               BY REFERENCE LS-HAS-ALERT
+               BY REFERENCE LS-ITEM
+           END-CALL
+           STRING
+               FUNCTION TRIM(LS-ENTRIES)
+               FUNCTION TRIM(LS-ITEM)
+               INTO LS-ENTRIES
+           END-STRING.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-ZONE-SUMMARY-ITEM
+      *> PURPOSE: Render WS-ZONE-SPECIES-TABLE's entries for the
+      *>          WL-ZONE-ENTRY(WL-ZONE-INDEX) watched zone as one item
+      *>          and append it to LS-ENTRIES, dropping it if it would
+      *>          overflow LS-ENTRIES, the same rule POLLEN-RENDER's
+      *>          own per-species loop already applies.
+      *> ===============================================================
+       BUILD-ZONE-SUMMARY-ITEM.
+           IF IN-LANG = "EN"
+           THEN
+               STRING "Atmo France - last 7 days - zone "
+                   WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                   INTO LS-ITEM-TITLE
+               END-STRING
+           ELSE
+               STRING "Atmo France - 7 derniers jours - zone "
+                   WL-ZONE-ENTRY(WL-ZONE-INDEX)
+                   INTO LS-ITEM-TITLE
+               END-STRING
+           END-IF
+
+           MOVE SPACES TO LS-CONTENT
+           PERFORM VARYING WS-ZS-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-ZS-SEARCH-INDEX > WS-ZONE-SPECIES-COUNT
+               IF WS-ZS-CODE-ZONE(WS-ZS-SEARCH-INDEX) =
+                       WL-ZONE-ENTRY(WL-ZONE-INDEX)
+               THEN
+                   PERFORM BUILD-ZONE-SPECIES-LINE
+               END-IF
+           END-PERFORM
+
+           IF FUNCTION TRIM(LS-CONTENT) = SPACES
+           THEN
+               IF IN-LANG = "EN"
+               THEN
+                   MOVE "(no pollutant history in the last 7 days)"
+                       TO LS-CONTENT
+               ELSE
+                   MOVE "(pas d'historique polluant sur 7 jours)"
+                       TO LS-CONTENT
+               END-IF
+           END-IF
+
+           STRING FUNCTION TRIM(IN-URL) "-atmo-france-weekly-"
+               WL-ZONE-ENTRY(WL-ZONE-INDEX)
+               INTO LS-ITEM-ID
+           END-STRING
+           CALL "RENDER-RSS-ITEM" USING
+               BY REFERENCE LS-ITEM-ID
+               BY REFERENCE IN-URL
+               BY REFERENCE LS-UPDATED-AT
+               BY REFERENCE LS-AUTHOR
+               BY REFERENCE LS-ITEM-TITLE
+               BY REFERENCE LS-CONTENT
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE LS-NO-LATITUDE-DEGREES
+               BY REFERENCE LS-NO-LONGITUDE-DEGREES
+               BY REFERENCE LS-HAS-LOCATION
+               BY REFERENCE LS-HAS-ALERT
+               BY REFERENCE LS-ITEM
+           END-CALL
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(LS-ENTRIES))
+                   + FUNCTION LENGTH(FUNCTION TRIM(LS-ITEM))
+                   > LENGTH OF LS-ENTRIES
+           THEN
+               DISPLAY "WARNING: weekly summary output exceeds "
+                   LENGTH OF LS-ENTRIES
+                   " bytes, dropping zone " WL-ZONE-ENTRY(WL-ZONE-INDEX)
+           ELSE
+               STRING
+                   FUNCTION TRIM(LS-ENTRIES)
+                   FUNCTION TRIM(LS-ITEM)
+                   INTO LS-ENTRIES
+               END-STRING
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-ZONE-SPECIES-LINE
+      *> PURPOSE: Append one pollutant's worst/best/trend line for the
+      *>          current WS-ZS-SEARCH-INDEX slot to LS-CONTENT.
+      *> ===============================================================
+       BUILD-ZONE-SPECIES-LINE.
+           CALL "ATMO-FRANCE-POLLUTANT-DISP-NAME" USING
+               WS-ZS-NAME(WS-ZS-SEARCH-INDEX)
+               LS-DISPLAY-NAME
+           END-CALL
+           EVALUATE TRUE
+               WHEN WS-ZS-LAST-VALUE(WS-ZS-SEARCH-INDEX)
+                       > WS-ZS-FIRST-VALUE(WS-ZS-SEARCH-INDEX)
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "rising" TO LS-TREND-TEXT
+                   ELSE
+                       MOVE "en hausse" TO LS-TREND-TEXT
+                   END-IF
+               WHEN WS-ZS-LAST-VALUE(WS-ZS-SEARCH-INDEX)
+                       < WS-ZS-FIRST-VALUE(WS-ZS-SEARCH-INDEX)
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "falling" TO LS-TREND-TEXT
+                   ELSE
+                       MOVE "en baisse" TO LS-TREND-TEXT
+                   END-IF
+               WHEN OTHER
+                   IF IN-LANG = "EN"
+                   THEN
+                       MOVE "steady" TO LS-TREND-TEXT
+                   ELSE
+                       MOVE "stable" TO LS-TREND-TEXT
+                   END-IF
+           END-EVALUATE
+           IF IN-LANG = "EN"
+           THEN
+               STRING
+                   FUNCTION TRIM(LS-DISPLAY-NAME)
+                   ": worst " WS-ZS-MAX-DATE(WS-ZS-SEARCH-INDEX)
+                   " (" WS-ZS-MAX-VALUE(WS-ZS-SEARCH-INDEX)
+                   "), best " WS-ZS-MIN-DATE(WS-ZS-SEARCH-INDEX)
+                   " (" WS-ZS-MIN-VALUE(WS-ZS-SEARCH-INDEX)
+                   "), trend " FUNCTION TRIM(LS-TREND-TEXT)
+                   INTO LS-ENTRY-LINE
+               END-STRING
+           ELSE
+               STRING
+                   FUNCTION TRIM(LS-DISPLAY-NAME)
+                   " : pire jour " WS-ZS-MAX-DATE(WS-ZS-SEARCH-INDEX)
+                   " (" WS-ZS-MAX-VALUE(WS-ZS-SEARCH-INDEX)
+                   "), meilleur jour "
+                   WS-ZS-MIN-DATE(WS-ZS-SEARCH-INDEX)
+                   " (" WS-ZS-MIN-VALUE(WS-ZS-SEARCH-INDEX)
+                   "), tendance " FUNCTION TRIM(LS-TREND-TEXT)
+                   INTO LS-ENTRY-LINE
+               END-STRING
+           END-IF
+           IF FUNCTION TRIM(LS-CONTENT) = SPACES
+           THEN
+               MOVE FUNCTION TRIM(LS-ENTRY-LINE) TO LS-CONTENT
+           ELSE
+               STRING
+                   FUNCTION TRIM(LS-CONTENT) X"0A"
+                   FUNCTION TRIM(LS-ENTRY-LINE)
+                   INTO LS-CONTENT
+               END-STRING
+           END-IF.
+
+       END PROGRAM WEEKLY-SUMMARY-SERVICE.
