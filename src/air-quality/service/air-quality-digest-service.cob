@@ -0,0 +1,367 @@
+
+      *> ===============================================================
+      *> PROGRAM: AIR-QUALITY-DIGEST-SERVICE
+      *> PURPOSE: Build a single combined feed covering pollen, PREV'AIR
+      *>          pollutant levels, and (when a code_zone is supplied)
+      *>          Atmo France pollutant levels for one location.
+      *>          Each source is fetched through its own existing
+      *>          service entry point (so the last-known-good fallback
+      *>          and pre-fetch cache of each source still apply),
+      *>          asking it to render as JSON so its already-flattened
+      *>          content text can be lifted back out without
+      *>          re-parsing XML.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AIR-QUALITY-DIGEST-SERVICE.
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+       01 LS-SUB-FORMAT                PIC X(4) VALUE "JSON".
+       01 C-API-ADMIN-VALUE            PIC S9(9) COMP-5 VALUE 0.
+       01 LS-HAS-LOCATION              PIC X(01) VALUE "Y".
+       *> The digest route always requires latitude/longitude (see
+       *> AIR-QUALITY-ROUTER), so its pollen section is never
+       *> code_zone-keyed, unlike the standalone /pollen-rss route.
+       01 C-POLLEN-NO-CODE-ZONE        PIC X(5) VALUE SPACES.
+       01 C-POLLEN-NOT-CODE-ZONE       PIC X(01) VALUE "N".
+       01 C-POLLEN-NO-REGION           PIC X(12) VALUE SPACES.
+      *> The digest route only ever covers today, never tomorrow's
+      *> PREV'AIR forecast.
+       01 C-PREVAIR-NOT-FORECAST       PIC X(01) VALUE "N".
+      *> The digest route always renders the full pollen/pollutant
+      *> section, never a capped subset.
+       01 C-NO-LIMIT                   PIC 9(2) VALUE 0.
+      *> The digest entry wraps pollen/pollutant/Atmo France content
+      *> already rendered by their own services, so it has no single
+      *> pollutant index of its own to flag as an alert.
+       01 C-DIGEST-NOT-ALERT           PIC X(01) VALUE "N".
+
+       01 LS-POLLEN-RSS                PIC X(10000) VALUE SPACES.
+       01 LS-POLLUTANT-RSS             PIC X(10000) VALUE SPACES.
+       01 LS-ATMO-FRANCE-RSS           PIC X(10000) VALUE SPACES.
+
+       01 LS-POLLEN-CONTENT            PIC X(10000) VALUE SPACES.
+       01 LS-POLLUTANT-CONTENT         PIC X(10000) VALUE SPACES.
+       01 LS-ATMO-FRANCE-CONTENT       PIC X(10000) VALUE SPACES.
+
+      *> Scratch fields shared by every EXTRACT-JSON-CONTENT call.
+       01 LS-EXTRACT-SOURCE            PIC X(10000) VALUE SPACES.
+       01 LS-EXTRACT-RESULT            PIC X(10000) VALUE SPACES.
+       01 LS-EXTRACT-HEAD              PIC X(10000) VALUE SPACES.
+      *> RENDER-RSS now renders one "content" field per pollutant or
+      *> pollen species rather than one flattened field, so
+      *> EXTRACT-JSON-CONTENT has to walk every "content" field in
+      *> LS-EXTRACT-SOURCE, not just the first. LS-EXTRACT-SCAN-POS
+      *> tracks the scan position into LS-EXTRACT-SOURCE across calls
+      *> to EXTRACT-ONE-CONTENT-FIELD: an UNSTRING with two INTO
+      *> receivers and a single repeated delimiter only fills the
+      *> second receiver up to the delimiter's SECOND occurrence, not
+      *> with the rest of the string, so re-scanning a "remaining"
+      *> field built that way silently drops every field past the
+      *> second. Scanning the original source with WITH POINTER
+      *> avoids that.
+       01 LS-EXTRACT-NEXT-VALUE        PIC X(10000) VALUE SPACES.
+       01 LS-EXTRACT-SCAN-POS          PIC 9(5) VALUE 1.
+       01 LS-EXTRACT-DELIM-FOUND       PIC X(20) VALUE SPACES.
+       01 LS-EXTRACT-MORE              PIC X(01) VALUE "N".
+       01 C-NO-DATA-TEXT               PIC X(32) VALUE SPACES.
+       01 C-POLLEN-LABEL               PIC X(16) VALUE SPACES.
+       01 C-POLLUTANT-LABEL            PIC X(16) VALUE SPACES.
+       01 C-ATMO-FRANCE-LABEL          PIC X(16) VALUE SPACES.
+
+       01 LS-DIGEST-CONTENT            PIC X(10000) VALUE SPACES.
+       01 LS-DIGEST-ID                 PIC X(100) VALUE SPACES.
+       01 LS-AUTHOR                    PIC X(100) VALUE SPACES.
+       01 LS-FEED-TITLE                PIC X(100) VALUE SPACES.
+       01 LS-ENTRY-TITLE               PIC X(100) VALUE SPACES.
+       01 LS-FEED-URL                  PIC X(1000) VALUE SPACES.
+       01 LS-LATITUDE-DISPLAY          PIC -ZZ9.999999.
+       01 LS-LONGITUDE-DISPLAY         PIC -ZZ9.999999.
+       01 LS-DIGEST-DATE-MAJ           PIC X(24).
+       01 LS-CURRENT-DATE-AND-TIME.
+           05 LS-CDT-YEAR              PIC 9(4).
+           05 LS-CDT-MONTH             PIC 9(2).
+           05 LS-CDT-DAY               PIC 9(2).
+
+       LINKAGE SECTION.
+       01 IN-URL                       PIC X(100).
+       01 IN-LATITUDE-DEGREES          PIC S9(3)V9(8).
+       01 IN-LONGITUDE-DEGREES         PIC S9(3)V9(8).
+       01 IN-CODE-ZONE                 PIC X(5).
+       *> IN-HAS-CODE-ZONE: "Y" when the caller supplied a code_zone,
+       *> so the Atmo France section is fetched and included; "N"
+       *> leaves that section out of the digest entirely.
+       01 IN-HAS-CODE-ZONE             PIC X(01) VALUE "N".
+       01 IN-FORMAT                    PIC X(4) VALUE "ATOM".
+      *> IN-LANG: "FR" (default) or "EN", selected via the router's
+      *> "lang" query parameter.
+       01 IN-LANG                      PIC X(2) VALUE "FR".
+      *> IN-ICON-STYLE: "SQUARE" (default) or "CIRCLE", selected via
+      *> the router's "icon" query parameter.
+       01 IN-ICON-STYLE                PIC X(6) VALUE "SQUARE".
+      *> IN-UNITS: "UGM3" (default) or "AQI", selected via the
+      *> router's "units" query parameter, applied to the PREV'AIR
+      *> section of the digest only.
+       01 IN-UNITS                     PIC X(4) VALUE "UGM3".
+       01 OUT-DIGEST-RSS               PIC X(10000) VALUE SPACES.
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-URL
+           BY REFERENCE IN-LATITUDE-DEGREES
+           BY REFERENCE IN-LONGITUDE-DEGREES
+           BY REFERENCE IN-CODE-ZONE
+           BY REFERENCE IN-HAS-CODE-ZONE
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-LANG
+           BY REFERENCE IN-ICON-STYLE
+           BY REFERENCE IN-UNITS
+           BY REFERENCE OUT-DIGEST-RSS.
+
+           IF IN-LANG = "EN"
+           THEN
+               MOVE "(no data available)" TO C-NO-DATA-TEXT
+               MOVE "Pollen:" TO C-POLLEN-LABEL
+               MOVE "PREV'Air:" TO C-POLLUTANT-LABEL
+               MOVE "Atmo France:" TO C-ATMO-FRANCE-LABEL
+               MOVE "Air quality summary" TO LS-AUTHOR
+               MOVE "Air quality today" TO LS-FEED-TITLE
+               MOVE "Air quality report" TO LS-ENTRY-TITLE
+           ELSE
+               MOVE "(pas de donnees disponibles)" TO C-NO-DATA-TEXT
+               MOVE "Pollen:" TO C-POLLEN-LABEL
+               MOVE "PREV'Air:" TO C-POLLUTANT-LABEL
+               MOVE "Atmo France:" TO C-ATMO-FRANCE-LABEL
+               MOVE "Synthese qualite de l'air" TO LS-AUTHOR
+               MOVE "Qualite de l'air aujourd'hui" TO LS-FEED-TITLE
+               MOVE "Rapport qualite de l'air" TO LS-ENTRY-TITLE
+           END-IF
+
+           CALL "POLLEN-SERVICE" USING
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE C-POLLEN-NO-CODE-ZONE
+               BY REFERENCE C-POLLEN-NOT-CODE-ZONE
+               BY REFERENCE C-POLLEN-NO-REGION
+               BY REFERENCE LS-SUB-FORMAT
+               BY REFERENCE IN-LANG
+               BY REFERENCE C-NO-LIMIT
+               BY REFERENCE LS-POLLEN-RSS
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               MOVE LS-POLLEN-RSS TO LS-EXTRACT-SOURCE
+               PERFORM EXTRACT-JSON-CONTENT
+               MOVE LS-EXTRACT-RESULT TO LS-POLLEN-CONTENT
+           END-IF
+
+           CALL "POLLUTANT-SERVICE" USING
+               BY REFERENCE IN-URL
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE LS-SUB-FORMAT
+               BY REFERENCE IN-LANG
+               BY REFERENCE C-PREVAIR-NOT-FORECAST
+               BY REFERENCE IN-ICON-STYLE
+               BY REFERENCE IN-UNITS
+               BY REFERENCE LS-POLLUTANT-RSS
+               RETURNING RETURN-CODE
+           IF RETURN-CODE = 0
+           THEN
+               MOVE LS-POLLUTANT-RSS TO LS-EXTRACT-SOURCE
+               PERFORM EXTRACT-JSON-CONTENT
+               MOVE LS-EXTRACT-RESULT TO LS-POLLUTANT-CONTENT
+           END-IF
+
+           IF IN-HAS-CODE-ZONE = "Y"
+           THEN
+               CALL "ATMO-FRANCE-POLLUTANT-SERVICE" USING
+                   BY REFERENCE IN-URL
+                   BY REFERENCE IN-CODE-ZONE
+                   BY REFERENCE C-API-ADMIN-VALUE
+                   BY REFERENCE LS-SUB-FORMAT
+                   BY REFERENCE IN-LANG
+                   BY REFERENCE IN-ICON-STYLE
+                   BY REFERENCE C-NO-LIMIT
+                   BY REFERENCE LS-ATMO-FRANCE-RSS
+                   RETURNING RETURN-CODE
+               IF RETURN-CODE = 0
+               THEN
+                   MOVE LS-ATMO-FRANCE-RSS TO LS-EXTRACT-SOURCE
+                   PERFORM EXTRACT-JSON-CONTENT
+                   MOVE LS-EXTRACT-RESULT TO LS-ATMO-FRANCE-CONTENT
+               END-IF
+           END-IF
+
+           PERFORM BUILD-DIGEST-CONTENT
+
+           MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE-AND-TIME
+           STRING
+               LS-CDT-YEAR "-" LS-CDT-MONTH "-" LS-CDT-DAY
+               "T00:00:00Z"
+               INTO LS-DIGEST-DATE-MAJ
+           END-STRING
+
+           MOVE IN-LATITUDE-DEGREES TO LS-LATITUDE-DISPLAY
+           MOVE IN-LONGITUDE-DEGREES TO LS-LONGITUDE-DISPLAY
+           STRING
+               LS-CDT-YEAR LS-CDT-MONTH LS-CDT-DAY
+               FUNCTION TRIM(LS-LATITUDE-DISPLAY)
+               FUNCTION TRIM(LS-LONGITUDE-DISPLAY)
+               INTO LS-DIGEST-ID
+           END-STRING
+
+           ACCEPT LS-FEED-URL FROM ENVIRONMENT "AIR_QUALITY_FEED_URL"
+           STRING FUNCTION TRIM(LS-FEED-URL)
+               FUNCTION TRIM(IN-URL)
+               "?latitude=" LS-LATITUDE-DISPLAY
+               "&longitude=" LS-LONGITUDE-DISPLAY
+               INTO LS-FEED-URL
+           END-STRING
+
+           CALL "RENDER-RSS" USING
+               BY REFERENCE LS-DIGEST-ID
+               BY REFERENCE IN-URL
+               BY REFERENCE LS-FEED-URL
+               BY REFERENCE LS-DIGEST-DATE-MAJ
+               BY REFERENCE LS-AUTHOR
+               BY REFERENCE LS-FEED-TITLE
+               BY REFERENCE LS-ENTRY-TITLE
+               BY REFERENCE LS-DIGEST-CONTENT
+               BY REFERENCE IN-FORMAT
+               BY REFERENCE IN-LATITUDE-DEGREES
+               BY REFERENCE IN-LONGITUDE-DEGREES
+               BY REFERENCE LS-HAS-LOCATION
+               BY REFERENCE C-DIGEST-NOT-ALERT
+               BY REFERENCE OUT-DIGEST-RSS
+           END-CALL
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-DIGEST-CONTENT
+      *> PURPOSE: Concatenate each source's already-rendered content
+      *>          text into one labelled, combined entry body.
+      *> ===============================================================
+       BUILD-DIGEST-CONTENT.
+           IF LS-POLLEN-CONTENT = SPACES
+           THEN
+               MOVE C-NO-DATA-TEXT TO LS-POLLEN-CONTENT
+           END-IF
+           IF LS-POLLUTANT-CONTENT = SPACES
+           THEN
+               MOVE C-NO-DATA-TEXT TO LS-POLLUTANT-CONTENT
+           END-IF
+
+           STRING
+               FUNCTION TRIM(C-POLLEN-LABEL) X"0A"
+               FUNCTION TRIM(LS-POLLEN-CONTENT) X"0A" X"0A"
+               FUNCTION TRIM(C-POLLUTANT-LABEL) X"0A"
+               FUNCTION TRIM(LS-POLLUTANT-CONTENT) X"0A"
+               INTO LS-DIGEST-CONTENT
+               ON OVERFLOW
+                   DISPLAY "WARNING: digest content exceeds "
+                       LENGTH OF LS-DIGEST-CONTENT
+                       " bytes, truncating"
+           END-STRING
+
+           IF IN-HAS-CODE-ZONE = "Y"
+           THEN
+               IF LS-ATMO-FRANCE-CONTENT = SPACES
+               THEN
+                   MOVE C-NO-DATA-TEXT TO LS-ATMO-FRANCE-CONTENT
+               END-IF
+               *> Only append the Atmo France section if it still fits;
+               *> if it doesn't, drop it and log a warning rather than
+               *> let STRING silently cut LS-DIGEST-CONTENT off mid-tag.
+               IF FUNCTION LENGTH(FUNCTION TRIM(LS-DIGEST-CONTENT))
+                       + FUNCTION LENGTH(
+                           FUNCTION TRIM(C-ATMO-FRANCE-LABEL))
+                       + FUNCTION LENGTH(
+                           FUNCTION TRIM(LS-ATMO-FRANCE-CONTENT))
+                       > LENGTH OF LS-DIGEST-CONTENT
+               THEN
+                   DISPLAY "WARNING: digest content exceeds "
+                       LENGTH OF LS-DIGEST-CONTENT
+                       " bytes, dropping Atmo France section"
+               ELSE
+                   STRING
+                       FUNCTION TRIM(LS-DIGEST-CONTENT) X"0A"
+                       FUNCTION TRIM(C-ATMO-FRANCE-LABEL) X"0A"
+                       FUNCTION TRIM(LS-ATMO-FRANCE-CONTENT) X"0A"
+                       INTO LS-DIGEST-CONTENT
+                   END-STRING
+               END-IF
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: EXTRACT-JSON-CONTENT
+      *> PURPOSE: Pull the value of every "content" property out of a
+      *>          JSON document built by RENDER-RSS (LS-EXTRACT-SOURCE),
+      *>          joining them newline-separated into LS-EXTRACT-RESULT.
+      *>          RENDER-RSS-FEED now renders one "content" field per
+      *>          pollutant or pollen species rather than a single
+      *>          flattened one, so the digest still needs all of them
+      *>          to build its one combined section per source. This
+      *>          only has to understand the exact shape RENDER-RSS
+      *>          itself produces, not arbitrary JSON, so a couple of
+      *>          UNSTRING scans are enough without pulling in a
+      *>          general JSON parser.
+      *> ===============================================================
+       EXTRACT-JSON-CONTENT.
+           MOVE SPACES TO LS-EXTRACT-RESULT
+           MOVE 1 TO LS-EXTRACT-SCAN-POS
+           MOVE "Y" TO LS-EXTRACT-MORE
+           PERFORM UNTIL LS-EXTRACT-MORE NOT = "Y"
+               PERFORM EXTRACT-ONE-CONTENT-FIELD
+           END-PERFORM.
+
+      *> ===============================================================
+      *> PARAGRAPH: EXTRACT-ONE-CONTENT-FIELD
+      *> PURPOSE: Pull the next "content" field out of LS-EXTRACT-
+      *>          SOURCE starting at LS-EXTRACT-SCAN-POS, append its
+      *>          value to LS-EXTRACT-RESULT, and advance LS-EXTRACT-
+      *>          SCAN-POS past it for the next pass. DELIMITER IN
+      *>          comes back SPACES once no further "content" field
+      *>          is found, which is how we know to stop - an UNSTRING
+      *>          with two INTO receivers against one repeated
+      *>          delimiter only reaches the delimiter's second
+      *>          occurrence, so scanning LS-EXTRACT-SOURCE directly
+      *>          with WITH POINTER is what lets every field be found,
+      *>          not just the first two.
+      *> ===============================================================
+       EXTRACT-ONE-CONTENT-FIELD.
+           MOVE SPACES TO LS-EXTRACT-HEAD
+           MOVE SPACES TO LS-EXTRACT-DELIM-FOUND
+           UNSTRING LS-EXTRACT-SOURCE
+               DELIMITED BY '"content": "'
+               INTO LS-EXTRACT-HEAD
+                   DELIMITER IN LS-EXTRACT-DELIM-FOUND
+               WITH POINTER LS-EXTRACT-SCAN-POS
+           END-UNSTRING
+           IF FUNCTION TRIM(LS-EXTRACT-DELIM-FOUND) = SPACES
+           THEN
+               MOVE "N" TO LS-EXTRACT-MORE
+           ELSE
+               MOVE SPACES TO LS-EXTRACT-NEXT-VALUE
+               UNSTRING LS-EXTRACT-SOURCE
+                   DELIMITED BY '"'
+                   INTO LS-EXTRACT-NEXT-VALUE
+                   WITH POINTER LS-EXTRACT-SCAN-POS
+               END-UNSTRING
+               IF FUNCTION TRIM(LS-EXTRACT-RESULT) = SPACES
+               THEN
+                   MOVE FUNCTION TRIM(LS-EXTRACT-NEXT-VALUE)
+                       TO LS-EXTRACT-RESULT
+               ELSE
+                   STRING
+                       FUNCTION TRIM(LS-EXTRACT-RESULT) X"0A"
+                       FUNCTION TRIM(LS-EXTRACT-NEXT-VALUE)
+                       INTO LS-EXTRACT-RESULT
+                   END-STRING
+               END-IF
+           END-IF.
+
+       END PROGRAM AIR-QUALITY-DIGEST-SERVICE.
