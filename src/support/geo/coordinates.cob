@@ -42,3 +42,76 @@
 
            GOBACK.
        END PROGRAM LAT-LONG-TO-WEB-MERCATOR.
+
+      *> ===============================================================
+      *> PROGRAM: HAVERSINE-DISTANCE-KM
+      *> PURPOSE: Great-circle distance in kilometres between two
+      *>          latitude/longitude points. Used where the two points
+      *>          can be far enough apart, or far enough from the
+      *>          equator, that Web Mercator's distortion would make
+      *>          LAT-LONG-TO-WEB-MERCATOR's projected distance
+      *>          misleading.
+      *>          Reference:
+      *> https://en.wikipedia.org/wiki/Haversine_formula
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HAVERSINE-DISTANCE-KM.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01  C-PI                         CONSTANT AS 3.14159265.
+           01  C-EARTH-RADIUS-KM            CONSTANT AS 6371.
+
+       LOCAL-STORAGE SECTION.
+           01  LS-LATITUDE-1-RADIANS        PIC S9(3)V9(8).
+           01  LS-LATITUDE-2-RADIANS        PIC S9(3)V9(8).
+           01  LS-DELTA-LATITUDE-RADIANS    PIC S9(3)V9(8).
+           01  LS-DELTA-LONGITUDE-RADIANS   PIC S9(3)V9(8).
+           01  LS-HAVERSINE-A               PIC S9(3)V9(8).
+           01  LS-HAVERSINE-C               PIC S9(3)V9(8).
+
+       LINKAGE SECTION.
+           01  IN-LATITUDE-1-DEGREES        PIC S9(3)V9(8).
+           01  IN-LONGITUDE-1-DEGREES       PIC S9(3)V9(8).
+           01  IN-LATITUDE-2-DEGREES        PIC S9(3)V9(8).
+           01  IN-LONGITUDE-2-DEGREES       PIC S9(3)V9(8).
+           01  OUT-DISTANCE-KM              PIC 9(4)V9(2).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-LATITUDE-1-DEGREES
+           BY REFERENCE IN-LONGITUDE-1-DEGREES
+           BY REFERENCE IN-LATITUDE-2-DEGREES
+           BY REFERENCE IN-LONGITUDE-2-DEGREES
+           BY REFERENCE OUT-DISTANCE-KM.
+
+           COMPUTE LS-LATITUDE-1-RADIANS =
+               IN-LATITUDE-1-DEGREES * C-PI / 180
+           COMPUTE LS-LATITUDE-2-RADIANS =
+               IN-LATITUDE-2-DEGREES * C-PI / 180
+           COMPUTE LS-DELTA-LATITUDE-RADIANS =
+               (IN-LATITUDE-2-DEGREES - IN-LATITUDE-1-DEGREES)
+                   * C-PI / 180
+           COMPUTE LS-DELTA-LONGITUDE-RADIANS =
+               (IN-LONGITUDE-2-DEGREES - IN-LONGITUDE-1-DEGREES)
+                   * C-PI / 180
+
+           COMPUTE LS-HAVERSINE-A =
+               (FUNCTION SIN(LS-DELTA-LATITUDE-RADIANS / 2) ** 2)
+               + (FUNCTION COS(LS-LATITUDE-1-RADIANS)
+                   * FUNCTION COS(LS-LATITUDE-2-RADIANS)
+                   * (FUNCTION SIN(LS-DELTA-LONGITUDE-RADIANS / 2)
+                       ** 2))
+
+           COMPUTE LS-HAVERSINE-C =
+               2 * FUNCTION ASIN(FUNCTION SQRT(LS-HAVERSINE-A))
+
+           COMPUTE OUT-DISTANCE-KM ROUNDED =
+               C-EARTH-RADIUS-KM * LS-HAVERSINE-C
+               ON SIZE ERROR
+                   MOVE 9999.99 TO OUT-DISTANCE-KM
+           END-COMPUTE.
+
+           GOBACK.
+       END PROGRAM HAVERSINE-DISTANCE-KM.
