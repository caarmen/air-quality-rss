@@ -0,0 +1,123 @@
+      *> ===============================================================
+      *> PROGRAM: RATE-LIMITER
+      *> PURPOSE: Basic per-IP request throttle, so a misbehaving
+      *>          feed reader cannot hammer the live Atmo France/
+      *>          PREV'AIR endpoints through us and get our shop's IP
+      *>          throttled or banned upstream.
+      *>          Returns 0 if the request is within the allowed rate
+      *>          for IN-CLIENT-IP, 1 if it should be rejected.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-LIMITER.
+
+       DATA DIVISION.
+
+      *> WORKING-STORAGE persists across calls within the same
+      *> run-unit, unlike LOCAL-STORAGE, so the per-client request
+      *> counts below survive from one live request to the next.
+       WORKING-STORAGE SECTION.
+           01  C-RATE-LIMIT-MAX-CLIENTS    CONSTANT AS 64.
+           01  WS-RATE-LIMIT-SLOT-COUNT    PIC 9(3) VALUE 0.
+           01  WS-RATE-LIMIT-SLOT OCCURS 64 TIMES
+                   INDEXED BY WS-RL-IDX.
+               05  WS-RL-CLIENT-IP          PIC X(15) VALUE SPACES.
+               05  WS-RL-WINDOW-START-SECONDS PIC 9(5) VALUE 0.
+               05  WS-RL-REQUEST-COUNT      PIC 9(5) VALUE 0.
+
+       LOCAL-STORAGE SECTION.
+      *> A client gets C-RATE-LIMIT-MAX-REQUESTS requests per rolling
+      *> C-RATE-LIMIT-WINDOW-SECONDS window before being throttled.
+           01  C-RATE-LIMIT-WINDOW-SECONDS PIC 9(5) VALUE 60.
+           01  C-RATE-LIMIT-MAX-REQUESTS   PIC 9(5) VALUE 30.
+
+           01  LS-CURRENT-DATE-AND-TIME.
+               05  LS-CDT-YEAR              PIC 9(4).
+               05  LS-CDT-MONTH             PIC 9(2).
+               05  LS-CDT-DAY               PIC 9(2).
+               05  LS-CDT-HOUR              PIC 9(2).
+               05  LS-CDT-MINUTE            PIC 9(2).
+               05  LS-CDT-SECOND            PIC 9(2).
+               05  FILLER                   PIC X(7).
+           01  LS-NOW-SECONDS              PIC 9(5) VALUE 0.
+           01  LS-SLOT-FOUND                USAGE BINARY-LONG VALUE 0.
+
+       LINKAGE SECTION.
+           01  IN-CLIENT-IP                 PIC X(15).
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-CLIENT-IP.
+
+           MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE-AND-TIME
+           COMPUTE LS-NOW-SECONDS =
+               LS-CDT-HOUR * 3600 + LS-CDT-MINUTE * 60 + LS-CDT-SECOND
+
+           PERFORM FIND-RATE-LIMIT-SLOT
+           IF LS-SLOT-FOUND = 0
+           THEN
+               PERFORM CLAIM-RATE-LIMIT-SLOT
+           END-IF
+
+      *> A window that has aged out (including midnight wrap, where
+      *> the new LS-NOW-SECONDS is smaller than the stored window
+      *> start) is treated as fresh rather than rejected.
+           IF LS-NOW-SECONDS < WS-RL-WINDOW-START-SECONDS(LS-SLOT-FOUND)
+               OR LS-NOW-SECONDS
+                   - WS-RL-WINDOW-START-SECONDS(LS-SLOT-FOUND)
+                   >= C-RATE-LIMIT-WINDOW-SECONDS
+           THEN
+               MOVE LS-NOW-SECONDS
+                   TO WS-RL-WINDOW-START-SECONDS(LS-SLOT-FOUND)
+               MOVE 1 TO WS-RL-REQUEST-COUNT(LS-SLOT-FOUND)
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           ADD 1 TO WS-RL-REQUEST-COUNT(LS-SLOT-FOUND)
+           IF WS-RL-REQUEST-COUNT(LS-SLOT-FOUND)
+                   > C-RATE-LIMIT-MAX-REQUESTS
+           THEN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: FIND-RATE-LIMIT-SLOT
+      *> PURPOSE: Sets LS-SLOT-FOUND to the existing slot tracking
+      *>          IN-CLIENT-IP, or 0 if this client has no slot yet.
+      *> ===============================================================
+       FIND-RATE-LIMIT-SLOT.
+           MOVE 0 TO LS-SLOT-FOUND
+           PERFORM VARYING WS-RL-IDX FROM 1 BY 1
+               UNTIL WS-RL-IDX > WS-RATE-LIMIT-SLOT-COUNT
+               IF WS-RL-CLIENT-IP(WS-RL-IDX) = IN-CLIENT-IP
+               THEN
+                   SET LS-SLOT-FOUND TO WS-RL-IDX
+               END-IF
+           END-PERFORM.
+
+      *> ===============================================================
+      *> PARAGRAPH: CLAIM-RATE-LIMIT-SLOT
+      *> PURPOSE: Assigns IN-CLIENT-IP a fresh slot, growing the table
+      *>          while there is room. Once the table is full, the
+      *>          oldest-registered client's slot (slot 1) is reused;
+      *>          that client simply gets one falsely-fresh window,
+      *>          which is an acceptable trade-off for a basic limiter
+      *>          with a fixed-size table.
+      *> ===============================================================
+       CLAIM-RATE-LIMIT-SLOT.
+           IF WS-RATE-LIMIT-SLOT-COUNT < C-RATE-LIMIT-MAX-CLIENTS
+           THEN
+               ADD 1 TO WS-RATE-LIMIT-SLOT-COUNT
+               SET LS-SLOT-FOUND TO WS-RATE-LIMIT-SLOT-COUNT
+           ELSE
+               SET LS-SLOT-FOUND TO 1
+           END-IF
+           MOVE IN-CLIENT-IP TO WS-RL-CLIENT-IP(LS-SLOT-FOUND)
+           MOVE 0 TO WS-RL-WINDOW-START-SECONDS(LS-SLOT-FOUND)
+           MOVE 0 TO WS-RL-REQUEST-COUNT(LS-SLOT-FOUND).
+
+       END PROGRAM RATE-LIMITER.
