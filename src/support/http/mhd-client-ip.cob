@@ -0,0 +1,85 @@
+      *> ===============================================================
+      *> PROGRAM: MHD-CLIENT-IP
+      *> PURPOSE: Resolve the connecting client's IPv4 address as a
+      *>          dotted-quad string, for per-IP rate limiting.
+      *>          Returns 0 and a populated OUT-CLIENT-IP on success,
+      *>          1 and SPACES if the address could not be resolved
+      *>          (e.g. an IPv6 peer, which this basic lookup does not
+      *>          decode).
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MHD-CLIENT-IP.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+           01  MHD-CONNECTION-INFO-CLIENT-ADDRESS CONSTANT AS 2.
+
+           01  LS-CONNECTION-INFO-PTR         USAGE POINTER.
+
+      *> The union returned by MHD_get_connection_info for
+      *> MHD_CONNECTION_INFO_CLIENT_ADDRESS holds a single
+      *> "struct sockaddr *client_addr" as its first (and only
+      *> relevant) member, so overlaying a POINTER on that address
+      *> reads the client_addr value straight out of it.
+           01  LS-SOCKADDR-PTR-HOLDER         USAGE POINTER BASED.
+
+      *> struct sockaddr_in: sin_family (2 bytes) + sin_port (2
+      *> bytes), then the 4 raw address octets, read one byte at a
+      *> time to sidestep any network/host byte-order conversion.
+           01  LS-SOCKADDR-IN-OVERLAY BASED.
+               05  LS-SIN-FAMILY-AND-PORT     PIC X(4).
+               05  LS-SIN-ADDR-OCTET          USAGE BINARY-CHAR UNSIGNED
+                                               OCCURS 4 TIMES.
+
+           01  LS-OCTET-EDIT                 PIC ZZ9 OCCURS 4 TIMES.
+
+       LINKAGE SECTION.
+           01  IN-CONNECTION-PTR              USAGE POINTER.
+           01  OUT-CLIENT-IP                  PIC X(15).
+
+       PROCEDURE DIVISION USING
+           BY VALUE     IN-CONNECTION-PTR
+           BY REFERENCE OUT-CLIENT-IP.
+
+           MOVE SPACES TO OUT-CLIENT-IP
+
+           CALL "MHD_get_connection_info" USING
+               BY VALUE    IN-CONNECTION-PTR
+               BY VALUE    MHD-CONNECTION-INFO-CLIENT-ADDRESS
+               RETURNING   LS-CONNECTION-INFO-PTR
+
+           IF LS-CONNECTION-INFO-PTR = NULL
+           THEN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SET ADDRESS OF LS-SOCKADDR-PTR-HOLDER
+               TO LS-CONNECTION-INFO-PTR
+
+           IF LS-SOCKADDR-PTR-HOLDER = NULL
+           THEN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           SET ADDRESS OF LS-SOCKADDR-IN-OVERLAY
+               TO LS-SOCKADDR-PTR-HOLDER
+
+           MOVE LS-SIN-ADDR-OCTET(1) TO LS-OCTET-EDIT(1)
+           MOVE LS-SIN-ADDR-OCTET(2) TO LS-OCTET-EDIT(2)
+           MOVE LS-SIN-ADDR-OCTET(3) TO LS-OCTET-EDIT(3)
+           MOVE LS-SIN-ADDR-OCTET(4) TO LS-OCTET-EDIT(4)
+
+           STRING
+               FUNCTION TRIM(LS-OCTET-EDIT(1)) "."
+               FUNCTION TRIM(LS-OCTET-EDIT(2)) "."
+               FUNCTION TRIM(LS-OCTET-EDIT(3)) "."
+               FUNCTION TRIM(LS-OCTET-EDIT(4))
+               INTO OUT-CLIENT-IP
+           END-STRING
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+       END PROGRAM MHD-CLIENT-IP.
