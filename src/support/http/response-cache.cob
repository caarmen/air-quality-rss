@@ -0,0 +1,304 @@
+      *> ===============================================================
+      *> PROGRAM: RESPONSE-CACHE
+      *> PURPOSE: Small on-disk cache of upstream responses, keyed by
+      *>          a short cache key built from a latitude/longitude
+      *>          pair or a code_zone, with a caller-supplied TTL in
+      *>          seconds. Lets POLLEN-DATA-SOURCE and the PREV'AIR/
+      *>          Atmo France pollutant services reuse the last fetch
+      *>          for a location instead of re-hitting the upstream
+      *>          provider on every single request, and lets that
+      *>          reuse survive across requests handled by different
+      *>          worker threads or a process restart, unlike the
+      *>          in-memory prefetch slots each service already keeps
+      *>          for its nightly-batch watched locations.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPONSE-CACHE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESPONSE-CACHE-FILE ASSIGN TO "response-cache.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RC-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  RESPONSE-CACHE-FILE.
+       COPY response-cache-record IN "support/http".
+
+      *> WORKING-STORAGE persists across calls within the same
+      *> run-unit, but the cache itself is kept on disk, not here:
+      *> this table is only a scratch area for reading the whole file
+      *> in, updating or adding one entry, and writing it back out
+      *> again during CACHE-PUT.
+       WORKING-STORAGE SECTION.
+           01  WS-RC-FILE-STATUS           PIC X(02) VALUE SPACES.
+           01  C-CACHE-MAX-ENTRIES         CONSTANT AS 30.
+           01  WS-CACHE-ENTRY-COUNT        PIC 9(2) VALUE 0.
+           01  WS-CACHE-ENTRY OCCURS 30 TIMES INDEXED BY WS-CACHE-IDX.
+               05  WS-CE-CACHE-KEY         PIC X(42).
+               05  WS-CE-FETCHED-DATE-ORD  PIC 9(9).
+               05  WS-CE-FETCHED-SECS      PIC 9(5).
+               05  WS-CE-RESPONSE-LENGTH   PIC 9(5).
+               05  WS-CE-RESPONSE-DATA     PIC X(10000).
+
+       LOCAL-STORAGE SECTION.
+           01  LS-LAT-DISPLAY              PIC +999.9999.
+           01  LS-LONG-DISPLAY             PIC +999.9999.
+
+           01  LS-CURRENT-DATE-AND-TIME.
+               05  LS-CDT-YEAR             PIC 9(4).
+               05  LS-CDT-MONTH            PIC 9(2).
+               05  LS-CDT-DAY              PIC 9(2).
+               05  LS-CDT-HOUR             PIC 9(2).
+               05  LS-CDT-MINUTE           PIC 9(2).
+               05  LS-CDT-SECOND           PIC 9(2).
+               05  FILLER                  PIC X(7).
+           01  LS-TODAY-YYYYMMDD           PIC 9(8).
+           01  LS-TODAY-DATE-ORD           PIC 9(9).
+           01  LS-TODAY-SECS               PIC 9(5).
+           01  LS-AGE-SECONDS              PIC S9(10).
+
+           01  LS-SLOT-FOUND               USAGE BINARY-LONG VALUE 0.
+
+       LINKAGE SECTION.
+           01  LATITUDE                    PIC S9(3)V9(8).
+           01  LONGITUDE                   PIC S9(3)V9(8).
+           01  CODE-ZONE                   PIC X(5).
+           01  OUT-CACHE-KEY               PIC X(42).
+
+           01  IN-CACHE-KEY                PIC X(42).
+           01  IN-TTL-SECONDS              USAGE BINARY-LONG.
+           01  OUT-RESPONSE-DATA           PIC X(10000).
+           01  OUT-RESPONSE-LENGTH         PIC 9(5) COMP-5.
+
+           01  IN-RESPONSE-DATA            PIC X(10000).
+           01  IN-RESPONSE-LENGTH          PIC 9(5) COMP-5.
+
+      *> Unused default entry point: every caller targets one of the
+      *> ENTRY points below, the same way ENV-CONFIG's callers always
+      *> target one of its named entries.
+       PROCEDURE DIVISION.
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: CACHE-KEY-FOR-LATLONG
+      *> PURPOSE: Build a cache key for a latitude/longitude pair,
+      *>          rounded to four decimal places (roughly 11 metres),
+      *>          so nearby requests for "the same" location share one
+      *>          cache entry.
+      *> ===============================================================
+       ENTRY "CACHE-KEY-FOR-LATLONG" USING
+           BY REFERENCE LATITUDE
+           BY REFERENCE LONGITUDE
+           BY REFERENCE OUT-CACHE-KEY.
+
+           MOVE LATITUDE TO LS-LAT-DISPLAY
+           MOVE LONGITUDE TO LS-LONG-DISPLAY
+           MOVE SPACES TO OUT-CACHE-KEY
+           STRING
+               "L:" LS-LAT-DISPLAY "," LS-LONG-DISPLAY
+               INTO OUT-CACHE-KEY
+           END-STRING
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: CACHE-KEY-FOR-ZONE
+      *> PURPOSE: Build a cache key for an Atmo France code_zone.
+      *> ===============================================================
+       ENTRY "CACHE-KEY-FOR-ZONE" USING
+           BY REFERENCE CODE-ZONE
+           BY REFERENCE OUT-CACHE-KEY.
+
+           MOVE SPACES TO OUT-CACHE-KEY
+           STRING
+               "Z:" FUNCTION TRIM(CODE-ZONE)
+               INTO OUT-CACHE-KEY
+           END-STRING
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: CACHE-GET
+      *> PURPOSE: Looks up IN-CACHE-KEY in RESPONSE-CACHE-FILE. Sets
+      *>          RETURN-CODE to 0 and fills OUT-RESPONSE-DATA/
+      *>          OUT-RESPONSE-LENGTH if a matching entry is found and
+      *>          is no older than IN-TTL-SECONDS; otherwise sets
+      *>          RETURN-CODE to 1 and leaves the OUT- fields
+      *>          untouched, so the caller falls back to a live fetch.
+      *> ===============================================================
+       ENTRY "CACHE-GET" USING
+           BY REFERENCE IN-CACHE-KEY
+           BY REFERENCE IN-TTL-SECONDS
+           BY REFERENCE OUT-RESPONSE-DATA
+           BY REFERENCE OUT-RESPONSE-LENGTH.
+
+           MOVE 1 TO RETURN-CODE
+           PERFORM COMPUTE-CURRENT-DATE-AND-SECONDS
+
+           OPEN INPUT RESPONSE-CACHE-FILE
+           IF WS-RC-FILE-STATUS NOT = "00"
+           THEN
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-RC-FILE-STATUS = "10"
+               READ RESPONSE-CACHE-FILE
+                   AT END
+                       MOVE "10" TO WS-RC-FILE-STATUS
+                   NOT AT END
+                       IF RCE-CACHE-KEY = IN-CACHE-KEY
+                       THEN
+                           COMPUTE LS-AGE-SECONDS =
+                               (LS-TODAY-DATE-ORD
+                                   - RCE-FETCHED-DATE-ORD) * 86400
+                               + (LS-TODAY-SECS - RCE-FETCHED-SECS)
+                           IF LS-AGE-SECONDS >= 0
+                               AND LS-AGE-SECONDS <= IN-TTL-SECONDS
+                           THEN
+                               MOVE RCE-RESPONSE-DATA
+                                   TO OUT-RESPONSE-DATA
+                               MOVE RCE-RESPONSE-LENGTH
+                                   TO OUT-RESPONSE-LENGTH
+                               MOVE 0 TO RETURN-CODE
+                           END-IF
+                           MOVE "10" TO WS-RC-FILE-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RESPONSE-CACHE-FILE
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: CACHE-PUT
+      *> PURPOSE: Records a freshly fetched response under IN-CACHE-KEY,
+      *>          stamped with the current date/time, so a later
+      *>          CACHE-GET within the TTL window can reuse it. Reads
+      *>          the whole (small, bounded) cache file in, replaces or
+      *>          adds the one entry that changed, and writes the file
+      *>          back out; once the table is full the oldest entry
+      *>          (slot 1) is reused, the same trade-off RATE-LIMITER
+      *>          already makes for its fixed-size client table.
+      *> ===============================================================
+       ENTRY "CACHE-PUT" USING
+           BY REFERENCE IN-CACHE-KEY
+           BY REFERENCE IN-RESPONSE-DATA
+           BY REFERENCE IN-RESPONSE-LENGTH.
+
+           PERFORM COMPUTE-CURRENT-DATE-AND-SECONDS
+           PERFORM LOAD-CACHE-ENTRIES-FROM-FILE
+
+           MOVE 0 TO LS-SLOT-FOUND
+           PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+               UNTIL WS-CACHE-IDX > WS-CACHE-ENTRY-COUNT
+               IF WS-CE-CACHE-KEY(WS-CACHE-IDX) = IN-CACHE-KEY
+               THEN
+                   SET LS-SLOT-FOUND TO WS-CACHE-IDX
+               END-IF
+           END-PERFORM
+
+           IF LS-SLOT-FOUND = 0
+           THEN
+               IF WS-CACHE-ENTRY-COUNT < C-CACHE-MAX-ENTRIES
+               THEN
+                   ADD 1 TO WS-CACHE-ENTRY-COUNT
+                   SET LS-SLOT-FOUND TO WS-CACHE-ENTRY-COUNT
+               ELSE
+                   SET LS-SLOT-FOUND TO 1
+               END-IF
+           END-IF
+
+           MOVE IN-CACHE-KEY TO WS-CE-CACHE-KEY(LS-SLOT-FOUND)
+           MOVE LS-TODAY-DATE-ORD
+               TO WS-CE-FETCHED-DATE-ORD(LS-SLOT-FOUND)
+           MOVE LS-TODAY-SECS TO WS-CE-FETCHED-SECS(LS-SLOT-FOUND)
+           MOVE IN-RESPONSE-LENGTH
+               TO WS-CE-RESPONSE-LENGTH(LS-SLOT-FOUND)
+           MOVE IN-RESPONSE-DATA TO WS-CE-RESPONSE-DATA(LS-SLOT-FOUND)
+
+           PERFORM SAVE-CACHE-ENTRIES-TO-FILE
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: COMPUTE-CURRENT-DATE-AND-SECONDS
+      *> PURPOSE: Sets LS-TODAY-DATE-ORD (an ordinal day number) and
+      *>          LS-TODAY-SECS (seconds since midnight) from the
+      *>          current date/time, so entry ages can be computed as
+      *>          a plain seconds difference.
+      *> ===============================================================
+       COMPUTE-CURRENT-DATE-AND-SECONDS.
+           MOVE FUNCTION CURRENT-DATE TO LS-CURRENT-DATE-AND-TIME
+           COMPUTE LS-TODAY-YYYYMMDD =
+               LS-CDT-YEAR * 10000 + LS-CDT-MONTH * 100 + LS-CDT-DAY
+           COMPUTE LS-TODAY-DATE-ORD =
+               FUNCTION INTEGER-OF-DATE(LS-TODAY-YYYYMMDD)
+           COMPUTE LS-TODAY-SECS =
+               LS-CDT-HOUR * 3600 + LS-CDT-MINUTE * 60 + LS-CDT-SECOND.
+
+      *> ===============================================================
+      *> PARAGRAPH: LOAD-CACHE-ENTRIES-FROM-FILE
+      *> PURPOSE: Reads RESPONSE-CACHE-FILE into the WS-CACHE-ENTRY
+      *>          table. Leaves the table empty if the file does not
+      *>          exist yet.
+      *> ===============================================================
+       LOAD-CACHE-ENTRIES-FROM-FILE.
+           MOVE 0 TO WS-CACHE-ENTRY-COUNT
+           OPEN INPUT RESPONSE-CACHE-FILE
+           IF WS-RC-FILE-STATUS NOT = "00"
+           THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-RC-FILE-STATUS = "10"
+               READ RESPONSE-CACHE-FILE
+                   AT END
+                       MOVE "10" TO WS-RC-FILE-STATUS
+                   NOT AT END
+                       IF WS-CACHE-ENTRY-COUNT < C-CACHE-MAX-ENTRIES
+                       THEN
+                           ADD 1 TO WS-CACHE-ENTRY-COUNT
+                           MOVE RCE-CACHE-KEY
+                               TO WS-CE-CACHE-KEY(WS-CACHE-ENTRY-COUNT)
+                           MOVE RCE-FETCHED-DATE-ORD
+                               TO WS-CE-FETCHED-DATE-ORD(
+                                   WS-CACHE-ENTRY-COUNT)
+                           MOVE RCE-FETCHED-SECS
+                               TO WS-CE-FETCHED-SECS(
+                                   WS-CACHE-ENTRY-COUNT)
+                           MOVE RCE-RESPONSE-LENGTH
+                               TO WS-CE-RESPONSE-LENGTH(
+                                   WS-CACHE-ENTRY-COUNT)
+                           MOVE RCE-RESPONSE-DATA
+                               TO WS-CE-RESPONSE-DATA(
+                                   WS-CACHE-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RESPONSE-CACHE-FILE.
+
+      *> ===============================================================
+      *> PARAGRAPH: SAVE-CACHE-ENTRIES-TO-FILE
+      *> PURPOSE: Rewrites RESPONSE-CACHE-FILE from the WS-CACHE-ENTRY
+      *>          table.
+      *> ===============================================================
+       SAVE-CACHE-ENTRIES-TO-FILE.
+           OPEN OUTPUT RESPONSE-CACHE-FILE
+           PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+               UNTIL WS-CACHE-IDX > WS-CACHE-ENTRY-COUNT
+               MOVE WS-CE-CACHE-KEY(WS-CACHE-IDX) TO RCE-CACHE-KEY
+               MOVE WS-CE-FETCHED-DATE-ORD(WS-CACHE-IDX)
+                   TO RCE-FETCHED-DATE-ORD
+               MOVE WS-CE-FETCHED-SECS(WS-CACHE-IDX) TO RCE-FETCHED-SECS
+               MOVE WS-CE-RESPONSE-LENGTH(WS-CACHE-IDX)
+                   TO RCE-RESPONSE-LENGTH
+               MOVE WS-CE-RESPONSE-DATA(WS-CACHE-IDX)
+                   TO RCE-RESPONSE-DATA
+               WRITE RCE-RECORD
+           END-PERFORM
+           CLOSE RESPONSE-CACHE-FILE.
+
+       END PROGRAM RESPONSE-CACHE.
