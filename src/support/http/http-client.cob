@@ -14,15 +14,26 @@
 
        LOCAL-STORAGE SECTION.
            01  LS-CURL-CODE               USAGE BINARY-LONG.
+           01  LS-REQUEST-TIMEOUT-SEC     USAGE BINARY-LONG.
+           01  LS-PROXY-URL               PIC X(1000).
 
        *> https://github.com/curl/curl/blob/master/packages/OS400/curl.inc.in#L1073
            01  C-CURLOPT-URL              CONSTANT AS 10002.
+           01  C-CURLOPT-PROXY            CONSTANT AS 10004.
            01  C-CURLOPT-WRITEFUNCTION    CONSTANT AS 20011.
            01  C-CURLOPT-WRITEDATA        CONSTANT AS 10001.
+           01  C-CURLOPT-TIMEOUT          CONSTANT AS 10013.
 
            01  LS-CURL-WRITE-CALLBACK     USAGE PROGRAM-POINTER.
            01  LS-CURL-HANDLE-PTR         USAGE POINTER.
 
+      *> The Atmo France/PREV'AIR feeds are known to be flaky around
+      *> their own refresh windows, so a failed attempt is retried a
+      *> couple of times, with a short delay, before giving up.
+           01  C-MAX-ATTEMPTS             CONSTANT AS 3.
+           01  C-RETRY-DELAY-SECONDS      CONSTANT AS 2.
+           01  LS-ATTEMPT-NUM             PIC 9(1) VALUE 0.
+
        LINKAGE SECTION.
            01  IN-REQUEST-URL             PIC X(1000).
            COPY remote-service-response IN "support/http".
@@ -54,13 +65,161 @@
                BY VALUE    C-CURLOPT-WRITEDATA
                BY REFERENCE OUT-RESPONSE
 
+       *> Enforce the configured request timeout so a stalled upstream
+       *> cannot hang the caller forever.
+           CALL "GET-REQUEST-TIMEOUT-S" USING
+               BY REFERENCE LS-REQUEST-TIMEOUT-SEC
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-TIMEOUT
+               BY VALUE    LS-REQUEST-TIMEOUT-SEC
+
+       *> Route through a configured corporate outbound proxy, if any,
+       *> for deployments that cannot reach the Atmo France/PREV'AIR
+       *> hosts directly.
+           CALL "GET-AQRSS-PROXY-URL" USING
+               BY REFERENCE LS-PROXY-URL
+
+           IF FUNCTION TRIM(LS-PROXY-URL) NOT = SPACES
+           THEN
+               CALL "curl_easy_setopt" USING
+                   BY VALUE    LS-CURL-HANDLE-PTR
+                   BY VALUE    C-CURLOPT-PROXY
+                   BY CONTENT  FUNCTION TRIM(LS-PROXY-URL)
+           END-IF
+
+       *> https://curl.se/libcurl/c/curl_easy_perform.html
+           MOVE 1 TO LS-CURL-CODE
+           PERFORM VARYING LS-ATTEMPT-NUM FROM 1 BY 1
+               UNTIL LS-ATTEMPT-NUM > C-MAX-ATTEMPTS
+                   OR LS-CURL-CODE = 0
+
+               IF LS-ATTEMPT-NUM > 1
+               THEN
+                   CALL "sleep" USING
+                       BY VALUE C-RETRY-DELAY-SECONDS
+               END-IF
+
+               *> Discard any partial body a failed attempt already
+               *> wrote, so a retry's write callback does not append
+               *> to leftover data.
+               MOVE 0 TO OUT-RESPONSE-LENGTH-BYTES
+
+               CALL "curl_easy_perform" USING
+                   BY VALUE    LS-CURL-HANDLE-PTR
+                   RETURNING   LS-CURL-CODE
+           END-PERFORM
+
+           CALL "curl_easy_cleanup" USING
+               BY VALUE LS-CURL-HANDLE-PTR
+
+           MOVE LS-CURL-CODE TO RETURN-CODE
+           GOBACK.
+       END PROGRAM HTTP-CLIENT-GET.
+
+      *> ===============================================================
+      *> PROGRAM: HTTP-CLIENT-POST
+      *> PURPOSE: Posts a JSON body to the given URL using libcurl.
+      *>          Used by AIR-QUALITY-ALERT-BATCH to push a webhook
+      *>          notification. The response body is discarded - the
+      *>          caller only cares whether the POST itself succeeded.
+      *>          Unlike HTTP-CLIENT-GET, a failed attempt is not
+      *>          retried: webhook delivery is best-effort and should
+      *>          not hold up the rest of the alert batch.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTTP-CLIENT-POST.
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+           01  LS-CURL-CODE               USAGE BINARY-LONG.
+           01  LS-REQUEST-TIMEOUT-SEC     USAGE BINARY-LONG.
+           01  LS-DISCARDED-RESPONSE.
+               05  LS-DISCARDED-DATA          PIC X(10000).
+               05  LS-DISCARDED-LENGTH-BYTES  PIC 9(5) COMP-5 VALUE 0.
+
+       *> https://github.com/curl/curl/blob/master/packages/OS400/curl.inc.in#L1073
+           01  C-CURLOPT-URL              CONSTANT AS 10002.
+           01  C-CURLOPT-WRITEFUNCTION    CONSTANT AS 20011.
+           01  C-CURLOPT-WRITEDATA        CONSTANT AS 10001.
+           01  C-CURLOPT-TIMEOUT          CONSTANT AS 10013.
+           01  C-CURLOPT-POSTFIELDS       CONSTANT AS 10015.
+           01  C-CURLOPT-HTTPHEADER       CONSTANT AS 10023.
+
+           01  LS-CURL-WRITE-CALLBACK     USAGE PROGRAM-POINTER.
+           01  LS-CURL-HANDLE-PTR         USAGE POINTER.
+           01  LS-CONTENT-TYPE-HEADER     PIC X(32) VALUE
+               "Content-Type: application/json".
+           01  LS-HEADER-LIST-PTR         USAGE POINTER VALUE NULL.
+
+       LINKAGE SECTION.
+           01  IN-REQUEST-URL             PIC X(1000).
+           01  IN-JSON-BODY               PIC X(2000).
+
+       *> Perform an HTTP POST of IN-JSON-BODY, as
+       *> "Content-Type: application/json", to IN-REQUEST-URL.
+       PROCEDURE DIVISION USING
+           IN-REQUEST-URL
+           IN-JSON-BODY.
+
+           SET LS-CURL-WRITE-CALLBACK TO
+               ENTRY "CURL-WRITE-CALLBACK"
+
+           CALL "curl_easy_init"
+               RETURNING LS-CURL-HANDLE-PTR
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-URL
+               BY CONTENT  FUNCTION TRIM(IN-REQUEST-URL)
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-POSTFIELDS
+               BY CONTENT  FUNCTION TRIM(IN-JSON-BODY)
+
+           CALL "curl_slist_append" USING
+               BY VALUE     NULL
+               BY CONTENT   FUNCTION TRIM(LS-CONTENT-TYPE-HEADER)
+               RETURNING    LS-HEADER-LIST-PTR
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-HTTPHEADER
+               BY VALUE    LS-HEADER-LIST-PTR
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-WRITEFUNCTION
+               BY VALUE    LS-CURL-WRITE-CALLBACK
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-WRITEDATA
+               BY REFERENCE LS-DISCARDED-RESPONSE
+
+           CALL "GET-REQUEST-TIMEOUT-S" USING
+               BY REFERENCE LS-REQUEST-TIMEOUT-SEC
+
+           CALL "curl_easy_setopt" USING
+               BY VALUE    LS-CURL-HANDLE-PTR
+               BY VALUE    C-CURLOPT-TIMEOUT
+               BY VALUE    LS-REQUEST-TIMEOUT-SEC
+
        *> https://curl.se/libcurl/c/curl_easy_perform.html
            CALL "curl_easy_perform" USING
                BY VALUE    LS-CURL-HANDLE-PTR
                RETURNING   LS-CURL-CODE
 
+           CALL "curl_slist_free_all" USING
+               BY VALUE LS-HEADER-LIST-PTR
+
            CALL "curl_easy_cleanup" USING
                BY VALUE LS-CURL-HANDLE-PTR
 
+           MOVE LS-CURL-CODE TO RETURN-CODE
            GOBACK.
-       END PROGRAM HTTP-CLIENT-GET.
+       END PROGRAM HTTP-CLIENT-POST.
