@@ -0,0 +1,15 @@
+      *> ===============================================================
+      *> COPYBOOK: response-cache-record
+      *> PURPOSE: One fixed-length record in RESPONSE-CACHE-FILE,
+      *>          holding the last successfully fetched response for
+      *>          one cache key (a latitude/longitude pair or a
+      *>          code_zone), so a repeat request for the same location
+      *>          within its TTL window can be served from disk instead
+      *>          of re-hitting the upstream provider.
+      *> ===============================================================
+       01  RCE-RECORD.
+           05  RCE-CACHE-KEY            PIC X(42).
+           05  RCE-FETCHED-DATE-ORD     PIC 9(9).
+           05  RCE-FETCHED-SECS         PIC 9(5).
+           05  RCE-RESPONSE-LENGTH      PIC 9(5).
+           05  RCE-RESPONSE-DATA        PIC X(10000).
