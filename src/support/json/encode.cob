@@ -0,0 +1,72 @@
+
+      *> ===============================================================
+      *> PROGRAM: JSON-ENCODE
+      *> PURPOSE: Convert the given input string to a format that can
+      *>          be used inside a JSON string value.
+      *>          For now, this only escapes the '"', '\' and newline
+      *>          characters, the only ones this codebase's own
+      *>          feed content ever contains.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSON-ENCODE.
+
+       DATA DIVISION.
+
+       LOCAL-STORAGE SECTION.
+           01 LS-I                         PIC 9(4) VALUE 1.
+      *> LS-OUT-POS tracks where the next character goes in
+      *> OUT-ESCAPED-TEXT. Re-deriving that position every iteration
+      *> via FUNCTION TRIM(OUT-ESCAPED-TEXT) can't tell "padding past
+      *> what I've built so far" apart from "a real space I just
+      *> appended", so a space copied through by WHEN OTHER gets
+      *> trimmed away again on the very next iteration. Tracking the
+      *> position explicitly and writing with WITH POINTER avoids
+      *> that, the same fix used for the equivalent accumulator bug in
+      *> AIR-QUALITY-DIGEST-SERVICE's EXTRACT-ONE-CONTENT-FIELD.
+           01 LS-OUT-POS                    PIC 9(5) VALUE 1.
+
+       LINKAGE SECTION.
+           01 IN-RAW-TEXT                  PIC X(10000).
+           01 OUT-ESCAPED-TEXT             PIC X(10000) VALUE SPACES.
+
+       PROCEDURE DIVISION USING
+           BY REFERENCE IN-RAW-TEXT
+           BY REFERENCE OUT-ESCAPED-TEXT.
+
+           *> This could be done more robustly with a thin wrapper to
+           *> a JSON library.
+           MOVE SPACES TO OUT-ESCAPED-TEXT
+           MOVE 1 TO LS-OUT-POS
+           PERFORM VARYING LS-I FROM 1 BY 1
+               UNTIL LS-I > LENGTH OF FUNCTION TRIM(IN-RAW-TEXT)
+               EVALUATE IN-RAW-TEXT(LS-I:1)
+                   WHEN '"'
+                       STRING
+                           '\"'
+                           INTO OUT-ESCAPED-TEXT
+                           WITH POINTER LS-OUT-POS
+                       END-STRING
+                   WHEN "\"
+                       STRING
+                           "\\"
+                           INTO OUT-ESCAPED-TEXT
+                           WITH POINTER LS-OUT-POS
+                       END-STRING
+                   WHEN X"0A"
+                       STRING
+                           "\n"
+                           INTO OUT-ESCAPED-TEXT
+                           WITH POINTER LS-OUT-POS
+                       END-STRING
+                   WHEN OTHER
+                       STRING
+                           IN-RAW-TEXT(LS-I:1)
+                           INTO OUT-ESCAPED-TEXT
+                           WITH POINTER LS-OUT-POS
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM
+
+           GOBACK.
+       END PROGRAM JSON-ENCODE.
