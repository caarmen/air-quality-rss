@@ -150,7 +150,15 @@
                    BY VALUE     LS-ITER-ATTRIBUTE-HANDLE-PTR
                    BY REFERENCE LS-ITER-ATTRIBUTE-NAME
 
-               IF LS-ITER-ATTRIBUTE-NAME(1:8) = IN-ATTRIBUTE-NAME
+      *> LS-ITER-ATTRIBUTE-NAME is only NUL-terminated by JSON-GET-
+      *> OBJECT-NAME's underlying C-string copy, not space-padded out
+      *> to its full PIC X(50); comparing the whole field against the
+      *> space-padded IN-ATTRIBUTE-NAME would compare those trailing
+      *> NUL bytes against spaces and never match. Compare only the
+      *> real character span of the name being searched for instead.
+               IF LS-ITER-ATTRIBUTE-NAME(1:FUNCTION LENGTH(
+                       FUNCTION TRIM(IN-ATTRIBUTE-NAME)))
+                   = FUNCTION TRIM(IN-ATTRIBUTE-NAME)
                    MOVE LS-ITER-ATTRIBUTE-HANDLE-PTR TO
                        OUT-JSON-FOUND-OBJECT-HANDLE-PTR
                END-IF
