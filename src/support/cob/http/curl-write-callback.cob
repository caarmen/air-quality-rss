@@ -54,6 +54,10 @@
            STRING
                OUT-RESPONSE-DATA(1:OUT-RESPONSE-LENGTH-BYTES)
                INTO OUT-BUFFER-DATA(OUT-BUFFER-LENGTH-BYTES + 1:)
+               ON OVERFLOW
+                   DISPLAY "WARNING: HTTP response body exceeds "
+                       LENGTH OF OUT-BUFFER-DATA
+                       " bytes, truncating"
            END-STRING
 
            COMPUTE OUT-BUFFER-LENGTH-BYTES =
