@@ -0,0 +1,9 @@
+      *> ===============================================================
+      *> COPYBOOK: remote-service-response
+      *> PURPOSE: Buffer shared between HTTP-CLIENT-GET and the curl
+      *>          write callback to accumulate the body of an HTTP
+      *>          response as it streams in.
+      *> ===============================================================
+       01  OUT-RESPONSE.
+           05  OUT-RESPONSE-DATA          PIC X(10000).
+           05  OUT-RESPONSE-LENGTH-BYTES  PIC 9(5) COMP-5 VALUE 0.
