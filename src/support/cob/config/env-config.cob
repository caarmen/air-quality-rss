@@ -13,6 +13,17 @@
        01  OUT-BASE-FEED-URL          PIC X(1000).
        01  OUT-POLLEN-BASE-URL        PIC X(1000).
        01  OUT-REQUEST-TIMEOUT-SEC    USAGE BINARY-LONG.
+       01  OUT-AQRSS-PORT             USAGE BINARY-LONG.
+       01  OUT-AQRSS-THREAD-POOL-SIZE USAGE BINARY-LONG.
+       01  OUT-AQRSS-VERSION          PIC X(32).
+       01  OUT-AQRSS-CORS-ORIGIN      PIC X(100).
+       01  OUT-RESPONSE-CACHE-TTL-SEC USAGE BINARY-LONG.
+       01  OUT-AQRSS-PROXY-URL        PIC X(1000).
+       01  OUT-AQRSS-WEBHOOK-URL      PIC X(1000).
+       01  OUT-AQRSS-ALERT-THRESHOLD  PIC 9(1).
+       01  OUT-POLLEN-ROUTE-ENABLED   PIC X(01).
+       01  OUT-PREVAIR-ROUTE-ENABLED  PIC X(01).
+       01  OUT-ATMO-FRANCE-ROUTE-ENABLED PIC X(01).
 
        PROCEDURE DIVISION.
 
@@ -47,4 +58,169 @@
            END-IF
            GOBACK.
 
+      *> Read the AQRSS_PORT environment variable.
+      *> Returns 8888 if unset.
+       ENTRY "GET-AQRSS-PORT" USING
+           BY REFERENCE OUT-AQRSS-PORT.
+           MOVE 8888 TO OUT-AQRSS-PORT
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE FROM ENVIRONMENT "AQRSS_PORT"
+           IF FUNCTION TRIM(LS-ENV-VALUE) NOT = SPACES
+           THEN
+               MOVE FUNCTION NUMVAL(LS-ENV-VALUE) TO OUT-AQRSS-PORT
+           END-IF
+           GOBACK.
+
+      *> Read the AQRSS_THREAD_POOL_SIZE environment variable.
+      *> Returns 0 if unset, meaning MHD_start_daemon is started
+      *> without a thread pool (one select loop, same as before this
+      *> variable existed).
+       ENTRY "GET-AQRSS-THREAD-POOL-SIZE" USING
+           BY REFERENCE OUT-AQRSS-THREAD-POOL-SIZE.
+           MOVE 0 TO OUT-AQRSS-THREAD-POOL-SIZE
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE
+               FROM ENVIRONMENT "AQRSS_THREAD_POOL_SIZE"
+           IF FUNCTION TRIM(LS-ENV-VALUE) NOT = SPACES
+           THEN
+               MOVE FUNCTION NUMVAL(LS-ENV-VALUE)
+                   TO OUT-AQRSS-THREAD-POOL-SIZE
+           END-IF
+           GOBACK.
+
+      *> Read the AQRSS_CORS_ORIGIN environment variable.
+      *> Returns the dashboard's own origin if unset, so the internal
+      *> air-quality dashboard can fetch RSS routes directly from a
+      *> browser without a CORS setup step on every new deployment.
+       ENTRY "GET-AQRSS-CORS-ORIGIN" USING
+           BY REFERENCE OUT-AQRSS-CORS-ORIGIN.
+           MOVE "https://dashboard.air-quality.internal"
+               TO OUT-AQRSS-CORS-ORIGIN
+           ACCEPT OUT-AQRSS-CORS-ORIGIN
+               FROM ENVIRONMENT "AQRSS_CORS_ORIGIN"
+           GOBACK.
+
+      *> Read the AQRSS_VERSION environment variable, set by the
+      *> deploy pipeline to the running build's identifier.
+      *> Returns "dev" if unset.
+       ENTRY "GET-AQRSS-VERSION" USING
+           BY REFERENCE OUT-AQRSS-VERSION.
+           MOVE "dev" TO OUT-AQRSS-VERSION
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE FROM ENVIRONMENT "AQRSS_VERSION"
+           IF FUNCTION TRIM(LS-ENV-VALUE) NOT = SPACES
+           THEN
+               MOVE LS-ENV-VALUE TO OUT-AQRSS-VERSION
+           END-IF
+           GOBACK.
+
+      *> Read the AQRSS_RESPONSE_CACHE_TTL_S environment variable.
+      *> Returns 900 (15 minutes) if unset. Used by RESPONSE-CACHE to
+      *> decide how long a location's last fetched upstream response
+      *> may be reused before it is considered stale.
+       ENTRY "GET-RESPONSE-CACHE-TTL-S" USING
+           BY REFERENCE OUT-RESPONSE-CACHE-TTL-SEC.
+           MOVE 900 TO OUT-RESPONSE-CACHE-TTL-SEC
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE
+               FROM ENVIRONMENT "AQRSS_RESPONSE_CACHE_TTL_S"
+           IF FUNCTION TRIM(LS-ENV-VALUE) NOT = SPACES
+           THEN
+               MOVE FUNCTION NUMVAL(LS-ENV-VALUE)
+                   TO OUT-RESPONSE-CACHE-TTL-SEC
+           END-IF
+           GOBACK.
+
+      *> Read the AQRSS_PROXY_URL environment variable. Returns spaces
+      *> if unset, meaning HTTP-CLIENT-GET makes its request directly
+      *> with no outbound proxy, same as before this variable existed.
+      *> Set it to route all outbound Atmo France/PREV'AIR traffic
+      *> through a corporate HTTP proxy, e.g.
+      *> "http://proxy.internal:8080".
+       ENTRY "GET-AQRSS-PROXY-URL" USING
+           BY REFERENCE OUT-AQRSS-PROXY-URL.
+           MOVE SPACES TO OUT-AQRSS-PROXY-URL
+           ACCEPT OUT-AQRSS-PROXY-URL FROM ENVIRONMENT "AQRSS_PROXY_URL"
+           GOBACK.
+
+      *> Read the AQRSS_WEBHOOK_URL environment variable. Returns
+      *> spaces if unset, meaning AIR-QUALITY-ALERT-BATCH has nowhere
+      *> to push alert notifications and does not attempt to. Set it
+      *> to the receiving endpoint, e.g.
+      *> "https://hooks.internal/air-quality-alerts".
+       ENTRY "GET-WEBHOOK-URL" USING
+           BY REFERENCE OUT-AQRSS-WEBHOOK-URL.
+           MOVE SPACES TO OUT-AQRSS-WEBHOOK-URL
+           ACCEPT OUT-AQRSS-WEBHOOK-URL
+               FROM ENVIRONMENT "AQRSS_WEBHOOK_URL"
+           GOBACK.
+
+      *> Read the AQRSS_ALERT_THRESHOLD environment variable.
+      *> Returns 5 if unset, matching the index value that the
+      *> PREV'AIR/Atmo France renders already treat as the start of
+      *> the red/purple "alert" range (see LS-HAS-ALERT in
+      *> PREVAIR-POLLUTANT-RENDER and ATMO-FRANCE-POLLUTANT-RENDER).
+       ENTRY "GET-ALERT-THRESHOLD" USING
+           BY REFERENCE OUT-AQRSS-ALERT-THRESHOLD.
+           MOVE 5 TO OUT-AQRSS-ALERT-THRESHOLD
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE FROM ENVIRONMENT "AQRSS_ALERT_THRESHOLD"
+           IF FUNCTION TRIM(LS-ENV-VALUE) NOT = SPACES
+           THEN
+               MOVE FUNCTION NUMVAL(LS-ENV-VALUE)
+                   TO OUT-AQRSS-ALERT-THRESHOLD
+           END-IF
+           GOBACK.
+
+      *> Read the POLLEN_ROUTE_ENABLED environment variable.
+      *> Returns "Y" (enabled) if unset or anything other than "N".
+      *> Set to "N" to make AIR-QUALITY-ROUTER return a 503 for
+      *> /pollen-rss instead of dispatching to POLLEN-SERVICE, e.g.
+      *> while the pollen upstream is down for planned maintenance.
+       ENTRY "GET-POLLEN-ROUTE-ENABLED" USING
+           BY REFERENCE OUT-POLLEN-ROUTE-ENABLED.
+           MOVE "Y" TO OUT-POLLEN-ROUTE-ENABLED
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE FROM ENVIRONMENT "POLLEN_ROUTE_ENABLED"
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(LS-ENV-VALUE)) = "N"
+           THEN
+               MOVE "N" TO OUT-POLLEN-ROUTE-ENABLED
+           END-IF
+           GOBACK.
+
+      *> Read the PREVAIR_ROUTE_ENABLED environment variable.
+      *> Returns "Y" (enabled) if unset or anything other than "N".
+      *> Set to "N" to make AIR-QUALITY-ROUTER return a 503 for
+      *> /pollutant-rss/prevair (and its /forecast variant) instead of
+      *> dispatching to POLLUTANT-SERVICE, e.g. while PREV'AIR is down
+      *> for planned maintenance.
+       ENTRY "GET-PREVAIR-ROUTE-ENABLED" USING
+           BY REFERENCE OUT-PREVAIR-ROUTE-ENABLED.
+           MOVE "Y" TO OUT-PREVAIR-ROUTE-ENABLED
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE FROM ENVIRONMENT "PREVAIR_ROUTE_ENABLED"
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(LS-ENV-VALUE)) = "N"
+           THEN
+               MOVE "N" TO OUT-PREVAIR-ROUTE-ENABLED
+           END-IF
+           GOBACK.
+
+      *> Read the ATMO_FRANCE_ROUTE_ENABLED environment variable.
+      *> Returns "Y" (enabled) if unset or anything other than "N".
+      *> Set to "N" to make AIR-QUALITY-ROUTER return a 503 for
+      *> /pollutant-rss/atmo-france instead of dispatching to
+      *> ATMO-FRANCE-POLLUTANT-SERVICE, e.g. while Atmo France is down
+      *> for planned maintenance.
+       ENTRY "GET-ATMO-FRANCE-ROUTE-ENABLED" USING
+           BY REFERENCE OUT-ATMO-FRANCE-ROUTE-ENABLED.
+           MOVE "Y" TO OUT-ATMO-FRANCE-ROUTE-ENABLED
+           MOVE SPACES TO LS-ENV-VALUE
+           ACCEPT LS-ENV-VALUE
+               FROM ENVIRONMENT "ATMO_FRANCE_ROUTE_ENABLED"
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(LS-ENV-VALUE)) = "N"
+           THEN
+               MOVE "N" TO OUT-ATMO-FRANCE-ROUTE-ENABLED
+           END-IF
+           GOBACK.
+
        END PROGRAM ENV-CONFIG.
