@@ -0,0 +1,166 @@
+      *> ===============================================================
+      *> PROGRAM: CONTENT-HASH-DEDUP
+      *> PURPOSE: Lets PREVAIR-POLLUTANT-RENDER and ATMO-FRANCE-
+      *>          POLLUTANT-RENDER pick the date to stamp onto a
+      *>          feed's <updated>/<published> tag (by way of RENDER-
+      *>          RSS's IN-DATE-MAJ) based on whether the report's
+      *>          content hash actually changed since the last render
+      *>          for that feed, instead of always using today's
+      *>          upstream date. A feed that renders identical content
+      *>          for several days running keeps the date of its last
+      *>          real change; a feed whose content changes, even
+      *>          within the same calendar day, gets today's date.
+      *> ===============================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTENT-HASH-DEDUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTENT-HASH-DEDUP-FILE ASSIGN TO
+                   "content-hash-dedup.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHD-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CONTENT-HASH-DEDUP-FILE.
+       COPY content-hash-dedup-record IN "support/cob/rss".
+
+      *> WORKING-STORAGE persists across calls within the same
+      *> run-unit, but the dedup state itself is kept on disk, not
+      *> here: this table is only a scratch area for reading the
+      *> whole (small, bounded) file in, updating or adding the one
+      *> entry that changed, and writing it back out again, the same
+      *> trade-off RESPONSE-CACHE already makes.
+       WORKING-STORAGE SECTION.
+           01  WS-CHD-FILE-STATUS          PIC X(02) VALUE SPACES.
+           01  C-DEDUP-MAX-ENTRIES         CONSTANT AS 30.
+           01  WS-DEDUP-ENTRY-COUNT        PIC 9(2) VALUE 0.
+           01  WS-DEDUP-ENTRY OCCURS 30 TIMES INDEXED BY WS-DEDUP-IDX.
+               05  WS-DE-FEED-KEY          PIC X(42).
+               05  WS-DE-CONTENT-HASH      PIC X(100).
+               05  WS-DE-DEDUP-DATE        PIC X(10).
+
+       LOCAL-STORAGE SECTION.
+           01  LS-SLOT-FOUND               USAGE BINARY-LONG VALUE 0.
+
+       LINKAGE SECTION.
+           01  IN-FEED-KEY                 PIC X(42).
+           01  IN-CONTENT-HASH              PIC X(100).
+           01  IN-TODAY-DATE                PIC X(10).
+           01  OUT-DEDUP-DATE                PIC X(10).
+
+      *> Unused default entry point: every caller targets the entry
+      *> below, the same way ENV-CONFIG's and RESPONSE-CACHE's callers
+      *> always target one of their named entries.
+       PROCEDURE DIVISION.
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: GET-DEDUP-DATE
+      *> PURPOSE: Compares IN-CONTENT-HASH against the hash last seen
+      *>          under IN-FEED-KEY. If they match, returns the date
+      *>          stored for that hash; otherwise (new feed key, or
+      *>          the hash changed) stores IN-CONTENT-HASH/IN-TODAY-
+      *>          DATE as the new entry and returns IN-TODAY-DATE.
+      *> ===============================================================
+       ENTRY "GET-DEDUP-DATE" USING
+           BY REFERENCE IN-FEED-KEY
+           BY REFERENCE IN-CONTENT-HASH
+           BY REFERENCE IN-TODAY-DATE
+           BY REFERENCE OUT-DEDUP-DATE.
+
+           PERFORM LOAD-DEDUP-ENTRIES-FROM-FILE
+
+           MOVE 0 TO LS-SLOT-FOUND
+           PERFORM VARYING WS-DEDUP-IDX FROM 1 BY 1
+               UNTIL WS-DEDUP-IDX > WS-DEDUP-ENTRY-COUNT
+               IF WS-DE-FEED-KEY(WS-DEDUP-IDX) = IN-FEED-KEY
+               THEN
+                   SET LS-SLOT-FOUND TO WS-DEDUP-IDX
+               END-IF
+           END-PERFORM
+
+           IF LS-SLOT-FOUND NOT = 0
+               AND WS-DE-CONTENT-HASH(LS-SLOT-FOUND) = IN-CONTENT-HASH
+           THEN
+               MOVE WS-DE-DEDUP-DATE(LS-SLOT-FOUND) TO OUT-DEDUP-DATE
+               GOBACK
+           END-IF
+
+           IF LS-SLOT-FOUND = 0
+           THEN
+               IF WS-DEDUP-ENTRY-COUNT < C-DEDUP-MAX-ENTRIES
+               THEN
+                   ADD 1 TO WS-DEDUP-ENTRY-COUNT
+                   SET LS-SLOT-FOUND TO WS-DEDUP-ENTRY-COUNT
+               ELSE
+                   SET LS-SLOT-FOUND TO 1
+               END-IF
+           END-IF
+
+           MOVE IN-FEED-KEY TO WS-DE-FEED-KEY(LS-SLOT-FOUND)
+           MOVE IN-CONTENT-HASH TO WS-DE-CONTENT-HASH(LS-SLOT-FOUND)
+           MOVE IN-TODAY-DATE TO WS-DE-DEDUP-DATE(LS-SLOT-FOUND)
+           MOVE IN-TODAY-DATE TO OUT-DEDUP-DATE
+
+           PERFORM SAVE-DEDUP-ENTRIES-TO-FILE
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: LOAD-DEDUP-ENTRIES-FROM-FILE
+      *> PURPOSE: Reads CONTENT-HASH-DEDUP-FILE into the WS-DEDUP-
+      *>          ENTRY table. Leaves the table empty if the file does
+      *>          not exist yet.
+      *> ===============================================================
+       LOAD-DEDUP-ENTRIES-FROM-FILE.
+           MOVE 0 TO WS-DEDUP-ENTRY-COUNT
+           OPEN INPUT CONTENT-HASH-DEDUP-FILE
+           IF WS-CHD-FILE-STATUS NOT = "00"
+           THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-CHD-FILE-STATUS = "10"
+               READ CONTENT-HASH-DEDUP-FILE
+                   AT END
+                       MOVE "10" TO WS-CHD-FILE-STATUS
+                   NOT AT END
+                       IF WS-DEDUP-ENTRY-COUNT < C-DEDUP-MAX-ENTRIES
+                       THEN
+                           ADD 1 TO WS-DEDUP-ENTRY-COUNT
+                           MOVE CHD-FEED-KEY
+                               TO WS-DE-FEED-KEY(WS-DEDUP-ENTRY-COUNT)
+                           MOVE CHD-CONTENT-HASH
+                               TO WS-DE-CONTENT-HASH(
+                                   WS-DEDUP-ENTRY-COUNT)
+                           MOVE CHD-DEDUP-DATE
+                               TO WS-DE-DEDUP-DATE(
+                                   WS-DEDUP-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTENT-HASH-DEDUP-FILE.
+
+      *> ===============================================================
+      *> PARAGRAPH: SAVE-DEDUP-ENTRIES-TO-FILE
+      *> PURPOSE: Rewrites CONTENT-HASH-DEDUP-FILE from the WS-DEDUP-
+      *>          ENTRY table.
+      *> ===============================================================
+       SAVE-DEDUP-ENTRIES-TO-FILE.
+           OPEN OUTPUT CONTENT-HASH-DEDUP-FILE
+           PERFORM VARYING WS-DEDUP-IDX FROM 1 BY 1
+               UNTIL WS-DEDUP-IDX > WS-DEDUP-ENTRY-COUNT
+               MOVE WS-DE-FEED-KEY(WS-DEDUP-IDX) TO CHD-FEED-KEY
+               MOVE WS-DE-CONTENT-HASH(WS-DEDUP-IDX)
+                   TO CHD-CONTENT-HASH
+               MOVE WS-DE-DEDUP-DATE(WS-DEDUP-IDX) TO CHD-DEDUP-DATE
+               WRITE CHD-RECORD
+           END-PERFORM
+           CLOSE CONTENT-HASH-DEDUP-FILE.
+
+       END PROGRAM CONTENT-HASH-DEDUP.
