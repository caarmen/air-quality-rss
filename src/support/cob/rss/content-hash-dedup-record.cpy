@@ -0,0 +1,14 @@
+      *> ===============================================================
+      *> COPYBOOK: content-hash-dedup-record
+      *> PURPOSE: One fixed-length record in CONTENT-HASH-DEDUP-FILE,
+      *>          remembering the content hash a feed last rendered
+      *>          with, and the date that hash was first seen on, so a
+      *>          run of identical content across several calendar
+      *>          days keeps reporting the same <updated> date instead
+      *>          of one that ticks forward every day regardless of
+      *>          whether anything actually changed.
+      *> ===============================================================
+       01  CHD-RECORD.
+           05  CHD-FEED-KEY             PIC X(42).
+           05  CHD-CONTENT-HASH         PIC X(100).
+           05  CHD-DEDUP-DATE           PIC X(10).
