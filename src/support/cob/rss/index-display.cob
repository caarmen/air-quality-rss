@@ -3,7 +3,8 @@
       *> PURPOSE: Chooses an emoji, suitable for xml encoding,
       *>          of a square whose color corresponds to the given
       *>          air quality index.
-      *>          Returns the index and emoji separated by a space.
+      *>          Returns the index, emoji and text label (see
+      *>          INDEX-LABEL) separated by a space.
       *> ===============================================================
        PROGRAM-ID. INDEX-DISPLAY.
        DATA DIVISION.
@@ -19,10 +20,11 @@
        LOCAL-STORAGE SECTION.
        01  LS-INDEX-NUMBER-DISP              PIC 9(1).
        01  LS-EMOJI                          PIC X(9) VALUE SPACES.
+       01  LS-INDEX-LABEL                    PIC X(20) VALUE SPACES.
 
        LINKAGE SECTION.
        01  IN-INDEX-NUMERIC                  PIC 9(9) COMP-5.
-       01  OUT-INDEX-DISPLAY                 PIC X(11) VALUE SPACES.
+       01  OUT-INDEX-DISPLAY                 PIC X(35) VALUE SPACES.
        PROCEDURE DIVISION USING
            IN-INDEX-NUMERIC,
            OUT-INDEX-DISPLAY.
@@ -31,8 +33,12 @@
            CALL "INDEX-EMOJI" USING
                LS-INDEX-NUMBER-DISP
                LS-EMOJI
+           CALL "INDEX-LABEL" USING
+               IN-INDEX-NUMERIC
+               LS-INDEX-LABEL
            STRING
-               LS-INDEX-NUMBER-DISP " " LS-EMOJI
+               LS-INDEX-NUMBER-DISP " " LS-EMOJI " "
+               FUNCTION TRIM(LS-INDEX-LABEL)
                INTO OUT-INDEX-DISPLAY
            END-STRING
            .
@@ -82,3 +88,38 @@
            END-EVALUATE
            .
        END PROGRAM INDEX-EMOJI.
+
+      *> ===============================================================
+      *> PROGRAM: INDEX-LABEL
+      *> PURPOSE: Returns the French air-quality word corresponding to
+      *>          the given index (1-6), so a bare index number is
+      *>          never shown without an explanation of what it means.
+      *> ===============================================================
+       PROGRAM-ID. INDEX-LABEL.
+
+       LINKAGE SECTION.
+       01  IN-INDEX                          PIC 9(9) COMP-5.
+       01  OUT-LABEL                         PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION USING
+           IN-INDEX,
+           OUT-LABEL.
+
+           EVALUATE IN-INDEX
+               WHEN 1
+                   MOVE "Bon" TO OUT-LABEL
+               WHEN 2
+                   MOVE "Moyen" TO OUT-LABEL
+               WHEN 3
+                   MOVE "Degrade" TO OUT-LABEL
+               WHEN 4
+                   MOVE "Mauvais" TO OUT-LABEL
+               WHEN 5
+                   MOVE "Tres mauvais" TO OUT-LABEL
+               WHEN 6
+                   MOVE "Extremement mauvais" TO OUT-LABEL
+               WHEN OTHER
+                   MOVE SPACES TO OUT-LABEL
+           END-EVALUATE
+           .
+       END PROGRAM INDEX-LABEL.
