@@ -3,7 +3,14 @@
       *> PURPOSE: Render the given FEED-CONTENT to an RSS feed format.
       *>          The SOURCE-URL is escaped to be used in the RSS feed.
       *>          The DATE-MAJ is used to set the updated date of the
-      *>          feed.
+      *>          feed. The default entry point below renders a whole
+      *>          feed with exactly one entry, for callers (PREV'AIR/
+      *>          Atmo France/pollen renders, the digest service) that
+      *>          still want one flattened blob per call. RENDER-RSS-
+      *>          ITEM/RENDER-RSS-FEED below split that in two, so a
+      *>          caller that wants one <item>/<entry> per pollutant or
+      *>          pollen species can build each item separately and
+      *>          hand the concatenated set to RENDER-RSS-FEED once.
       *> ===============================================================
 
        IDENTIFICATION DIVISION.
@@ -15,8 +22,32 @@
        01 LS-ESCAPED-FEED-URL       PIC X(1000) VALUE SPACES.
 
        01 LS-UPDATED-AT             PIC X(24).
+       01 LS-PUB-DATE               PIC X(31).
+
+       01 LS-LATITUDE-DISPLAY       PIC -ZZ9.999999.
+       01 LS-LONGITUDE-DISPLAY      PIC -ZZ9.999999.
+       01 LS-GEORSS-LINE            PIC X(62) VALUE SPACES.
+       01 LS-CATEGORY-LINE          PIC X(40) VALUE SPACES.
 
        01 LS-FEED-ENTRY             PIC X(10000) VALUE SPACES.
+      *> Length of LS-FEED-ENTRY once trailing spaces are trimmed, used
+      *> by BUILD-FEED-ENVELOPE's JSON branch to strip the trailing
+      *> comma a lone or final entry fragment is left with.
+       01 LS-FEED-ENTRY-LEN         USAGE BINARY-LONG VALUE 0.
+
+      *> JSON-ENCODE's LINKAGE items are both PIC X(10000), so every
+      *> buffer passed to it (in either direction) is sized the same
+      *> to match, the same way XML-ENCODE's own IN/OUT pair agree.
+      *> LS-JSON-STAGE-IN stages each smaller field into a full-size
+      *> buffer before the call so none of them are under-sized.
+       01 LS-JSON-STAGE-IN          PIC X(10000) VALUE SPACES.
+       01 LS-JSON-ID                PIC X(10000) VALUE SPACES.
+       01 LS-JSON-SOURCE-URL        PIC X(10000) VALUE SPACES.
+       01 LS-JSON-FEED-URL          PIC X(10000) VALUE SPACES.
+       01 LS-JSON-AUTHOR            PIC X(10000) VALUE SPACES.
+       01 LS-JSON-FEED-TITLE        PIC X(10000) VALUE SPACES.
+       01 LS-JSON-ENTRY-TITLE       PIC X(10000) VALUE SPACES.
+       01 LS-JSON-FEED-CONTENT      PIC X(10000) VALUE SPACES.
 
        LINKAGE SECTION.
        01 IN-ID                     PIC X(100).
@@ -27,8 +58,35 @@
        01 IN-FEED-TITLE             PIC X(100) VALUE SPACES.
        01 IN-ENTRY-TITLE            PIC X(100) VALUE SPACES.
        01 IN-FEED-CONTENT           PIC X(10000) VALUE SPACES.
+       *> IN-FORMAT: "ATOM" (default) renders an Atom <feed> document;
+       *> "RSS2" renders an RSS 2.0 <rss><channel><item> document;
+       *> "JSON" renders a structured JSON document with the same
+       *> fields instead of either XML shape.
+       01 IN-FORMAT                 PIC X(4) VALUE "ATOM".
+       01 IN-LATITUDE-DEGREES       PIC S9(3)V9(8) VALUE 0.
+       01 IN-LONGITUDE-DEGREES      PIC S9(3)V9(8) VALUE 0.
+       *> IN-HAS-LOCATION: "Y" when the caller knows the request's
+       *> latitude/longitude (pollen and PREV'AIR are keyed by
+       *> coordinates), so a <georss:point> is added to the entry;
+       *> "N" (default) when the source is keyed some other way (e.g.
+       *> Atmo France's code_zone) and no location is available.
+       01 IN-HAS-LOCATION           PIC X(01) VALUE "N".
+       *> IN-HAS-ALERT: "Y" when the caller has determined the entry
+       *> covers a high-severity reading (e.g. a pollutant index of 5
+       *> or 6), so an Atom/RSS2 <category term="alert"/> is added to
+       *> the entry; "N" (default) otherwise.
+       01 IN-HAS-ALERT              PIC X(01) VALUE "N".
        01 OUT-RSS-CONTENT           PIC X(10000) VALUE SPACES.
 
+       *> RENDER-RSS-ITEM's own output: one rendered <item>/<entry>/
+       *> JSON object fragment, without the surrounding feed envelope.
+       01 OUT-RSS-ITEM              PIC X(10000) VALUE SPACES.
+
+       *> RENDER-RSS-FEED's own input: one or more RENDER-RSS-ITEM
+       *> fragments, already concatenated by the caller, ready to drop
+       *> straight into the feed envelope as-is.
+       01 IN-ENTRIES                PIC X(10000) VALUE SPACES.
+
        PROCEDURE DIVISION USING
            BY REFERENCE IN-ID
            BY REFERENCE IN-SOURCE-URL
@@ -38,6 +96,11 @@
            BY REFERENCE IN-FEED-TITLE
            BY REFERENCE IN-ENTRY-TITLE
            BY REFERENCE IN-FEED-CONTENT
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-LATITUDE-DEGREES
+           BY REFERENCE IN-LONGITUDE-DEGREES
+           BY REFERENCE IN-HAS-LOCATION
+           BY REFERENCE IN-HAS-ALERT
            BY REFERENCE OUT-RSS-CONTENT.
 
            *> Escape & from the URL
@@ -50,7 +113,154 @@
                BY REFERENCE LS-ESCAPED-FEED-URL
            END-CALL
 
-           *> Build the <entry>:
+           IF IN-FORMAT = "JSON"
+           THEN
+               PERFORM ENCODE-ENTRY-FIELDS
+               PERFORM ENCODE-FEED-FIELDS
+           END-IF
+
+           PERFORM BUILD-FEED-ENTRY
+           PERFORM BUILD-FEED-ENVELOPE
+
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: RENDER-RSS-ITEM
+      *> PURPOSE: Render just one <item>/<entry>/JSON-object fragment
+      *>          for IN-FEED-CONTENT, without a surrounding feed
+      *>          envelope, so a caller with several pollutant or
+      *>          pollen species can build one fragment per species
+      *>          and concatenate them before calling RENDER-RSS-FEED
+      *>          once for the whole feed.
+      *> ===============================================================
+       ENTRY "RENDER-RSS-ITEM" USING
+           BY REFERENCE IN-ID
+           BY REFERENCE IN-SOURCE-URL
+           BY REFERENCE IN-DATE-MAJ
+           BY REFERENCE IN-AUTHOR
+           BY REFERENCE IN-ENTRY-TITLE
+           BY REFERENCE IN-FEED-CONTENT
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-LATITUDE-DEGREES
+           BY REFERENCE IN-LONGITUDE-DEGREES
+           BY REFERENCE IN-HAS-LOCATION
+           BY REFERENCE IN-HAS-ALERT
+           BY REFERENCE OUT-RSS-ITEM.
+
+           CALL "XML-ENCODE" USING
+               BY REFERENCE IN-SOURCE-URL
+               BY REFERENCE LS-ESCAPED-SOURCE-URL
+           END-CALL
+
+           IF IN-FORMAT = "JSON"
+           THEN
+               PERFORM ENCODE-ENTRY-FIELDS
+           END-IF
+
+           PERFORM BUILD-FEED-ENTRY
+           MOVE LS-FEED-ENTRY TO OUT-RSS-ITEM
+
+           GOBACK.
+
+      *> ===============================================================
+      *> ENTRY: RENDER-RSS-FEED
+      *> PURPOSE: Wrap IN-ENTRIES (one or more RENDER-RSS-ITEM
+      *>          fragments, already concatenated by the caller) in the
+      *>          feed-level envelope - the same envelope the default
+      *>          entry point above builds around its own single
+      *>          built-in-house entry.
+      *> ===============================================================
+       ENTRY "RENDER-RSS-FEED" USING
+           BY REFERENCE IN-FEED-URL
+           BY REFERENCE IN-DATE-MAJ
+           BY REFERENCE IN-FEED-TITLE
+           BY REFERENCE IN-FORMAT
+           BY REFERENCE IN-ENTRIES
+           BY REFERENCE OUT-RSS-CONTENT.
+
+           CALL "XML-ENCODE" USING
+               BY REFERENCE IN-FEED-URL
+               BY REFERENCE LS-ESCAPED-FEED-URL
+           END-CALL
+
+           IF IN-FORMAT = "JSON"
+           THEN
+               PERFORM ENCODE-FEED-FIELDS
+           END-IF
+
+           IF IN-ENTRIES = SPACES
+           THEN
+               STRING IN-DATE-MAJ(1:10) "T00:00:00.000Z"
+                    INTO LS-UPDATED-AT
+               END-STRING
+           ELSE
+               STRING IN-DATE-MAJ(1:10) "T00:00:01.000Z"
+                    INTO LS-UPDATED-AT
+               END-STRING
+           END-IF
+           MOVE IN-ENTRIES TO LS-FEED-ENTRY
+
+           PERFORM BUILD-FEED-ENVELOPE
+
+           GOBACK.
+
+      *> ===============================================================
+      *> PARAGRAPH: ENCODE-ENTRY-FIELDS
+      *> PURPOSE: JSON-escapes the per-entry fields, shared by the
+      *>          default entry point and RENDER-RSS-ITEM.
+      *> ===============================================================
+       ENCODE-ENTRY-FIELDS.
+           MOVE IN-ID TO LS-JSON-STAGE-IN
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE LS-JSON-STAGE-IN
+               BY REFERENCE LS-JSON-ID
+           END-CALL
+           MOVE IN-SOURCE-URL TO LS-JSON-STAGE-IN
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE LS-JSON-STAGE-IN
+               BY REFERENCE LS-JSON-SOURCE-URL
+           END-CALL
+           MOVE IN-AUTHOR TO LS-JSON-STAGE-IN
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE LS-JSON-STAGE-IN
+               BY REFERENCE LS-JSON-AUTHOR
+           END-CALL
+           MOVE IN-ENTRY-TITLE TO LS-JSON-STAGE-IN
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE LS-JSON-STAGE-IN
+               BY REFERENCE LS-JSON-ENTRY-TITLE
+           END-CALL
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE IN-FEED-CONTENT
+               BY REFERENCE LS-JSON-FEED-CONTENT
+           END-CALL.
+
+      *> ===============================================================
+      *> PARAGRAPH: ENCODE-FEED-FIELDS
+      *> PURPOSE: JSON-escapes the feed-level fields, shared by the
+      *>          default entry point and RENDER-RSS-FEED.
+      *> ===============================================================
+       ENCODE-FEED-FIELDS.
+           MOVE IN-FEED-TITLE TO LS-JSON-STAGE-IN
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE LS-JSON-STAGE-IN
+               BY REFERENCE LS-JSON-FEED-TITLE
+           END-CALL
+           MOVE IN-FEED-URL TO LS-JSON-STAGE-IN
+           CALL "JSON-ENCODE" USING
+               BY REFERENCE LS-JSON-STAGE-IN
+               BY REFERENCE LS-JSON-FEED-URL
+           END-CALL.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-FEED-ENTRY
+      *> PURPOSE: Builds the single <item>/<entry>/JSON-object fragment
+      *>          for IN-FEED-CONTENT into LS-FEED-ENTRY - left SPACES
+      *>          when IN-FEED-CONTENT itself is SPACES, the same way
+      *>          an empty pollutant/pollen report renders no entry at
+      *>          all rather than an empty one.
+      *> ===============================================================
+       BUILD-FEED-ENTRY.
            IF IN-FEED-CONTENT = SPACES
            THEN
            *> If we have no content, set the date to exactly midnight,
@@ -65,47 +275,214 @@
                STRING IN-DATE-MAJ(1:10) "T00:00:01.000Z"
                     INTO LS-UPDATED-AT
                END-STRING
-               STRING
-               " <entry>"                                          X"0A"
-               "  <title>"FUNCTION TRIM(IN-ENTRY-TITLE)"</title>"  X"0A"
-               '  <link rel="alternate" '                          X"0A"
-               '   href="' FUNCTION TRIM(LS-ESCAPED-SOURCE-URL)
-               '"/>'                                               X"0A"
-               "  <id>" FUNCTION TRIM(IN-ID) "</id>"               X"0A"
-               '  <content type="text/plain">'                     X"0A"
-                   FUNCTION TRIM(IN-FEED-CONTENT)
-               "  </content>"                                      X"0A"
-               "  <author><name>" FUNCTION TRIM(IN-AUTHOR)
-               "</name></author>"                                  X"0A"
-               "  <dc:creator>"FUNCTION TRIM(IN-AUTHOR)
-               "</dc:creator>"                                     X"0A"
-               "  <published>" LS-UPDATED-AT "</published>"        X"0A"
-               "  <updated>" LS-UPDATED-AT "</updated>"            X"0A"
-               "  <dc:date>" LS-UPDATED-AT "</dc:date>"            X"0A"
-               " </entry>"                                         X"0A"
-               INTO LS-FEED-ENTRY
-               END-STRING
-           END-IF
 
-           *> Build the entire RSS feed.
-           STRING
-               '<?xml version="1.0" encoding="utf-8"?>'            X"0A"
-               '<feed xmlns="http://www.w3.org/2005/Atom"'         X"0A"
-               ' xmlns:dc="http://purl.org/dc/elements/1.1/">'     X"0A"
-               " <updated>" LS-UPDATED-AT "</updated>"             X"0A"
-               " <dc:date>" LS-UPDATED-AT "</dc:date>"             X"0A"
-               " <title>" FUNCTION TRIM(IN-FEED-TITLE) "</title>"  X"0A"
-               " <subtitle>" FUNCTION TRIM(IN-FEED-TITLE)
-               "</subtitle>"                                       X"0A"
-               ' <link rel="alternate" '                           X"0A"
-               '  href="' FUNCTION TRIM(LS-ESCAPED-FEED-URL)
-               '" />'                                              X"0A"
-               " <id>" FUNCTION TRIM(LS-ESCAPED-FEED-URL) "</id>"  X"0A"
-               FUNCTION TRIM(LS-FEED-ENTRY, TRAILING)
-               "</feed>"
-               INTO OUT-RSS-CONTENT
-           END-STRING
+               IF IN-HAS-LOCATION = "Y"
+               THEN
+                   MOVE IN-LATITUDE-DEGREES TO LS-LATITUDE-DISPLAY
+                   MOVE IN-LONGITUDE-DEGREES TO LS-LONGITUDE-DISPLAY
+                   STRING
+                       "  <georss:point>"
+                       FUNCTION TRIM(LS-LATITUDE-DISPLAY) " "
+                       FUNCTION TRIM(LS-LONGITUDE-DISPLAY)
+                       "</georss:point>"                    X"0A"
+                       INTO LS-GEORSS-LINE
+                   END-STRING
+               END-IF
 
-           GOBACK.
+               IF IN-HAS-ALERT = "Y"
+               THEN
+                   STRING
+                       '  <category term="alert"/>'         X"0A"
+                       INTO LS-CATEGORY-LINE
+                   END-STRING
+               END-IF
+
+               EVALUATE IN-FORMAT
+               WHEN "RSS2"
+                   STRING
+                       IN-DATE-MAJ(9:2) " " IN-DATE-MAJ(6:2)
+                       " " IN-DATE-MAJ(1:4) " " LS-UPDATED-AT(12:8)
+                       " +0000"
+                       INTO LS-PUB-DATE
+                   END-STRING
+                   STRING
+                   " <item>"                                    X"0A"
+                   "  <title>"FUNCTION TRIM(IN-ENTRY-TITLE)
+                   "</title>"                                   X"0A"
+                   "  <link>" FUNCTION TRIM(LS-ESCAPED-SOURCE-URL)
+                   "</link>"                                    X"0A"
+                   "  <guid>" FUNCTION TRIM(IN-ID) "</guid>"    X"0A"
+                   "  <description>"
+                       FUNCTION TRIM(IN-FEED-CONTENT)
+                   "</description>"                             X"0A"
+                   "  <author>" FUNCTION TRIM(IN-AUTHOR)
+                   "</author>"                                  X"0A"
+                   "  <pubDate>" FUNCTION TRIM(LS-PUB-DATE)
+                   "</pubDate>"                                 X"0A"
+                   FUNCTION TRIM(LS-GEORSS-LINE)
+                   FUNCTION TRIM(LS-CATEGORY-LINE)
+                   " </item>"                                   X"0A"
+                   INTO LS-FEED-ENTRY
+                   END-STRING
+               WHEN "JSON"
+                   STRING
+                   "{"                                           X"0A"
+                   '  "id": "' FUNCTION TRIM(LS-JSON-ID) '",'     X"0A"
+                   '  "title": "'
+                       FUNCTION TRIM(LS-JSON-ENTRY-TITLE) '",'    X"0A"
+                   '  "link": "'
+                       FUNCTION TRIM(LS-JSON-SOURCE-URL) '",'     X"0A"
+                   '  "content": "'
+                       FUNCTION TRIM(LS-JSON-FEED-CONTENT) '",'   X"0A"
+                   '  "author": "'
+                       FUNCTION TRIM(LS-JSON-AUTHOR) '",'         X"0A"
+                   '  "published": "' LS-UPDATED-AT '",'          X"0A"
+                   '  "updated": "' LS-UPDATED-AT '"'             X"0A"
+      *> Trailing comma: BUILD-FEED-ENVELOPE concatenates one or more
+      *> of these fragments into a JSON array, and strips this comma
+      *> back off the last (or only) one before closing the array.
+                   "},"
+                   INTO LS-FEED-ENTRY
+                   END-STRING
+               WHEN OTHER
+                   STRING
+                   " <entry>"                                   X"0A"
+                   "  <title>"FUNCTION TRIM(IN-ENTRY-TITLE)
+                   "</title>"                                   X"0A"
+                   '  <link rel="alternate" '                   X"0A"
+                   '   href="' FUNCTION TRIM(LS-ESCAPED-SOURCE-URL)
+                   '"/>'                                        X"0A"
+                   "  <id>" FUNCTION TRIM(IN-ID) "</id>"        X"0A"
+                   '  <content type="text/plain">'              X"0A"
+                       FUNCTION TRIM(IN-FEED-CONTENT)
+                   "  </content>"                               X"0A"
+                   "  <author><name>" FUNCTION TRIM(IN-AUTHOR)
+                   "</name></author>"                           X"0A"
+                   "  <dc:creator>"FUNCTION TRIM(IN-AUTHOR)
+                   "</dc:creator>"                               X"0A"
+                   "  <published>" LS-UPDATED-AT "</published>"  X"0A"
+                   "  <updated>" LS-UPDATED-AT "</updated>"      X"0A"
+                   "  <dc:date>" LS-UPDATED-AT "</dc:date>"      X"0A"
+                   FUNCTION TRIM(LS-GEORSS-LINE)
+                   FUNCTION TRIM(LS-CATEGORY-LINE)
+                   " </entry>"                                   X"0A"
+                   INTO LS-FEED-ENTRY
+                   END-STRING
+               END-EVALUATE
+           END-IF.
+
+      *> ===============================================================
+      *> PARAGRAPH: BUILD-FEED-ENVELOPE
+      *> PURPOSE: Wraps whatever is in LS-FEED-ENTRY (the default
+      *>          entry point's own single built-in-house entry, or
+      *>          RENDER-RSS-FEED's caller-supplied concatenated
+      *>          entries) in the feed-level envelope. LS-FEED-ENTRY
+      *>          = SPACES (no entries at all) renders an empty feed
+      *>          rather than an empty <entry>/<item>.
+      *> ===============================================================
+       BUILD-FEED-ENVELOPE.
+           EVALUATE IN-FORMAT
+           WHEN "RSS2"
+               STRING
+                   '<?xml version="1.0" encoding="utf-8"?>'     X"0A"
+                   "<rss version=" '"2.0" '                     X"0A"
+                   ' xmlns:georss="http://www.georss.org/georss">'
+                                                                  X"0A"
+                   "<channel>"                                  X"0A"
+                   " <title>" FUNCTION TRIM(IN-FEED-TITLE)
+                   "</title>"                                   X"0A"
+                   " <description>" FUNCTION TRIM(IN-FEED-TITLE)
+                   "</description>"                             X"0A"
+                   " <link>" FUNCTION TRIM(LS-ESCAPED-FEED-URL)
+                   "</link>"                                    X"0A"
+                   " <lastBuildDate>"
+                       FUNCTION TRIM(LS-UPDATED-AT)
+                   "</lastBuildDate>"                            X"0A"
+                   FUNCTION TRIM(LS-FEED-ENTRY, TRAILING)
+                   "</channel>"                                 X"0A"
+                   "</rss>"
+                   INTO OUT-RSS-CONTENT
+                   ON OVERFLOW
+                       DISPLAY "WARNING: RSS2 feed exceeds "
+                           LENGTH OF OUT-RSS-CONTENT
+                           " bytes, truncating"
+               END-STRING
+           WHEN "JSON"
+               IF LS-FEED-ENTRY = SPACES
+               THEN
+                   STRING
+                       "{"                                        X"0A"
+                       '  "title": "'
+                           FUNCTION TRIM(LS-JSON-FEED-TITLE) '",'  X"0A"
+                       '  "link": "'
+                           FUNCTION TRIM(LS-JSON-FEED-URL) '",'    X"0A"
+                       '  "updated": "' LS-UPDATED-AT '",'         X"0A"
+                       '  "entries": []'                           X"0A"
+                       "}"
+                       INTO OUT-RSS-CONTENT
+                       ON OVERFLOW
+                           DISPLAY "WARNING: JSON feed exceeds "
+                               LENGTH OF OUT-RSS-CONTENT
+                               " bytes, truncating"
+                   END-STRING
+               ELSE
+                   *> Each entry fragment ends with a trailing comma,
+                   *> needed between entries but not after the last
+                   *> (or only) one - strip it before closing the
+                   *> array.
+                   COMPUTE LS-FEED-ENTRY-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(LS-FEED-ENTRY,
+                           TRAILING))
+                   IF LS-FEED-ENTRY-LEN > 0
+                       AND LS-FEED-ENTRY(LS-FEED-ENTRY-LEN:1) = ","
+                   THEN
+                       MOVE SPACE
+                           TO LS-FEED-ENTRY(LS-FEED-ENTRY-LEN:1)
+                   END-IF
+                   STRING
+                       "{"                                        X"0A"
+                       '  "title": "'
+                           FUNCTION TRIM(LS-JSON-FEED-TITLE) '",'  X"0A"
+                       '  "link": "'
+                           FUNCTION TRIM(LS-JSON-FEED-URL) '",'    X"0A"
+                       '  "updated": "' LS-UPDATED-AT '",'         X"0A"
+                       '  "entries": ['                            X"0A"
+                       FUNCTION TRIM(LS-FEED-ENTRY, TRAILING)      X"0A"
+                       "  ]"                                       X"0A"
+                       "}"
+                       INTO OUT-RSS-CONTENT
+                       ON OVERFLOW
+                           DISPLAY "WARNING: JSON feed exceeds "
+                               LENGTH OF OUT-RSS-CONTENT
+                               " bytes, truncating"
+                   END-STRING
+               END-IF
+           WHEN OTHER
+               STRING
+                   '<?xml version="1.0" encoding="utf-8"?>'     X"0A"
+                   '<feed xmlns="http://www.w3.org/2005/Atom"'   X"0A"
+                   ' xmlns:dc="http://purl.org/dc/elements/1.1/"' X"0A"
+                   ' xmlns:georss="http://www.georss.org/georss">'
+                                                                  X"0A"
+                   " <updated>" LS-UPDATED-AT "</updated>"       X"0A"
+                   " <dc:date>" LS-UPDATED-AT "</dc:date>"       X"0A"
+                   " <title>" FUNCTION TRIM(IN-FEED-TITLE)
+                   "</title>"                                    X"0A"
+                   " <subtitle>" FUNCTION TRIM(IN-FEED-TITLE)
+                   "</subtitle>"                                 X"0A"
+                   ' <link rel="alternate" '                     X"0A"
+                   '  href="' FUNCTION TRIM(LS-ESCAPED-FEED-URL)
+                   '" />'                                        X"0A"
+                   " <id>" FUNCTION TRIM(LS-ESCAPED-FEED-URL)
+                   "</id>"                                       X"0A"
+                   FUNCTION TRIM(LS-FEED-ENTRY, TRAILING)
+                   "</feed>"
+                   INTO OUT-RSS-CONTENT
+                   ON OVERFLOW
+                       DISPLAY "WARNING: Atom feed exceeds "
+                           LENGTH OF OUT-RSS-CONTENT
+                           " bytes, truncating"
+               END-STRING
+           END-EVALUATE.
 
        END PROGRAM RENDER-RSS.
